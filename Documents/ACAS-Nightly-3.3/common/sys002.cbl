@@ -56,6 +56,7 @@
 *>                        SY109.
 *>                        SY110.
 *>                        SY111.
+*>                        SY112.
 *>                        SY902.
 *>**
 *>  Changes.
@@ -237,6 +238,9 @@
 *> 19/09/25 vbc - 3.3.00 Version update and builds reset.
 *> 21/10/25 vbc - 3.3.01 Added Co. Phone no.
 *> 25/11/25 vbc -    .02 Pre support for Payroll.
+*> 09/08/26 vbc -    .03 Added File-Defs-Verify to check no two
+*>                        System-File-Names entries share A file name,
+*>                        run once at start before any file is opened.
 *>
 *>*************************************************************************
 *>
@@ -285,7 +289,7 @@
  copy "fdprint.cob".
  working-storage section.
 *>----------------------
- 77  Prog-Name            pic x(16)    value "SYS002 (3.3.02)".
+ 77  Prog-Name            pic x(16)    value "SYS002 (3.3.03)".
  77  Error-Code           pic 999.
  77  Page-Nos             pic 99       value zero.
  77  OS-Delimiter         pic x        value "/".
@@ -611,6 +615,7 @@
      03  SY109    pic x(33) value "SY109 Error on finalMT processing".
      03  SY110    pic x(29) value "SY110 Rerun Parameter Set up?".
      03  SY111    pic x(38) value "SY111 Print Spool Name must be defined".
+     03  SY112    pic x(37) value "SY112 Duplicate File-Defs entry, ".
 *>
      03  SY902    pic x(32) value "SY902 Program Error: Temp rec = ".
 *>
@@ -1066,7 +1071,8 @@
 *>
      if       Used-Once = zero                    *> Make sure we only do this once per run / caller program
               move 1 to Used-Once
-              perform  zz020-Get-Program-Args.
+              perform  zz020-Get-Program-Args
+              perform  File-Defs-Verify.
 *>
 *> Force Esc, PgUp, PgDown, PrtSC to be detected
      set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
@@ -1323,6 +1329,59 @@
 *>
  Main-Exit.
      exit program.
+*>
+ File-Defs-Verify        section.
+*>===============================
+*>
+*> Walk the System-File-Names table (wsnames.cob, passed in via
+*> Linkage as File-Defs) once at start of run and abort if any two of
+*> the File-Defs-Count entries resolve to the same physical file name.
+*> Added 09/08/26 after a copybook typo was found pointing 2 Payroll
+*> Selects (selpyhis.cob & selpyhrs.cob) at the same File-nn slot -
+*> this catches the next one before it silently corrupts the wrong
+*> file. Blank (unused) slots are not compared.
+*>
+ File-Defs-Verify-Main.
+*>
+     perform  varying  A from 1 by 1 until A > File-Defs-Count
+              if       System-File-Names (A) not = spaces
+                       perform  varying  B from 1 by 1
+                                   until B > File-Defs-Count
+                                if   B > A
+                                and  System-File-Names (B) = System-File-Names (A)
+                                     move A to Num-4
+                                     move B to Num-9
+                                     go to File-Defs-Verify-Bad
+                                end-if
+                                if   B = File-Defs-Count
+                                     exit perform
+                                end-if
+                       end-perform
+              end-if
+              if       A = File-Defs-Count
+                       exit perform
+              end-if
+     end-perform.
+     go       to File-Defs-Verify-Exit.
+*>
+ File-Defs-Verify-Bad.
+     display  " " at 0101 with erase eos.
+     move     spaces to Display-Blk.
+     string   SY112           delimited by size
+              "slot "         delimited by size
+              Num-4           delimited by size
+              " = slot "      delimited by size
+              Num-9           delimited by size
+                         into Display-Blk
+     end-string.
+     display  Display-Blk at 1001 with foreground-color 4 erase eol.
+     display  SY008 at 1101 with foreground-color 4 erase eol.
+     accept   Accept-Reply at 1133.
+     move     20 to Return-Code.
+     goback.
+*>
+ File-Defs-Verify-Exit.
+     exit.
 *>
  User-Params      section.
 *>=======================
