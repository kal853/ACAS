@@ -0,0 +1,566 @@
+      >>source free
+*>****************************************************************
+*>          Benefits-Eligibility Milestone Report                 *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pybenelig.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Run ahead of a pay cycle, this flags any active
+*>                      Employee whose age (from Emp-Birth-Date) or
+*>                      years of service (from Emp-Start-Date) will
+*>                      cross an operator-set threshold within the next
+*>                      few days - e.g. reaching Medicare/retirement
+*>                      age, or a vacation-tier service anniversary -
+*>                      so HR can act on the milestone instead of
+*>                      tracking it in a side spreadsheet.
+*>
+*>                      The age/years-of-service thresholds and the
+*>                      look-ahead window (days) are all prompted for
+*>                      at run time, with sensible defaults offered.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      Integer-Of-Date, Trim.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 16.
+*> Program specific:
+*>                      PY001 - 2, PY806.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+*>
+ fd  Print-File
+     reports are Benefits-Eligibility-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pybenelig(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Operator-set thresholds and look-ahead window.
+*>
+     03  WS-Age-Threshold    pic 99       value 65.
+     03  WS-Tenure-Threshold pic 99       value 05.
+     03  WS-Window-Days      pic 999      value 14.
+*>
+*> Today's date, held decomposed so an anniversary date can be built
+*> against it - see aa060/aa070 below.
+*>
+     03  WS-Today-Date.
+         05  WS-Today-Year   pic 9(4).
+         05  WS-Today-Month  pic 99.
+         05  WS-Today-Days   pic 99.
+     03  WS-Today-Date9 redefines WS-Today-Date
+                             pic 9(8).
+*>
+     03  WS-Birth-Date.
+         05  WS-Birth-Year   pic 9(4).
+         05  WS-Birth-Month  pic 99.
+         05  WS-Birth-Days   pic 99.
+     03  WS-Birth-Date9 redefines WS-Birth-Date
+                             pic 9(8).
+*>
+     03  WS-Hire-Date.
+         05  WS-Hire-Year    pic 9(4).
+         05  WS-Hire-Month   pic 99.
+         05  WS-Hire-Days    pic 99.
+     03  WS-Hire-Date9 redefines WS-Hire-Date
+                             pic 9(8).
+*>
+     03  WS-Anniv-Date.
+         05  WS-Anniv-Year   pic 9(4).
+         05  WS-Anniv-Month  pic 99.
+         05  WS-Anniv-Days   pic 99.
+     03  WS-Anniv-Date9 redefines WS-Anniv-Date
+                             pic 9(8).
+*>
+     03  WS-Event-Date.
+         05  WS-Event-Year   pic 9(4).
+         05  WS-Event-Month  pic 99.
+         05  WS-Event-Days   pic 99.
+     03  WS-Event-Date9 redefines WS-Event-Date
+                             pic 9(8).
+*>
+     03  WS-Days-To-Event    binary-long  value zero.
+*>
+*> One row is built into these before each Generate.
+*>
+     03  WS-Bene-Type        pic x(4)     value spaces.  *> AGE or TEN
+     03  WS-Bene-Value       pic 99       value zero.    *> age/years being reached
+     03  WS-Bene-Event-Date  pic x(10)    value spaces.  *> formatted, see zz070-Convert-Date
+     03  WS-Bene-Days-Away   pic 999      value zero.
+*>
+ 01  WS-Date-Formats.
+     03  WS-Swap             pic 99.
+     03  WS-Conv-Date        pic x(10).
+     03  WS-Date             pic x(10)   value "99/99/9999".
+     03  WS-UK redefines WS-Date.   *> Other optional format
+         05  WS-Days         pic 99.
+         05  filler          pic x.
+         05  WS-Month        pic 99.
+         05  filler          pic x.
+         05  WS-Year         pic 9(4).
+     03  WS-USA redefines WS-Date.  *> Default format
+         05  WS-USA-Month    pic 99.
+         05  filler          pic x.
+         05  WS-USA-Days     pic 99.
+         05  filler          pic x.
+         05  filler          pic 9(4).
+     03  WS-Intl redefines WS-Date.   *> Not used.
+         05  WS-Intl-Year    pic 9(4).
+         05  filler          pic x.
+         05  WS-Intl-Month   pic 99.
+         05  filler          pic x.
+         05  WS-Intl-Days    pic 99.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY806           pic x(31) value "PY806 Employee File not Found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Benefits-Eligibility-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Bene-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  40     pic x(52)   value "Benefits-Eligibility Milestone Report".
+     03  Line  4.
+         05  col   1     pic x(6)    value "Emp No".
+         05  col  10     pic x(30)   value "Name".
+         05  col  42     pic x(4)    value "Type".
+         05  col  49     pic x(11)   value "Reaches".
+         05  col  62     pic x(12)   value "On".
+         05  col  76     pic x(9)    value "Days Away".
+*>
+ 01  Benefits-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic z(5)99        source Emp-No.
+         05  col  10     pic x(30)         source Emp-Name.
+         05  col  42     pic x(4)          source WS-Bene-Type.
+         05  col  49     pic z9            source WS-Bene-Value.
+         05  col  62     pic x(10)         source WS-Bene-Event-Date.
+         05  col  76     pic zz9           source WS-Bene-Days-Away.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(30)         value "Total milestones flagged :".
+     03  col 32          pic zzz9          source WS-Rec-Cnt.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+     move     WSE-Year  to WS-Today-Year.
+     move     WSE-Month to WS-Today-Month.
+     move     WSE-Days  to WS-Today-Days.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Employee file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY806         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     display  "Age Threshold to flag (years)         :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Age-Threshold    at line WS-Lines col 42 UPDATE.
+     display  "Years-of-Service Threshold to flag     :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Tenure-Threshold at line WS-Lines col 42 UPDATE.
+     display  "Days ahead to check (next pay period)  :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Window-Days      at line WS-Lines col 42 UPDATE.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Eligibility.
+     close    PY-Employee-File.
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+              goback
+     end-if.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-Eligibility     section.
+*>***********************************
+*>
+*> At this point Emp is opened for input and Print-File for output.
+*> Terminated/deleted employees have no upcoming milestone worth
+*> flagging so are skipped.
+*>
+     move     zero to WS-Rec-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Benefits-Eligibility-Report.
+     perform  forever
+              read     PY-Employee-File next record
+              if       PY-Emp-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              if       Emp-Status = "T" or Emp-Status = "D"
+                       exit perform cycle
+              end-if
+              perform  aa060-Check-Age-Threshold
+              perform  aa070-Check-Tenure-Threshold
+     end-perform.
+     terminate
+              Benefits-Eligibility-Report.
+*>
+ aa050-Exit.  exit section.
+*>
+ aa060-Check-Age-Threshold     section.
+*>*************************************
+*>
+*> Flags this Employee if their next birthday - the one landing inside
+*> the look-ahead window - is the one on which they reach
+*> WS-Age-Threshold.
+*>
+     move     Emp-Birth-Date to WS-Birth-Date9.
+     if       WS-Birth-Date9 = zero
+              go to aa060-Exit
+     end-if.
+     move     WS-Today-Year  to WS-Anniv-Year.
+     move     WS-Birth-Month to WS-Anniv-Month.
+     move     WS-Birth-Days  to WS-Anniv-Days.
+     if       WS-Anniv-Date9 < WS-Today-Date9
+              add      1 to WS-Anniv-Year
+     end-if.
+     compute  WS-Days-To-Event =
+              FUNCTION INTEGER-OF-DATE (WS-Anniv-Date9)
+            - FUNCTION INTEGER-OF-DATE (WS-Today-Date9).
+     if       WS-Days-To-Event >= zero
+         and  WS-Days-To-Event <= WS-Window-Days
+              subtract WS-Birth-Year from WS-Anniv-Year giving WS-Bene-Value
+              if       WS-Bene-Value = WS-Age-Threshold
+                       move  "AGE "     to WS-Bene-Type
+                       move  WS-Anniv-Date9 to WS-Event-Date9
+                       perform  ZZ070-Convert-Date
+                       move  WS-Date   to WS-Bene-Event-Date
+                       move  WS-Days-To-Event to WS-Bene-Days-Away
+                       add   1 to WS-Rec-Cnt
+                       generate Benefits-Detail
+              end-if
+     end-if.
+ aa060-Exit.
+     exit     section.
+*>
+ aa070-Check-Tenure-Threshold  section.
+*>*************************************
+*>
+*> Flags this Employee if their next hire-date anniversary - the one
+*> landing inside the look-ahead window - is the one on which they
+*> reach WS-Tenure-Threshold years of service.
+*>
+     move     Emp-Start-Date to WS-Hire-Date9.
+     if       WS-Hire-Date9 = zero
+              go to aa070-Exit
+     end-if.
+     move     WS-Today-Year  to WS-Anniv-Year.
+     move     WS-Hire-Month  to WS-Anniv-Month.
+     move     WS-Hire-Days   to WS-Anniv-Days.
+     if       WS-Anniv-Date9 < WS-Today-Date9
+              add      1 to WS-Anniv-Year
+     end-if.
+     compute  WS-Days-To-Event =
+              FUNCTION INTEGER-OF-DATE (WS-Anniv-Date9)
+            - FUNCTION INTEGER-OF-DATE (WS-Today-Date9).
+     if       WS-Days-To-Event >= zero
+         and  WS-Days-To-Event <= WS-Window-Days
+              subtract WS-Hire-Year from WS-Anniv-Year giving WS-Bene-Value
+              if       WS-Bene-Value = WS-Tenure-Threshold
+                       move  "TEN "     to WS-Bene-Type
+                       move  WS-Anniv-Date9 to WS-Event-Date9
+                       perform  ZZ070-Convert-Date
+                       move  WS-Date   to WS-Bene-Event-Date
+                       move  WS-Days-To-Event to WS-Bene-Days-Away
+                       add   1 to WS-Rec-Cnt
+                       generate Benefits-Detail
+              end-if
+     end-if.
+ aa070-Exit.
+     exit     section.
+*>
+ ZZ070-Convert-Date          section.
+*>**********************************
+*>
+*>  Converts date in WS-Event-Date9 to UK/USA/Intl date format.
+*>*************************************************************************
+*> Input:   WS-Event-Year/Month/Days.
+*> output:  WS-Date as uk/US/Inlt date format
+*>
+     move     WS-Event-Year  to WS-Year.
+     move     WS-Event-Month to WS-Month.
+     move     WS-Event-Days  to WS-Days.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+*>
+     if       Date-UK          *> nothing to do as in UK format
+              go to ZZ070-Exit.
+     if       Date-USA                *> Swap month and days
+              move WS-Days  to WS-Swap
+              move WS-Month to WS-Days
+              move WS-Swap  to WS-Month
+              go to ZZ070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to WS-Date.  *> Swap to Intl
+     move     WS-Event-Year  to WS-Intl-Year.
+     move     WS-Event-Month to WS-Intl-Month.
+     move     WS-Event-Days  to WS-Intl-Days.
+*>
+ ZZ070-Exit.
+     exit     section.
+*>
