@@ -0,0 +1,435 @@
+      >>source free
+*>****************************************************************
+*>          State New-Hire Reporting Extract                      *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pynewhr.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Selects every PY-Employee-Record with
+*>                      Emp-Status = "A" and Emp-Start-Date falling
+*>                      within an operator-entered from/to window,
+*>                      then prints them grouped by Emp-Taxing-State
+*>                      in the layout each state's new-hire reporting
+*>                      directory expects (name, SSN, address, start
+*>                      date), so the mandated few-day-after-hire
+*>                      submission can be pulled on demand instead of
+*>                      someone remembering to build the list by hand.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 14.
+*> Program specific:
+*>                      PY001 - 3, PY940.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+*>
+ fd  Print-File
+     reports are New-Hire-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pynewhr (1.0.00)".
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+     03  WS-NH-From-Date     pic 9(8)     value zero.  *> ccyymmdd
+     03  WS-NH-To-Date       pic 9(8)     value zero.  *> ccyymmdd
+*>
+*> New-hire accumulator, one entry per qualifying employee, sorted by
+*> Emp-Taxing-State so the report can group/control-break on state -
+*> same in-memory table SORT idiom py010 uses for WS-States.
+*>
+ 01  WS-NH-Table.
+     03  WS-NH-Count       pic 999      value zero.
+     03  WS-NH-Entries     occurs 300 times
+                             ascending key WS-NH-State
+                             indexed by NH-X.
+         05  WS-NH-State        pic xx.
+         05  WS-NH-SSN          pic 9(9).
+         05  WS-NH-Name         pic x(32).
+         05  WS-NH-Address-1    pic x(32).
+         05  WS-NH-Address-2    pic x(32).
+         05  WS-NH-Address-3    pic x(32).
+         05  WS-NH-Address-4    pic x(32).
+         05  WS-NH-Start-Date   pic 9(8).
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+*> Module specific
+*>
+     03  PY940           pic x(48) value "PY940 No employees hired in that date range - ".
+     03  PY941           pic x(51) value "PY941 New-hire table full at 300 entries - narrow ".
+     03  PY942           pic x(9)  value "the range".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.
+*>**************
+*>
+ RD  New-Hire-Report
+     control      WS-NH-State
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-NH-Head  Type Page Heading.
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(33)   value "State New-Hire Reporting Extract".
+         05  col 100     pic x(5)    value "Page ".
+         05  col 105     pic zz9     source Page-Counter.
+     03  line  3.
+         05  col   1                 value "St".
+         05  col   5                 value "Social Sec No".
+         05  col  20                 value "Name".
+         05  col  55                 value "Address".
+         05  col 100                 value "Start Date".
+*>
+ 01  Report-NH-State-Head Type is Control Heading WS-NH-State.
+     03  line + 2.
+         05  col   1     pic x(14)   value "Taxing State :".
+         05  col  16     pic xx      source WS-NH-State (NH-X).
+*>
+ 01  NH-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic xx            source WS-NH-State (NH-X).
+         05  col   5     pic 999/99/9999   source WS-NH-SSN (NH-X).
+         05  col  20     pic x(32)         source WS-NH-Name (NH-X).
+         05  col  55     pic x(32)         source WS-NH-Address-1 (NH-X).
+         05  col 100     pic 9(8)          source WS-NH-Start-Date (NH-X).
+     03  line + 1.
+         05  col  55     pic x(32)         source WS-NH-Address-2 (NH-X)
+                                            present when WS-NH-Address-2 (NH-X) not = spaces.
+     03  line + 1.
+         05  col  55     pic x(32)         source WS-NH-Address-3 (NH-X)
+                                            present when WS-NH-Address-3 (NH-X) not = spaces.
+     03  line + 1.
+         05  col  55     pic x(32)         source WS-NH-Address-4 (NH-X)
+                                            present when WS-NH-Address-4 (NH-X) not = spaces.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col   1         pic x(24)         value "Total New Hires Listed :".
+     03  col  26         pic zz9           source WS-NH-Count.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"      *> Does not exist yet
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     display  "New Hire Report - Start Date From (ccyymmdd) :"
+                                      at line WS-23-Lines col 1 erase eos.
+     accept    WS-NH-From-Date        at line WS-23-Lines col 50.
+     display  "                     To   (ccyymmdd) :"
+                                      at line WS-Lines    col 1.
+     accept    WS-NH-To-Date          at line WS-Lines    col 50.
+*>
+     perform  aa050-Select-New-Hires.
+     close    PY-Employee-File.
+*>
+     if       WS-NH-Count = zero
+              display  PY940 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 58 auto
+              goback   returning 1
+     end-if.
+*>
+     sort     WS-NH-Entries on ascending key WS-NH-State.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.
+*>
+     open     output Print-File.
+     perform  aa070-Print-New-Hires.
+*>
+     if       Page-Counter > zero           *> Don't print an empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Select-New-Hires        section.
+*>**************************************
+*>
+*> Reads every employee, adding the ones with Emp-Status = "A" and
+*> Emp-Start-Date within the requested window into WS-NH-Table. The
+*> table is sorted by Emp-Taxing-State just before printing so the
+*> report can control-break on state.
+*>
+     move     zero to Emp-No.
+     start    PY-Employee-File key not less than Emp-No
+              invalid key
+                       go to aa050-Exit
+     end-start.
+     perform  forever
+              read     PY-Employee-File next record at end
+                       exit perform
+              end-read
+              if       PY-Emp-Status not = "00"
+                       exit perform
+              end-if
+              if       Emp-Status not = "A"
+                       exit perform cycle
+              end-if
+              if       Emp-Start-Date < WS-NH-From-Date
+                    or Emp-Start-Date > WS-NH-To-Date
+                       exit perform cycle
+              end-if
+              if       WS-NH-Count >= 300
+                       display  PY941     at line WS-23-Lines col 1
+                                           foreground-color 4 erase eos
+                       display  PY942     at line WS-23-Lines col 50
+                       display  SY015     at line WS-Lines    col 1
+                       accept   WS-Reply  at line WS-Lines    col 58 auto
+                       exit perform
+              end-if
+              add      1 to WS-NH-Count
+              move     Emp-Taxing-State to WS-NH-State  (WS-NH-Count)
+              move     Emp-SSN          to WS-NH-SSN    (WS-NH-Count)
+              move     Emp-Name         to WS-NH-Name   (WS-NH-Count)
+              move     Emp-Address-1    to WS-NH-Address-1 (WS-NH-Count)
+              move     Emp-Address-2    to WS-NH-Address-2 (WS-NH-Count)
+              move     Emp-Address-3    to WS-NH-Address-3 (WS-NH-Count)
+              move     Emp-Address-4    to WS-NH-Address-4 (WS-NH-Count)
+              move     Emp-Start-Date   to WS-NH-Start-Date (WS-NH-Count)
+              exit perform cycle
+     end-perform.
+*>
+ aa050-Exit.  exit section.
+*>
+ aa070-Print-New-Hires         section.
+*>**************************************
+*>
+     initiate New-Hire-Report.
+     perform  varying NH-X from 1 by 1
+              until NH-X > WS-NH-Count
+              generate NH-Detail
+     end-perform.
+     terminate
+              New-Hire-Report.
+*>
+ aa070-Exit.  exit section.
