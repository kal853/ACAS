@@ -0,0 +1,550 @@
+      >>source free
+*>****************************************************************
+*>            Pay Transactions (Hrs) Batch Proof / Edit           *
+*>                                                                *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                                *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       hrsprint.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Batch proof / edit listing for the pending
+*>                      pyhrs (PY-Pay-Transactions-File) batch loaded
+*>                      by pytcimp - lists every transaction record
+*>                      tagged with the current Hrs-Batch-No, hash
+*>                      totals the record count and units, compares
+*>                      that against an operator-keyed control total
+*>                      and only then sets Hrs-Proofed to "Y" on the
+*>                      header record. pytcimp itself refuses to start
+*>                      a further import batch while Hrs-Proofed is
+*>                      still "N", so this program is the only way to
+*>                      release a batch once it has been loaded.
+*>
+*>                      Semi-sourced from vacprint - same RW/Print
+*>                      plan, plus a final screen dialog like pyvoid's
+*>                      confirmation step.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params.
+*>                      pyhrs.   Pay Transactions (Hrs).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 15.
+*> Program specific:
+*>                      PY001 - 2, PY861 - 865.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyhrs.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyhrs.cob".
+*>
+ fd  Print-File
+     reports are Hrs-Batch-Proof-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "hrsprint(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Hrs-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.   *> Narrow reports as system is for Landscape used.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Batch proof fields
+*>
+     03  WS-Hrs-Batch-No     binary-short unsigned value zero.
+     03  WS-Hrs-Rec-Cnt      pic 9(5)             value zero.
+     03  WS-Hrs-Total-Units  pic s9(5)v99 comp-3  value zero.
+     03  WS-Hrs-Ctl-Cnt      pic 9(5)             value zero.
+     03  WS-Hrs-Ctl-Units    pic 9(5)v99          value zero.
+     03  WS-Hrs-Proof-Ok     pic x                value "N".
+         88  Hrs-Proof-Ok                         value "Y".
+*>
+ 01  WS-Test-YMD             pic 9(8).
+ 01  WS-Test-Date.
+     03  WS-Test-Month       pic 99.
+     03  WS-Test-Days        pic 99.
+     03  WS-Test-Year        pic 9(4).
+ 01  WS-Test-Date9 redefines WS-Test-Date
+                             pic 9(8).
+*>
+ 01  WS-Temp-Date.
+     03  WS-Temp-Year        pic 9(4).
+     03  WS-Temp-Month       pic 99.
+     03  WS-Temp-Days        pic 99.
+ 01  WS-Temp-Date9  redefines WS-Temp-Date
+                             pic 9(8).  *> For direct moving 9(8) to Date.
+*>
+ 01  WS-Date-Formats.
+     03  WS-Swap             pic 99.
+     03  WS-Conv-Date        pic x(10).
+     03  WS-Date             pic x(10)   value "99/99/9999".
+     03  WS-UK redefines WS-Date.   *> Other optional format
+         05  WS-Days         pic 99.
+         05  filler          pic x.
+         05  WS-Month        pic 99.
+         05  filler          pic x.
+         05  WS-Year         pic 9(4).
+     03  WS-USA redefines WS-Date.  *> Default format
+         05  WS-USA-Month    pic 99.
+         05  filler          pic x.
+         05  WS-USA-Days     pic 99.
+         05  filler          pic x.
+         05  filler          pic 9(4).
+     03  WS-Intl redefines WS-Date.   *> Not used.
+         05  WS-Intl-Year    pic 9(4).
+         05  filler          pic x.
+         05  WS-Intl-Month   pic 99.
+         05  filler          pic x.
+         05  WS-Intl-Days    pic 99.
+*>
+ 01  hdtime                            value spaces.
+     03  hd-hh               pic xx.
+     03  hd-mm               pic xx.
+     03  hd-ss               pic xx.
+     03  hd-uu               pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Program specific
+*>
+     03  PY861           pic x(50) value "PY861 Pay Transactions file not found - Aborting".
+     03  PY862           pic x(45) value "PY862 No pending pyhrs batch to proof/list".
+     03  PY863           pic x(44) value "PY863 This batch has already been proofed -".
+     03  PY864           pic x(58) value "PY864 Control totals do not match - batch NOT proofed".
+     03  PY865           pic x(44) value "PY865 Control totals match - batch proofed -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Hrs-Batch-Proof-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Hrs-Head-2  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  53     pic x(48)   value "Pay Transactions Batch Proof / Edit Listing".
+     03  Line  4.
+         05  col  53     pic x(9)    value "Batch No ".
+         05  col  62     pic zzzz9   source WS-Hrs-Batch-No.
+     03  line  5.
+         05  col   1                 value "-- Employee --   Effective    Rate     Units".
+*>
+ 01  Hrs-Detail type is detail.
+     03  line + 2.
+         05  col   1     pic 9(7)          source Hrs-Emp-No.
+         05  col  18     pic 9(8)          source Hrs-Effective-Date.
+         05  col  30     pic 9            source Hrs-Rate.
+         05  col  36     pic zz9.99       source Hrs-Units.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(27)         value "Total - Records in Batch :".
+     03  col 29          pic zzzz9         source WS-Hrs-Rec-Cnt.
+     03  col 40          pic x(14)         value "Total Units :".
+     03  col 55          pic zzzz9.99      source WS-Hrs-Total-Units.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Get current-date into locale format for display and printing
+*>
+     perform  ZZ070-Convert-Date.
+     move     WS-Date to WS-Conv-Date.  *> Use for reporting etc.
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     i-o      PY-Pay-Transactions-File.
+     if       PY-Hrs-Status not = "00"
+              display  PY861          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Pay-Transactions-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     perform  ab010-Read-Header.
+     if       WS-Term-Code not = zero
+              close    PY-Pay-Transactions-File
+              goback   returning 1
+     end-if.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Batch.
+     if       Page-Counter > zero           *> Don't print an empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+     perform  ab090-Confirm-Batch.
+*>
+     close    PY-Pay-Transactions-File.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab010-Read-Header            section.
+*>**********************************
+*>
+*> Header record shares the Transactions file, keyed on Hrs-Head-Key
+*> which occupies the same bytes as Hrs-Emp-No, so key it to zero.
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       display  PY862          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  SY015          at line WS-Lines    col 1
+                       accept   WS-Reply       at line WS-Lines    col 48 auto
+                       move     1 to WS-Term-Code
+                       go to    ab010-Exit
+     end-read.
+     if       Hrs-Batch-No = zero
+              display  PY862          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              move     1 to WS-Term-Code
+              go to    ab010-Exit
+     end-if.
+     if       Hrs-Proofed = "Y"
+              display  PY863          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  Hrs-Batch-No   at line WS-23-Lines col 46
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              move     1 to WS-Term-Code
+              go to    ab010-Exit
+     end-if.
+     move     Hrs-Batch-No to WS-Hrs-Batch-No.
+*>
+ ab010-Exit.  exit section.
+*>
+ aa050-Report-Batch     section.
+*>*****************************
+*>
+*> At this point Pay-Transactions is open i-o (positioned after the
+*> header record) for input, and Print-File for output.
+*>
+     move     zero to WS-Hrs-Rec-Cnt WS-Hrs-Total-Units.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Hrs-Batch-Proof-Report.
+     perform  forever
+              read     PY-Pay-Transactions-File next record at end
+                       exit perform
+              end-read
+              if       PY-Hrs-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              if       Hrs-Emp-No = zero           *> the header record itself
+                       exit perform cycle
+              end-if
+              if       Hrs-Entry-Batch-No not = WS-Hrs-Batch-No
+                       exit perform cycle           *> belongs to an older/foreign batch
+              end-if
+              add      1        to WS-Hrs-Rec-Cnt
+              add      Hrs-Units to WS-Hrs-Total-Units
+              generate Hrs-Detail
+     end-perform.
+     terminate
+              Hrs-Batch-Proof-Report.
+*>
+ aa050-Exit.  exit section.
+*>
+ ab090-Confirm-Batch    section.
+*>*****************************
+*>
+*> Show the hash totals just accumulated and ask the operator to key
+*> in the independently produced control totals - only match sets
+*> Hrs-Proofed to "Y" so the next pytcimp run is allowed to proceed.
+*>
+     display  "Batch     :" at line 9  col 1.
+     display  WS-Hrs-Batch-No at line 9  col 14.
+     display  "Records on file  :" at line 10 col 1.
+     display  WS-Hrs-Rec-Cnt   at line 10 col 20.
+     display  "Total Units on file :" at line 11 col 1.
+     display  WS-Hrs-Total-Units at line 11 col 23.
+*>
+     display  "Enter control record count [     ]" at line 13 col 1.
+     move     zero to WS-Hrs-Ctl-Cnt.
+     accept   WS-Hrs-Ctl-Cnt at line 13 col 29.
+     display  "Enter control total units  [       ]" at line 14 col 1.
+     move     zero to WS-Hrs-Ctl-Units.
+     accept   WS-Hrs-Ctl-Units at line 14 col 29.
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       go to ab090-Exit
+     end-read.
+     if       WS-Hrs-Ctl-Cnt = WS-Hrs-Rec-Cnt
+                  and WS-Hrs-Ctl-Units = WS-Hrs-Total-Units
+              move     "Y"           to Hrs-Proofed
+              add      1             to Hrs-Proof-No
+              rewrite  PY-Pay-Transactions-Record
+              display  PY865         at line WS-23-Lines col 1 foreground-color 2 erase eos
+              display  WS-Hrs-Batch-No at line WS-23-Lines col 46
+              display  SY015         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+     else
+              display  PY864         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+     end-if.
+*>
+ ab090-Exit.  exit section.
+*>
+ zz070-Convert-Date          section.
+*>**********************************
+*>
+*>  Converts date in WSE-Date to UK/USA/Intl date format using current-date
+*>*************************************************************************
+*> Input:   WSE-Date via CURRENT-DATE
+*> output:  WS-Date as uk/US/Inlt date format
+*>
+*> first create in UK date
+     move     WSE-Year  to WS-Year.
+     move     WSE-Month to WS-Month.
+     move     WSE-Days  to WS-Days.
+
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+*>
+     if       Date-UK          *> nothing to do as in UK format
+              go to zz070-Exit.
+     if       Date-USA                *> Swap month and days
+              move WS-Days  to WS-Swap
+              move WS-Month to WS-Days
+              move WS-Swap  to WS-Month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to WS-Date.  *> Swap to Intl
+     move     WSE-Year  to WS-Intl-Year.
+     move     WSE-Month to WS-Intl-Month.
+     move     WSE-Days  to WS-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
