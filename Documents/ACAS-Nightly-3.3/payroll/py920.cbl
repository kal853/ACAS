@@ -44,7 +44,7 @@
 *>                      SY001 - 5, 8, 10 - 14.
 *> Program specific:
 *>                      PY001 - 7.
-*>                      PY101 - 126.
+*>                      PY101 - 127.
 *>                      IR911 - 916.  [ For IRS handling ]
 *>**
 *> Changes:
@@ -85,6 +85,22 @@
 *> 27/11/2025 vbc -    .02 Screen size now checked for Minimum of 27 lines.
 *>                         All other programs wil do the same. Msg SY010 chgd.
 *> 09/12/2025 vbc -        Increased minimum screen depth = 28.
+*> 09/08/2026 vbc -        ab030-Using-IRS default account creation no
+*>                         longer silently zeroes an unresolved GL
+*>                         nominal, nor abandons the remaining default
+*>                         accounts (& re-opening in OUTPUT mode, which
+*>                         wiped ones already written) the first time
+*>                         any one of the four fails - each failure (a
+*>                         missing nominal or a write error) is now
+*>                         displayed naming the account number/
+*>                         description that failed and why (msg PY127
+*>                         or the existing PY118 + file status), the
+*>                         file is kept in I-O mode so accounts already
+*>                         written survive, and the remaining default
+*>                         accounts are still attempted so the operator
+*>                         can retry any failed one afterwards on the
+*>                         Nominal Accounts screen instead of hitting a
+*>                         dead first-time-setup.
 *>
 *>   REMEMBER, REMEMBER to change code in PY910 & PY920 to match these changes.
 *>
@@ -148,7 +164,7 @@
 *>
  working-storage section.
 *>-----------------------
- 77  prog-name               pic x(15) value "PY920 (1.0.02)".  *> First release pre testing.
+ 77  prog-name               pic x(15) value "PY920 (1.0.03)".  *> First release pre testing.
 *>
 *>
 *>  This will print 1 copy to CUPS print spool specified on line 3
@@ -311,6 +327,7 @@
      03  PY124           pic x(45) value "PY124 Account does not exist in Account Table".
      03  PY125           pic x(43) value "PY125 Payroll Parameter file does not exist".
      03  PY126           pic x(32) value "PY126 Use menu option Y to do so".
+     03  PY127           pic x(46) value "PY127 Default a/c GL Nominal not found for : ".
 *>
 *>  Support for IRS FH acasirsub1
 *>
@@ -515,8 +532,7 @@
      SET      AN-Mode-IS-Update to TRUE.    *> could be AN-MODE-IS-NO-UPDATE to
 *>                                             TRUE on first use.
 *>
-     move     1 to RRN.
-     open     input PY-Param1-File.
+     open     input PY-Param1-File.        *> just an existence check - no record read here
      if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
               move     1 to WS-Term-Code
               close    PY-Param1-File
@@ -597,7 +613,11 @@
  aa060-Exit.  exit section.
 *>
  aa130-Act-File-Error.
-     display  PY118 at line WS-23-Lines col 1 erase eos
+     display  "Default Account No: " at line WS-22-Lines col 1 erase eos
+                            foreground-color 6.
+     display  Act-No       at line WS-22-Lines col 21 foreground-color 6.
+     display  Act-Desc     at line WS-22-Lines col 24 foreground-color 6.
+     display  PY118 at line WS-23-Lines col 1
                             foreground-color 6 BEEP.
      display  PY-Act-Status at line WS-23-Lines col 40.
      move     PY-Act-Status to PY-PR1-Status.
@@ -676,6 +696,7 @@
               move     00274  to ACT-GL-No
               perform  ab035-Find-IRS-Nominal-Acct
               if       we-error not = zero
+                       perform  ab036-Nominal-Not-Found
                        move     zeros to ACT-GL-No
               else
                        move     "Y" to WS-Act-Exists (ACT-No)
@@ -685,14 +706,14 @@
                        perform  aa130-Act-File-Error
                        move     space to WS-Act-Exists (ACT-No)
                        close    PY-Accounts-File
-                       open     output PY-Accounts-File
-                       go to    ab030-Continued
+                       open     i-o    PY-Accounts-File
               end-if
               move     2 to ACT-No
               move     "Accrued Liability" to ACT-Desc
               move     00180 to ACT-GL-No
               perform  ab035-Find-IRS-Nominal-Acct
               if       we-error not = zero
+                       perform  ab036-Nominal-Not-Found
                        move     zeros to ACT-GL-No
               else
                        move     "Y" to WS-Act-Exists (ACT-No)
@@ -702,14 +723,14 @@
                        perform  aa130-Act-File-Error
                        move     space to WS-Act-Exists (ACT-No)
                        close    PY-Accounts-File
-                       open     output PY-Accounts-File
-                       go to    ab030-Continued
+                       open     i-o    PY-Accounts-File
               end-if
               move     3 to ACT-No
               move     "Salary Expense" to ACT-Desc
               move     00315 to ACT-GL-No
               perform  ab035-Find-IRS-Nominal-Acct
               if       we-error not = zero
+                       perform  ab036-Nominal-Not-Found
                        move     zeros to ACT-GL-No
               else
                        move     "Y" to WS-Act-Exists (ACT-No)
@@ -719,14 +740,14 @@
                        perform  aa130-Act-File-Error
                        move     space to WS-Act-Exists (ACT-No)
                        close    PY-Accounts-File
-                       open     output PY-Accounts-File
-                       go to    ab030-Continued
+                       open     i-o    PY-Accounts-File
               end-if
               move     4 to ACT-No
               move     "Accrued Payroll Cost Lia" to ACT-Desc *> Liability
               move     00298 to ACT-GL-No
               perform  ab035-Find-IRS-Nominal-Acct
               if       we-error not = zero
+                       perform  ab036-Nominal-Not-Found
                        move     zeros to ACT-GL-No
               else
                        move     "Y" to WS-Act-Exists (ACT-No)
@@ -736,8 +757,7 @@
                        perform  aa130-Act-File-Error
                        move     space to WS-Act-Exists (ACT-No)
                        close    PY-Accounts-File
-                       open     output PY-Accounts-File
-                       go to    ab030-Continued
+                       open     i-o    PY-Accounts-File
               end-if
               move     4 to WS-Account-Count
 *>
@@ -830,6 +850,27 @@
      perform  acasirsub1-Read-Indexed.
 *>
  ab035-Exit.  exit section.
+*>
+ ab036-Nominal-Not-Found     section.
+*>**********************************
+*>
+*> Called instead of silently zeroing the GL# when a default account's
+*> preset IRS/GL nominal can't be found - names exactly which account
+*> failed, and why, so it's a logged & retryable condition (fix it on
+*> the Nominal Accounts screen which follows) rather than a silent
+*> zeroed account nobody is told about.
+*>
+     display  "Default Account No: " at line WS-22-Lines col 1 erase eos
+                            foreground-color 6.
+     display  Act-No       at line WS-22-Lines col 21 foreground-color 6.
+     display  Act-Desc     at line WS-22-Lines col 24 foreground-color 6.
+     display  PY127 at line WS-23-Lines col 1 foreground-color 6 BEEP.
+     display  Act-GL-No    at line WS-23-Lines col 47.
+     display  SY003 at line WS-lines col 01 with foreground-color cob-color-red
+                                                 erase eol BEEP.
+     accept   WS-Reply at line WS-lines col 52 AUTO.
+*>
+ ab036-Exit.  exit section.
 *>
  ab040-Show-Accts            section.
 *>**********************************
