@@ -0,0 +1,612 @@
+      >>source free
+*>****************************************************************
+*>          Federal Tax Deposit Liability/Schedule Report        *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pytaxdep.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          PY-Comp-Hist-Record holds, per Coh-Date/Coh-Tax
+*>                      occurrence, the combined FWT + FICA liability
+*>                      incurred on that pay date (see the "Quarter-Month
+*>                      FWT and FICA Liability" block hisprint already
+*>                      prints) but nowhere is that liability shown
+*>                      against the IRS deposit due date it drives, so
+*>                      whoever makes the deposits has had to work the
+*>                      schedule out from the check register by hand.
+*>
+*>                      This lists each pay date with its liability and
+*>                      the deposit due date implied by our depositor
+*>                      status - Monthly (due the 15th of the following
+*>                      month, rolled to the next Monday if that lands
+*>                      on a weekend) or Semi-Weekly (wages paid Wed
+*>                      thru Fri are due the following Wednesday, wages
+*>                      paid Sat thru Tue are due the following Friday) -
+*>                      as there is no persisted depositor-status field
+*>                      on file, it is prompted for at run time the same
+*>                      way pybenelig prompts for its thresholds.
+*>
+*>                      Federal holidays are not held anywhere in ACAS
+*>                      so are not allowed for - only the weekend roll
+*>                      forward called for by the IRS rule is applied.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      Integer-Of-Date, Date-Of-Integer, Mod, Trim.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pycoh.   Company History.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 16.
+*> Program specific:
+*>                      PY001 - 2, PY804, PY809.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpycoh.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpycoh.cob".
+*>
+ fd  Print-File
+     reports are Tax-Deposit-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pytaxdep(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Coh-Status       pic xx.
+     03  RRN                 pic 9        comp.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  A                   pic 99       value zero.
+     03  B                   pic 99       value zero.
+*>
+*> Depositor status - operator-set, there being no persisted field for
+*> this on the parameter file.
+*>
+     03  WS-Depositor-Type   pic x        value "M".
+         88  Monthly-Depositor            value "M".
+         88  Semi-Weekly-Depositor        value "S".
+*>
+*> Today's date, and the liability/due dates worked out per Coh-Date
+*> occurrence - see zz090/zz095 below.
+*>
+     03  WS-Coh-CCYYMMDD     pic 9(8).
+     03  WS-Liab-Date.
+         05  WS-Liab-Year    pic 9(4).
+         05  WS-Liab-Month   pic 99.
+         05  WS-Liab-Days    pic 99.
+     03  WS-Liab-Date9 redefines WS-Liab-Date
+                             pic 9(8).
+     03  WS-Due-Date.
+         05  WS-Due-Year     pic 9(4).
+         05  WS-Due-Month    pic 99.
+         05  WS-Due-Days     pic 99.
+     03  WS-Due-Date9 redefines WS-Due-Date
+                             pic 9(8).
+     03  WS-Event-Date.
+         05  WS-Event-Year   pic 9(4).
+         05  WS-Event-Month  pic 99.
+         05  WS-Event-Days   pic 99.
+     03  WS-Event-Date9 redefines WS-Event-Date
+                             pic 9(8).
+     03  WS-Due-Int          binary-long  value zero.
+     03  WS-Dow              pic 9        value zero.
+     03  WS-Total-Liab       pic 9(7)v99  comp-3 value zero.
+*>
+ 01  WS-Coh-Dates-Out.
+     03  WS-Liab-Date-Out    pic x(10)    occurs 12.
+ 01  WS-Coh-Due-Dates-Out.
+     03  WS-Due-Date-Out     pic x(10)    occurs 12.
+*>
+ 01  WS-Date-Formats.
+     03  WS-Swap             pic 99.
+     03  WS-Conv-Date        pic x(10).
+     03  WS-Date             pic x(10)   value "99/99/9999".
+     03  WS-UK redefines WS-Date.   *> Other optional format
+         05  WS-Days         pic 99.
+         05  filler          pic x.
+         05  WS-Month        pic 99.
+         05  filler          pic x.
+         05  WS-Year         pic 9(4).
+     03  WS-USA redefines WS-Date.  *> Default format
+         05  WS-USA-Month    pic 99.
+         05  filler          pic x.
+         05  WS-USA-Days     pic 99.
+         05  filler          pic x.
+         05  filler          pic 9(4).
+     03  WS-Intl redefines WS-Date.   *> Not used.
+         05  WS-Intl-Year    pic 9(4).
+         05  filler          pic x.
+         05  WS-Intl-Month   pic 99.
+         05  filler          pic x.
+         05  WS-Intl-Days    pic 99.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY804           pic x(48) value "PY804 Read Company History record Error = ".
+     03  PY809           pic x(43) value "PY809 Company History File not Found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Tax-Deposit-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Dep-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  40     pic x(52)   value "Federal Tax Deposit Liability/Schedule Report".
+     03  Line  4.
+         05  col   1     pic x(9)    value "Pay Date".
+         05  col  16     pic x(16)   value "FWT + FICA Liab".
+         05  col  36     pic x(12)   value "Deposit Due".
+*>
+ 01  Tax-Deposit-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic x(10)         source WS-Liab-Date-Out (A).
+         05  col  17     pic z(6)9.99      source Coh-Tax (A).
+         05  col  37     pic x(10)         source WS-Due-Date-Out (A).
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(30)         value "Total FWT + FICA liability :".
+     03  col 32          pic z(6)9.99      source WS-Total-Liab.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Company History file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input PY-Comp-Hist-File.   *> PY Company History - Coh
+     if       PY-Coh-Status not = zero
+              move     PY-Coh-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY809         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 40
+              display  WS-Eval-Msg   at line WS-23-Lines col 43
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Comp-Hist-File
+              move     1 to WS-Term-Code
+              goback   returning 3
+     end-if.
+     move     1 to RRN.
+     read     PY-Comp-Hist-File
+     if       PY-Coh-Status not = zero
+              move     PY-Coh-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY804         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 48
+              display  WS-Eval-Msg   at line WS-23-Lines col 51
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Comp-Hist-File
+              move     1 to WS-Term-Code
+              goback   returning 3
+     end-if.
+     close    PY-Comp-Hist-File.  *> Only want the one record
+*>
+     display  "Depositor status - Monthly or Semi-weekly (M/S) :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Depositor-Type  at line WS-Lines col 52 UPPER UPDATE.
+     if       not Monthly-Depositor
+         and  not Semi-Weekly-Depositor
+              move     "M" to WS-Depositor-Type
+     end-if.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Deposits.
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+              goback
+     end-if.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-Deposits        section.
+*>*************************************
+*>
+*> At this point the one Company History record is held in WS and
+*> Print-File is opened for output.  Coh-Date/Coh-Tax entries with no
+*> date recorded yet (still zero) are skipped.
+*>
+     move     zero  to WS-Rec-Cnt.
+     move     zero  to WS-Total-Liab.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     perform  zz090-Convert-Coh-Dates.
+     perform  zz095-Compute-Due-Dates.
+*>
+     initiate Tax-Deposit-Report.
+     move     zero to A.
+     perform  12 times
+              add      1 to A
+              if       Coh-Date (A) not = zero
+                       add      1 to WS-Rec-Cnt
+                       add      Coh-Tax (A) to WS-Total-Liab
+                       generate Tax-Deposit-Detail
+              end-if
+     end-perform.
+     terminate
+              Tax-Deposit-Report.
+*>
+ aa050-Exit.  exit section.
+*>
+ zz090-Convert-Coh-Dates     section.
+*>**********************************
+*>
+*>  Formats each of the 12 Coh-Date occurrences (ccyymmdd binary) into
+*>  WS-Liab-Date-Out honouring Date-Form the same UK/USA/Intl way
+*>  ZZ099-Convert-Date does for a single date - see hisprint's
+*>  zz090-Convert-Coh-Dates, which this is modelled on.
+*>*******************************************************************
+*> Input:   Coh-Date (1 thru 12)
+*> Output:  WS-Liab-Date-Out (1 thru 12)
+*>
+     perform  varying B from 1 by 1 until B > 12
+              move     Coh-Date (B)  to WS-Event-Date9
+              perform  ZZ099-Convert-Date
+              move     WS-Date       to WS-Liab-Date-Out (B)
+     end-perform.
+*>
+ zz090-Exit.
+     exit     section.
+*>
+ zz095-Compute-Due-Dates     section.
+*>***********************************
+*>
+*>  Works out the IRS deposit due date for each Coh-Date occurrence
+*>  from the operator-set depositor status.
+*>
+*>  Monthly depositor  - due the 15th of the month after the one the
+*>                       pay date falls in, rolled to the next Monday
+*>                       if the 15th is a Saturday or Sunday.
+*>  Semi-weekly        - pay dates falling Wed/Thu/Fri are due the
+*>                       following Wednesday; pay dates falling
+*>                       Sat/Sun/Mon/Tue are due the following Friday.
+*>
+*>  No allowance is made for Federal holidays as ACAS holds no
+*>  holiday calendar.
+*>*******************************************************************
+*> Input:   Coh-Date (1 thru 12), WS-Depositor-Type
+*> Output:  WS-Due-Date-Out (1 thru 12)
+*>
+     perform  varying B from 1 by 1 until B > 12
+              if       Coh-Date (B) = zero
+                       move  spaces to WS-Due-Date-Out (B)
+              else
+                       if       Monthly-Depositor
+                                perform  zz096-Monthly-Due-Date
+                       else
+                                perform  zz097-Semi-Weekly-Due-Date
+                       end-if
+                       move     WS-Due-Date9 to WS-Event-Date9
+                       perform  ZZ099-Convert-Date
+                       move     WS-Date      to WS-Due-Date-Out (B)
+              end-if
+     end-perform.
+*>
+ zz095-Exit.
+     exit     section.
+*>
+ zz096-Monthly-Due-Date      section.
+*>***********************************
+*>
+*> Input:   Coh-Date (B)
+*> Output:  WS-Due-Date9
+*>
+     move     Coh-Date (B)   to WS-Liab-Date9.
+     move     WS-Liab-Year   to WS-Due-Year.
+     move     WS-Liab-Month  to WS-Due-Month.
+     move     15             to WS-Due-Days.
+     if       WS-Liab-Month = 12
+              add      1 to WS-Due-Year
+              move     1 to WS-Due-Month
+     else
+              add      1 to WS-Due-Month
+     end-if.
+     compute  WS-Dow = FUNCTION MOD (FUNCTION INTEGER-OF-DATE (WS-Due-Date9), 7).
+     evaluate WS-Dow
+         when 6                     *> Saturday - roll to Monday
+              add      2 to WS-Due-Days
+         when 0                     *> Sunday - roll to Monday
+              add      1 to WS-Due-Days
+     end-evaluate.
+*>
+ zz096-Exit.
+     exit     section.
+*>
+ zz097-Semi-Weekly-Due-Date  section.
+*>***********************************
+*>
+*> Input:   Coh-Date (B)
+*> Output:  WS-Due-Date9
+*>
+     compute  WS-Dow = FUNCTION MOD (FUNCTION INTEGER-OF-DATE (Coh-Date (B)), 7).
+     evaluate WS-Dow
+         when 3                     *> Wednesday - due following Wednesday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 7
+         when 4                     *> Thursday - due following Wednesday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 6
+         when 5                     *> Friday - due following Wednesday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 5
+         when 6                     *> Saturday - due following Friday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 6
+         when 0                     *> Sunday - due following Friday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 5
+         when 1                     *> Monday - due following Friday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 4
+         when 2                     *> Tuesday - due following Friday
+              compute WS-Due-Int = FUNCTION INTEGER-OF-DATE (Coh-Date (B)) + 3
+     end-evaluate.
+     compute  WS-Due-Date9 = FUNCTION DATE-OF-INTEGER (WS-Due-Int).
+*>
+ zz097-Exit.
+     exit     section.
+*>
+ ZZ099-Convert-Date          section.
+*>**********************************
+*>
+*>  Converts date in WS-Event-Date9 to UK/USA/Intl date format.
+*>*************************************************************************
+*> Input:   WS-Event-Year/Month/Days.
+*> output:  WS-Date as uk/US/Inlt date format
+*>
+     move     WS-Event-Year  to WS-Year.
+     move     WS-Event-Month to WS-Month.
+     move     WS-Event-Days  to WS-Days.
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+*>
+     if       Date-UK          *> nothing to do as in UK format
+              go to ZZ099-Exit.
+     if       Date-USA                *> Swap month and days
+              move WS-Days  to WS-Swap
+              move WS-Month to WS-Days
+              move WS-Swap  to WS-Month
+              go to ZZ099-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to WS-Date.  *> Swap to Intl
+     move     WS-Event-Year  to WS-Intl-Year.
+     move     WS-Event-Month to WS-Intl-Month.
+     move     WS-Event-Days  to WS-Intl-Days.
+*>
+ ZZ099-Exit.
+     exit     section.
+*>
