@@ -49,6 +49,12 @@
 *>                         module to -> US format but code creating COH not yet
 *>                         done.
 *> 20/01/2026 vbc          Completed subject to testing -  none done yet.
+*> 09/08/26 vbc            Added zz090-Convert-Coh-Dates so Coh-Date
+*>                         displays per Date-Form (UK/USA/Intl), not
+*>                         always as raw ccyy/mm/dd.
+*> 09/08/26 vbc            Output now goes to a PDF file (named from
+*>                         Print-Spool-Name) instead of the print spool/
+*>                         CUPS when PY-PR1-PDF-Output = Y.
 *>**
 *>*************************************************************************
 *> Copyright Notice.
@@ -156,6 +162,7 @@
      03  WS-Rec-Cnt          pic 99       value zero.
      03  WS-Page-Cnt         pic 999      value zero.
      03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Pdf-Cmd          pic x(160)   value spaces.  *> PDF convert command line
 *>
  01  WS-Test-Date            pic x(10).
  01  WS-Date-Formats.
@@ -180,6 +187,10 @@
          05  WS-Intl-Month   pic 99.
          05  filler          pic x.
          05  WS-Intl-Days    pic 99.
+*>
+ 01  WS-Coh-CCYYMMDD          pic 9(8).
+ 01  WS-Coh-Dates-Out.
+     03  WS-Coh-Date-Out      pic x(10)  occurs 12.
 *>
  01  Error-Messages.   *> ANY NEEDED ???
 *> System Wide
@@ -187,6 +198,7 @@
      03  SY003           pic x(51) value "SY003 Aborting function - Note error and hit Return".
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
 *>
 *> Module General
 *>
@@ -201,6 +213,7 @@
      03  PY809           pic x(38) value "PY809 Company History File not found -".
 *>
  01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
 *>
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
@@ -523,7 +536,7 @@
  01  Company-Detail-Lines-Block-2 type is detail.  *> in a perform varying A from 1 by 1 4 times
      03  line + 1.  *> 26 - 29
          05  col 21      pic z9          source A .  *>   %i
-         05  col 29      pic 9(4)/99/99  source Coh-Date (A). *> i%     ccyymmdd so really need to convert
+         05  col 29      pic x(10)       source WS-Coh-Date-Out (A).
          05  col 40      pic zzz,zz9.99  source Coh-Tax (A).
          05  col 65      pic z9          source A.   *>   %i
          05  col 70      pic zzz,zz9.99  source Coh-Q-Tax (A).  *> occurs 4 times and ditto next 2
@@ -533,7 +546,7 @@
  01  Company-Detail-Lines-Block-3 type is detail.  *> in a perform varying A from 5 by 1 8 times
      03  line + 1.  *> 29 -36
          05  col 21      pic z9          source A .  *>   %i
-         05  col 29      pic 9(4)/99/99  source Coh-Date (A). *> i%     ccyymmdd so really need to convert
+         05  col 29      pic x(10)       source WS-Coh-Date-Out (A).
          05  col 40      pic zzz,zz9.99  source Coh-Tax (A).
 *>
 
@@ -628,8 +641,10 @@
               goback   returning 1   *> == no param file
      end-if.
 *>
-     move     1        to RRN.
-     read     PY-Param1-File key RRN
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
      if       PY-PR1-Status not = "00"
               perform  ZZ040-Evaluate-Message
               display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -758,9 +773,29 @@
      close    PY-Employee-File
               PY-History-File.
 *>
-     call     "SYSTEM" using Print-Report.  *> Landscape
+     perform  ZZ075-Print-Or-Pdf-Output.
 *>
  aa050-Exit.   exit section.
+*>
+ ZZ075-Print-Or-Pdf-Output   Section.
+*>****************************************
+*>
+*> PY-PR1-PDF-Output = Y redirects this report to a PDF file (named from
+*> Print-Spool-Name with a .pdf suffix) instead of the print spool/CUPS.
+*>
+     if       PY-PR1-PDF-Output = "Y"
+              string   "enscript -B -o - "                        delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       " | ps2pdf - "                              delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       ".pdf"                                      delimited size
+                                                               into WS-Pdf-Cmd
+              call     "SYSTEM" using WS-Pdf-Cmd
+     else
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+ ZZ075-Exit.  Exit section.
 *>
  aa060-Produce-Employee-Report   section.
 *>**************************************
@@ -808,6 +843,7 @@
 *>
 *> The RD section is more likely wrong <<<<<<<<<<<<<<<
 *>
+     perform  zz090-Convert-Coh-Dates.
      move     zero to A.
      generate Company-Detail-Lines-Block-1.
      perform  4 times
@@ -970,3 +1006,41 @@
  zz080-exit.
      exit     section.
 *>
+ zz090-Convert-Coh-Dates     section.
+*>**********************************
+*>
+*>  Formats each of the 12 Coh-Date occurrences (ccyymmdd binary) into
+*>  WS-Coh-Date-Out honouring Date-Form the same UK/USA/Intl way
+*>  zz070-Convert-Date/zz080-Convert-Date already do for To-Day - Coh-
+*>  Date is stored as plain ccyymmdd (see PY-Comp-Hist-Record) so this
+*>  just re-punctuates the year/month/day already in hand, there being
+*>  no maps04 binary-date round trip needed.
+*>*******************************************************************
+*> Input:   Coh-Date (1 thru 12)
+*> Output:  WS-Coh-Date-Out (1 thru 12)
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+     perform  varying B from 1 by 1 until B > 12
+              move     Coh-Date (B) to WS-Coh-CCYYMMDD
+              move     "99/99/9999" to WS-Date
+              move     WS-Coh-CCYYMMDD (7:2) to WS-Days
+              move     WS-Coh-CCYYMMDD (5:2) to WS-Month
+              move     WS-Coh-CCYYMMDD (1:4) to WS-Year
+              if       Date-USA                *> Swap month and days
+                       move     WS-Days  to WS-Swap
+                       move     WS-Month to WS-Days
+                       move     WS-Swap  to WS-Month
+              end-if
+              if       Date-Intl
+                       move     "ccyy/mm/dd"          to WS-Date
+                       move     WS-Coh-CCYYMMDD (1:4) to WS-Intl-Year
+                       move     WS-Coh-CCYYMMDD (5:2) to WS-Intl-Month
+                       move     WS-Coh-CCYYMMDD (7:2) to WS-Intl-Days
+              end-if
+              move     WS-Date to WS-Coh-Date-Out (B)
+     end-perform.
+*>
+ zz090-Exit.
+     exit     section.
+*>
