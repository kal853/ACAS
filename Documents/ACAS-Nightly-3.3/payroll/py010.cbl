@@ -7,15 +7,19 @@
 *>                      2. Earn/Ded & Cost.                      *
 *>                      3. Rate Data.                            *
 *>                      4. Emp History data entry/amend          *
-*>                          from pyupdhis                        *
+*>                          (in section ea000-Employee-History,  *
+*>                           replaces the old Basic pyupdhis)    *
 *>                                                               *
 *>                      Each can be selected or                  *
 *>                          options 1 & 2 as menu option 4  or.  *
 *>                                  1, 2, 3 or 4.                *
 *>                                                               *
-*>                  MANUAL UPDATE NEEDED.                        *
-*>                                                               *
-*>  Option 4 only run if emp not had a pay run <<<<<<<<<<    NEEDS EXTRA CODING
+*>  Option 4 is only allowed for an Employee that has not yet    *
+*>  had a pay run (His-QTD/His-YTD all zero) - checked in        *
+*>  ea010-Get-Emp-No against His-Emp-No, NOT against the company *
+*>  wide Coh-Starting-Up flag, so it stays available for setup   *
+*>  corrections on new hires added long after the company's      *
+*>  first ever pay run.                                          *
 *>    This program sets up Emp-Search-Name from Emp-Name         *
 *>                                                               *
 *>****************************************************************
@@ -118,6 +122,116 @@
 *> 09/12/2025 vbc -        Increased minimum screen depth = 28 for func keys etc.
 *> 10/12/2025 vbc -        Replaced test and on error + goto to use perform
 *>                         forever etc - helps keep code neater.
+*> 10/03/2026 vbc -        Option 4 (Emp History entry/amend) reviewed - the
+*>                         Coh-Starting-Up (company wide) test in
+*>                         ea000-Employee-History was blocking Option 4 for
+*>                         ANY employee once the company's first ever pay run
+*>                         had happened, defeating the point of the option.
+*>                         Removed that test - the per employee His-QTD/
+*>                         His-YTD all zero test already present is the
+*>                         correct guard and is now the only one applied.
+*> 12/03/2026 vbc -        ca020-Get-Act-Pcents was only rejecting a labor
+*>                         distribution total OVER 100%, so an employee could
+*>                         be left with accounts totalling less than 100% and
+*>                         py900 would post an incomplete distribution at
+*>                         apply time. The last-entry (A = 5) check now also
+*>                         re-prompts when the total is under 100% - new msg
+*>                         PY142 - so the set can only be saved once the 5
+*>                         Emp-Dist-Pcent entries reconcile to exactly 100%.
+*>
+*>                         PY900 ab080-Post-Labor-Distribution rechecks
+*>                         the same 100% total (and that every account
+*>                         exists) before allowing the parameter screen
+*>                         to be left - it only validates and displays
+*>                         SY003/IR914 on failure, it does not post
+*>                         anything or abort, for employee records
+*>                         written before this release.
+*>
+*> 09/08/2026 vbc -        Emp-ED-Grp now holds 5 entries, not 3 (wspyemp.cob).
+*>                         Ed-Grp entry screen extended to match, rows 4 & 5
+*>                         added at lines 22/23. The 5th row now shares line
+*>                         23 with the loop's error messages, which used to be
+*>                         pinned to WS-23-Lines - moved every message in this
+*>                         loop down to WS-Lines (as ca020-Get-Act-Pcents
+*>                         already does for its own reconciliation messages)
+*>                         so an error on row 5 no longer overwrites row 5
+*>                         itself. Emp-ED-Exclusion also now rejects a Non-
+*>                         Discretionary item (eg a court ordered garnishment)
+*>                         entered as an Earning - new msg PY143 - it must be
+*>                         a Deduction so it can never be dropped/prorated
+*>                         like an ordinary Earning line.
+*>
+*> 09/08/2026 vbc -        Emp-Bank-Acct-No/-Route-No/-Acct-Type replaced
+*>                         by the repeating Emp-DD-Grp (wspyemp.cob, occurs
+*>                         3) so net pay can be split across up to 3 direct
+*>                         deposit accounts. New menu option 7 (new section
+*>                         fa000-Process-Direct-Deposit) maintains the
+*>                         split - Screen 1's old "Bank Acct No" field now
+*>                         just displays the primary (1st) account, read-
+*>                         only, pointing at option 7 for maintenance.
+*>                         Only the last used entry may be a Percentage
+*>                         (of the whole net pay) - new msg PY146 - the
+*>                         earlier entries are flat Amounts, same rule
+*>                         pyach.cbl's Entry Detail writer now follows.
+*>
+*> 09/08/2026 vbc -        Emp-ED-Priority added (wspyemp.cob) - a 1-9 cut
+*>                         order per Ed-Grp entry, captured on the Earn/Ded
+*>                         screen next to Xcld/Cat as a new Pri column, so a
+*>                         pay calculation that has to shave discretionary
+*>                         deductions when disposable earnings run short
+*>                         knows which entries are legally protected and
+*>                         which can be trimmed first. New msg PY148.
+*>
+*> 09/08/2026 vbc -        ba000 now watches for Emp-Status actually
+*>                         changing (WS-Old-Emp-Status holds what was
+*>                         read, before the accept loop can overwrite
+*>                         it) rather than just its current value, so
+*>                         the checklist below only fires once, on the
+*>                         actual transition. Going to T runs the new
+*>                         ba930-Termination-Checklist - Emp-Term-Date
+*>                         is now forced (can't be left zero, new msg
+*>                         PY147) and Emp-Vac-Accum/Emp-Comp-Accum can
+*>                         be paid out (zeroed) there and then. Coming
+*>                         back from T to A runs ba940-Rehire-Reset,
+*>                         which just clears Emp-Term-Date - Emp-No is
+*>                         reactivated in place so His-Emp-No (always
+*>                         = Emp-No) keeps the old YTD/QTD history
+*>                         intact, no new employee number is needed.
+*>
+*> 09/08/2026 vbc -        Emp-Taxing-State entry now also checked
+*>                         against PY-SWT-Tax-File (selpyswt.cob/
+*>                         fdpyswt.cob, now enabled) - WS-SWT-Table is
+*>                         built once at start of run from whatever
+*>                         states actually have an SWT record on file,
+*>                         and a typo'd but otherwise valid US state
+*>                         code is now rejected with new msg PY150 if
+*>                         no withholding table is loaded for it.
+*>
+*> 09/08/2026 vbc -        Added missing END-SEARCH to both the State
+*>                         and SWT-table SEARCH ALLs above - without it
+*>                         the following IF was scoped inside the WHEN,
+*>                         so PY129/PY150 never displayed and the loop
+*>                         never cycled/exited on a miss.
+*> 09/08/2026 vbc -        fa000-Process-Direct-Deposit's "only the last
+*>                         used DD entry may be a Percentage" check now
+*>                         runs as a second pass over all 3 entries once
+*>                         entered, not by peeking at Emp-DD-Used (A + 1)
+*>                         mid-loop - that read the stale on-file value
+*>                         of a slot not yet visited this pass.
+*>                         Corrected two comments (above and in py900's
+*>                         banner) that described ab080-Post-Labor-
+*>                         Distribution as posting to the GL/IRS nominal
+*>                         ledger and aborting - it only validates the
+*>                         100% total and account existence and displays
+*>                         SY003/IR914; it does not post or abort.
+*> 09/08/2026 vbc -        ca020-Get-Act-Pcents' exact-100% check on the
+*>                         5 Emp-Dist-Grp entries now only applies when
+*>                         PY-PR1-GL-Used or PY-PR1-IRS-Used = "Y" - a
+*>                         company not posting labor distribution at all
+*>                         was otherwise stuck unable to leave this
+*>                         screen at 0%, which is ordinary earn/deduction
+*>                         maintenance (menu options 2, 5 & 6), not GL/
+*>                         IRS posting.
 *>
 *>
 *>*************************************************************************
@@ -167,12 +281,13 @@
  copy "selpyhis.cob".
  copy "selpyact.cob".
  copy "selpycoh.cob".
+ copy "selpypnd.cob".
 *> copy "selpycalx.cob".
 *>
 *> next 3 are all the same so can use only one stax
 *>
 *> copy "selpystax.cob".
-*> copy "selpyswt.cob".
+ copy "selpyswt.cob".
 *> copy "selpylwt.cob".
 *>
  data                    division.
@@ -185,13 +300,14 @@
  copy "fdpyhis.cob".
  copy "fdpyact.cob".
  copy "fdpycoh.cob".
+ copy "fdpypnd.cob".
 *>
 *> copy "fdpycalx.cob".
 *>
 *> next 3 are all the same so can use only one stax
 *>
 *> copy "fdpystax.cob".
-*> copy "fdpyswt.cob".
+ copy "fdpyswt.cob".
 *> copy "fdpylwt.cob".
 *>
  working-storage section.
@@ -214,8 +330,11 @@
      03  PY-Emp-Status       pic xx       value zero.
      03  PY-His-Emp-Status   pic xx       value zero.
      03  PY-Coh-Status       pic xx       value zero.
- *>    03  PY-Stax-Status      pic xx       value zero.    *> NOT Used
+     03  PY-Pnd-Status       pic xx       value zero.
+     03  PY-Stax-Status      pic xx       value zero.
  *>    03  PY-Calx-Status      pic xx       value zero.  *> NOT Used
+     03  WS-Pnd-Field-Desc   pic x(15)    value spaces.  *> ga000-Review-Pending-Changes, translated from Pnd-Field-Code
+     03  WS-Pnd-Saved-Emp-No pic 9(7)     value zero.    *> ga000's own Emp-No context, saved/restored around the review loop
 *>
      03  WS-Reply            pic x.
      03  WS-Eval-Msg         pic x(25)    value spaces.
@@ -234,6 +353,7 @@
      03  WS-Employee-Number  redefines WS-Employee-In
                              pic 9(7).
      03  WS-Saved-Emp-No     pic 9(7).
+     03  WS-Old-Emp-Status   pic x         value space.  *> Emp-Status as read, before ba000 amends it
      03  WS-Recalculate      pic x         value "N".
 *>
      03  WS-Starting-Up      pic x         value "N".  *> Set for a new Employee Entry so History can be added ONLY.
@@ -335,6 +455,17 @@
      03  WS-States redefines WS-S    occurs 50
                                      Ascending key WS-Codes INDEXED BY QQ.
          05  WS-Codes        pic xx.
+*>
+*> Which of the 50 possible states actually have a PY-SWT-Tax-File
+*> table loaded on this installation - built once from that file at
+*> start of run so Emp-Taxing-State can be checked against what is
+*> really configured, not just against a valid US postal abbreviation.
+*>
+ 01  WS-SWT-Table.
+     03  WS-SWT-Entries              occurs 50
+                                     Ascending key WS-SWT-Code INDEXED BY RR.
+         05  WS-SWT-Code         pic xx.
+ 01  WS-SWT-Count            pic 99  value zero.
 *>
  01  WS-Interval-Used        pic 99  occurs 4 values 52 26 24 12. *> from RATENT --  NOT YET USED
 *>
@@ -359,6 +490,7 @@
 *>     03  SY011           pic x(47) value "SY011 Error on systemMT processing, FS-Reply = ".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
 *>     03  SY014           pic x(30) value "SY014 Press return to continue".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
 *>
 *> Module General ?
 *>
@@ -402,6 +534,15 @@
      03  PY139           pic x(54) value "PY139 Payroll parameter File does not exist - Aborting".
      03  PY140           pic x(41) value "PY140 Run main menu option Y to create it".
      03  PY141           pic x(57) value "PY141 You can ONY create/update History if a NEW Employee".
+     03  PY142           pic x(58) value "PY142 Error - Distribution Total must equal 100.00 exactly".
+     03  PY143           pic x(57) value "PY143 Non-Discretionary Ded/Earn item must be a Deduction".
+     03  PY144           pic x(56) value "PY144 Pay Method must be C (Check) or D (Direct Deposit)".
+     03  PY145           pic x(51) value "PY145 Acct Type must be C (Checking) or S (Savings)".
+     03  PY146           pic x(50) value "PY146 Only the LAST used entry may be a Percentage".
+     03  PY147           pic x(52) value "PY147 A Termination Date is required and can't be zero".
+     03  PY148           pic x(64) value "PY148 A Non-Discretionary (garnishment) item needs Priority 1-3".
+     03  PY149           pic x(48) value "PY149 No pending self-service change requests".
+     03  PY150           pic x(58) value "PY150 No SWT withholding table on file for that state yet".
 *>
 *> The CBASIC MESSAGES
 *>
@@ -420,9 +561,13 @@
      03  PY229           pic x(66) value "PY229 This employee has been exempted from Federal Tax Withholding".
      03  PY230           pic x(64) value "PY230 This employee has been exempted from State Tax Withholding".
      03  PY231           pic x(64) value "PY231 This employee has been exempted from Local Tax Withholding".
+     03  PY232           pic x(63) value "PY232 Rate is below Min Wage for taxing state entered, State =".
+     03  PY233           pic x(64) value "PY233 Vacation Accrual capped - Accumulated reduced to the Cap".
+     03  PY234           pic x(64) value "PY234 Sick Leave Accrual capped - Accumulated reduced to the Cap".
 *>
  01  Error-Code          pic 999.
 *>
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
 *>
@@ -472,9 +617,15 @@
                                           line  9 col 21.
      03  value "6. All Data - Entry (options 1,2, 3 & 4)"
                                           line 10 col 21.
-     03  value "X or Esc to quit menu option"
+     03  value "7. Employee Direct Deposit Account Entry"
                                           line 11 col 21.
-     03  value "Select Option  [ ]"       line 13 col 30.
+     03  value "8. Review Pending Self-Service Change Requests"
+                                          line 12 col 21.
+     03  value "9. Employee Local Tax Jurisdiction Entry"
+                                          line 13 col 21.
+     03  value "X or Esc to quit menu option"
+                                          line 14 col 21.
+     03  value "Select Option  [ ]"       line 15 col 30.
      03  using Menu-Reply    pic x                col 46 foreground-color 3 auto.
 *>
 *> Employee data entry screens  AN is used so these are displayed only
@@ -500,7 +651,7 @@
      03  value "      |           Phone  [            ]                                     |"  line 13 col  1.
      03  value "      +---------------------------------------------------------------------+"  line 14 col  1.
      03  value "      Soc Sec No.   [            ]                |    Pension (Y/N)      [ ]"  line 15 col  1.
-     03  value "      Bank Acct No. [                         ]   |    Job Code	        [   ]"  line 16 col  1.
+     03  value "      Primary D.D. Acct [                     ]   |    Job Code	        [   ]"  line 16 col  1.
      03  value "      Birth Date    [          ]                  |    Taxing State      [  ]"  line 17 col  1.
      03  value "      Sex           [ ]                           |"                            line 18 col  1.
      03  value "      -----------------------------------------------------------------------"  line 19 col  1.
@@ -519,14 +670,14 @@
      03  using Emp-Phone-No     pic 9(13)       line 13 col 27  foreground-color 3.
      03  using Emp-SSN          pic x(12)       line 15 col 22  foreground-color 3.
      03  using Emp-Pension-Used pic x           line 15 col 76  foreground-color 3.
-     03  using Emp-Bank-Acct-No pic x(25)       line 16 col 22  foreground-color 3.
+     03  from  Emp-DD-Acct-No (1) pic x(24)     line 16 col 26  foreground-color 3.
      03  using Emp-Job-Code     pic xxx         line 16 col 74  foreground-color 3.
      03  using WS-Emp-Date      pic 99/99/9999  line 17 col 22  foreground-color 3.   *> NEEDS CONVERSION
      03  using Emp-Taxing-State pic xx          line 17 col 75  foreground-color 3.
      03  using Emp-Sex          pic x           line 18 col 22  foreground-color 3.
      03  using WS-Emp-Date      pic 99/99/9999  line 20 col 19  foreground-color 3.   *> NEEDS CONVERSION
      03  using Emp-Status       pic x           line 20 col 76  foreground-color 3.
- *>    03  using WS-Emp-Date      pic 99/99/9999  line 21 col 19  foreground-color 3.   *> NEEDS CONVERSION but zero.
+     03  using WS-Emp-Date      pic 99/99/9999  line 21 col 19  foreground-color 3.   *> NEEDS CONVERSION - Term Date, only shown/keyed on termination
 *>
 *> Employee Earn/Ded & Cost data entry screens  AN is used so these are displayed only
 *>
@@ -552,10 +703,12 @@
      03  value "                Total    {nnn.nn}     |   1:[ ]  2:[ ]  3:[ ]  4:[ ]  5:[ ]"     line 15 col  1.
      03  value "  ---------------------------------------------------------------------------"   line 16 col  1.
      03  value "  ---------------  Employee  Specific Deductions / Earnings   --------------"   line 17 col  1.
-     03  value "   Used  Earn/Ded Desc   E/D Acct. A/P    Factor   Limited   Limit   Xcld Cat"   line 18 col  1.
-     03  value "  1:[ ][               ] [ ] [  ]  [ ]  [999999.99]  [ ]   [999999.99][ ][  ]"   line 19 col  1. *> Xcld - 1 - 4
-     03  value "  2:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ]"   line 20 col  1.
-     03  value "  3:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ]"   line 21 col  1.
+     03  value "   Used  Earn/Ded Desc   E/D Acct. A/P    Factor   Limited   Limit   Xcld Cat Pri"  line 18 col  1.
+     03  value "  1:[ ][               ] [ ] [  ]  [ ]  [999999.99]  [ ]   [999999.99][ ][  ][ ]"  line 19 col  1. *> Xcld - 1 - 4
+     03  value "  2:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ][ ]"  line 20 col  1.
+     03  value "  3:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ][ ]"  line 21 col  1.
+     03  value "  4:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ][ ]"  line 22 col  1.
+     03  value "  5:[ ][               ] [ ] [  ]  [ ]  [         ]  [ ]   [         ][ ][  ][ ]"  line 23 col  1.
 *>
 *> Employee Rate Data entry screens  AN is used so these are displayed only
 *>
@@ -587,7 +740,80 @@
      03  value "    Sick Leave Rate     [        ] Accumulated  [        ] Used  [        ]"    line 21 col  1.
      03  value "    Compensatory Time              Accumulated  [        ] Used  [        ]"    line 22 col  1.
 *>
+*> Employee Direct Deposit split account entry screen  AN is used so these are displayed only
+*>
+ 01  SS-Employee-DD-Data   background-color cob-color-black
+                           foreground-color cob-color-green
+                           erase eos.
+     03  from  Prog-Name  pic x(15)                            line  1 col  1 foreground-color 2.
+     03  value "Payroll Employee Direct Deposit Account Entry"          col 24.
+     03  from  U-Date     pic x(10)                                     col 71 foreground-color 2.
+     03  from  Usera      pic x(32)  line  3 col  1.
+*>
+     03  value "Employee Direct Deposit Accounts"                                               line  3 col 35.
+     03  value " Empl No. [       ] Name {                                } SSN {           }"   line  5 col  1.
+     03  value "  ---------------------------------------------------------------------------"   line  6 col  1.
+     03  value "  Pay Method (C=Check, D=Direct Deposit) [ ]"                                    line  7 col  1.
+     03  value "  ---------------------------------------------------------------------------"   line  8 col  1.
+     03  value "  Split net pay across up to 3 accounts - Amount entries first, then a single"   line  9 col  1.
+     03  value "  Percent entry (of the whole net pay) may follow.  N = slot not used."          line 10 col  1.
+     03  value "  Used  Account Number           Route No.  Type  A/P    Value"                 line 11 col  1.
+     03  value "  1:[ ][                      ] [         ]  [ ]  [ ] [999999.99]"               line 12 col  1.
+     03  value "  2:[ ][                      ] [         ]  [ ]  [ ] [         ]"               line 13 col  1.
+     03  value "  3:[ ][                      ] [         ]  [ ]  [ ] [         ]"               line 14 col  1.
+*>
+     03  value " F1 or Emp # All zeroes to enter new Employee "                                 line 23 col  1.
+     03  value "  Escape to Quit"                                                               line 24 col  1.
+*>
+ 01  SS-Employee-LWT-Data  background-color cob-color-black
+                           foreground-color cob-color-green
+                           erase eos.
+     03  from  Prog-Name  pic x(15)                            line  1 col  1 foreground-color 2.
+     03  value "Payroll Employee Local Tax Jurisdiction Entry"          col 24.
+     03  from  U-Date     pic x(10)                                     col 71 foreground-color 2.
+     03  from  Usera      pic x(32)  line  3 col  1.
+*>
+     03  value "Employee Local (LWT) Tax Jurisdictions"                                          line  3 col 35.
+     03  value " Empl No. [       ] Name {                                } SSN {           }"   line  5 col  1.
+     03  value "  ---------------------------------------------------------------------------"   line  6 col  1.
+     03  value "  For an employee who lives in one local jurisdiction but works in another -"    line  7 col  1.
+     03  value "  Jurisdiction   Allowances  Exempt"                                              line  8 col  1.
+     03  value "  Live [     ]     [  ]        [ ]"                                              line  9 col  1.
+     03  value "  Work [     ]     [  ]        [ ]"                                              line 10 col  1.
+     03  value "  ---------------------------------------------------------------------------"   line 11 col  1.
+     03  value "  Reciprocity - Live jurisdiction credits tax already withheld by Work [ ]"       line 12 col  1.
+     03  value "  (Y = credited under a reciprocity agreement, N = both withheld in full)"        line 13 col  1.
+*>
+     03  value " F1 or Emp # All zeroes to enter new Employee "                                 line 23 col  1.
+     03  value "  Escape to Quit"                                                               line 24 col  1.
+*>
 *> removed from py930 as that updates Company History
+*>
+ 01  SS-Pending-Change-Review  background-color cob-color-black
+                                foreground-color cob-color-green
+                                erase eos.
+     03  from  Prog-Name  pic x(15)                                     line  1 col  1 foreground-color 2.
+     03  value "Employee Self-Service - Pending Change Review"                  col 17.
+     03  from  U-Date     pic x(10)                                             col 71 foreground-color 2.
+     03  from  Usera      pic x(32)                                     line  3 col  1.
+     03  value "Review Requested Employee Data Change"                          line  3 col 35.
+     03  value "  ---------------------------------------------------------------------------" line  5 col  1.
+     03  value "  Request  # [       ]     Employee # [       ]  Name {                     }" line  6 col  1.
+     03  value "  ---------------------------------------------------------------------------" line  7 col  1.
+     03  value "  Field being changed        [               ]"                 line  9 col  1.
+     03  value "  Current value               {                                }"            line 11 col  1.
+     03  value "  Requested value             {                                }"            line 12 col  1.
+     03  value "  Requested (ccyymmdd)        {        }"                       line 13 col  1.
+     03  value "  ---------------------------------------------------------------------------" line 15 col  1.
+     03  value "  Apply this change - Y = Approve, N = Reject, S = Skip for now [ ]"          line 17 col  1.
+     03  from  Pnd-Seq-No  pic zzzzzz9                                  line  6 col 16.
+     03  from  Pnd-Emp-No  pic zzzzzz9                                  line  6 col 41.
+     03  from  Emp-Name    pic x(32)                                    line  6 col 60.
+     03  from  WS-Pnd-Field-Desc pic x(15)                              line  9 col 32.
+     03  from  Pnd-Old-Value pic x(32)                                  line 11 col 34.
+     03  from  Pnd-New-Value pic x(32)                                  line 12 col 34.
+     03  from  Pnd-Requested-Date pic 9(8)                              line 13 col 32.
+     03  using WS-Reply    pic x                                        line 17 col 68 foreground-color 3 auto.
 *>
  01  SS-Employee-History-Data-1  background-color cob-color-black
                                  foreground-color cob-color-green
@@ -729,7 +955,6 @@
      SET      AN-FG2-IS-Cyan    to TRUE.
      SET      AN-Mode-IS-Update to TRUE.  *> could be AN-MODE-IS-NO-UPDATE to
 *>                                            TRUE on first use.
-     move     1 to RRN.
      open     i-o  PY-Param1-File.     *> i-o Will NOT create a file
      if       PY-PR1-Status not = "00"      *> Does not exist yet so back to menu and let user run create
               display  PY139 at line WS-22-Lines col 1 foreground-color 4
@@ -740,8 +965,10 @@
               goback
      else
               set      AN-MODE-IS-UPDATE to true
-              move     1 to RRN
-              read     PY-Param1-File key RRN
+              display  SY016      at line WS-Lines col 1
+              accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE
+              move     WS-Co-Code to PY-PR1-Co-Code
+              read     PY-Param1-File key PY-PR1-Co-Code
               if       PY-PR1-Status not = "00"
                        perform  ZZ040-Evaluate-Message
                        display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -802,6 +1029,28 @@
 *>
      close    PY-Accounts-File.
 *>
+*> Load which states actually have an SWT withholding table on file -
+*> Emp-Taxing-State entry below is checked against this, not just
+*> against the list of valid US postal abbreviations.
+*>
+     initialise
+              WS-SWT-Table.
+     move     zero  to WS-SWT-Count.
+     open     input    PY-SWT-Tax-File.
+     if       PY-Stax-Status = "00"
+              perform  forever
+                       read     PY-SWT-Tax-File Next at end
+                                exit perform
+                       end-read
+                       if       WS-SWT-Count < 50
+                                add   1 to WS-SWT-Count
+                                move  PY-Swt-State to WS-SWT-Code (WS-SWT-Count)
+                       end-if
+              end-perform
+              close    PY-SWT-Tax-File
+     end-if.
+     sort     WS-SWT-Entries on ascending key WS-SWT-Code.
+*>
 *> Next create Employee and Emp-History files if not exist yet and leave open as i-o
 *>
      open     input PY-Employee-File.
@@ -823,6 +1072,16 @@
      else
               close  PY-History-File
               open   i-o    PY-History-File.
+*>
+     open     input  PY-Pending-Change-File.
+     if       PY-Pnd-Status not = zeros
+              close  PY-Pending-Change-File
+              open   output PY-Pending-Change-File
+              close  PY-Pending-Change-File
+              open   i-o    PY-Pending-Change-File
+     else
+              close  PY-Pending-Change-File
+              open   i-o    PY-Pending-Change-File.
 *>
 *> The Param file is closed now.   <<<<<<<<<<<<<<<
 *>
@@ -841,7 +1100,6 @@
      if       Menu-Reply = "X"         *> Quit
         or    Cob-CRT-Status = Cob-Scr-Esc
         or    Error-Code > zero
-              move     1 to RRN
               open     i-o PY-Param1-File
               rewrite  PY-Param1-Record             *> recording last Employee #
               perform  aa125-Test-PR1-Status
@@ -852,6 +1110,7 @@
               close    PY-Param1-File
                        PY-Employee-File
                        PY-History-File
+                       PY-Pending-Change-File
               move     zero to WS-Term-Code
               goback                        *> Quit program, we are done
      end-if.
@@ -880,6 +1139,15 @@
               when    = 4
                        perform  ea000-Employee-History     *> only if NO pay run has occured for Employee
                        go  to   aa020-Menu-Selection
+              when    = 7
+                       perform  fa000-Process-Direct-Deposit
+                       go  to   aa020-Menu-Selection
+              when    = 8
+                       perform  ga000-Review-Pending-Changes
+                       go  to   aa020-Menu-Selection
+              when    = 9
+                       perform  ha000-Process-LWT-Jurisdictions
+                       go  to   aa020-Menu-Selection
      end-evaluate.
      go to    aa020-Menu-Selection.
 *>
@@ -1021,6 +1289,7 @@
               perform  ba920-Init-Employee-Record
               move     WS-Employee-Number to Emp-No
                                              His-Emp-No
+              move     space to WS-Old-Emp-Status   *> new employee, no prior status
               display  Emp-No at 0521         *> incl chg digit
               write    PY-Employee-Record
               if       PY-Emp-Status not = zeros
@@ -1046,6 +1315,7 @@
                        perform  aa140-Emp-Read-Error
                        go to ba999-Exit                        *> not a expected response so quit
               end-if
+              move     Emp-Status to WS-Old-Emp-Status
      end-if.
 *>
 *>  We now have a existing emp or are creating a new one
@@ -1132,7 +1402,9 @@
                        exit perform
      end-perform.
 *>
-     accept   Emp-Bank-Acct-No at line 16 col 22  foreground-color 3 UPDATE.
+*> Direct deposit accounts are now maintained under menu option 7 -
+*> just re-display whatever the primary account currently holds here.
+     display  Emp-DD-Acct-No (1) at line 16 col 26  foreground-color 3.
      accept   Emp-Job-Code     at line 16 col 74  foreground-color 3 UPDATE.
 *>
      move     "00/00/0000"   to WS-Emp-Date.             *> temp date for accepting etc
@@ -1160,10 +1432,27 @@
               search   all WS-States  *>  at end      move zero to C
                        when  Emp-Taxing-State = WS-Codes (QQ)
                             SET C to QQ
+              end-search
               if       C = zero
                        display  PY129 at line WS-23-Lines col 1 foreground-color 4
                                                                 erase eol
                        exit perform cycle
+              end-if
+*>
+*> Valid US state, but is there an SWT withholding table actually
+*> loaded for it - otherwise this Employee would silently run against
+*> whatever state's table happens to be current.
+*>
+              MOVE     ZERO TO C
+              SET      RR   TO 1
+              search   all WS-SWT-Entries  *>  at end      move zero to C
+                       when  Emp-Taxing-State = WS-SWT-Code (RR)
+                            SET C to RR
+              end-search
+              if       C = zero
+                       display  PY150 at line WS-23-Lines col 1 foreground-color 4
+                                                                erase eol
+                       exit perform cycle
               else
                        display  space at line WS-23-Lines col 1 erase eol
                        exit perform
@@ -1195,7 +1484,14 @@
               end-if
      end-perform.
 *>
-*> Ignoring Term date as just started :)
+     if       Emp-Status = "T"
+                       and WS-Old-Emp-Status not = "T"
+              perform  ba930-Termination-Checklist
+     end-if.
+     if       Emp-Status = "A"
+                       and WS-Old-Emp-Status = "T"
+              perform  ba940-Rehire-Reset
+     end-if.
 *>
 *> Here not do a write as it was created prior to ba000 running.
 *>
@@ -1290,6 +1586,54 @@
  ba920-exit.  exit.    *> Remove if another paragraph
 *>
      go  to   ba999-Exit.
+*>
+ ba930-Termination-Checklist.
+*> Employee has just changed status to Terminated - force a Term
+*> Date and offer to pay out (zero) any accrued vacation/comp time.
+     move     Emp-Term-Date to WS-Test-YMD.
+     perform  ba900-Test-Date-1.
+     perform  forever
+              perform  ba935-Accept-Term-Date
+              if       A not = zero
+                       or WS-Test-YMD = zeros
+                       display  PY147 at line WS-23-Lines col 1 foreground-color 4
+                                                                erase eol
+                       exit perform cycle
+              else
+                       display  space at line WS-23-Lines col 1 erase eol
+                       move     WS-Test-YMD to Emp-Term-Date
+                       exit perform
+              end-if
+     end-perform.
+*>
+     display  "Pay out accrued vacation balance now (Y/N) [ ]" at line WS-23-Lines col 1.
+     move     "N" to WS-Reply.
+     accept   WS-Reply at line WS-23-Lines col 47 upper.
+     if       WS-Reply = "Y"
+              move     zero to Emp-Vac-Accum
+     end-if.
+     display  space at line WS-23-Lines col 1 erase eol.
+*>
+     display  "Pay out accrued comp time balance now (Y/N) [ ]" at line WS-23-Lines col 1.
+     move     "N" to WS-Reply.
+     accept   WS-Reply at line WS-23-Lines col 48 upper.
+     if       WS-Reply = "Y"
+              move     zero to Emp-Comp-Accum
+     end-if.
+     display  space at line WS-23-Lines col 1 erase eol.
+*>
+ ba930-exit.  exit.
+*>
+ ba935-Accept-Term-Date.
+     accept   WS-Emp-Date at line 21 col 19  foreground-color 3 UPDATE.    *>  pic 99/99/9999
+     move     WS-Emp-Date to WS-Date.                               *> aa/bb/ccyy
+     perform  zz010-Test-YMD.
+*>
+ ba940-Rehire-Reset.
+*> Employee is being reactivated from a prior Termination - clear
+*> the old Term Date, Emp-No/His-Emp-No are unchanged so the YTD
+*> history already on file for this employee carries forward as-is.
+     move     zero to Emp-Term-Date.
 *>
  ba999-Exit.   exit section.
 *>
@@ -1378,6 +1722,21 @@
   *>                              move     1 to Error-Code
                                 go to  ca020-Get-Act-Pcents
                        end-if
+*>
+*> Only a company actually posting labor distribution (PY-PR1-GL-Used
+*> or PY-PR1-IRS-Used = "Y") needs the 5 Emp-Dist-Grp entries to
+*> reconcile to exactly 100% - py900's ab080-Post-Labor-Distribution
+*> validates the same total before that company leaves its parameter
+*> screen. A company not using distribution at all must still be able
+*> to leave this entry screen at 0%, same as baseline, so the check
+*> below is skipped for them.
+*>
+                       if       (PY-PR1-GL-Used = "Y" or PY-PR1-IRS-Used = "Y")
+                           and  WS-PCent-Total < 100.00
+                                display  WS-Temp-Pcent-E at 1527 foreground-color 4
+                                display  PY142 at line WS-Lines col 1 foreground-color 4 erase eol
+                                go to  ca020-Get-Act-Pcents
+                       end-if
                        exit perform
               end-if
      end-perform.
@@ -1449,7 +1808,7 @@
 *> Emp specific Ded/Earn
 *>
      move     18 to AN-LINE.
-     perform  varying A from 1 by 1 until A > 3
+     perform  varying A from 1 by 1 until A > 5
               move     zero to Error-Code   *> working on a line by line basis
               add      1 to AN-LINE
               accept   Emp-Ed-Used (A) at line AN-LINE col 6 foreground-color 3 UPDATE UPPER
@@ -1457,13 +1816,13 @@
                        exit perform
               end-if
               if       Emp-Ed-Used (A) not = "Y" and not = "N"
-                       display  PY119 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
                        display  Emp-Ed-Used (A) at line AN-LINE col 6 foreground-color 4
                        move     1 to Error-Code
               end-if
               if       Emp-ED-Used (A) = "N"
                        initialise Emp-Ed-Group (A)
-                       exit perform cycle   *> Check all 3 incase its an amend for one of them
+                       exit perform cycle   *> Check all 5 incase its an amend for one of them
               end-if
 *>
 *>  Now all fields are being used for this line
@@ -1471,7 +1830,7 @@
               accept   Emp-ED-Desc (A)     at line AN-LINE col  9 foreground-color 3 UPDATE
               accept   Emp-ED-Earn-Ded (A) at line AN-LINE col 27 foreground-color 3 UPDATE UPPER
               if       Emp-Ed-Earn-Ded (A) not = "D" and not = "E"
-                       display  PY115 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  PY115 at line WS-Lines col 1 foreground-color 4 erase eol
                        display  Emp-Ed-Used (A) at line AN-LINE col 27 foreground-color 4
                        move     1 to Error-Code
               end-if
@@ -1502,7 +1861,7 @@
                                                      by REFERENCE AN-ACCEPT-NUMERIC
               if       B  not = zero
                   and  WS-Act-GL-No (B) = zeros
-                       display  PY124 at line WS-23-lines col 1 foreground-color 4 erase eol
+                       display  PY124 at line WS-Lines col 1 foreground-color 4 erase eol
                        display  B at line AN-LINE col AN-COLUMN foreground-color 4
                        move     1 to Error-Code
               else
@@ -1511,7 +1870,7 @@
 *>
               accept   Emp-ED-Amt-Pcent (A) at line AN-LINE col 37 foreground-color 3 UPDATE UPPER
               if       Emp-ED-Amt-Pcent (A) not = "A" and not = "P"
-                       display  PY121 at line WS-23-lines col 1 foreground-color 4 erase eol
+                       display  PY121 at line WS-Lines col 1 foreground-color 4 erase eol
                        display  Emp-ED-Amt-Pcent (A) at line AN-LINE col 37 foreground-color 4
                        move     1 to Error-Code
               end-if
@@ -1521,7 +1880,7 @@
               accept   Emp-ED-Limit-Used (A) at line AN-LINE col 55 foreground-color 3
               if       Emp-ED-Limit-Used (A) not = "Y" and not = "N"
                        display  Emp-ED-Limit-Used (A) at line AN-LINE col 55 foreground-color 4
-                       display  PY119 at line WS-23-lines col 1 foreground-color 4 erase eol
+                       display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
                        move     1 to Error-Code
               end-if
               if       Emp-ED-Limit-Used (A) = "Y"
@@ -1532,7 +1891,18 @@
               accept   Emp-ED-Exclusion (A) at line AN-LINE col 72 foreground-color 3 UPDATE
               if       Emp-ED-Exclusion (A) < 1 or > 4
                        display  Emp-ED-Exclusion (A) at line AN-LINE col 72 foreground-color 4
-                       display  PY108 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  PY108 at line WS-Lines col 1 foreground-color 4 erase eol
+                       move     1 to Error-Code
+              end-if
+*>
+*>  A Non-Discretionary entry (eg a court ordered garnishment) can only
+*>    be a Deduction, never an Earning - protects it from being dropped/
+*>    prorated as if it were a normal, cancellable Earning line.
+*>
+              if       Emp-ED-Xcl-Non-Discretionary (A)
+                  and  Emp-ED-Earn-Ded (A) not = "D"
+                       display  Emp-ED-Exclusion (A) at line AN-LINE col 72 foreground-color 4
+                       display  PY143 at line WS-Lines col 1 foreground-color 4 erase eol
                        move     1 to Error-Code
               end-if
               move     75 to AN-COLUMN
@@ -1545,7 +1915,17 @@
                        next sentence
               else
                        display  Emp-ED-Chk-Cat (A) at line AN-LINE col 75 foreground-color 4
-                       display  PY138 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  PY138 at line WS-Lines col 1 foreground-color 4 erase eol
+                       move     1 to Error-Code
+              end-if
+              accept   Emp-ED-Priority (A) at line AN-LINE col 79 foreground-color 3 UPDATE
+              if       Emp-ED-Priority (A) = zero
+                       move     5 to Emp-ED-Priority (A)   *> default mid-priority if left blank
+              end-if
+              if       Emp-ED-Xcl-Non-Discretionary (A)
+                  and  Emp-ED-Priority (A) > 3
+                       display  Emp-ED-Priority (A) at line AN-LINE col 79 foreground-color 4
+                       display  PY148 at line WS-Lines col 1 foreground-color 4 erase eol
                        move     1 to Error-Code
               end-if
               if       Error-Code  not = zero
@@ -1661,6 +2041,19 @@
               compute Emp-Rate (3) = Emp-Rate (1) * PY-PR1-Rate3-Factor
               compute Emp-Max-Pay  = Emp-Rate (1) * Emp-Normal-Units * PY-PR1-Max-Pay-Factor
      end-if.
+*>
+*> Warn only - min wage varies by state and this employee's own
+*> Emp-Taxing-State (accepted earlier in this screen) could now put a
+*> rate that was fine elsewhere under the current PY-PR1-Min-Wage.
+*> Does not force re-entry as an hourly rate below minimum wage may
+*> be a deliberate correction still in progress on this screen.
+*>
+     if       Emp-HS-Type = "H"
+        and   PY-PR1-Min-Wage > zero
+        and   Emp-Rate (1) < PY-PR1-Min-Wage
+              display  PY232          at line WS-23-Lines col 1 foreground-color 4 erase eol
+              display  Emp-Taxing-State at line WS-23-Lines col 65 foreground-color 4
+     end-if.
 *> This is in ratent (CBasic code) and no do not understand the reasoning for it.
 *> ^^^^^
  *>   then emp.rate(2)= emp.rate(1)*pr1.rate2.factor: \
@@ -1807,6 +2200,53 @@
      call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-Comp-Used
                                             by REFERENCE AN-ACCEPT-NUMERIC.
 *>
+*> Vacation & Sick Leave Accrual Caps - some states require accrual to
+*> stop at a cap rather than force "use it or lose it" forfeiture. Zero
+*> means no cap. No room left on the packed screen above so, like
+*> Rates 5 & 6 below, prompted for on the line below it. Enforced here
+*> as this is the only place in the system Emp-Vac-Accum/Emp-SL-Accum
+*> are ever changed - there is no automated per-pay-period accrual run
+*> anywhere in this system to cap at instead.
+*>
+     display  "Vacation Accrual Cap (0 = No Cap)   [        ]" at line WS-Lines col 1 with erase eos.
+     move     WS-Lines to AN-LINE.
+     move     38 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-Vac-Accum-Cap
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     if       Emp-Vac-Accum-Cap > zero
+        and   Emp-Vac-Accum > Emp-Vac-Accum-Cap
+              move     Emp-Vac-Accum-Cap to Emp-Vac-Accum
+              display  PY233 at line WS-23-Lines col 1 foreground-color 4 erase eol
+     end-if.
+     display  space at line WS-Lines col 1 erase eos.
+*>
+     display  "Sick Leave Accrual Cap (0 = No Cap) [        ]" at line WS-Lines col 1 with erase eos.
+     move     WS-Lines to AN-LINE.
+     move     38 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-SL-Accum-Cap
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     if       Emp-SL-Accum-Cap > zero
+        and   Emp-SL-Accum > Emp-SL-Accum-Cap
+              move     Emp-SL-Accum-Cap to Emp-SL-Accum
+              display  PY234 at line WS-23-Lines col 1 foreground-color 4 erase eol
+     end-if.
+     display  space at line WS-Lines col 1 erase eos.
+*>
+*> Rates 5 & 6 (Shift Diff / second job rate) don't fit on the packed
+*> screen above so, like Emp-Pay-Method, are prompted for below it.
+*>
+     display  PY-PR1-Rate-Name (5) at line WS-Lines col 1 with erase eos.
+     move     WS-Lines to AN-LINE.
+     move     20 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-Rate (5)
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     display  PY-PR1-Rate-Name (6) at line WS-Lines col 1 with erase eos.
+     move     WS-Lines to AN-LINE.
+     move     20 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-Rate (6)
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     display  space at line WS-Lines col 1 erase eos.
+*>
 *> Here not do a write as it was created prior to ba000 running.
 *>
      rewrite  PY-Employee-Record.
@@ -1847,13 +2287,15 @@
               goback   returning 2
      end-if.
 *>
-     if       Coh-Starting-Up = "N"    *> Not apply for pyupdpm,pyupdhis
-              display  PY015 at line WS-23-Lines col 1 foreground-color 4
-                                                       erase eos
-              display  SY003 at line WS-Lines    col 1 foreground-color 4
-              accept   WS-Reply at line WS-Lines col 53
-  *>            close    PY-Comp-Hist-File
-              go to    ea999-Exit.
+*> NOTE 10/03/26: Coh-Starting-Up is a COMPANY wide flag ("N" once the
+*> first apply has EVER been run) so it must NOT be used to gate this
+*> option - doing so would permanently lock Option 4 out the moment the
+*> first pay run for the company happens, even for a brand new hire
+*> added years later who has never themselves had a pay run. The real
+*> guard needed is per EMPLOYEE and is applied below against
+*> His-QTD/His-YTD once the employee number has been keyed in.
+*>
+     close    PY-Comp-Hist-File.
 *>
      display  SS-Employee-History-Data-1.
 *>
@@ -2134,6 +2576,290 @@
 
 *>
  ea999-Exit.   exit section.
+*>
+ fa000-Process-Direct-Deposit  section.
+*>************************************
+*> Remember param1 is closed.
+*>
+     display  SS-Employee-DD-Data.
+*> Use existing Emp-No but update
+ fa010-Get-Emp-No.
+     move     05 to AN-LINE.
+     move     12 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE WS-Employee-Number
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     if       Cob-Crt-Status = Cob-Scr-Esc
+              go to fa999-Exit.
+     if       Emp-No not = WS-Employee-Number
+              move     WS-Employee-Number  to Emp-No
+              read     PY-Employee-File key Emp-No
+              if       PY-Emp-Status not = zeros
+                       display  PY173 at line WS-23-Lines foreground-color 4 erase eol
+                       go to fa010-Get-Emp-No
+              else
+                       display  space at line WS-23-Lines erase eos
+              end-if
+     end-if.
+*>
+     display  Emp-Name at 0527.
+     move     Emp-SSN to WS-Temp-SSN-Orig.
+     inspect  WS-Temp-SSN-Orig replacing all "/" by "-".
+     display  WS-Temp-SSN-Orig at 0566.
+*>
+     perform  forever
+              accept   Emp-Pay-Method at line 7 col 44 foreground-color 3 UPDATE UPPER
+              if       Emp-Pay-Method not = "C" and not = "D"
+                       display  Emp-Pay-Method at line 7 col 44 foreground-color 4
+                       display  PY144 at line WS-Lines col 1 foreground-color 4 erase eol
+                       exit perform cycle
+              else
+                       display  space at line WS-Lines col 1 erase eol
+                       exit perform
+              end-if
+     end-perform.
+*>
+     move     11 to AN-LINE.
+ fa015-Edit-DD-Entries.
+     perform  varying A from 1 by 1 until A > 3
+              move     zero to Error-Code
+              add      1 to AN-LINE
+              accept   Emp-DD-Used (A) at line AN-LINE col 6 foreground-color 3 UPDATE UPPER
+              if       Cob-CRT-Status = Cob-Scr-Esc
+                       exit perform
+              end-if
+              if       Emp-DD-Used (A) not = "Y" and not = "N"
+                       display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
+                       display  Emp-DD-Used (A) at line AN-LINE col 6 foreground-color 4
+                       move     1 to Error-Code
+              end-if
+              if       Emp-DD-Used (A) = "N"
+                       initialise Emp-DD-Grp (A)
+                       exit perform cycle   *> Check all 3 incase its an amend for one of them
+              end-if
+*>
+*>  Now all fields are being used for this line
+*>
+              accept   Emp-DD-Acct-No (A)   at line AN-LINE col  9 foreground-color 3 UPDATE
+              move     34 to AN-COLUMN
+              call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-DD-Route-No (A)
+                                                     by REFERENCE AN-ACCEPT-NUMERIC
+              accept   Emp-DD-Acct-Type (A) at line AN-LINE col 46 foreground-color 3 UPDATE UPPER
+              if       Emp-DD-Acct-Type (A) not = "C" and not = "S"
+                       display  PY145 at line WS-Lines col 1 foreground-color 4 erase eol
+                       display  Emp-DD-Acct-Type (A) at line AN-LINE col 46 foreground-color 4
+                       move     1 to Error-Code
+              end-if
+              accept   Emp-DD-Amt-Pcent (A) at line AN-LINE col 52 foreground-color 3 UPDATE UPPER
+              if       Emp-DD-Amt-Pcent (A) not = "A" and not = "P"
+                       display  PY121 at line WS-Lines col 1 foreground-color 4 erase eol
+                       display  Emp-DD-Amt-Pcent (A) at line AN-LINE col 52 foreground-color 4
+                       move     1 to Error-Code
+              end-if
+              move     58 to AN-COLUMN
+              call     STATIC "ACCEPT_NUMERIC" using by REFERENCE Emp-DD-Factor (A)
+                                                     by REFERENCE AN-ACCEPT-NUMERIC
+              if       Error-Code  not = zero
+                       subtract 1 from A
+              end-if
+              exit perform cycle
+     end-perform.
+*>
+*> Only the last USED entry may be a Percentage - checked here, as a
+*> second pass over the post-edit Emp-DD-Grp, not by looking ahead into
+*> not-yet-edited slots during the loop above (which read stale on-file
+*> values for slots the user hadn't reached yet).
+*>
+     move     zero to Error-Code.
+     perform  varying A from 1 by 1 until A > 3
+              if       Emp-DD-Amt-Pcent (A) = "P" and A < 3
+                       perform  varying B from A + 1 by 1 until B > 3
+                                if       Emp-DD-Used (B) = "Y"
+                                         move  1 to Error-Code
+                                end-if
+                       end-perform
+              end-if
+     end-perform.
+     if       Error-Code not = zero
+              display  PY146 at line WS-Lines col 1 foreground-color 4 erase eol
+              move     11 to AN-LINE
+              go to    fa015-Edit-DD-Entries
+     end-if.
+*>
+     rewrite  PY-Employee-Record.
+     if       PY-Emp-Status not = zeros
+              perform  aa155-Emp-Rewrite-Error
+              move     zeros to WS-Saved-Emp-No
+              go to    fa999-Exit
+     else
+              move     Emp-No to WS-Saved-Emp-No
+     end-if.
+*>
+ fa999-Exit.   exit section.
+*>
+ ga000-Review-Pending-Changes  section.
+*>*******************************************
+*>
+*> Walks PY-Pending-Change-File (self-service address/phone/bank change
+*> requests staged by HR or a kiosk - record 0 is only the next-seq
+*> counter, so start from 1) and shows each still-Pending entry old vs.
+*> requested for a supervisor to Approve, Reject or Skip for later.
+*>
+     move     1 to Pnd-Seq-No.
+     start    PY-Pending-Change-File key not < Pnd-Seq-No
+              invalid key
+                       display  PY149    at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  SY015    at line WS-Lines    col 1
+                       accept   WS-Reply at line WS-Lines    col 48 auto
+                       go to    ga999-Exit
+     end-start.
+ ga010-Next-Pending.
+     read     PY-Pending-Change-File next record
+              at end
+                       go to    ga999-Exit
+     end-read.
+     if       not Pnd-Stat-Pending
+              go to    ga010-Next-Pending.
+     move     Emp-No to WS-Pnd-Saved-Emp-No.       *> save current employee context, restored below
+     move     Pnd-Emp-No to Emp-No.
+     read     PY-Employee-File key Emp-No
+              invalid key                     *> employee gone - close it out so it stops resurfacing
+                       move     "R" to Pnd-Status
+                       move     WSE-Date-9   to Pnd-Applied-Date
+                       move     Usera        to Pnd-Applied-By
+                       rewrite  PY-Pending-Change-Record
+                       move     WS-Pnd-Saved-Emp-No to Emp-No
+                       go to    ga010-Next-Pending
+     end-read.
+     perform  ga015-Set-Field-Desc.
+     display  SS-Pending-Change-Review.
+     accept   WS-Reply at line 17 col 68 foreground-color 3 UPPER UPDATE.
+     evaluate WS-Reply
+              when    "Y"
+                       perform  ga020-Apply-Change
+              when    "N"
+                       move     "R" to Pnd-Status
+                       move     WSE-Date-9   to Pnd-Applied-Date
+                       move     Usera        to Pnd-Applied-By
+                       rewrite  PY-Pending-Change-Record
+              when     other
+                       continue              *> S = Skip, leave Pending for next time
+     end-evaluate.
+     move     WS-Pnd-Saved-Emp-No to Emp-No.
+     go to    ga010-Next-Pending.
+*>
+ ga015-Set-Field-Desc.
+     evaluate true
+              when     Pnd-Fld-Address-1     move "Address 1"      to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Address-2     move "Address 2"      to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Address-3     move "Address 3"      to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Address-4     move "City"           to WS-Pnd-Field-Desc
+              when     Pnd-Fld-State         move "State"          to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Zip           move "Zip Code"       to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Phone         move "Phone No"       to WS-Pnd-Field-Desc
+              when     Pnd-Fld-Bank-Acct     move "Bank Acct No"   to WS-Pnd-Field-Desc
+              when     other                 move "Unknown field"  to WS-Pnd-Field-Desc
+     end-evaluate.
+*>
+ ga020-Apply-Change.
+*>
+*>  Move the requested value into the field it targets, then rewrite
+*>  both Employee and the change-request record together as one unit -
+*>  a direct-deposit account change gets exactly the same second set of
+*>  eyes as an address or phone change, nothing skips the review.
+*>
+     evaluate true
+              when     Pnd-Fld-Address-1     move Pnd-New-Value (1:32) to Emp-Address-1
+              when     Pnd-Fld-Address-2     move Pnd-New-Value (1:32) to Emp-Address-2
+              when     Pnd-Fld-Address-3     move Pnd-New-Value (1:32) to Emp-Address-3
+              when     Pnd-Fld-Address-4     move Pnd-New-Value (1:32) to Emp-Address-4
+              when     Pnd-Fld-State         move Pnd-New-Value (1:2)  to Emp-State
+              when     Pnd-Fld-Zip           move Pnd-New-Value (1:10) to Emp-Zip
+              when     Pnd-Fld-Phone         move Pnd-New-Value (1:11) to Emp-Phone-No
+              when     Pnd-Fld-Bank-Acct     move Pnd-New-Value (1:24) to Emp-DD-Acct-No (1)
+     end-evaluate.
+     rewrite  PY-Employee-Record.
+     if       PY-Emp-Status not = zeros
+              perform  aa155-Emp-Rewrite-Error
+     end-if.
+     move     "A" to Pnd-Status.
+     move     WSE-Date-9   to Pnd-Applied-Date.
+     move     Usera        to Pnd-Applied-By.
+     rewrite  PY-Pending-Change-Record.
+*>
+ ga999-Exit.   exit section.
+*>
+ ha000-Process-LWT-Jurisdictions section.
+*>*******************************************
+*> Remember param1 is closed.
+*>
+*> Records which local (LWT) jurisdiction the employee lives in and,
+*> if different, which they work in, plus whether the live
+*> jurisdiction credits tax the work jurisdiction already withheld
+*> (reciprocity). No calculation exists against either jurisdiction
+*> yet - PY-LWT-Tax-Record (wspylwt.cob) has no jurisdiction key of
+*> its own to look either code up against - so this is identity only,
+*> ready for that lookup once it exists.
+*>
+     display  SS-Employee-LWT-Data.
+ ha010-Get-Emp-No.
+     move     05 to AN-LINE.
+     move     12 to AN-COLUMN.
+     call     STATIC "ACCEPT_NUMERIC" using by REFERENCE WS-Employee-Number
+                                            by REFERENCE AN-ACCEPT-NUMERIC.
+     if       Cob-Crt-Status = Cob-Scr-Esc
+              go to ha999-Exit.
+     if       Emp-No not = WS-Employee-Number
+              move     WS-Employee-Number  to Emp-No
+              read     PY-Employee-File key Emp-No
+              if       PY-Emp-Status not = zeros
+                       display  PY173 at line WS-23-Lines foreground-color 4 erase eol
+                       go to ha010-Get-Emp-No
+              else
+                       display  space at line WS-23-Lines erase eos
+              end-if
+     end-if.
+*>
+     display  Emp-Name at 0527.
+     move     Emp-SSN to WS-Temp-SSN-Orig.
+     inspect  WS-Temp-SSN-Orig replacing all "/" by "-".
+     display  WS-Temp-SSN-Orig at 0566.
+*>
+     move     zero to Error-Code.
+     accept   Emp-LWT-Live-Juris at line  9 col  9 foreground-color 3 UPDATE UPPER.
+     accept   Emp-LWT-Allow      at line  9 col 21 foreground-color 3 UPDATE.
+     accept   Emp-LWT-Exempt     at line  9 col 33 foreground-color 3 UPDATE UPPER.
+     if       Emp-LWT-Exempt not = "Y" and not = "N"
+              display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
+              display  Emp-LWT-Exempt at line 9 col 33 foreground-color 4
+              move     1 to Error-Code
+     end-if.
+     accept   Emp-LWT-Work-Juris at line 10 col  9 foreground-color 3 UPDATE UPPER.
+     accept   Emp-LWT-Work-Allow at line 10 col 21 foreground-color 3 UPDATE.
+     accept   Emp-LWT-Work-Exempt at line 10 col 33 foreground-color 3 UPDATE UPPER.
+     if       Emp-LWT-Work-Exempt not = "Y" and not = "N"
+              display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
+              display  Emp-LWT-Work-Exempt at line 10 col 33 foreground-color 4
+              move     1 to Error-Code
+     end-if.
+     accept   Emp-LWT-Reciprocity at line 12 col 73 foreground-color 3 UPDATE UPPER.
+     if       Emp-LWT-Reciprocity not = "Y" and not = "N"
+              display  PY119 at line WS-Lines col 1 foreground-color 4 erase eol
+              display  Emp-LWT-Reciprocity at line 12 col 73 foreground-color 4
+              move     1 to Error-Code
+     end-if.
+     if       Error-Code not = zero
+              go to    ha010-Get-Emp-No.
+*>
+     rewrite  PY-Employee-Record.
+     if       PY-Emp-Status not = zeros
+              perform  aa155-Emp-Rewrite-Error
+              move     zeros to WS-Saved-Emp-No
+              go to    ha999-Exit
+     else
+              move     Emp-No to WS-Saved-Emp-No
+     end-if.
+*>
+ ha999-Exit.   exit section.
 *>
  zz010-Test-YMD              section.
 *>**********************************
