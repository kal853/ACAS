@@ -0,0 +1,508 @@
+      >>source free
+*>****************************************************************
+*>          Direct-Deposit / Payment Advice Slip Printing         *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyadvice.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Companion advice-slip output for the same check
+*>                      run pyrgstr reports on. One page per employee
+*>                      (Report Writer TYPE CONTROL HEADING Chk-Emp-No
+*>                      NEXT GROUP PAGE - Chk-Emp-No is unique per run
+*>                      so every record starts a fresh page/stub),
+*>                      showing gross, the same pay-rate/other-pay/
+*>                      deduction breakdown of Chk-Amt pyrgstr's Check-
+*>                      Detail group already uses, net, and the current
+*>                      His-QTD/His-YTD figures - so direct-deposit
+*>                      staff (Emp-Pay-Method = "D", no physical check
+*>                      to staple a stub to) still get a pay stub.
+*>                      Printed for every check-run entry, not just
+*>                      direct-deposit staff, since check-paid staff
+*>                      benefit from the same QTD/YTD breakdown.
+*>
+*>                      Chk-Amt occurrences (see wspychk.cob/pyrgstr.cbl):
+*>                        (1)      Gross
+*>                        (2)-(5)  Pay rates 1-4 (PY-PR1-Rate-Name)
+*>                        (6)-(7)  Other pay 1-2
+*>                        (8)      Net
+*>                        (9)      FWT
+*>                        (10)     SWT
+*>                        (11)     LWT
+*>                        (12)     FICA
+*>                        (13)     SDI
+*>                        (14)-(16) Other deductions 1-3
+*>
+*>                      Semi-sourced from pyrgstr - same Param1/
+*>                      Employee/Check open plan, plus PY-History-File
+*>                      opened the way hisprint does.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pychk.   Check Register / Payments register.
+*>                      pyhis.   Employee (pay) History.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 14.
+*> Program specific:
+*>                      PY001 - 5.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpychk.cob".
+ copy "selpyhis.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpychk.cob".
+ copy "fdpyhis.cob".
+*>
+ fd  Print-File
+     reports are Advice-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyadvice(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Chk-Status       pic xx.
+     03  PY-His-Emp-Status   pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 44.  *> Fixed stub-form height - one stub per page
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Pay-Method-Desc  pic x(15)    value spaces.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+     03  PY004           pic x(36) value "PY004 No Check File Found - Aborting".
+     03  PY005           pic x(53) value "PY005 Employee record not found on reading Chk Rec - ".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Advice-Report
+     control      Chk-Emp-No
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 3
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Advice-Head  Type Is Control Heading Chk-Emp-No Next Group Page.
+*>
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(30)   value "Payment / Direct Deposit Advice".
+     03  line  3.
+         05  col   1                 value "Employee No :".
+         05  col  15     pic 9(7)          source Chk-Emp-No.
+         05  col  25     pic x(32)         source Emp-Name.
+     03  line  4.
+         05  col   1                 value "Check No    :".
+         05  col  15     pic 9(7)          source Chk-Check-No present when Chk-Check-No not = zero.
+         05  col  15     pic x(15)         value "Direct Deposit" present when Chk-Check-No = zero.
+         05  col  40                 value "Pay Method  :".
+         05  col  54     pic x(15)         source WS-Pay-Method-Desc.
+*>
+ 01  Advice-Pay-Detail type is detail.
+     03  line  6.
+         05  col   1                 value "Gross".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (1).
+     03  line  7.
+         05  col   1     pic x(15)         source PY-PR1-Rate-Name (1).
+         05  col  20     pic zz,zz9.99     source Chk-Amt (2).
+     03  line  8.
+         05  col   1     pic x(15)         source PY-PR1-Rate-Name (2).
+         05  col  20     pic zz,zz9.99     source Chk-Amt (3).
+     03  line  9.
+         05  col   1     pic x(15)         source PY-PR1-Rate-Name (3).
+         05  col  20     pic zz,zz9.99     source Chk-Amt (4).
+     03  line  10.
+         05  col   1     pic x(15)         source PY-PR1-Rate-Name (4).
+         05  col  20     pic zz,zz9.99     source Chk-Amt (5).
+     03  line  11.
+         05  col   1                 value "Other Pay 1".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (6).
+     03  line  12.
+         05  col   1                 value "Other Pay 2".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (7).
+*>
+ 01  Advice-Ded-Detail type is detail.
+     03  line  14.
+         05  col   1                 value "Deductions".
+     03  line  15.
+         05  col   1                 value "  FWT".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (9).
+     03  line  16.
+         05  col   1                 value "  SWT".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (10).
+     03  line  17.
+         05  col   1                 value "  LWT".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (11).
+     03  line  18.
+         05  col   1                 value "  FICA".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (12).
+     03  line  19.
+         05  col   1                 value "  SDI".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (13).
+     03  line  20.
+         05  col   1                 value "  Other Ded 1".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (14).
+     03  line  21.
+         05  col   1                 value "  Other Ded 2".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (15).
+     03  line  22.
+         05  col   1                 value "  Other Ded 3".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (16).
+     03  line  24.
+         05  col   1                 value "Net Pay This Period".
+         05  col  20     pic zz,zz9.99     source Chk-Amt (8).
+*>
+ 01  Advice-YTD-Detail type is detail.
+     03  line 27.
+         05  col   1                 value "                         Quarter to Date       Year to Date".
+     03  line 28.
+         05  col   1                 value "Taxable Income".
+         05  col  30     pic zzz,zz9.99    source His-QTD-Income-Taxable.
+         05  col  50     pic zzz,zz9.99    source His-YTD-Income-Taxable.
+     03  line 29.
+         05  col   1                 value "FWT".
+         05  col  30     pic zzz,zz9.99    source His-QTD-FWT.
+         05  col  50     pic zzz,zz9.99    source His-YTD-FWT.
+     03  line 30.
+         05  col   1                 value "SWT".
+         05  col  30     pic zzz,zz9.99    source His-QTD-SWT.
+         05  col  50     pic zzz,zz9.99    source His-YTD-SWT.
+     03  line 31.
+         05  col   1                 value "FICA".
+         05  col  30     pic zzz,zz9.99    source His-QTD-FICA.
+         05  col  50     pic zzz,zz9.99    source His-YTD-FICA.
+     03  line 32.
+         05  col   1                 value "SDI".
+         05  col  30     pic zzz,zz9.99    source His-QTD-SDI.
+         05  col  50     pic zzz,zz9.99    source His-YTD-SDI.
+     03  line 33.
+         05  col   1                 value "MCare".
+         05  col  30     pic zzz,zz9.99    source His-QTD-MCare.
+         05  col  50     pic zzz,zz9.99    source His-YTD-MCare.
+     03  line 34.
+         05  col   1                 value "Net".
+         05  col  30     pic zzz,zz9.99    source His-QTD-Net.
+         05  col  50     pic zzz,zz9.99    source His-YTD-Net.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.    *> Now OPEN
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-History-File.
+     if       PY-His-Emp-Status not = zero
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-His-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-History-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+     open     input    PY-Check-File
+     if       PY-Chk-Status not = zero
+              display  PY004         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY014         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Check-File
+                       PY-History-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1   *> just a warning
+     end-if
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Advices.
+     close    PY-History-File.
+     close    PY-Employee-File.
+     close    PY-Check-File.
+*>
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file anfd other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-Advices    section.
+*>******************************
+*>
+*> At this point Emp, History are opened for input and Print-File for
+*> output. One stub/page per employee, driven off the check-run file -
+*> Chk-Check-No = zero flags a direct-deposit-only entry (no check
+*> issued) exactly the way pyrgstr's Check-Detail group already does.
+*>
+     move     zero to WS-Rec-Cnt.
+*>
+     initiate Advice-Report.
+     perform  forever
+              read     PY-Check-File next record at end
+                       exit perform
+              end-read
+              if       PY-Chk-Status not = "00"
+                       exit perform
+              end-if
+              if       Chk-Emp-No = zero              *> the header record - skip
+                       exit perform cycle
+              end-if
+              move     Chk-Emp-No to Emp-No
+              read     PY-Employee-File key Emp-No
+                       invalid key
+                                display  PY005  at line WS-23-Lines col 1 foreground-color 4
+                                display  Chk-Emp-No at line WS-23-Lines col 54 foreground-color 4
+                                display  SY015      at line ws-Lines    col 1
+                                accept   WS-Reply   at line ws-Lines    col 58
+                                exit perform cycle
+              end-read
+              if       PY-Emp-Status not = "00"
+                       display  PY005  at line WS-23-Lines col 1 foreground-color 4
+                       display  Chk-Emp-No at line WS-23-Lines col 54 foreground-color 4
+                       display  SY015      at line ws-Lines    col 1
+                       accept   WS-Reply   at line ws-Lines    col 58
+                       exit perform cycle
+              end-if
+              move     Chk-Emp-No to His-Emp-No
+              read     PY-History-File key His-Emp-No
+                       invalid key
+                                initialize PY-History-Record with filler
+              end-read
+              if       Emp-Pay-Method = "D"
+                       move     "Direct Deposit" to WS-Pay-Method-Desc
+              else
+                       move     "Check"          to WS-Pay-Method-Desc
+              end-if
+              add      1 to WS-Rec-Cnt
+              generate Advice-Pay-Detail
+              generate Advice-Ded-Detail
+              generate Advice-YTD-Detail
+     end-perform.
+     terminate
+              Advice-Report.
+*>
+ aa050-Exit.  exit section.
+*>
