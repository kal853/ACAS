@@ -0,0 +1,407 @@
+       >>source free
+*>****************************************************************
+*>            Employer's Quarterly Federal Tax (941) Reporting   *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       f941print.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 12/03/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Employer's Quarterly Federal Tax Return (Form 941)
+*>                      summary reporting, sourced from Coh-QTD.
+*>                       This program uses RW (Report Writer).
+*>
+*>                      Semi-sourced from Basic code from hisprint.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pycoh.   Company History (QTD figures).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13.
+*> Program specific:
+*>                      PY001 - 2.
+*>                      PY804, 809.
+*>**
+*> Changes:
+*> 12/03/2026 vbc - 1.0.00 Created - one 941-style summary is printed from
+*>                         the single Coh-QTD record, run each quarter end
+*>                         alongside py930's quarter rollover.
+*> 09/08/26   vbc -        A run that actually printed now re-opens
+*>                         PY-Param1-File i-o at the end and sets
+*>                         PY-PR2-941-Printed = "Y", matching w2print/
+*>                         f940print.
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpycoh.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpycoh.cob".
+*>
+ fd  Print-File
+     reports are Company-941-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "f941print(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Coh-Status       pic xx.
+*>
+     03  WS-Total-Tax        pic 9(7)v99   comp-3  value zero.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  A                   pic 99       value zero.
+     03  B                   pic 99       value zero.
+     03  C                   pic 99       value zero.
+     03  WS-Page-Lines       binary-char unsigned value 56.   *> Narrow reports as system is for Landscape used.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Module specific
+*>
+     03  PY804           pic x(47) value "PY804 Unexpected end of Company History File = ".
+     03  PY809           pic x(38) value "PY809 Company History File not found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Company-941-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-941-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  38     pic x(56)   value "Employer's Quarterly Federal Tax Return (941) Summary".
+         05  col 110     pic x(3)    value "Q: ".
+         05  col 113     pic 9       source PY-PR2-Last-Q-Ended.
+         05  col 116     pic x(4)    value "Yr: ".
+         05  col 120     pic 9(4)    source PY-PR2-Year.
+*>
+     03  Line  4.
+         05  col   1     pic x(20)   value "Employer:".
+         05  col  11     pic x(60)   source PY-PR1-Co-Name.
+         05  col  72     pic x(9)    value "Fed EIN: ".
+         05  col  81     pic x(15)   source PY-PR1-Fed-ID.
+*>
+ 01  Company-941-Detail type is detail.
+     03  line + 2.
+         05  col   3     pic x(43)   value "2  Wages, tips, and other compensation:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Income-Taxable.
+     03  line + 1.
+         05  col   3     pic x(43)   value "3  Federal income tax withheld:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-FWT-Liab.
+     03  line + 1.
+         05  col   3     pic x(43)   value "5a Taxable social security wages:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Fica-Taxable.
+     03  line + 1.
+         05  col   3     pic x(43)   value "5c Taxable Medicare wages & tips:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Fica-Taxable.
+     03  line + 1.
+         05  col   3     pic x(43)   value "5d Total social security & Medicare taxes:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Fica-Liab.
+     03  line + 1.
+         05  col   3     pic x(43)   value "6  Total taxes before adjustments (3+5d):".
+         05  col  47     pic zzz,zz9.99   source WS-Total-Tax.
+     03  line + 1.
+         05  col   3     pic x(43)   value "11 Advance EIC payments:".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Eic-Credit.
+     03  line + 1.
+         05  col   3     pic x(43)   value "Net taxes (State income tax w/h, memo):".
+         05  col  47     pic zzz,zz9.99   source Coh-QTD-Swt-Liab.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(30)         value "*** End of 941 Summary ***".
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Company history file or record exists
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input PY-Comp-Hist-File.
+     if       PY-Coh-Status not = zero
+              move     PY-Coh-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY809         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 40
+              display  WS-Eval-Msg   at line WS-23-Lines col 43
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Comp-Hist-File
+              move     1 to WS-Term-Code
+              goback   returning 3
+     end-if.
+     move     1 to RRN.
+     read     PY-Comp-Hist-File
+     if       PY-Coh-Status not = zero
+              move     PY-Coh-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY804         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 48
+              display  WS-Eval-Msg   at line WS-23-Lines col 51
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Comp-Hist-File
+              move     1 to WS-Term-Code
+              goback   returning 3
+     end-if.
+     close    PY-Comp-Hist-File.  *> Only want the one record
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+     add      Coh-QTD-FWT-Liab to Coh-QTD-Fica-Liab giving WS-Total-Tax.
+*>
+     open     output Print-File.
+     initiate Company-941-Report.
+     generate Company-941-Detail.
+     terminate
+              Company-941-Report.
+     close    Print-File.
+     if       Page-Counter > zero           *> Don't print a empty report
+              call     "SYSTEM" using Print-Report  *> Landscape
+              perform  aa060-Set-941-Printed
+     end-if.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ aa060-Set-941-Printed       section.
+*>**********************************
+*>
+*> Marks PY-PR2-941-Printed = "Y" for this Company, for consistency with
+*> w2print/f940print - PY-PR1-Co-Code is still the key read by
+*> aa010-Open-PY-Files, so no re-prompt is needed.
+*>
+     open     i-o      PY-Param1-File.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status = "00"
+              move     "Y" to PY-PR2-941-Printed
+              rewrite  PY-Param1-Record
+     end-if.
+     close    PY-Param1-File.
+*>
+ aa060-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
