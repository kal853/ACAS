@@ -0,0 +1,473 @@
+      >>source free
+*>****************************************************************
+*>          Labor Distribution Reporting By GL Account            *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pydist.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          For the current check run on PY-Check-File,
+*>                      multiplies each employee's gross pay
+*>                      (Chk-Amt (1)) by their Emp-Dist-Grp
+*>                      (Emp-Dist-Acct/Emp-Dist-Pcent) entries and
+*>                      totals the result by Emp-Dist-Acct,
+*>                      cross-referenced through PY-Accounts-Record's
+*>                      Act-GL-No/Act-Desc, so accounting can see
+*>                      actual GL-account-level payroll cost instead
+*>                      of one lump payroll expense number - the same
+*>                      single-current-run scope pyrgstr/pyrecon/
+*>                      pyadvice already use, there being no multi-
+*>                      period selection on PY-Check-File to choose
+*>                      from.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pychk.   Check Register / Payments register.
+*>                      pyact.   Payroll GL Accounts.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 14.
+*> Program specific:
+*>                      PY001 - 5.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpychk.cob".
+ copy "selpyact.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpychk.cob".
+ copy "fdpyact.cob".
+*>
+ fd  Print-File
+     reports are Labor-Dist-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pydist (1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Chk-Status       pic xx.
+     03  PY-Act-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+     03  WS-Dist-Idx         pic 99       value zero.
+     03  WS-Tbl-Idx          pic 99       value zero.
+     03  WS-Grand-Total      pic 9(9)v99  comp-3  value zero.
+*>
+*> Distribution accumulator - one entry per distinct Emp-Dist-Acct seen.
+*>
+ 01  WS-Dist-Table.
+     03  WS-Dist-Count       pic 99       value zero.
+     03  WS-Dist-Entries     occurs 100 times indexed by WS-Dist-X.
+         05  WS-Dist-Act-No       binary-char  unsigned.
+         05  WS-Dist-Amt          pic 9(9)v99  comp-3.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+     03  PY004           pic x(36) value "PY004 No Check File Found - Aborting".
+     03  PY005           pic x(53) value "PY005 Employee record not found on reading Chk Rec - ".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/checks/accounts this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.
+*>**************
+*>
+ RD  Labor-Dist-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Dist-Head  Type Page Heading.
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(30)   value "Labor Distribution By GL Account".
+         05  col 100     pic x(5)    value "Page ".
+         05  col 105     pic zz9     source Page-Counter.
+     03  line  3.
+         05  col   1                 value "Dist Acct".
+         05  col  12                 value "GL Account".
+         05  col  25                 value "Description".
+         05  col  55                 value "Distributed Amount".
+*>
+ 01  Dist-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic zz9           source Act-No.
+         05  col  12     pic 9(6)          source Act-GL-No.
+         05  col  25     pic x(24)         source Act-Desc.
+         05  col  55     pic zz,zzz,zz9.99 source WS-Dist-Amt (WS-Tbl-Idx).
+*>
+ 01  type control Footing Final line plus 2.
+     03  col   1         pic x(34)         value "Grand Total Distributed :".
+     03  col  55         pic zz,zzz,zz9.99 source WS-Grand-Total.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.    *> Now OPEN
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-Accounts-File.
+     if       PY-Act-Status not = zero
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Act-Status at line WS-23-Lines col 33 foreground-color 4
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Accounts-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+     open     input    PY-Check-File
+     if       PY-Chk-Status not = zero
+              display  PY004         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY014         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Check-File
+                       PY-Accounts-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1   *> just a warning
+     end-if
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     perform  aa050-Accumulate-Distribution.
+     close    PY-Check-File.
+     close    PY-Employee-File.
+*>
+     open     output Print-File.
+     perform  aa070-Print-Distribution.
+     close    PY-Accounts-File.
+*>
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file anfd other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Accumulate-Distribution   section.
+*>***************************************
+*>
+*> At this point Employee and Check are opened for input. For every
+*> check on the current run, split its Gross (Chk-Amt (1)) across the
+*> employee's Emp-Dist-Grp entries and add each share into
+*> WS-Dist-Table, keyed on Emp-Dist-Acct - a plain PERFORM VARYING
+*> linear find-or-add, same table-scan style as pyrecon's
+*> ab060-Match-Check-To-Bank.
+*>
+     move     zero to WS-Rec-Cnt.
+     perform  forever
+              read     PY-Check-File next record at end
+                       exit perform
+              end-read
+              if       PY-Chk-Status not = "00"
+                       exit perform
+              end-if
+              if       Chk-Emp-No = zero              *> the header record - skip
+                       exit perform cycle
+              end-if
+              move     Chk-Emp-No to Emp-No
+              read     PY-Employee-File key Emp-No
+                       invalid key
+                                display  PY005  at line WS-23-Lines col 1 foreground-color 4
+                                display  Chk-Emp-No at line WS-23-Lines col 54 foreground-color 4
+                                display  SY015      at line ws-Lines    col 1
+                                accept   WS-Reply   at line ws-Lines    col 58
+                                exit perform cycle
+              end-read
+              if       PY-Emp-Status not = "00"
+                       display  PY005  at line WS-23-Lines col 1 foreground-color 4
+                       display  Chk-Emp-No at line WS-23-Lines col 54 foreground-color 4
+                       display  SY015      at line ws-Lines    col 1
+                       accept   WS-Reply   at line ws-Lines    col 58
+                       exit perform cycle
+              end-if
+              add      1 to WS-Rec-Cnt
+              perform  varying WS-Dist-Idx from 1 by 1
+                       until WS-Dist-Idx > 5
+                       if    Emp-Dist-Acct (WS-Dist-Idx) not = zero
+                        and  Emp-Dist-Pcent (WS-Dist-Idx) not = zero
+                             perform  aa060-Post-Distribution
+                       end-if
+              end-perform
+     end-perform.
+*>
+ aa050-Exit.  exit section.
+*>
+ aa060-Post-Distribution section.
+*>******************************
+*>
+*> Adds this employee's share for one Emp-Dist-Grp slot (Gross *
+*> Emp-Dist-Pcent / 100) into the accumulator entry for its
+*> Emp-Dist-Acct, creating a new entry if this Emp-Dist-Acct hasn't
+*> been seen yet.
+*>
+     move     zero to WS-Tbl-Idx.
+     perform  varying WS-Dist-X from 1 by 1
+              until WS-Dist-X > WS-Dist-Count
+              if    WS-Dist-Act-No (WS-Dist-X) = Emp-Dist-Acct (WS-Dist-Idx)
+                    move  WS-Dist-X to WS-Tbl-Idx
+                    exit perform
+              end-if
+     end-perform.
+     if       WS-Tbl-Idx = zero
+              add      1 to WS-Dist-Count
+              move     WS-Dist-Count to WS-Tbl-Idx
+              move     Emp-Dist-Acct (WS-Dist-Idx) to WS-Dist-Act-No (WS-Tbl-Idx)
+              move     zero to WS-Dist-Amt (WS-Tbl-Idx)
+     end-if.
+     compute  WS-Dist-Amt (WS-Tbl-Idx) rounded =
+              WS-Dist-Amt (WS-Tbl-Idx) +
+              (Chk-Amt (1) * Emp-Dist-Pcent (WS-Dist-Idx) / 100).
+ aa060-Exit.
+     exit     section.
+*>
+ aa070-Print-Distribution section.
+*>*******************************
+*>
+*> At this point Accounts is opened for input and Print-File for
+*> output. One line per Emp-Dist-Acct seen, cross-referenced through
+*> PY-Accounts-Record for its Act-GL-No/Act-Desc.
+*>
+     move     zero to WS-Grand-Total.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Labor-Dist-Report.
+     perform  varying WS-Tbl-Idx from 1 by 1
+              until WS-Tbl-Idx > WS-Dist-Count
+              move     WS-Dist-Act-No (WS-Tbl-Idx) to Act-No
+              read     PY-Accounts-File key Act-No
+                       invalid key
+                                move     WS-Dist-Act-No (WS-Tbl-Idx) to Act-No
+                                move     zero  to Act-GL-No
+                                move     "*** Not On PY Accounts File ***" to Act-Desc
+              end-read
+              add      WS-Dist-Amt (WS-Tbl-Idx) to WS-Grand-Total
+              generate Dist-Detail
+     end-perform.
+     terminate
+              Labor-Dist-Report.
+*>
+ aa070-Exit.  exit section.
+*>
