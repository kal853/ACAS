@@ -0,0 +1,490 @@
+      >>source free
+*>****************************************************************
+*>            Headcount / Turnover Reporting                     *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyhdcnt.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          For a prompted From/To date range, counts
+*>                      active/terminated/on-leave employees, computes
+*>                      a turnover rate from Emp-Start-Date/
+*>                      Emp-Term-Date falling in that range, and
+*>                      breaks the counts out by Emp-Job-Code - the
+*>                      headcount/turnover view empprint's master-file
+*>                      listings don't provide.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 16.
+*> Program specific:
+*>                      PY001 - 3.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+*>
+ fd  Print-File
+     reports are Headcount-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyhdcnt(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Date range selection - ccyymmdd, matching Emp-Start-Date/Emp-Term-Date.
+*>
+ 01  WS-From-Date            pic 9(8)     comp  value zero.
+ 01  WS-To-Date              pic 9(8)     comp  value 99999999.
+*>
+*> Headcount / turnover accumulator - one entry per distinct
+*> Emp-Job-Code seen, plus a totals entry at index zero handled
+*> separately as WS-Tot-* below.
+*>
+ 01  WS-Job-Idx              pic 99       value zero.
+ 01  WS-Job-Table.
+     03  WS-Job-Count        pic 99       value zero.
+     03  WS-Job-Entries      occurs 50 times indexed by WS-Job-X.
+         05  WS-Job-Code          pic xxx.
+         05  WS-Job-Active        pic 9(5)  value zero.
+         05  WS-Job-Terminated    pic 9(5)  value zero.
+         05  WS-Job-Leave         pic 9(5)  value zero.
+         05  WS-Job-Term-Range    pic 9(5)  value zero.
+         05  WS-Job-Hired-Range   pic 9(5)  value zero.
+*>
+ 01  WS-Tot-Active           pic 9(5)      value zero.
+ 01  WS-Tot-Terminated       pic 9(5)      value zero.
+ 01  WS-Tot-Leave            pic 9(5)      value zero.
+ 01  WS-Tot-Term-Range       pic 9(5)      value zero.
+ 01  WS-Tot-Hired-Range      pic 9(5)      value zero.
+ 01  WS-Turnover-Pct         pic 999v99    value zero.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Employee Data".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.
+*>**************
+*>
+ RD  Headcount-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Hdcnt-Head  Type Page Heading.
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(30)   value "Headcount / Turnover Report".
+         05  col 100     pic x(5)    value "Page ".
+         05  col 105     pic zz9     source Page-Counter.
+     03  line  3.
+         05  col   1     pic x(20)   value "For Period : ".
+         05  col  21     pic 9(8)    source WS-From-Date.
+         05  col  32     pic x(4)    value "To -".
+         05  col  37     pic 9(8)    source WS-To-Date.
+     03  line  5.
+         05  col   1                 value "Job".
+         05  col   8                 value "Active".
+         05  col  18                 value "Terminated".
+         05  col  32                 value "On Leave".
+         05  col  44                 value "Terms In Period".
+         05  col  63                 value "Hires In Period".
+*>
+ 01  Hdcnt-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic xxx           source WS-Job-Code (WS-Job-Idx).
+         05  col   8     pic zzzz9         source WS-Job-Active (WS-Job-Idx).
+         05  col  18     pic zzzz9         source WS-Job-Terminated (WS-Job-Idx).
+         05  col  32     pic zzzz9         source WS-Job-Leave (WS-Job-Idx).
+         05  col  44     pic zzzz9         source WS-Job-Term-Range (WS-Job-Idx).
+         05  col  63     pic zzzz9         source WS-Job-Hired-Range (WS-Job-Idx).
+*>
+ 01  type control Footing Final line plus 2.
+     03  line + 1.
+         05  col   1     pic x(20)         value "Totals".
+         05  col   8     pic zzzz9         source WS-Tot-Active.
+         05  col  18     pic zzzz9         source WS-Tot-Terminated.
+         05  col  32     pic zzzz9         source WS-Tot-Leave.
+         05  col  44     pic zzzz9         source WS-Tot-Term-Range.
+         05  col  63     pic zzzz9         source WS-Tot-Hired-Range.
+     03  line + 2.
+         05  col   1     pic x(34)         value "Turnover Rate For Period :".
+         05  col  36     pic zz9.99        source WS-Turnover-Pct.
+         05  col  41     pic x(2)          value "%".
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     perform  aa020-Get-Selection.
+     if       WS-Term-Code not = zero
+              close    PY-Employee-File
+              goback.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Accumulate-Headcount.
+     close    PY-Employee-File.
+*>
+     perform  aa070-Print-Headcount.
+*>
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file anfd other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa020-Get-Selection     section.
+*>******************************
+*>
+*> Prompts for the From/To ccyymmdd date range used to test
+*> Emp-Start-Date/Emp-Term-Date for the turnover figures - Esc
+*> abandons the run with nothing printed.
+*>
+     display  "Headcount / Turnover From Date (ccyymmdd) :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-From-Date       at line WS-Lines col 46 UPDATE.
+     if       COB-CRT-Status = 2027              *> Esc
+              move     8 to WS-Term-Code
+              go to    aa020-Exit.
+*>
+     display  "Headcount / Turnover To Date   (ccyymmdd) :"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-To-Date         at line WS-Lines col 46 UPDATE.
+     if       COB-CRT-Status = 2027              *> Esc
+              move     8 to WS-Term-Code
+              go to    aa020-Exit.
+     if       WS-To-Date < WS-From-Date
+              go to    aa020-Get-Selection.
+ aa020-Exit.
+     exit     section.
+*>
+ aa050-Accumulate-Headcount   section.
+*>*************************************
+*>
+*> At this point Employee is opened input. Sequentially scans every
+*> employee, classifying it by current Emp-Status and by whether its
+*> Emp-Start-Date/Emp-Term-Date fall inside the selected range, adding
+*> the count into the Emp-Job-Code entry in WS-Job-Table - the same
+*> plain find-or-add linear-table-scan style already used for the
+*> GL-account totals in pydist.cbl.
+*>
+     move     zero to WS-Rec-Cnt.
+     perform  forever
+              read     PY-Employee-File next record at end
+                       exit perform
+              end-read
+              if       PY-Emp-Status not = "00"
+                       exit perform
+              end-if
+              add      1 to WS-Rec-Cnt
+              perform  aa060-Find-Or-Add-Job
+*>
+              evaluate true
+                  when  Emp-Status = "A"
+                        add  1 to WS-Job-Active (WS-Job-Idx)
+                        add  1 to WS-Tot-Active
+                  when  Emp-Status = "T"
+                        add  1 to WS-Job-Terminated (WS-Job-Idx)
+                        add  1 to WS-Tot-Terminated
+                  when  Emp-Status = "L"
+                        add  1 to WS-Job-Leave (WS-Job-Idx)
+                        add  1 to WS-Tot-Leave
+              end-evaluate
+*>
+              if       Emp-Term-Date not = zero
+                and    Emp-Term-Date >= WS-From-Date
+                and    Emp-Term-Date <= WS-To-Date
+                        add  1 to WS-Job-Term-Range (WS-Job-Idx)
+                        add  1 to WS-Tot-Term-Range
+              end-if
+              if       Emp-Start-Date not = zero
+                and    Emp-Start-Date >= WS-From-Date
+                and    Emp-Start-Date <= WS-To-Date
+                        add  1 to WS-Job-Hired-Range (WS-Job-Idx)
+                        add  1 to WS-Tot-Hired-Range
+              end-if
+     end-perform.
+*>
+*> Turnover rate for the period = terminations in period over the
+*> average of the headcount active now plus those terminations, ie
+*> an approximation of the headcount at the start of the period since
+*> no dated headcount snapshot is kept anywhere in this system.
+*>
+     if       WS-Tot-Active + WS-Tot-Term-Range > zero
+              compute  WS-Turnover-Pct rounded =
+                       WS-Tot-Term-Range /
+                       (WS-Tot-Active + WS-Tot-Term-Range) * 100
+     end-if.
+*>
+ aa050-Exit.  exit section.
+*>
+ aa060-Find-Or-Add-Job section.
+*>****************************
+*>
+*> Finds this employee's Emp-Job-Code entry in WS-Job-Table, adding a
+*> new one if this is the first employee seen with that job code.
+*>
+     move     zero to WS-Job-Idx.
+     perform  varying WS-Job-X from 1 by 1
+              until WS-Job-X > WS-Job-Count
+              if    WS-Job-Code (WS-Job-X) = Emp-Job-Code
+                    move  WS-Job-X to WS-Job-Idx
+                    exit perform
+              end-if
+     end-perform.
+     if       WS-Job-Idx = zero
+              add      1 to WS-Job-Count
+              move     WS-Job-Count to WS-Job-Idx
+              move     Emp-Job-Code to WS-Job-Code (WS-Job-Idx)
+     end-if.
+ aa060-Exit.
+     exit     section.
+*>
+ aa070-Print-Headcount section.
+*>****************************
+*>
+*> At this point Print-File is opened output.  One line per distinct
+*> Emp-Job-Code seen, with grand totals and the overall turnover rate
+*> in the Final footing.
+*>
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Headcount-Report.
+     perform  varying WS-Job-Idx from 1 by 1
+              until WS-Job-Idx > WS-Job-Count
+              generate Hdcnt-Detail
+     end-perform.
+     terminate
+              Headcount-Report.
+*>
+ aa070-Exit.  exit section.
+*>
