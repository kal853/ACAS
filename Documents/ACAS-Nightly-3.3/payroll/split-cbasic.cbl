@@ -0,0 +1,464 @@
+       >>source free
+*>****************************************************************
+*>   Reverse of build-cbasic - take a CBasic source that has already
+*>   been flattened by build-cbasic (so every #include/$include/%include
+*>   directive is present, remarked out with a leading "Rem ", followed
+*>   immediately by the included file's own content inline) and re-split
+*>   it back into a main source with the include directives restored,
+*>   using the current content of the includes folder to know how many
+*>   lines of each inlined block to remove again.
+*>   Could also be made to work for other basic dialects that use the include
+*>   statement if required although some code changes may be required.
+*>
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       split-cbasic.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Sibling of build-cbasic, run in the opposite direction.
+*>                      build-cbasic replaces a #include/$include/%include line
+*>                      with a remark of itself ("Rem " + the original directive
+*>                      line) immediately followed by the included file's content
+*>                      copied in verbatim - it never deletes the directive, only
+*>                      comments it out. That makes reversal possible: this
+*>                      program looks for a "Rem " line that, once the "Rem " is
+*>                      stripped back off, itself parses as an include directive,
+*>                      restores that directive (drops the "Rem "), then reads
+*>                      through the matching file in folder ./includes in lock
+*>                      step with the following input lines, discarding each pair
+*>                      that still matches. This means it can be re-run against
+*>                      an old, already-flattened backup listing to get back to
+*>                      a main source plus separate include files, matching how
+*>                      our own structured source tree is laid out, provided the
+*>                      include files it is pointed at still hold the same
+*>                      content that was inlined - see SY008 below if not.
+*>
+*>                      The program also accepts chars $, % and #, used preceding 'include'
+*>                      i.e.,  #include "name", $include "name" and %include "name" -
+*>                      same as build-cbasic.
+*>
+*>            Call proc: split-cbasic arg1 arg2 arg3 arg4
+*>                       Where arg1 = flattened input file with ext
+*>                             arg2 = Output (re-split main source) file with ext
+*>                             arg3 = Include source file extension, i.e. ".bas" or ".BAS"
+*>                                     Where filename used in sources is without one,
+*>                                    I.e.,  #include "cb-010" (# can also be $ or %.
+*>                             arg4 = Include folder if not current (active) folder
+*>                                    I.e.,  includes
+*>                                    which is below current folder where the includes
+*>                                    sources are found - same folder build-cbasic
+*>                                    was originally pointed at to inline them.
+*>
+*>  Program will search for the include files (having stripped off any quotes in the
+*>  folder supplied as arg4) to work out how many lines of inlined content follow each
+*>  restored directive. IT will NOT examine content of the copybook(include) files for
+*>  more include statements of their own - if an inlined include itself had an include
+*>  inlined into it (see build-cbasic's SY007), only the outer directive is restored,
+*>  the inner one remains flattened - so a 2nd pass, using the O/P file as the next
+*>  input, may be required to fully unwind those.
+*>
+*>  If it cannot find an include file for a restored directive it will write out to
+*>  the O/P file a msg of :
+*>   SY006 Not Found includes/filename.bas Continuing
+*>  and leave that block flattened as-is (nothing is skipped, nothing is lost) so
+*>  it can be dealt with on a later pass, same as build-cbasic.
+*>
+*>  If the include file it does find no longer matches the inlined content line for
+*>  line (the source has drifted since it was flattened) it stops discarding as soon
+*>  as a mismatch is found, issues :
+*>   SY008 Content mismatch in includes/filename.bas Continuing
+*>  and copies the remaining, un-matched lines of that block straight through to the
+*>  O/P file rather than guessing - so nothing already typed is ever silently thrown
+*>  away, but the split for that one block will need finishing by hand.
+*>
+*>        Actual example of commands used :
+*>
+*>   Pass 1 :
+*>  split-cbasic pyupdhis.basa pyupdhis.bas ".bas" includes
+*>
+*>   Pass 2 (if needed - as an inlined include may itself have had an include
+*>    inlined into it) :
+*>
+*>  split-cbasic pyupdhis.bas pyupdhis.basb ".bas" includes
+*>
+*>  Basically continue with extra passes until there is no more warning of
+*>  remaining "Rem " marker lines being reported.
+*>
+*>***
+*>  To build program - install the gnucobol compiler via your Linux package manager OR
+*>  go to sourceforge.net/p/gnucobol url, Files and install latest release which as of
+*>  6th February 2026 is v3.2.
+*>
+*>  For Windows versions as well, go to Arnolds url at :
+*>   https://www.arnoldtrembley.com/GnuCOBOL.htm
+*>  Note running Linux using WSL2 under Windows v10 or v11 - use same procedure as for Linux,
+*>   assuming a package manager is available.
+*>
+*> Once installed go to folder holding source of this program and enter :
+*>  cobc -x split-cbasic.cbl  and this will compile program without a source listing
+*>  otherwise for such a listing run
+*>  cobc -x split-cbasic.cbl -T split-cbasic.prn
+*>
+*> It should compile without any warnings or errors being reported.
+*>
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.   None.
+*>**
+*>    Functions Used:
+*>                      CONCATENATE
+*>                      LOWER-CASE
+*>                      SUBSTITUTE
+*>                      TRIM
+*>    Called Procedures:
+*>                      CBL_CHECK_FILE_EXIST
+*>
+*>    Files used :      Basic source in, out, include file.
+*>
+*>    Error or Warning messages used.
+*>                      See source code.
+*>
+*>    Program specific:
+*>                      SY003, 5, 6, 7 & 8. A few others without a # to ease reading src.
+*>**
+*> Changes:
+*> 09/08/2026 vbc - 1.0.0 Created - reverse-split sibling of build-cbasic.
+*>
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+      select  IFile    assign       IFile-Name
+                       organization line sequential
+                       status       Ifile-Status.
+*>
+      select  OFile    assign       OFile-Name
+                       organization line sequential
+                       status       Ofile-Status.
+*>
+      select  Inc-File assign       Inc-File-Name
+                       organization line sequential
+                       status       Inc-Status.
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ fd  IFile.          *> Very long but enough for any - I hope,
+ 01  IFile-Record       pic x(120).
+*>
+ fd  OFile.
+ 01  OFile-Record       pic x(120).
+*>
+ fd  Inc-File.
+ 01  Inc-File-Record    pic x(120).
+*>
+ working-storage section.
+*>-----------------------
+ 77  Prog-Name               pic x(19) value "split-cbasic v1.0.0".
+*>
+ 01  WS-Data.
+     03  Ifile-Status        pic xx     value zero.
+     03  OFile-Status        pic xx     value zero.
+     03  Inc-Status          pic xx     value zero.
+*>
+     03  IFile-Name          pic x(16).  *> Allows for arg name + ".bas"
+     03  OFile-Name          pic x(16).
+     03  Inc-File-Name       pic x(32).  *> Allows for include folder via arg4 name + /arg2 .bas
+     03  A                   pic 999      value zero.
+     03  B                   pic 999      value zero.
+     03  C                   pic 999      value zero.
+     03  Z                   binary-short value zero.  *> 32k size
+     03  WS-Recs-In          binary-short value zero.
+     03  WS-Recs-Out         binary-short value zero.
+     03  WS-Recs-Included    binary-short value zero.
+     03  WS-Recs-Rep-1       pic zz,zz9.
+     03  WS-Recs-Rep-2       pic zz,zz9.
+     03  WS-Recs-Rep-3       pic zz,zz9.
+*>
+     03  WS-Tab              pic x        value X"09". *> Tab char in basic source code to be swapped out
+     03  WS-Found-Marker     pic x        value "N".   *> Y = "Rem " line parsed as a restored include
+     03  WS-Mismatch         pic x        value "N".   *> Y = content drift stopped the discard early
+*>
+ 01  WS-Strings                           value spaces.
+     03  WS-Word-1           pic x(32).
+     03  WS-Word-2           pic x(32).
+     03  WS-Word-3           pic x(32).
+     03  WS-Directive-Record pic x(116).  *> IFile-Record less the leading "Rem "
+     03  WS-Ext-Temp         pic x(4).
+     03  WS-Ext-X.
+         05  WS-Ext-Char     binary-char unsigned.
+*>
+ 01  File-Info                           value zero.       *> Layout as per GNU v3 manual
+     05 File-size        pic 9(18) comp.
+     05 Mod-DD           pic 9(2)  comp. *> Mod date.
+     05 Mod-MO           pic 9(2)  comp.
+     05 Mod-YYYY         pic 9(4)  comp.
+     05 Mod-HH           pic 9(2)  comp. *> Mod time
+     05 Mod-MM           pic 9(2)  comp.
+     05 Mod-SS           pic 9(2)  comp.
+     05 filler           pic 9(2)  comp. *> Always 00
+*>
+ 01  Arg1                pic x(16)  value spaces.  *> In file name - flattened source
+ 01  Arg2                pic x(16)  value spaces.  *> Out file name - re-split main source
+ 01  Arg3                pic x(4)   value spaces.  *> Default extension ie ".bas" or ".BAS".
+ 01  Arg4                pic x(128) value spaces.  *> Path to include folder or space for current
+*>
+ 01  Error-Messages.
+     03  SY001           pic x(53) value "SY001 Aborting - Input and Output file names the same".
+     03  SY003           pic x(66) value "SY003 Invalid params - needs In File, Out File, extname & incl Dir".
+     03  SY005           pic x(31) value "SY005 Failed to write source - ".
+     03  SY006           pic x(16) value "SY006 Not Found ".
+     03  SY008           pic x(23) value "SY008 Content mismatch ".
+*>
+ procedure division chaining Arg1
+                             Arg2
+                             Arg3
+                             Arg4.
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Show the args 1, 2, 3 & 4 details if all spaces.
+*>
+     display  Prog-Name " Starting".
+     if       Arg1 = spaces or
+              Arg2 = spaces or
+              Arg3 = spaces           *> arg4 can be spaces
+              display  SY003
+              display  space
+              display  "Help for Program :"
+              display  space
+              display  "   Arg1 = Flattened Input File Name"
+              display  "   Arg2 = Re-split Output File Name"
+              display  "   Arg3 = Include source extention, ie '.bas' or '.BAS'"
+              display  "   Arg3 =  Or ' ' if no extention used in src's"
+              display  "   Arg4 = Include folder if not using active current one"
+              display  " If a Rem marker remains unresolved rerun program use the O/P file,"
+              display  "  ie as input etc, same as for build-cbasic"
+              display  space
+              goback.
+*>
+     if       Arg1 = Arg2    *> Check filenames not the same
+              display  SY001
+              goback.
+*>
+     move     1  to Z.                                     *> Not sure I want it.
+     unstring Arg2     delimited by "." or
+                                    " "
+                        into WS-Ext-Temp    *> filename.abcd and d is the one we want
+                             WS-Ext-Temp   *> Yes only interested in second one.
+                           pointer Z.
+*>
+     if       Arg4 (1:4) not = spaces   *> else all includes are in current folder
+              call     "CBL_CHECK_FILE_EXIST" using Arg4
+                                                    File-Info
+              if       Return-Code not = zero
+                       display  "Cannot find folder " Arg4
+                       goback.
+*>
+*> set and test them
+*>
+     move     Arg1 to IFile-Name.
+     move     Arg2 to OFile-Name.
+     move     spaces to Inc-File-Name.
+     if       Arg4 (1:4) not = spaces
+              move     TRIM (Arg4) to Inc-File-Name.    *> ??
+     open     Input Ifile.
+     if       Ifile-Status not = "00"
+              display  "Cannot find Input file - " Ifile-Name
+              close    Ifile
+              goback.
+*>
+     open     output Ofile.
+     if       Ofile-Status not = "00"
+              display  "Cannot create Output file - " Ofile-Status " for " Arg2
+              close  Ofile
+                     Ifile
+              goback.
+*>
+     move     zeros to WS-Recs-In
+                       WS-Recs-Out
+                       WS-Recs-Included
+*>  Can now get on with the job in hand.
+*>
+     perform  forever
+              read     Ifile    at end
+                       close    Ifile
+                                Ofile
+                       display  "EOC - Completed - Phase n"
+                       move     WS-Recs-In       to WS-Recs-Rep-1
+                       move     WS-Recs-Out      to WS-Recs-Rep-2
+                       move     WS-Recs-Included to WS-Recs-Rep-3
+                       display  "Src in  - " WS-Recs-Rep-1
+                       display  "Src out - " WS-Recs-Rep-2
+                       display  "Inc discarded - " WS-Recs-Rep-3
+                       goback
+              end-read
+              add      1 to WS-Recs-In
+              move     SUBSTITUTE (Ifile-Record WS-Tab "    ") to Ifile-Record *> replace tabs to four spaces
+*>
+              move     "N" to WS-Found-Marker
+              if       IFile-Record (1:4) = "Rem "
+                       move     IFile-Record (5:116) to WS-Directive-Record
+                       move     1 to A               *> For unstring pointer
+                       unstring WS-Directive-Record delimited by ' "' or space or quote
+                                                       into  WS-Word-3   *> -> Word-3 ["%,$,# &'include'" ]
+                                                             WS-Word-2   *> included FN
+                                                       pointer A
+                       end-unstring
+                       move     TRIM (WS-Word-3 leading) to WS-Word-1         *> strip out any leading spaces
+                       if       LOWER-CASE (WS-Word-1 (2:7)) = "include"      *> ignore 1st char
+                                move     "Y" to WS-Found-Marker
+                       end-if
+              end-if
+*>
+              if       WS-Found-Marker = "N"
+                       write    OFile-Record from IFile-Record
+                       if       OFile-Status not = "00"
+                                display   SY005 Ofile-Status
+                                close    Ifile
+                                         Ofile
+                                goback
+                       end-if
+                       add      1 to WS-Recs-Out
+                       exit     perform cycle
+              end-if
+*>
+*> Found a restored marker - work out the include filename and folder same way
+*> build-cbasic did, then try and open it to discard the matching inlined block.
+*>
+*> Reminder for me
+*>        WS-Word-2  = FN with ext = Arg1
+*>              Arg1 = Flattened I/P FN with ext.
+*>              Arg2 - Re-split O/P FN with ext.
+*>              Arg3 = Include source extension, i.e. .bas or .BAS"
+*>              Arg3 = "." if no extension used in src's"
+*>              Arg4 = Include folder if not current one"
+*>              Inc-File-Name = Incl FN with sub path if needed
+*>
+              move     spaces to WS-Word-3
+                                 Inc-File-Name
+              move     Length (WS-Word-2) to C            *> incl FN
+              if       WS-Word-2 (C - 3:4) not = ".bas" and not = ".BAS"  *> Could be, use arg3
+                       if       Arg4 (1:4) not = spaces            *> using folder for includes
+                                move     CONCATENATE (TRIM (Arg4)  *> Could be spaces
+                                                     "/"           *>  for use current folder
+                                                     TRIM (WS-Word-2) *> FN
+                                                     TRIM (Arg3))     *> .ext
+                                      to  Inc-File-Name               *> = folder/FN
+                       else                                    *> include files in current folder
+                                move     CONCATENATE (TRIM (WS-Word-2) *> FN
+                                                      TRIM (Arg3))     *> .ext
+                                      to  Inc-File-Name                *> = folder/FN
+                       end-if
+              else
+                       move     WS-Word-2 to Inc-File-Name
+              end-if
+*>
+*> Restore the directive itself regardless of whether we can then discard
+*> the block that follows it - the directive line is never lost.
+*>
+              write    OFile-Record from WS-Directive-Record
+              if       OFile-Status not = "00"
+                       display  SY005 Ofile-Status
+                       close    Ifile
+                                Ofile
+                       goback
+              end-if
+              add      1 to WS-Recs-Out
+*>
+              open     input Inc-File
+              if       Inc-Status not = "00"  *> not found - leave the inlined block as-is for a later pass
+                       display SY006 TRIM (Inc-File-Name) " continuing"
+                       close    Inc-File
+                       exit     perform cycle
+              end-if
+*>
+              move     "N" to WS-Mismatch
+              perform  forever
+                       read     Inc-File at end
+                                close    Inc-File
+                                exit perform
+                       end-read
+                       move     SUBSTITUTE (Inc-File-Record WS-Tab "    ") to Inc-File-Record
+                       read     Ifile    at end
+                                close    Inc-File
+                                close    Ifile
+                                         Ofile
+                                display  "EOC - Completed - Phase n"
+                                move     WS-Recs-In       to WS-Recs-Rep-1
+                                move     WS-Recs-Out      to WS-Recs-Rep-2
+                                move     WS-Recs-Included to WS-Recs-Rep-3
+                                display  "Src in  - " WS-Recs-Rep-1
+                                display  "Src out - " WS-Recs-Rep-2
+                                display  "Inc discarded - " WS-Recs-Rep-3
+                                goback
+                       end-read
+                       add      1 to WS-Recs-In
+                       move     SUBSTITUTE (Ifile-Record WS-Tab "    ") to Ifile-Record
+                       if       Ifile-Record not = Inc-File-Record
+                                move     "Y" to WS-Mismatch
+                                close    Inc-File
+                                display  SY008 TRIM (Inc-File-Name) " continuing"
+                                write    OFile-Record from Ifile-Record   *> line already read - keep it, don't lose it
+                                if       OFile-Status not = "00"
+                                         display  SY005 Ofile-Status
+                                         close    Ifile
+                                                  Ofile
+                                         goback
+                                end-if
+                                add      1 to WS-Recs-Out
+                                exit     perform
+                       end-if
+                       add      1 to WS-Recs-Included
+              end-perform
+*>
+              exit     perform cycle
+     end-perform.
+*>
