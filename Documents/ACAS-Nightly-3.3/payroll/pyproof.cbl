@@ -0,0 +1,651 @@
+      >>source free
+*>****************************************************************
+*>          Pre Pay-Run Gross-To-Net Proof Report                 *
+*>                                                                *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                                *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyproof.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Runs against the pending pyhrs (PY-Pay-Transactions-
+*>                      File) batch, once it has been proofed/edited by
+*>                      hrsprint, and projects a gross-to-net figure for
+*>                      every employee in it before the batch is applied -
+*>                      so an obviously wrong number (a decimal-point-off
+*>                      Hrs-Units entry, for instance) can be caught on
+*>                      paper rather than after checks print.
+*>
+*>                      For each batch entry: Projected Gross is Hrs-Units
+*>                      times the employee's Emp-Rate for the Hrs-Rate
+*>                      slot used (Emp-Rate already carries any Rate 2/3
+*>                      overtime factor - see py010), each of the
+*>                      employee's own Emp-ED-Grp deduction entries
+*>                      (Emp-ED-Earn-Ded = "D") is projected as a flat
+*>                      Amount or a Percent of that Gross, and Projected
+*>                      Net is Gross less those deductions.
+*>
+*>                      This program does NOT attempt to project the
+*>                      statutory (Sys) withholdings - FWT/SWT/LWT/FICA/
+*>                      SDI (Chk-Amt (9)-(13), see wspychk.cob/pyadvice) -
+*>                      as no tax table/calculation exists anywhere in
+*>                      this codebase yet; those are worked out only when
+*>                      the batch is actually applied. The Net shown here
+*>                      is explicitly labelled "before Sys taxes" so it is
+*>                      not mistaken for a take-home figure.
+*>
+*>                      Two sanity flags are raised inline as they are
+*>                      cheap, already-stored checks that catch exactly
+*>                      the kind of obviously-wrong entry this report is
+*>                      for: an Emp-Status other than Active appearing in
+*>                      a live batch, and a projected Gross that exceeds
+*>                      Emp-Max-Pay (the employee's own normal-hours cap,
+*>                      set up in py010).
+*>
+*>                      Semi-sourced from hrsprint - same Param1/pyhrs
+*>                      batch-header plan - plus the per-employee lookup
+*>                      and Emp-ED-Grp present-when detail layout used by
+*>                      pyadvice/empprint.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params.
+*>                      pyemp.   Employee Master.
+*>                      pyhrs.   Pay Transactions (Hrs).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 15 & 16.
+*> Program specific:
+*>                      PY001 - 2, PY870 - 875.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhrs.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhrs.cob".
+*>
+ fd  Print-File
+     reports are Proof-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(15) value "pyproof(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Hrs-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.   *> Narrow reports as system is for Landscape used.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Batch proof fields
+*>
+     03  WS-Hrs-Batch-No     binary-short unsigned value zero.
+     03  WS-Ded-Idx          pic 9                value zero.
+*>
+*> One employee's projected figures - recomputed for every batch entry
+*>
+     03  WS-Proof-Gross      pic s9(6)v99 comp-3  value zero.
+     03  WS-Proof-Ded-Amt    pic s9(6)v99 comp-3  value zero  occurs 5.
+     03  WS-Proof-Ded-Total  pic s9(6)v99 comp-3  value zero.
+     03  WS-Proof-Net        pic s9(6)v99 comp-3  value zero.
+*>
+*> Whole-batch hash totals for the final footing
+*>
+     03  WS-Tot-Emps         pic 9(5)             value zero.
+     03  WS-Tot-Gross        pic s9(7)v99 comp-3  value zero.
+     03  WS-Tot-Ded          pic s9(7)v99 comp-3  value zero.
+     03  WS-Tot-Net          pic s9(7)v99 comp-3  value zero.
+*>
+ 01  WS-Test-YMD             pic 9(8).
+ 01  WS-Test-Date.
+     03  WS-Test-Month       pic 99.
+     03  WS-Test-Days        pic 99.
+     03  WS-Test-Year        pic 9(4).
+ 01  WS-Test-Date9 redefines WS-Test-Date
+                             pic 9(8).
+*>
+ 01  WS-Temp-Date.
+     03  WS-Temp-Year        pic 9(4).
+     03  WS-Temp-Month       pic 99.
+     03  WS-Temp-Days        pic 99.
+ 01  WS-Temp-Date9  redefines WS-Temp-Date
+                             pic 9(8).  *> For direct moving 9(8) to Date.
+*>
+ 01  WS-Date-Formats.
+     03  WS-Swap             pic 99.
+     03  WS-Conv-Date        pic x(10).
+     03  WS-Date             pic x(10)   value "99/99/9999".
+     03  WS-UK redefines WS-Date.   *> Other optional format
+         05  WS-Days         pic 99.
+         05  filler          pic x.
+         05  WS-Month        pic 99.
+         05  filler          pic x.
+         05  WS-Year         pic 9(4).
+     03  WS-USA redefines WS-Date.  *> Default format
+         05  WS-USA-Month    pic 99.
+         05  filler          pic x.
+         05  WS-USA-Days     pic 99.
+         05  filler          pic x.
+         05  filler          pic 9(4).
+     03  WS-Intl redefines WS-Date.   *> Not used.
+         05  WS-Intl-Year    pic 9(4).
+         05  filler          pic x.
+         05  WS-Intl-Month   pic 99.
+         05  filler          pic x.
+         05  WS-Intl-Days    pic 99.
+*>
+ 01  hdtime                            value spaces.
+     03  hd-hh               pic xx.
+     03  hd-mm               pic xx.
+     03  hd-ss               pic xx.
+     03  hd-uu               pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Program specific
+*>
+     03  PY870           pic x(50) value "PY870 Pay Transactions file not found - Aborting".
+     03  PY871           pic x(48) value "PY871 No pending pyhrs batch to run proof against".
+     03  PY872           pic x(43) value "PY872 Employee File not found - Aborting -".
+     03  PY873           pic x(48) value "PY873 Employee record not found for batch entry -".
+     03  PY874           pic x(58) value "PY874 Batch not yet proofed - run hrsprint first, batch -".
+     03  PY875           pic x(53) value "PY875 Invalid Rate slot on batch entry, skipped for -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Proof-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Proof-Head-2  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(15)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  43     pic x(50)   value "Pre Pay-Run Gross-To-Net Proof Report".
+     03  Line  4.
+         05  col  43     pic x(9)    value "Batch No ".
+         05  col  52     pic zzzz9   source WS-Hrs-Batch-No.
+     03  line  5.
+         05  col   1                 value "-- Employee --                   Rate           Units      Rate/Unit         Gross".
+*>
+ 01  Proof-Emp-Detail type is detail.
+     03  line + 2.
+         05  col   1     pic 9(7)          source Emp-No.
+         05  col   9     pic x(32)         source Emp-Name.
+         05  col  42     pic x(15)         source PY-PR1-Rate-Name (Hrs-Rate).
+         05  col  60     pic zz9.99        source Hrs-Units.
+         05  col  70     pic zzz9.99       source Emp-Rate (Hrs-Rate).
+         05  col  82     pic zz,zz9.99     source WS-Proof-Gross.
+     03  line + 1     present when Emp-Status not = "A".
+         05  col   9                       value "*** Employee status is not Active ***".
+     03  line + 1     present when Emp-Max-Pay > zero
+                                    and WS-Proof-Gross > Emp-Max-Pay.
+         05  col   9                       value "*** Exceeds Employee's Max Pay for normal units ***".
+     03  line + 1     present when Emp-Ed-Used (1) = "Y".
+         05  col   9  pic x(15)            source Emp-ED-Desc (1).
+         05  col  25                       value "Info " present when Emp-ED-Xcl-Informational (1).
+         05  col  25                       value "Ded  " present when not Emp-ED-Xcl-Informational (1).
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Amt (1).
+     03  line + 1     present when Emp-Ed-Used (2) = "Y".
+         05  col   9  pic x(15)            source Emp-ED-Desc (2).
+         05  col  25                       value "Info " present when Emp-ED-Xcl-Informational (2).
+         05  col  25                       value "Ded  " present when not Emp-ED-Xcl-Informational (2).
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Amt (2).
+     03  line + 1     present when Emp-Ed-Used (3) = "Y".
+         05  col   9  pic x(15)            source Emp-ED-Desc (3).
+         05  col  25                       value "Info " present when Emp-ED-Xcl-Informational (3).
+         05  col  25                       value "Ded  " present when not Emp-ED-Xcl-Informational (3).
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Amt (3).
+     03  line + 1     present when Emp-Ed-Used (4) = "Y".
+         05  col   9  pic x(15)            source Emp-ED-Desc (4).
+         05  col  25                       value "Info " present when Emp-ED-Xcl-Informational (4).
+         05  col  25                       value "Ded  " present when not Emp-ED-Xcl-Informational (4).
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Amt (4).
+     03  line + 1     present when Emp-Ed-Used (5) = "Y".
+         05  col   9  pic x(15)            source Emp-ED-Desc (5).
+         05  col  25                       value "Info " present when Emp-ED-Xcl-Informational (5).
+         05  col  25                       value "Ded  " present when not Emp-ED-Xcl-Informational (5).
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Amt (5).
+     03  line + 1.
+         05  col   9                       value "Total Deductions".
+         05  col  82  pic zz,zz9.99        source WS-Proof-Ded-Total.
+     03  line + 1.
+         05  col   9                       value "Projected Net - before Sys (statutory) taxes".
+         05  col  82  pic zz,zz9.99        source WS-Proof-Net.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col  9          pic x(27)         value "Total - Employees in Batch:".
+     03  col 37          pic zzzz9         source WS-Tot-Emps.
+     03  col 50          pic x(7)          value "Gross :".
+     03  col 58          pic zz,zzz,zz9.99 source WS-Tot-Gross.
+     03  col 75          pic x(11)         value "Deductions:".
+     03  col 87          pic zz,zzz,zz9.99 source WS-Tot-Ded.
+     03  col 104         pic x(5)          value "Net :".
+     03  col 110         pic zz,zzz,zz9.99 source WS-Tot-Net.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Get current-date into locale format for display and printing
+*>
+     perform  ZZ070-Convert-Date.
+     move     WS-Date to WS-Conv-Date.  *> Use for reporting etc.
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input PY-Employee-File.
+     if       PY-Emp-Status not = "00"
+              display  PY872          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     open     input PY-Pay-Transactions-File.
+     if       PY-Hrs-Status not = "00"
+              display  PY870          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Pay-Transactions-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     perform  ab010-Read-Header.
+     if       WS-Term-Code not = zero
+              close    PY-Pay-Transactions-File
+                       PY-Employee-File
+              goback   returning 1
+     end-if.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Batch.
+     if       Page-Counter > zero           *> Don't print an empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+     close    PY-Pay-Transactions-File
+              PY-Employee-File.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab010-Read-Header            section.
+*>**********************************
+*>
+*> Header record shares the Transactions file, keyed on Hrs-Head-Key
+*> which occupies the same bytes as Hrs-Emp-No, so key it to zero.
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       display  PY871          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  SY015          at line WS-Lines    col 1
+                       accept   WS-Reply       at line WS-Lines    col 48 auto
+                       move     1 to WS-Term-Code
+                       go to    ab010-Exit
+     end-read.
+     if       Hrs-Batch-No = zero
+              display  PY871          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              move     1 to WS-Term-Code
+              go to    ab010-Exit
+     end-if.
+     if       Hrs-Proofed not = "Y"
+              display  PY874          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  Hrs-Batch-No   at line WS-23-Lines col 60
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              move     1 to WS-Term-Code
+              go to    ab010-Exit
+     end-if.
+     move     Hrs-Batch-No to WS-Hrs-Batch-No.
+*>
+ ab010-Exit.  exit section.
+*>
+ aa050-Report-Batch     section.
+*>*****************************
+*>
+*> At this point Pay-Transactions is open (positioned after the header
+*> record) and Employee for input, and Print-File for output.
+*>
+     move     zero to WS-Tot-Emps WS-Tot-Gross WS-Tot-Ded WS-Tot-Net.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Proof-Report.
+     perform  forever
+              read     PY-Pay-Transactions-File next record at end
+                       exit perform
+              end-read
+              if       PY-Hrs-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              if       Hrs-Emp-No = zero           *> the header record itself
+                       exit perform cycle
+              end-if
+              if       Hrs-Entry-Batch-No not = WS-Hrs-Batch-No
+                       exit perform cycle           *> belongs to an older/foreign batch
+              end-if
+              if       Hrs-Rate < 1 or Hrs-Rate > 6
+                       display  PY875          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  Hrs-Emp-No     at line WS-23-Lines col 55
+                       display  SY015          at line WS-Lines    col 1
+                       accept   WS-Reply       at line WS-Lines    col 48 auto
+                       exit perform cycle
+              end-if
+              move     Hrs-Emp-No to Emp-No
+              read     PY-Employee-File key Emp-No
+                       invalid key
+                                display  PY873          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                                display  Hrs-Emp-No      at line WS-23-Lines col 51
+                                display  SY015           at line WS-Lines    col 1
+                                accept   WS-Reply        at line WS-Lines    col 48 auto
+                                exit perform cycle
+              end-read
+              if       PY-Emp-Status not = "00"
+                       display  PY873          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  Hrs-Emp-No      at line WS-23-Lines col 51
+                       display  SY015           at line WS-Lines    col 1
+                       accept   WS-Reply        at line WS-Lines    col 48 auto
+                       exit perform cycle
+              end-if
+              perform  ab040-Compute-Proof
+              add      1              to WS-Tot-Emps
+              add      WS-Proof-Gross to WS-Tot-Gross
+              add      WS-Proof-Ded-Total to WS-Tot-Ded
+              add      WS-Proof-Net   to WS-Tot-Net
+              generate Proof-Emp-Detail
+     end-perform.
+     terminate
+              Proof-Report.
+*>
+ aa050-Exit.  exit section.
+*>
+ ab040-Compute-Proof    section.
+*>*****************************
+*>
+*> Employee (Emp-No) and its batch entry (Hrs-Units/Hrs-Rate) are both
+*> current - work out this one employee's projected Gross, each of its
+*> own Emp-ED-Grp deductions and a Net before Sys (statutory) taxes.
+*>
+     compute  WS-Proof-Gross rounded = Hrs-Units * Emp-Rate (Hrs-Rate).
+     move     zero to WS-Proof-Ded-Total.
+     perform  varying WS-Ded-Idx from 1 by 1 until WS-Ded-Idx > 5
+              move     zero to WS-Proof-Ded-Amt (WS-Ded-Idx)
+              if       Emp-Ed-Used (WS-Ded-Idx) = "Y"
+                and    Emp-ED-Earn-Ded (WS-Ded-Idx) = "D"
+                       if       Emp-ED-Amt-Pcent (WS-Ded-Idx) = "A"
+                                move     Emp-ED-Factor (WS-Ded-Idx) to WS-Proof-Ded-Amt (WS-Ded-Idx)
+                       else
+                                compute  WS-Proof-Ded-Amt (WS-Ded-Idx) rounded =
+                                         WS-Proof-Gross * Emp-ED-Factor (WS-Ded-Idx) / 100
+                       end-if
+                       if       not Emp-ED-Xcl-Informational (WS-Ded-Idx)
+                                add      WS-Proof-Ded-Amt (WS-Ded-Idx) to WS-Proof-Ded-Total
+                       end-if
+              end-if
+     end-perform.
+     compute  WS-Proof-Net = WS-Proof-Gross - WS-Proof-Ded-Total.
+*>
+ ab040-Exit.  exit section.
+*>
+ zz070-Convert-Date          section.
+*>**********************************
+*>
+*>  Converts date in WSE-Date to UK/USA/Intl date format using current-date
+*>*************************************************************************
+*> Input:   WSE-Date via CURRENT-DATE
+*> output:  WS-Date as uk/US/Inlt date format
+*>
+*> first create in UK date
+     move     WSE-Year  to WS-Year.
+     move     WSE-Month to WS-Month.
+     move     WSE-Days  to WS-Days.
+
+*>
+     if       Date-Form = zero
+              move 1 to Date-Form.
+*>
+     if       Date-UK          *> nothing to do as in UK format
+              go to zz070-Exit.
+     if       Date-USA                *> Swap month and days
+              move WS-Days  to WS-Swap
+              move WS-Month to WS-Days
+              move WS-Swap  to WS-Month
+              go to zz070-Exit.
+*>
+*> So its International date format
+*>
+     move     "ccyy/mm/dd" to WS-Date.  *> Swap to Intl
+     move     WSE-Year  to WS-Intl-Year.
+     move     WSE-Month to WS-Intl-Month.
+     move     WSE-Days  to WS-Intl-Days.
+*>
+ zz070-Exit.
+     exit     section.
+*>
