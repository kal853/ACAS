@@ -47,6 +47,16 @@
 *> Changes:
 *> 20/01/2026 vbc - 1.0.00 Created - Started coding.
 *> 02/02/2026 vbc          Completed - other stuff got in the way.
+*> 09/08/2026 vbc          Emp-ED-Grp now 5 occurrences, not 3 - added rows
+*>                         4 & 5 to the deductions/earnings block, Cost
+*>                         Distribution heading & table moved down 2 lines.
+*> 09/08/2026 vbc          Emp-Bank-Acct-No replaced by the repeating
+*>                         Emp-DD-Grp (wspyemp.cob) - header shows the
+*>                         primary account, new Direct Deposit Accounts
+*>                         block below Cost Distribution lists all splits.
+*> 09/08/2026 vbc          Output now goes to a PDF file (named from
+*>                         Print-Spool-Name) instead of the print spool/
+*>                         CUPS when PY-PR1-PDF-Output = Y.
 *>
 *>**
 *>*************************************************************************
@@ -165,6 +175,7 @@
      03  WS-Rec-Cnt          pic 99       value zero.
      03  WS-Page-Cnt         pic 999      value zero.
      03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Pdf-Cmd          pic x(160)   value spaces.  *> PDF convert command line
 *>
  01  WS-Account-Table.
      03  WS-Act-Entries              occurs 99.
@@ -234,6 +245,7 @@
  *>    03  SY008           pic x(32) value "SY008 Note message & Hit Return ".
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
  *>    03  SY014           pic x(30) value "SY014 Press return to continue".
 *>
 *> Module General
@@ -264,6 +276,7 @@
 *>
 
  01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
 *>
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
@@ -348,7 +361,7 @@
          05  col 89  pic xx          source PY-PR1-Co-State.  *>  Emp-Taxing-State$ NOT USED AT PRESENT  << CHECK THIS !
          05  col 97                  value "No "        present when Emp-Pension-Used = "N".
          05  col 97                  value "Yes"        present when Emp-Pension-Used = "Y".
-         05  col 103 pic x(24)       source Emp-Bank-Acct-No.
+         05  col 103 pic x(24)       source Emp-DD-Acct-No (1).
 *>
      03  line 10.
          05  col 9   pic x(32)       source Emp-Address-1.
@@ -431,33 +444,45 @@
          05  col 47   pic zzz,zz9.99 source Emp-Rate (4).
          05  col 62                  value  "Tax Exemptions:".
          05  col 79   pic x(50)      source WS-Tax-Exemptions.    *> Set in P D. created by :: aa050 - Done
-
-
+*>
+*>  09/08/2026 vbc - Rate 5 & 6 (Shift Diff / second job rate) added
+*>                   below at lines 22/23 - all following lines in this
+*>                   report moved down 2 to make room.
+*>
      03  line 22.
+         05  col 32   pic x(15)      source PY-PR1-Rate-Name (5).
+         05  col 47   pic zzz,zz9.99 source Emp-Rate (5).
+     03  line 23.
+         05  col 32   pic x(15)      source PY-PR1-Rate-Name (6).
+         05  col 47   pic zzz,zz9.99 source Emp-Rate (6).
+*>
+     03  line 24.
          05  col 32                  value "Maximum".
          05  col 47  pic zzz,zz9.99  source Emp-Max-Pay.
          05  col 62                  value "Earned Income Credit: ".
          05  col 84                  value "Eligible"   present when Emp-Eic-Used = "Y".
          05  col 84                  value "Ineligible" present when Emp-Eic-Used = "N".
 *>
-     03  line 23.
+     03  line 25.
          05  col 62   pic x(48)        source WS-Exclusion-Code.
 *>
-     03  line 24.
+     03  line 26.
 		 05  col 32                    value "Auto Generated Units:".
          05  col 53   pic zz9          source Emp-Auto-Units.
          05  col 62                    value "Normal Pay Units:".
          05  col 81   pic zz9          source Emp-Normal-Units.
 *>
-     03  line 25.
+     03  line 27.
          05  col 63                    value "Employee Specific Deductions".
-     03  line 26.
+     03  line 28.
          05  col 36                    value "Description                  Acct            Factor              "&
                                              "Limit    Xcld Chk Cat".
 *>
-*>  This is present to 3 occurances but it 'could' be higher - may be ? Emp record would need changes
+*>  09/08/2026 vbc - Emp-ED-Grp now 5 occurrences (wspyemp.cob) - was 3,
+*>                   rows 4 & 5 added below at lines 31/32, Cost Distribution
+*>                   heading & table moved down 2 lines to make room.
 *>
-     03  line 28.
+     03  line 30.
          05  col 22                    value "Not"  present when Emp-ED-Chk-Cat (1) = zero.
          05  col 26                    value "Used".
          05  col 31                    value "1:".
@@ -473,7 +498,7 @@
          05  col 99  pic z,zzz,zz9.99  source Emp-ED-Limit (1).
          05  col 113 pic 9             source Emp-ED-Exclusion (1).
          05  col 117 pic z9            source Emp-ED-Chk-Cat (1).
-     03  line 29.
+     03  line 31.
          05  col 22                    value "Not"  present when Emp-ED-Chk-Cat (2) = zero.
          05  col 26                    value "Used".
          05  col 31                    value "2:".
@@ -489,7 +514,7 @@
          05  col 99  pic z,zzz,zz9.99  source Emp-ED-Limit (2).
          05  col 113 pic 9             source Emp-ED-Exclusion (2).
          05  col 117 pic z9            source Emp-ED-Chk-Cat (2).
-     03  line 30.
+     03  line 32.
          05  col 22                    value "Not"  present when Emp-ED-Chk-Cat (3) = zero.
          05  col 26                    value "Used".
          05  col 31                    value "3:".
@@ -505,10 +530,42 @@
          05  col 99  pic z,zzz,zz9.99  source Emp-ED-Limit (3).
          05  col 113 pic 9             source Emp-ED-Exclusion (3).
          05  col 117 pic z9            source Emp-ED-Chk-Cat (3).
-*>
-     03  line 32.
-         05  col 63                    value "Cost Distribution".
      03  line 33.
+         05  col 22                    value "Not"  present when Emp-ED-Chk-Cat (4) = zero.
+         05  col 26                    value "Used".
+         05  col 31                    value "4:".
+         05  col 34   pic x(15)        source Emp-ED-Desc (4).
+         05  col 52                    value "Earning"   present when Emp-ED-Earn-Ded (4) = "E".
+         05  col 52                    value "Deduction" present when Emp-ED-Earn-Ded (4) = "D".
+         05  col 64   pic zz9          source Emp-ED-Acct-No (4).
+         05  col 70                    value "Amount"    present when Emp-ED-Amt-Pcent (4) = "A".
+         05  col 70                    value "Percent"   present when Emp-ED-Amt-Pcent (4) not = "A".
+         05  col 78   pic zzz,zz9.99   source Emp-ED-Factor (4).
+         05  col 89                    value "Limited"   present when Emp-ED-Limit-Used (4) = "Y".
+         05  col 89                    value "No Limit"  present when Emp-ED-Limit-Used (4) = "N".
+         05  col 99  pic z,zzz,zz9.99  source Emp-ED-Limit (4).
+         05  col 113 pic 9             source Emp-ED-Exclusion (4).
+         05  col 117 pic z9            source Emp-ED-Chk-Cat (4).
+     03  line 34.
+         05  col 22                    value "Not"  present when Emp-ED-Chk-Cat (5) = zero.
+         05  col 26                    value "Used".
+         05  col 31                    value "5:".
+         05  col 34   pic x(15)        source Emp-ED-Desc (5).
+         05  col 52                    value "Earning"   present when Emp-ED-Earn-Ded (5) = "E".
+         05  col 52                    value "Deduction" present when Emp-ED-Earn-Ded (5) = "D".
+         05  col 64   pic zz9          source Emp-ED-Acct-No (5).
+         05  col 70                    value "Amount"    present when Emp-ED-Amt-Pcent (5) = "A".
+         05  col 70                    value "Percent"   present when Emp-ED-Amt-Pcent (5) not = "A".
+         05  col 78   pic zzz,zz9.99   source Emp-ED-Factor (5).
+         05  col 89                    value "Limited"   present when Emp-ED-Limit-Used (5) = "Y".
+         05  col 89                    value "No Limit"  present when Emp-ED-Limit-Used (5) = "N".
+         05  col 99  pic z,zzz,zz9.99  source Emp-ED-Limit (5).
+         05  col 113 pic 9             source Emp-ED-Exclusion (5).
+         05  col 117 pic z9            source Emp-ED-Chk-Cat (5).
+*>
+     03  line 36.
+         05  col 63                    value "Cost Distribution".
+     03  line 37.
          05  col 50                    value "Acct".
          05  col 67                    value "Name".
          05  col 87                    value "Percent".
@@ -522,7 +579,7 @@
  *>        05  col 87  pic zz9.99        source Emp-Dist-Pcent (A).
 *>
 
-     03  line 35                                    present when PY-PR1-Max-Dist-Accts > 0
+     03  line 39                                    present when PY-PR1-Max-Dist-Accts > 0
                                                               and Emp-Dist-Pcent (1) not = zero.
          05  col 51  pic zzz9          source Emp-Dist-Acct (1) present when Emp-Dist-Acct (1) not = zero.
          05  col 56  pic x(24)         source Act-Desc .
@@ -547,6 +604,33 @@
          05  col 51  pic zzz9          source Emp-Dist-Acct (5) present when Emp-Dist-Acct (5) not = zero.
          05  col 56  pic x(24)         source Act-Desc .
          05  col 87  pic zz9.99        source Emp-Dist-Pcent (5).
+*>
+     03  line 45                                    present when Emp-Pay-Method = "D".
+         05  col 63                    value "Direct Deposit Accounts".
+     03  line 46                                    present when Emp-Pay-Method = "D".
+         05  col 39                    value "Account No".
+         05  col 65                    value "Route No".
+         05  col 78                    value "Type".
+         05  col 86                    value "Amt/Pct".
+         05  col 96                    value "Value".
+     03  line 47                                    present when Emp-DD-Used (1) = "Y".
+         05  col 34   pic x(24)        source Emp-DD-Acct-No (1).
+         05  col 61   pic 9(9)         source Emp-DD-Route-No (1).
+         05  col 78   pic x            source Emp-DD-Acct-Type (1).
+         05  col 86   pic x            source Emp-DD-Amt-Pcent (1).
+         05  col 90   pic z,zzz,zz9.99 source Emp-DD-Factor (1).
+     03  line + 1                                   present when Emp-DD-Used (2) = "Y".
+         05  col 34   pic x(24)        source Emp-DD-Acct-No (2).
+         05  col 61   pic 9(9)         source Emp-DD-Route-No (2).
+         05  col 78   pic x            source Emp-DD-Acct-Type (2).
+         05  col 86   pic x            source Emp-DD-Amt-Pcent (2).
+         05  col 90   pic z,zzz,zz9.99 source Emp-DD-Factor (2).
+     03  line + 1                                   present when Emp-DD-Used (3) = "Y".
+         05  col 34   pic x(24)        source Emp-DD-Acct-No (3).
+         05  col 61   pic 9(9)         source Emp-DD-Route-No (3).
+         05  col 78   pic x            source Emp-DD-Acct-Type (3).
+         05  col 86   pic x            source Emp-DD-Amt-Pcent (3).
+         05  col 90   pic z,zzz,zz9.99 source Emp-DD-Factor (3).
 *>
  RD  Employee-Compressed-Report
      control      Final
@@ -728,8 +812,10 @@
 *>
 *> Get PY params data for line count etc
 *>
-     move     1        to RRN.
-     read     PY-Param1-File key RRN
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
      if       PY-PR1-Status not = "00"
               perform  ZZ040-Evaluate-Message
               display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -791,7 +877,7 @@
      close    PY-Employee-File
      if       Page-Counter > zero           *> Don't print a empty report
               close Print-File
-              call     "SYSTEM" using Print-Report.  *> Landscape
+              perform  ZZ075-Print-Or-Pdf-Output
               goback.
 *>
  aa000-Fin.
@@ -799,6 +885,26 @@
      goback.
 *>
  aa000-Exit.  Exit section.
+*>
+ ZZ075-Print-Or-Pdf-Output   Section.
+*>****************************************
+*>
+*> PY-PR1-PDF-Output = Y redirects this report to a PDF file (named from
+*> Print-Spool-Name with a .pdf suffix) instead of the print spool/CUPS.
+*>
+     if       PY-PR1-PDF-Output = "Y"
+              string   "enscript -B -o - "                        delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       " | ps2pdf - "                              delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       ".pdf"                                      delimited size
+                                                               into WS-Pdf-Cmd
+              call     "SYSTEM" using WS-Pdf-Cmd
+     else
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+ ZZ075-Exit.  Exit section.
 *>
  aa020-Load-Account-Records  section.
 *>**********************************
