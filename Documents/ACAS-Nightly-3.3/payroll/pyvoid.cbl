@@ -0,0 +1,444 @@
+      >>source free
+*>****************************************************************
+*>              Check Void & Reissue Maintenance                 *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyvoid.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Voids an employee's current check on PY-Check-File
+*>                      and, optionally, reissues it under a new check
+*>                      number for the same net amount.
+*>
+*>                      Semi-sourced from py900's file open/read plan.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params - Void-Check-Amt/Void-Checks-Over-Max.
+*>                      pyemp.   Employee Master.
+*>                      pychk.   Check Register / Payments register - I-O.
+*>                      pyvda.   Void Check Override Audit Trail - Output.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 15.
+*> Program specific:
+*>                      PY001 - 3, PY850 - 856.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*> 09/08/26 vbc - 1.0.01 Added ab020-Write-Void-Audit so every check
+*>                       that exceeds Void-Check-Amt leaves an entry on
+*>                       PY-Void-Audit-File, whether or not the
+*>                       operator goes on to override the maximum.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpychk.cob".
+ copy "selpyvda.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpychk.cob".
+ copy "fdpyvda.cob".
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyvoid  (1.0.00)".  *> First release pre testing.
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Chk-Status       pic xx.
+     03  PY-Vda-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Quit             pic x        value "N".
+        88  WS-All-Done               value "Y".
+*>
+     03  WS-Save-Chk-No      pic 9(6)     comp.
+     03  WS-Save-Amt         pic 9(5)v99  comp-3   occurs 16.
+     03  WS-New-Chk-No       pic 9(6)     comp.
+*>
+     03  WS-Vda-Overridden   pic x        value "N".
+     03  WS-Vda-Operator     pic x(8)     value spaces.
+     03  WS-Vda-Date         pic 9(8)     comp.
+     03  WS-Vda-Time         pic 9(8)     comp.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+     03  PY850           pic x(45) value "PY850 No Check on file for this Employee No -".
+     03  PY851           pic x(38) value "PY851 Employee record not found No - ".
+     03  PY852           pic x(35) value "PY852 Check is already void/zero -".
+     03  PY853           pic x(56) value "PY853 This check exceeds the Void-Checks Maximum Amount".
+     03  PY854           pic x(46) value "PY854 Confirm override of the Maximum Amount -".
+     03  PY855           pic x(37) value "PY855 New Check No must not be zero -".
+     03  PY856           pic x(52) value "PY856 New Check No must differ from the voided one -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       goback   returning 8
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       goback   returning 8
+              end-if
+              exit perform
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              goback   returning 1        *> == no param file
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              goback   returning 3.
+*>
+     open     i-o      PY-Check-File.
+*>
+     open     extend   PY-Void-Audit-File.
+     if       PY-Vda-Status = "35"          *> file does not yet exist
+              open     output PY-Void-Audit-File
+              close    PY-Void-Audit-File
+              open     extend PY-Void-Audit-File
+     end-if.
+*>
+     display  "Operator Id/Initials [        ]" at line 2 col 1.
+     accept   WS-Vda-Operator at line 2 col 24.
+*>
+     perform  ab010-Void-Reissue until WS-All-Done.
+*>
+     close    PY-Employee-File.
+     close    PY-Check-File.
+     close    PY-Void-Audit-File.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab010-Void-Reissue          section.
+*>**********************************
+*>
+     display  "Void / Reissue a check"      at line 1 col 1 with erase eos.
+     display  "Employee No (0 to quit) [       ]" at line 3 col 1.
+     move     zero to Emp-No.
+     accept   Emp-No at line 3 col 27.
+     if       Emp-No = zero
+              set      WS-All-Done to true
+              go to    ab010-Exit.
+*>
+     move     Emp-No to Chk-Emp-No.
+     read     PY-Check-File key Chk-Emp-No
+              invalid key
+                       display  PY850 at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  Emp-No at line WS-23-Lines col 47 foreground-color 4
+                       display  SY015 at line WS-Lines    col 1
+                       accept   WS-Reply at line WS-Lines col 58
+                       go to    ab010-Exit
+     end-read.
+     if       Chk-Check-No = zero
+              display  PY852 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 58
+              go to    ab010-Exit
+     end-if.
+*>
+     read     PY-Employee-File key Emp-No
+              invalid key
+                       display  PY851 at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  Emp-No at line WS-23-Lines col 40 foreground-color 4
+                       display  SY015 at line WS-Lines    col 1
+                       accept   WS-Reply at line WS-Lines col 58
+                       go to    ab010-Exit
+     end-read.
+*>
+     display  "Employee Name  : " at line  5 col 1.
+     display  Emp-Name            at line  5 col 20.
+     display  "Check No       : " at line  6 col 1.
+     display  Chk-Check-No        at line  6 col 20.
+     display  "Net Amount     : " at line  7 col 1.
+     display  Chk-Amt (8)         at line  7 col 20.
+*>
+     if       Chk-Amt (8) > PY-PR1-Void-Check-Amt
+              display  PY853          at line  9 col 1 foreground-color 4
+              display  PY854          at line 10 col 1 foreground-color 4
+              display  "(Y/N) [ ]"    at line 10 col 48
+              move     "N" to WS-Reply
+              accept   WS-Reply       at line 10 col 55 upper
+              if       WS-Reply = "Y"
+                       move     "Y" to WS-Vda-Overridden
+              else
+                       move     "N" to WS-Vda-Overridden
+              end-if
+              perform  ab020-Write-Void-Audit
+              if       WS-Reply not = "Y"
+                       go to ab010-Exit
+              end-if
+     end-if.
+*>
+     display  "Void this check (Y/N) [ ]" at line 12 col 1.
+     move     "N" to WS-Reply.
+     accept   WS-Reply at line 12 col 24 upper.
+     if       WS-Reply not = "Y"
+              go to    ab010-Exit.
+*>
+     move     Chk-Check-No to WS-Save-Chk-No.
+     move     Chk-Amt (1)  to WS-Save-Amt (1).
+     move     Chk-Amt (2)  to WS-Save-Amt (2).
+     move     Chk-Amt (3)  to WS-Save-Amt (3).
+     move     Chk-Amt (4)  to WS-Save-Amt (4).
+     move     Chk-Amt (5)  to WS-Save-Amt (5).
+     move     Chk-Amt (6)  to WS-Save-Amt (6).
+     move     Chk-Amt (7)  to WS-Save-Amt (7).
+     move     Chk-Amt (8)  to WS-Save-Amt (8).
+     move     Chk-Amt (9)  to WS-Save-Amt (9).
+     move     Chk-Amt (10) to WS-Save-Amt (10).
+     move     Chk-Amt (11) to WS-Save-Amt (11).
+     move     Chk-Amt (12) to WS-Save-Amt (12).
+     move     Chk-Amt (13) to WS-Save-Amt (13).
+     move     Chk-Amt (14) to WS-Save-Amt (14).
+     move     Chk-Amt (15) to WS-Save-Amt (15).
+     move     Chk-Amt (16) to WS-Save-Amt (16).
+*>
+     move     zero to Chk-Check-No.
+     move     zero to Chk-Amt (1) Chk-Amt (2) Chk-Amt (3) Chk-Amt (4)
+                       Chk-Amt (5) Chk-Amt (6) Chk-Amt (7) Chk-Amt (8)
+                       Chk-Amt (9) Chk-Amt (10) Chk-Amt (11) Chk-Amt (12)
+                       Chk-Amt (13) Chk-Amt (14) Chk-Amt (15) Chk-Amt (16).
+     rewrite  PY-Chk-Record.
+*>
+     display  "Reissue under a new check no (Y/N) [ ]" at line 14 col 1.
+     move     "N" to WS-Reply.
+     accept   WS-Reply at line 14 col 38 upper.
+     if       WS-Reply not = "Y"
+              go to    ab010-Exit.
+*>
+     move     zero to WS-New-Chk-No.
+     display  "New Check No [      ]" at line 15 col 1.
+     accept   WS-New-Chk-No at line 15 col 16.
+     if       WS-New-Chk-No = zero
+              display  PY855 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 58
+              go to    ab010-Exit
+     end-if.
+     if       WS-New-Chk-No = WS-Save-Chk-No
+              display  PY856 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 58
+              go to    ab010-Exit
+     end-if.
+*>
+     move     WS-New-Chk-No to Chk-Check-No.
+     move     WS-Save-Amt (1)  to Chk-Amt (1).
+     move     WS-Save-Amt (2)  to Chk-Amt (2).
+     move     WS-Save-Amt (3)  to Chk-Amt (3).
+     move     WS-Save-Amt (4)  to Chk-Amt (4).
+     move     WS-Save-Amt (5)  to Chk-Amt (5).
+     move     WS-Save-Amt (6)  to Chk-Amt (6).
+     move     WS-Save-Amt (7)  to Chk-Amt (7).
+     move     WS-Save-Amt (8)  to Chk-Amt (8).
+     move     WS-Save-Amt (9)  to Chk-Amt (9).
+     move     WS-Save-Amt (10) to Chk-Amt (10).
+     move     WS-Save-Amt (11) to Chk-Amt (11).
+     move     WS-Save-Amt (12) to Chk-Amt (12).
+     move     WS-Save-Amt (13) to Chk-Amt (13).
+     move     WS-Save-Amt (14) to Chk-Amt (14).
+     move     WS-Save-Amt (15) to Chk-Amt (15).
+     move     WS-Save-Amt (16) to Chk-Amt (16).
+     rewrite  PY-Chk-Record.
+*>
+ ab010-Exit.  exit section.
+*>
+ ab020-Write-Void-Audit      section.
+*>**********************************
+*>
+*> Logs every check that ever exceeds Void-Check-Amt, regardless of
+*> whether the operator went on to override it - Vda-Overridden tells
+*> the two cases apart on review.
+*>
+     accept    WS-Vda-Date from date YYYYMMDD.
+     accept    WS-Vda-Time from time.
+     move      Emp-No             to Vda-Emp-No.
+     move      Chk-Check-No       to Vda-Check-No.
+     move      Chk-Amt (8)        to Vda-Amount.
+     move      PY-PR1-Void-Check-Amt to Vda-Threshold.
+     move      WS-Vda-Overridden  to Vda-Overridden.
+     move      WS-Vda-Operator    to Vda-Operator.
+     move      WS-Vda-Date        to Vda-Date.
+     move      WS-Vda-Time        to Vda-Time.
+     write     PY-Void-Audit-Record.
+*>
+ ab020-Exit.  exit section.
+*>
