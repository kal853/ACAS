@@ -38,6 +38,7 @@
 *> Program specific:
 *>                      PY001 - 7.
 *>                      PY101 - 126.
+*>                      PY932 - 935.
 *>**
 *> Changes:
 *> 03/12/2025 vbc - 1.0.00 Created - starting.
@@ -61,6 +62,20 @@
 *> 28/02/2026 vbc -        Coding continuing & replaced code for terminal sizing
 *>                         - all progs.
 *> 03/03/2026 vbc -        Coding completed.
+*> 09/08/2026 vbc -        Added menu option 4, Archive Company History
+*>                         Totals, writing a dated snapshot of the outgoing
+*>                         year's Coh-YTD-* totals to the new
+*>                         PY-Comp-Hist-Arch-File (selpycohar.cob) keyed on
+*>                         year, so past liabilities remain answerable once
+*>                         option 1 has rolled YTD back to zero for the new
+*>                         year. Does NOT itself zero/roll anything forward -
+*>                         it only takes the snapshot, on demand, of whatever
+*>                         is currently in Coh-YTD-* at the time it is run.
+*> 09/08/2026 vbc -        fa000-Quarter-Year-Close left PY-Comp-Hist-File
+*>                         open i-o into the Q4/year-end call to
+*>                         ea000-Archive-Comp-Hist, which itself opens it
+*>                         input and aborted the whole close with a file
+*>                         status 41. Added the missing close beforehand.
 *>
 *>*************************************************************************
 *> Copyright Notice.
@@ -108,6 +123,8 @@
  copy "selpyemp.cob".
  copy "selpyhis.cob".
  copy "selpycoh.cob".
+ copy "selpycohar.cob".
+ copy "selpyhrs.cob".
 *>
  data                    division.
 *>================================
@@ -118,6 +135,8 @@
  copy "fdpyemp.cob".
  copy "fdpyhis.cob".
  copy "fdpycoh.cob".
+ copy "fdpycohar.cob".
+ copy "fdpyhrs.cob".
 *>
  working-storage section.
 *>-----------------------
@@ -135,7 +154,13 @@
      03  PY-Emp-Status       pic xx       value zeros.
      03  PY-His-Emp-Status   pic xx       value zeros.
      03  PY-Coh-Status       pic xx       value zeros.
+     03  PY-Cohar-Status     pic xx       value zeros.
+     03  PY-Hrs-Status       pic xx       value zeros.
 *>
+     03  WS-Cohar-Year       pic 9(4)     value zero.
+     03  WS-Next-Quarter     pic 9        value zero.  *> Quarter about to be closed (1-4)
+     03  WS-Date-Quarter     pic 9        value zero.  *> Quarter derived from the entered close date
+     03  WS-Next-Q-Month     pic 99       value zero.
      03  WS-Reply            pic x.
      03  WS-Eval-Msg         pic x(25)    value spaces.
      03  WS-Err-Msg          pic x(40)    value spaces.  *> Make large enough for longest SY msg
@@ -210,6 +235,7 @@
  *>    03  SY011           pic x(47) value "SY011 Error on systemMT processing, FS-Reply = ".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
  *>    03  SY014           pic x(30) value "SY014 Press return to continue".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
 *>
 *> Module General ?
 *>
@@ -249,9 +275,24 @@
  *>    03  PY929           pic x(52) value "PY929 History update may not run after apply has run".
      03  PY930           pic x(58) value "PY930 Employee and History files must be present".
  *>    03  PY931           pic x(45) value "PY931 Invalid or non-existant employee number".
+*>
+*> Year-end Company History Archive (option 4)
+*>
+     03  PY932           pic x(46) value "PY932 Error Opening Company History Archive - ".
+     03  PY933           pic x(46) value "PY933 Error Writing Company History Archive - ".
+     03  PY934           pic x(53) value "PY934 Archive for that year already exists, overwrite? (Y/N)".
+     03  PY935           pic x(44) value "PY935 Company History Archive written for ".
+*>
+*> Quarter/Year-End Close (option 5)
+*>
+     03  PY936           pic x(56) value "PY936 A pay batch is unproofed - proof or delete first".
+     03  PY937           pic x(52) value "PY937 Date is not the end of the expected quarter -".
+     03  PY938           pic x(31) value "PY938 Close quarter number   -".
+     03  PY939           pic x(28) value "PY939 Quarter    closed - ".
 *>
  01  Error-Code          pic 999.
 *>
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
 *>
@@ -292,7 +333,9 @@
      03  value "  1.  Update Employee History Totals"            line  6 col 10.   *> pyupdth
      03  value "  2.  Update Company Liabilities, Vacation etc." line  7 col 10.   *> pyupdli
      03  value "  3.  Update Payments History"                   line  8 col 10.   *> pyupdpm
-     03  value "  X or Esc to quit menu option"                  line 10 col 10.
+     03  value "  4.  Archive Company History Totals (year end)" line  9 col 10.
+     03  value "  5.  Close Quarter/Year End (guided, automatic)" line 10 col 10.
+     03  value "  X or Esc to quit menu option"                  line 11 col 10.
      03  value "Select Option  [ ]"                              line 13 col 30.
      03  using Menu-Reply    pic x                                       col 46 foreground-color 3.
 *>
@@ -587,7 +630,9 @@
               accept   Menu-Reply at line WS-Lines col 48
               goback   returning 1   *> == no param file
      end-if.
-     move     1 to RRN.
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
      read     PY-Param1-File.
      if       PY-PR1-Status not = zero
               perform  aa110-Test-PR1-Status-Read.
@@ -659,6 +704,12 @@
                        when = 3
                             perform  da000-Update-Pay-History
                             exit perform cycle
+                       when = 4
+                            perform  ea000-Archive-Comp-Hist
+                            exit perform cycle
+                       when = 5
+                            perform  fa000-Quarter-Year-Close
+                            exit perform cycle
                        when other
                             display PY101 at line WS-23-Lines col 1 foreground-color 4
                             display SY004 at line WS-Lines    col 1
@@ -809,6 +860,39 @@
      display  SY003 at line WS-lines col 01 with foreground-color cob-color-red
                                                  erase eol BEEP.
      accept   WS-Reply at line WS-lines col 52 AUTO.
+*>
+ aa140-Cohar-Open-File-Error.
+     display  PY932 at line WS-23-Lines col 1 erase eos
+                            foreground-color 4 BEEP.
+     display  PY-Cohar-Status at line WS-23-Lines col 46.
+     move     PY-Cohar-Status to PY-PR1-Status.
+     perform  ZZ040-Evaluate-Message.
+     display  WS-Eval-Msg   at line WS-23-lines col 49.
+     display  SY003 at line WS-lines col 01 with foreground-color cob-color-red
+                                                 erase eol BEEP.
+     accept   WS-Reply at line WS-lines col 52 AUTO.
+*>
+ aa145-Cohar-Write-Error.
+     display  PY933 at line WS-23-Lines col 1 erase eos
+                            foreground-color 4 BEEP.
+     display  PY-Cohar-Status at line WS-23-Lines col 46.
+     move     PY-Cohar-Status to PY-PR1-Status.
+     perform  ZZ040-Evaluate-Message.
+     display  WS-Eval-Msg   at line WS-23-lines col 49.
+     display  SY003 at line WS-lines col 01 with foreground-color cob-color-red
+                                                 erase eol BEEP.
+     accept   WS-Reply at line WS-lines col 52 AUTO.
+*>
+ aa150-Hrs-Open-File-Error.
+     display  PY016 at line WS-23-Lines col 1 erase eos
+                            foreground-color 4 BEEP.
+     display  PY-Hrs-Status at line WS-23-Lines col 44.
+     move     PY-Hrs-Status to PY-PR1-Status.
+     perform  ZZ040-Evaluate-Message.
+     display  WS-Eval-Msg   at line WS-23-lines col 47.
+     display  SY003 at line WS-lines col 01 with foreground-color cob-color-red
+                                                 erase eol BEEP.
+     accept   WS-Reply at line WS-lines col 52 AUTO.
 *>
  aa200-Bad-Data-Display.
      display  WS-Err-Msg at line WS-23-Lines col 1.
@@ -1406,6 +1490,351 @@
      close    PY-Comp-Hist-File.
 *>
  da999-exit.  exit section.
+*>
+ ea000-Archive-Comp-Hist       section.
+*>************************************
+*> Snapshots the current Coh-YTD-* totals to a new, year-keyed
+*> PY-Comp-Hist-Arch-File record so they remain available once option 1
+*> has rolled Coh-YTD-* back to zero for the new year. This does NOT
+*> zero or roll anything forward itself - run it BEFORE option 1 is
+*> used to start the new year, for the year that is closing.
+*>
+     open     input PY-Comp-Hist-File.
+     if       PY-COH-Status not = zero
+              perform  aa115-Coh-Open-File-Error
+              close    PY-Comp-Hist-File
+              goback   returning 1
+     end-if.
+*>
+     move     1 to RRN.
+     read     PY-Comp-Hist-File.
+     if       PY-COH-Status not = zero
+              perform  aa125-Coh-Read-Error
+              close    PY-Comp-Hist-File
+              goback   returning 1
+     end-if.
+*>
+     subtract 1 from WSE-Year giving WS-Cohar-Year.  *> default = year now closing
+     display  "Archive Coh-YTD totals for year : " at line WS-23-Lines col 1 erase eos.
+     display  WS-Cohar-Year                         at line WS-23-Lines col 37.
+     accept   WS-Cohar-Year                         at line WS-23-Lines col 37.
+*>
+     close    PY-Comp-Hist-File.
+*>
+     open     i-o PY-Comp-Hist-Arch-File.
+     if       PY-Cohar-Status = "35"          *> file does not yet exist
+              close    PY-Comp-Hist-Arch-File
+              open     output PY-Comp-Hist-Arch-File
+              close    PY-Comp-Hist-Arch-File
+              open     i-o    PY-Comp-Hist-Arch-File
+     end-if.
+     if       PY-Cohar-Status not = zero
+              perform  aa140-Cohar-Open-File-Error
+              close    PY-Comp-Hist-Arch-File
+              goback   returning 1
+     end-if.
+*>
+     move     WS-Cohar-Year to Cohar-Year.
+     move     "Y" to WS-Reply.
+     read     PY-Comp-Hist-Arch-File key Cohar-Year
+              invalid key
+                       move     "N" to WS-Reply
+     end-read.
+     if       WS-Reply not = "N"        *> archive record already exists for that year
+              display  PY934         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              accept   WS-Reply       at line WS-23-Lines col 55 auto
+              move     UPPER-CASE (WS-Reply) to WS-Reply
+              if       WS-Reply not = "Y"
+                       close    PY-Comp-Hist-Arch-File
+                       exit section
+              end-if
+     end-if.
+*>
+     move     Current-Date (1:8) to Cohar-Archived-Date.
+     move     Coh-YTD-Income-Taxable    to Cohar-YTD-Income-Taxable.
+     move     Coh-YTD-Other-Taxable     to Cohar-YTD-Other-Taxable.
+     move     Coh-YTD-Other-NonTaxable  to Cohar-YTD-Other-NonTaxable.
+     move     Coh-YTD-Fica-Taxable      to Cohar-YTD-Fica-Taxable.
+     move     Coh-YTD-Tips              to Cohar-YTD-Tips.
+     move     Coh-YTD-Net               to Cohar-YTD-Net.
+     move     Coh-YTD-Eic-Credit        to Cohar-YTD-Eic-Credit.
+     move     Coh-YTD-Fwt-Liab          to Cohar-YTD-Fwt-Liab.
+     move     Coh-YTD-Swt-Liab          to Cohar-YTD-Swt-Liab.
+     move     Coh-YTD-Lwt-Liab          to Cohar-YTD-Lwt-Liab.
+     move     Coh-YTD-Fica-Liab         to Cohar-YTD-Fica-Liab.
+     move     Coh-YTD-Sdi-Liab          to Cohar-YTD-Sdi-Liab.
+     move     Coh-YTD-Co-Futa-Liab      to Cohar-YTD-Co-Futa-Liab.
+     move     Coh-YTD-Co-Fica-Liab      to Cohar-YTD-Co-Fica-Liab.
+     move     Coh-YTD-Co-Sui-Liab       to Cohar-YTD-Co-Sui-Liab.
+     move     Coh-YTD-Sys               to Cohar-YTD-Sys.
+     move     Coh-YTD-Emp               to Cohar-YTD-Emp.
+     move     Coh-YTD-Other-Ded         to Cohar-YTD-Other-Ded.
+     move     Coh-YTD-Units             to Cohar-YTD-Units.
+     move     Coh-YTD-Comp-Time-Earned  to Cohar-YTD-Comp-Time-Earned.
+     move     Coh-YTD-Comp-Time-Taken   to Cohar-YTD-Comp-Time-Taken.
+     move     Coh-YTD-Vac-Earned        to Cohar-YTD-Vac-Earned.
+     move     Coh-YTD-Vac-Taken         to Cohar-YTD-Vac-Taken.
+     move     Coh-YTD-Sl-Earned         to Cohar-YTD-Sl-Earned.
+     move     Coh-YTD-Sl-Taken          to Cohar-YTD-Sl-Taken.
+*>
+     if       WS-Reply = "Y"
+              rewrite  PY-Comp-Hist-Arch-Record
+     else
+              write    PY-Comp-Hist-Arch-Record
+     end-if.
+     if       PY-Cohar-Status not = zero
+              perform  aa145-Cohar-Write-Error
+              close    PY-Comp-Hist-Arch-File
+              goback   returning 1
+     end-if.
+*>
+     display  PY935 at line WS-23-Lines col 1 foreground-color 2 erase eos.
+     display  WS-Cohar-Year at line WS-23-Lines col 45.
+     display  SY004 at line WS-Lines col 1.
+     accept   WS-Reply at line WS-Lines col 22 auto.
+*>
+     close    PY-Comp-Hist-Arch-File.
+*>
+ ea999-Exit.  exit section.
+*>
+ fa000-Quarter-Year-Close      section.
+*>************************************
+*> Guided quarter/year end close - added so the sequence documented
+*> here only has to be followed by this option and not reconstructed
+*> from memory each quarter:
+*>
+*>   1) Confirm no pay batch for the quarter is still unproofed
+*>      (Hrs-Head-Key = 0 header record on PY-Pay-Transactions-File -
+*>      same idiom pytcimp's own ab010-Get-Batch-No uses).
+*>   2) Confirm the quarter-end date entered is really the quarter
+*>      that comes next after PY-PR2-Last-Q-Ended.
+*>   3) Zero Coh-QTD-*.  On a Q4 (year-end) close, first perform
+*>      ea000-Archive-Comp-Hist to snapshot the outgoing Coh-YTD-*
+*>      totals, then zero Coh-YTD-* as well and roll PY-PR2-Year /
+*>      PY-PR2-Year-Next forward.
+*>   4) Advance PY-PR2-Last-Q-Ended.
+*>
+*> Coh-Starting-Up and the Employee/History files are untouched -
+*> option 1 remains available afterwards for any employee-level
+*> history correction.
+*>
+     open     i-o PY-Pay-Transactions-File.
+     if       PY-Hrs-Status = "35"          *> file does not yet exist
+              close    PY-Pay-Transactions-File
+              open     output PY-Pay-Transactions-File
+              close    PY-Pay-Transactions-File
+              open     i-o    PY-Pay-Transactions-File
+     end-if.
+     if       PY-Hrs-Status not = zeros
+              perform  aa150-Hrs-Open-File-Error
+              close    PY-Pay-Transactions-File
+              go to    fa999-Exit
+     end-if.
+*>
+*> Header record shares the Transactions file, keyed on Hrs-Head-Key
+*> which occupies the same bytes as Hrs-Emp-No, so key it to zero -
+*> see pytcimp's ab010-Get-Batch-No for the same idiom.
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       move     zero to Hrs-Head-Key
+                                        Hrs-No-Recs
+                                        Hrs-Batch-No
+                       move     "N"  to Hrs-Proofed
+     end-read.
+     close    PY-Pay-Transactions-File.
+     if       Hrs-Batch-No not = zero
+                  and Hrs-Proofed = "N"
+              display  PY936 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 53 auto
+              go to    fa999-Exit
+     end-if.
+*>
+     open     i-o PY-Param1-File.
+     if       PY-PR1-Status not = zero
+              perform  aa100-Test-PR1-Status-Open
+              close    PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File.
+     if       PY-PR1-Status not = zero
+              perform  aa110-Test-PR1-Status-Read
+              close    PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+*>
+     add      1 to PY-PR2-Last-Q-Ended giving WS-Next-Quarter.
+     if       WS-Next-Quarter > 4
+              move     1 to WS-Next-Quarter
+     end-if.
+*>
+     display  "Enter last day of the quarter being closed :"
+                                        at line WS-23-Lines col 1
+                                        foreground-color 3 erase eos.
+     accept   WS-Date                  at line WS-23-Lines col 47.
+     perform  zz010-Test-YMD.
+     if       A not = zero
+              display  PY105 at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 53 auto
+              close    PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+*>
+     if       PY-PR1-Date-Format = 2   *> USA - mm/dd/ccyy
+              move     WS-USA-Month to WS-Next-Q-Month
+     else                              *> UK  - dd/mm/ccyy
+              move     WS-Month     to WS-Next-Q-Month
+     end-if.
+     evaluate WS-Next-Q-Month
+              when  1 thru  3   move 1 to WS-Date-Quarter
+              when  4 thru  6   move 2 to WS-Date-Quarter
+              when  7 thru  9   move 3 to WS-Date-Quarter
+              when other        move 4 to WS-Date-Quarter
+     end-evaluate.
+*>
+     if       WS-Date-Quarter not = WS-Next-Quarter
+              display  PY937           at line WS-23-Lines col 1
+                                        foreground-color 4 erase eos
+              display  WS-Next-Quarter at line WS-23-Lines col 53
+              display  SY003            at line WS-Lines    col 1
+              accept   WS-Reply         at line WS-Lines    col 53 auto
+              close    PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+*>
+     display  PY938           at line WS-23-Lines col 1
+                               foreground-color 3 erase eos.
+     display  WS-Next-Quarter at line WS-23-Lines col 27.
+     display  ", Y/N ? -"     at line WS-23-Lines col 29.
+     accept   WS-Reply        at line WS-23-Lines col 39 auto.
+     move     UPPER-CASE (WS-Reply) to WS-Reply.
+     if       WS-Reply not = "Y"
+              close    PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+*>
+     open     i-o PY-Comp-Hist-File.
+     if       PY-COH-Status not = zero
+              perform  aa115-Coh-Open-File-Error
+              close    PY-Comp-Hist-File
+                       PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+     move     1 to RRN.
+     read     PY-Comp-Hist-File.
+     if       PY-COH-Status not = zero
+              perform  aa125-Coh-Read-Error
+              close    PY-Comp-Hist-File
+                       PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+*>
+     if       WS-Next-Quarter = 4      *> Year-end - snapshot Coh-YTD-* first
+              close    PY-Comp-Hist-File         *> ea000 re-opens input
+              perform  ea000-Archive-Comp-Hist
+              open     i-o PY-Comp-Hist-File     *> ea000 closed it again
+              move     1 to RRN
+              read     PY-Comp-Hist-File
+              move     zero to Coh-YTD-Income-Taxable
+                               Coh-YTD-Other-Taxable
+                               Coh-YTD-Other-NonTaxable
+                               Coh-YTD-Fica-Taxable
+                               Coh-YTD-Tips
+                               Coh-YTD-Net
+                               Coh-YTD-Eic-Credit
+                               Coh-YTD-Fwt-Liab
+                               Coh-YTD-Swt-Liab
+                               Coh-YTD-Lwt-Liab
+                               Coh-YTD-Fica-Liab
+                               Coh-YTD-Sdi-Liab
+                               Coh-YTD-Co-Futa-Liab
+                               Coh-YTD-Co-Fica-Liab
+                               Coh-YTD-Co-Sui-Liab
+                               Coh-YTD-Other-Ded
+                               Coh-YTD-Comp-Time-Earned
+                               Coh-YTD-Comp-Time-Taken
+                               Coh-YTD-Vac-Earned
+                               Coh-YTD-Vac-Taken
+                               Coh-YTD-Sl-Earned
+                               Coh-YTD-Sl-Taken
+              perform  varying C from 1 by 1 until C > 5
+                       move     zero to Coh-YTD-Sys (C)
+              end-perform
+              perform  varying C from 1 by 1 until C > 3
+                       move     zero to Coh-YTD-Emp (C)
+              end-perform
+              perform  varying C from 1 by 1 until C > 4
+                       move     zero to Coh-YTD-Units (C)
+              end-perform
+     end-if.
+*>
+     move     zero to Coh-QTD-Income-Taxable
+                       Coh-QTD-Other-Taxable
+                       Coh-QTD-Other-NonTaxable
+                       Coh-QTD-Fica-Taxable
+                       Coh-QTD-Tips
+                       Coh-QTD-Net
+                       Coh-QTD-Eic-Credit
+                       Coh-QTD-Fwt-Liab
+                       Coh-QTD-Swt-Liab
+                       Coh-QTD-Lwt-Liab
+                       Coh-QTD-Fica-Liab
+                       Coh-QTD-Sdi-Liab
+                       Coh-QTD-Co-Futa-Liab
+                       Coh-QTD-Co-Fica-Liab
+                       Coh-QTD-Co-Sui-Liab
+                       Coh-QTD-Other-Ded
+                       Coh-QTD-Comp-Time-Earned
+                       Coh-QTD-Comp-Time-Taken
+                       Coh-QTD-Vac-Earned
+                       Coh-QTD-Vac-Taken
+                       Coh-QTD-Sl-Earned
+                       Coh-QTD-Sl-Taken.
+     perform  varying C from 1 by 1 until C > 5
+              move     zero to Coh-QTD-Sys (C)
+     end-perform.
+     perform  varying C from 1 by 1 until C > 3
+              move     zero to Coh-QTD-Emp (C)
+     end-perform.
+     perform  varying C from 1 by 1 until C > 4
+              move     zero to Coh-QTD-Units (C)
+     end-perform.
+*>
+     move     1 to RRN.
+     rewrite  PY-Comp-Hist-Record.
+     if       PY-Coh-Status not = zero
+              perform  aa120-Coh-Write-Error
+              close    PY-Comp-Hist-File
+                       PY-Param1-File
+              go to    fa999-Exit
+     end-if.
+     close    PY-Comp-Hist-File.
+*>
+     move     WS-Next-Quarter to PY-PR2-Last-Q-Ended.
+     move     zero            to PY-PR2-No-Of-SM-Applies
+                                  PY-PR2-No-Of-WB-Applies.
+     if       WS-Next-Quarter = 4
+              move     PY-PR2-Year-Next to PY-PR2-Year
+              add      1 to PY-PR2-Year giving PY-PR2-Year-Next
+              move     zero to PY-PR2-Just-Closed-Year
+     end-if.
+     rewrite  PY-Param1-Record.
+     if       PY-PR1-Status not = zero
+              perform  aa100-Test-PR1-Status-Open
+     end-if.
+     close    PY-Param1-File.
+*>
+     display  PY939           at line WS-23-Lines col 1
+                               foreground-color 2 erase eos.
+     display  WS-Next-Quarter at line WS-23-Lines col 15.
+     display  SY004           at line WS-Lines    col 1.
+     accept   WS-Reply        at line WS-Lines    col 22 auto.
+*>
+ fa999-Exit.  exit section.
 *>
 *> Common routines.  NOT USED ?
 *>
