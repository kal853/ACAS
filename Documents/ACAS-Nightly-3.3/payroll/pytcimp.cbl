@@ -0,0 +1,469 @@
+      >>source free
+*>****************************************************************
+*>              Time Clock Import into Pay Transactions           *
+*>                                                               *
+*>       Loads PY-Pay-Transactions-File from a CSV export        *
+*>                 dropped by the time-clock terminals           *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pytcimp.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Reads a CSV export from the time-clock terminals
+*>                      (one line per employee/date/units, see PY-Time-
+*>                      Clock-Record for the layout) and loads it into
+*>                      PY-Pay-Transactions-File so hourly time doesn't
+*>                      have to be re-keyed by hand.
+*>
+*>                      PY-Pay-Transactions-File is keyed solely on
+*>                      Hrs-Emp-No, ie one pending entry per employee -
+*>                      if this employee already has one outstanding
+*>                      (not yet applied/cleared by a pay run) its
+*>                      Hrs-Units is added to rather than overwritten,
+*>                      and its Hrs-Effective-Date moved forward to
+*>                      this import's date. Every entry touched, new or
+*>                      added to, is tagged with this run's Hrs-Batch-
+*>                      No so it can be traced back to the import that
+*>                      last fed it - carried on the header record
+*>                      (Hrs-Head-Key = zero) alongside Hrs-No-Recs.
+*>
+*>                      Only one batch may be outstanding at a time -
+*>                      if the header's Hrs-Proofed is still "N" from
+*>                      the previous run this run refuses to add a
+*>                      further batch until hrsprint has listed and
+*>                      proofed the pending one.
+*>
+*>                      Semi-sourced from pyach - same Param1/Employee
+*>                      open plan, output loop replaced by an import
+*>                      loop reading a line sequential CSV source.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      NUMVAL.
+*>    Files used :
+*>                      pypr1.   Params.
+*>                      pyemp.   Employee Master.
+*>                      pyhrs.   Pay Transactions (Hrs).
+*>                      pytcimp.csv.  Time clock CSV import source.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 15.
+*> Program specific:
+*>                      PY001 - 5, PY851 - 855.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhrs.cob".
+ copy "selpytcin.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhrs.cob".
+ copy "fdpytcin.cob".
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pytcimp (1.0.00)".  *> First release pre testing.
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Hrs-Status       pic xx.
+     03  PY-Tc-Status        pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+*>
+*> Time clock import fields
+*>
+     03  WS-Tc-Batch-No      binary-short unsigned value zero.
+     03  WS-Tc-Lines-Read    pic 9(6)      value zero.
+     03  WS-Tc-Lines-Bad     pic 9(6)      value zero.
+     03  WS-Tc-Emp-New       pic 9(6)      value zero.
+     03  WS-Tc-Emp-Added     pic 9(6)      value zero.
+     03  WS-Tc-Ptr           pic 999       value zero.       *> unstring pointer
+     03  WS-Tc-Field-Emp-No  pic x(9)      value spaces.
+     03  WS-Tc-Field-Date    pic x(9)      value spaces.
+     03  WS-Tc-Field-Rate    pic x(2)      value spaces.
+     03  WS-Tc-Field-Units   pic x(9)      value spaces.
+     03  WS-Tc-Units         pic s9(3)v99  value zero.
+     03  WS-Tc-Header-Recs   binary-short unsigned value zero.  *> Hrs-No-Recs as read, before any new ones added
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+*> Program specific
+*>
+     03  PY851           pic x(52) value "PY851 Time clock import file not found - Aborting".
+     03  PY852           pic x(63) value "PY852 Bad Employee No, Date, Rate or Units - line skipped -".
+     03  PY853           pic x(56) value "PY853 Employee number on import line not on file -".
+     03  PY854           pic x(45) value "PY854 No valid import records found on run".
+     03  PY855           pic x(58) value "PY855 Prior batch not proofed - run hrsprint first -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-Time-Clock-File.
+     if       PY-Tc-Status not = "00"
+              display  PY851          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Time-Clock-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     open     i-o      PY-Pay-Transactions-File.
+     if       PY-Hrs-Status = "35"        *> file does not yet exist
+              close    PY-Pay-Transactions-File
+              open     output PY-Pay-Transactions-File
+              close    PY-Pay-Transactions-File
+              open     i-o    PY-Pay-Transactions-File
+     end-if.
+*>
+     perform  ab010-Get-Batch-No.
+*>
+     perform  ab050-Import-Time-Clock-File.
+*>
+     perform  ab090-Rewrite-Header.
+*>
+     close    PY-Employee-File.
+     close    PY-Time-Clock-File.
+     close    PY-Pay-Transactions-File.
+*>
+     if       WS-Tc-Emp-New = zero and WS-Tc-Emp-Added = zero
+              display  PY854          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+     end-if.
+*>
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab010-Get-Batch-No           section.
+*>**********************************
+*>
+*> Header record shares the Transactions file, keyed on Hrs-Head-Key
+*> which occupies the same bytes as Hrs-Emp-No, so key it to zero.
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       move     zero to Hrs-Head-Key
+                                        Hrs-No-Recs
+                                        Hrs-Batch-No
+                                        Hrs-Proof-No
+                       move     "N"  to Hrs-Proofed
+                       write    PY-Pay-Transactions-Record
+     end-read.
+     if       Hrs-Batch-No not = zero
+                  and Hrs-Proofed = "N"
+              display  PY855          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Time-Clock-File
+                       PY-Employee-File
+                       PY-Pay-Transactions-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+     move     Hrs-No-Recs to WS-Tc-Header-Recs.
+     add      1 to Hrs-Batch-No giving WS-Tc-Batch-No.
+*>
+ ab010-Exit.  exit section.
+*>
+ ab050-Import-Time-Clock-File section.
+*>**********************************
+*>
+     move     zero to WS-Tc-Lines-Read WS-Tc-Lines-Bad
+                       WS-Tc-Emp-New   WS-Tc-Emp-Added.
+*>
+     perform  forever
+              read     PY-Time-Clock-File at end
+                       exit perform
+              end-read
+              add      1 to WS-Tc-Lines-Read
+              perform  ab060-Parse-Import-Line
+              if       WS-Tc-Field-Emp-No = spaces
+                       add      1 to WS-Tc-Lines-Bad
+                       exit perform cycle
+              end-if
+              perform  ab070-Apply-Import-Line
+     end-perform.
+*>
+ ab050-Exit.  exit section.
+*>
+ ab060-Parse-Import-Line      section.
+*>**********************************
+*>
+*> One CSV line = Emp-No,Effective-Date,Rate-Code,Units
+*>
+     move     spaces to WS-Tc-Field-Emp-No WS-Tc-Field-Date
+                         WS-Tc-Field-Rate  WS-Tc-Field-Units.
+     move     1 to WS-Tc-Ptr.
+     unstring PY-Time-Clock-Record  delimited by ","
+                                     into WS-Tc-Field-Emp-No
+                                          WS-Tc-Field-Date
+                                          WS-Tc-Field-Rate
+                                          WS-Tc-Field-Units
+                                pointer WS-Tc-Ptr
+     end-unstring.
+     if       WS-Tc-Field-Emp-No = spaces
+                  or WS-Tc-Field-Date  = spaces
+                  or WS-Tc-Field-Rate  = spaces
+                  or WS-Tc-Field-Units = spaces
+              display  PY852               at line WS-23-Lines col 1 foreground-color 4 erase eol
+              display  PY-Time-Clock-Record at line WS-Lines    col 1  erase eol
+              move     spaces to WS-Tc-Field-Emp-No
+              go to    ab060-Exit
+     end-if.
+     move     NUMVAL (WS-Tc-Field-Emp-No) to Emp-No.
+     move     NUMVAL (WS-Tc-Field-Units)  to WS-Tc-Units.
+*>
+ ab060-Exit.  exit section.
+*>
+ ab070-Apply-Import-Line      section.
+*>**********************************
+*>
+     read     PY-Employee-File key Emp-No
+              invalid key
+                       display  PY853      at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  Emp-No     at line WS-23-Lines col 57
+                       add      1 to WS-Tc-Lines-Bad
+                       go to    ab070-Exit
+     end-read.
+*>
+     move     Emp-No to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       move     NUMVAL (WS-Tc-Field-Date) to Hrs-Effective-Date
+                       move     NUMVAL (WS-Tc-Field-Rate) to Hrs-Rate
+                       move     WS-Tc-Units               to Hrs-Units
+                       move     WS-Tc-Batch-No            to Hrs-Entry-Batch-No
+                       write    PY-Pay-Transactions-Record
+                       add      1 to WS-Tc-Emp-New
+                       go to    ab070-Exit
+     end-read.
+     add      WS-Tc-Units               to Hrs-Units.
+     move     NUMVAL (WS-Tc-Field-Date) to Hrs-Effective-Date.
+     move     WS-Tc-Batch-No            to Hrs-Entry-Batch-No.
+     rewrite  PY-Pay-Transactions-Record.
+     add      1 to WS-Tc-Emp-Added.
+*>
+ ab070-Exit.  exit section.
+*>
+ ab090-Rewrite-Header         section.
+*>**********************************
+*>
+     move     zero to Hrs-Emp-No.
+     read     PY-Pay-Transactions-File key Hrs-Emp-No
+              invalid key
+                       go to ab090-Exit
+     end-read.
+     add      WS-Tc-Header-Recs to WS-Tc-Emp-New giving Hrs-No-Recs.
+     move     WS-Tc-Batch-No    to Hrs-Batch-No.
+     move     "N"               to Hrs-Proofed.
+     rewrite  PY-Pay-Transactions-Record.
+*>
+ ab090-Exit.  exit section.
+*>
