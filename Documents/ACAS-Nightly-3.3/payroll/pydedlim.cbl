@@ -0,0 +1,511 @@
+      >>source free
+*>****************************************************************
+*>          Deduction-Limit-Approaching Alert Report               *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pydedlim.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Run ahead of a pay cycle, this flags any
+*>                      employee whose cumulative deduction (system
+*>                      level, Ded-Sys-Data-Blocks, or employee level,
+*>                      Emp-ED-Grp) is at or projected to cross its
+*>                      Ded-Sys-Limit/Emp-ED-Limit once the next flat-
+*>                      amount deduction (Ded-Sys-Factor/Emp-ED-Factor)
+*>                      is taken, so payroll can double check the final
+*>                      reduced deduction amount before it posts.
+*>
+*>                      Only Emp-ED-Grp entries (1) thru (3) can be
+*>                      checked against accumulated YTD figures -
+*>                      PY-History-Record's His-YTD-Emp only carries 3
+*>                      occurrences (see wspyhis.cob); entries (4) and
+*>                      (5), added for garnishment capacity, have no
+*>                      per-slot YTD accumulator anywhere in this
+*>                      system yet and so cannot be limit-checked here.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pyhis.   Employee History (YTD figures).
+*>                      pyded.   System Deduction rates/limits.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 3, 10, 13.
+*> Program specific:
+*>                      PY001 - 2.
+*>                      PY806, 810, 815.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhis.cob".
+ copy "selpyded.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhis.cob".
+ copy "fdpyded.cob".
+*>
+ fd  Print-File
+     reports are Deduction-Limit-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pydedlim(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-His-Emp-Status   pic xx.
+     03  PY-Ded-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  D                   pic 9        value zero.  *> Ded-Sys/Emp-ED subscript
+*>
+*> One row is built into WS-DL-Line before each Generate.
+*>
+     03  WS-DL-Type          pic x(4)     value spaces.  *> SYS or EMP
+     03  WS-DL-Desc          pic x(15)    value spaces.
+     03  WS-DL-YTD           pic 9(6)v99  comp-3  value zero.
+     03  WS-DL-Next          pic 9(6)v99  comp-3  value zero.  *> next period's deduction
+     03  WS-DL-Projected     pic 9(6)v99  comp-3  value zero.
+     03  WS-DL-Limit         pic 9(6)v99  comp-3  value zero.
+     03  WS-DL-Pcent         pic 999v99   comp-3  value zero.
+     03  RRN                 binary-long unsigned value 1.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY003           pic x(51) value "SY003 Aborting function - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Module specific
+*>
+     03  PY806           pic x(31) value "PY806 Employee File not Found -".
+     03  PY810           pic x(37) value "PY810 Employee History File missing -".
+     03  PY815           pic x(35) value "PY815 System Deduction File missing".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Deduction-Limit-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-DL-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  40     pic x(52)   value "Deduction-Limit-Approaching Alert Report".
+     03  Line  4.
+         05  col   1     pic x(6)    value "Emp No".
+         05  col  10     pic x(20)   value "Name".
+         05  col  45     pic x(4)    value "Type".
+         05  col  52     pic x(15)   value "Deduction".
+         05  col  70     pic x(11)   value "YTD So Far".
+         05  col  85     pic x(11)   value "Next Amt".
+         05  col 100     pic x(11)   value "Projected".
+         05  col 115     pic x(9)    value "Limit".
+         05  col 128     pic x(6)    value "% Used".
+*>
+ 01  Deduction-Limit-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic z(5)99        source Emp-No.
+         05  col  10     pic x(30)         source Emp-Name.
+         05  col  45     pic x(4)          source WS-DL-Type.
+         05  col  52     pic x(15)         source WS-DL-Desc.
+         05  col  70     pic zz,zz9.99     source WS-DL-YTD.
+         05  col  85     pic zz,zz9.99     source WS-DL-Next.
+         05  col 100     pic zz,zz9.99     source WS-DL-Projected.
+         05  col 115     pic zz,zz9.99     source WS-DL-Limit.
+         05  col 128     pic zz9.99        source WS-DL-Pcent.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(30)         value "Total deductions flagged :".
+     03  col 32          pic zzz9          source WS-Rec-Cnt.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Employee file
+*>    4 = No Emp History file
+*>    5 = No System Deduction file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY806         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-History-File.
+     if       PY-His-Emp-Status not = zero
+              display  PY810         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+     open     input    PY-System-Deduction-File.
+     if       PY-Ded-Status not = "00"
+              display  PY815                    at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003                     at line WS-Lines    col 1
+              accept   WS-Reply                  at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              close    PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+*>
+     move     1 to RRN.
+     read     PY-System-Deduction-File
+     if       PY-Ded-Status not = "00"
+              display  PY815                    at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003                     at line WS-Lines    col 1
+              accept   WS-Reply                  at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              close    PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+*>
+     close    PY-System-Deduction-File.        *> Rates/limits now held in WS
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-Deduction-Limits.
+     close    PY-Employee-File
+              PY-History-File.
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+              goback
+     end-if.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-Deduction-Limits     section.
+*>*****************************************
+*>
+*> At this point Emp is opened for input and Print-File for output.
+*> Every Employee is read; those with no History record (never paid
+*> this year) are skipped, since there is nothing accumulated to check
+*> against a limit yet.
+*>
+     move     zero to WS-Rec-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Deduction-Limit-Report.
+     perform  forever
+              read     PY-Employee-File next record
+              if       PY-Emp-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              move     Emp-No to His-Emp-No
+              read     PY-History-File key His-Emp-No
+              if       PY-His-Emp-Status not = zero  *> No pay this year
+                       exit perform cycle
+              end-if
+              perform  aa060-Check-Sys-Limits
+              perform  aa070-Check-Emp-Limits
+     end-perform.
+     terminate
+              Deduction-Limit-Report.
+*>
+ aa050-Exit.  exit section.
+*>
+ aa060-Check-Sys-Limits     section.
+*>**********************************
+*>
+*> Ded-Sys-Data-Blocks is the same for every Employee (one company-wide
+*> table of up to 5 system deductions) - only the YTD amount taken,
+*> His-YTD-Sys (D), varies per Employee.
+*>
+     perform  varying D from 1 by 1 until D > 5
+              if       Ded-Sys-Limit-Used (D) = "Y"
+                  and  Ded-Sys-Limit (D) > zero
+                       move     His-YTD-Sys (D) to WS-DL-YTD
+                       move     zero            to WS-DL-Next
+                       if       Ded-Sys-Amt-Percent (D) = "A"
+                                move Ded-Sys-Factor (D) to WS-DL-Next
+                       end-if
+                       add      WS-DL-YTD to WS-DL-Next giving WS-DL-Projected
+                       compute  WS-DL-Pcent rounded =
+                                (WS-DL-YTD / Ded-Sys-Limit (D)) * 100
+                       if       WS-DL-Projected >= Ded-Sys-Limit (D)
+                           or   WS-DL-Pcent >= 90
+                                move  "SYS"           to WS-DL-Type
+                                move  Ded-Sys-Desc (D) to WS-DL-Desc
+                                move  Ded-Sys-Limit (D) to WS-DL-Limit
+                                add   1 to WS-Rec-Cnt
+                                generate Deduction-Limit-Detail
+                       end-if
+              end-if
+     end-perform.
+*>
+ aa060-Exit.  exit section.
+*>
+ aa070-Check-Emp-Limits     section.
+*>**********************************
+*>
+*> Only Emp-ED-Grp (1) thru (3) have a matching His-YTD-Emp accumulator
+*> - (4) and (5) (the garnishment expansion slots) cannot be checked
+*> here, see the program banner comment.
+*>
+     perform  varying D from 1 by 1 until D > 3
+              if       Emp-ED-Limit-Used (D) = "Y"
+                  and  Emp-ED-Limit (D) > zero
+                       move     His-YTD-Emp (D) to WS-DL-YTD
+                       move     zero            to WS-DL-Next
+                       if       Emp-ED-Amt-Pcent (D) = "A"
+                                move Emp-ED-Factor (D) to WS-DL-Next
+                       end-if
+                       add      WS-DL-YTD to WS-DL-Next giving WS-DL-Projected
+                       compute  WS-DL-Pcent rounded =
+                                (WS-DL-YTD / Emp-ED-Limit (D)) * 100
+                       if       WS-DL-Projected >= Emp-ED-Limit (D)
+                           or   WS-DL-Pcent >= 90
+                                move  "EMP"            to WS-DL-Type
+                                move  Emp-ED-Desc (D)  to WS-DL-Desc
+                                move  Emp-ED-Limit (D) to WS-DL-Limit
+                                add   1 to WS-Rec-Cnt
+                                generate Deduction-Limit-Detail
+                       end-if
+              end-if
+     end-perform.
+*>
+ aa070-Exit.  exit section.
