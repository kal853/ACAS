@@ -42,6 +42,9 @@
 *> Changes:
 *> 02/02/2026 vbc - 1.0.00 Created - Started coding from empprint.
 *> 02/02/2026 vbc          Completed but headings / details will be not aligned.
+*> 09/08/26   vbc          Output now goes to a PDF file (named from
+*>                         Print-Spool-Name) instead of the print spool/
+*>                         CUPS when PY-PR1-PDF-Output = Y.
 *>
 *>**
 *>*************************************************************************
@@ -137,6 +140,7 @@
      03  WS-Rec-Cnt          pic 99       value zero.
      03  WS-Page-Cnt         pic 999      value zero.
      03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Pdf-Cmd          pic x(160)   value spaces.  *> PDF convert command line
 *>
  01  WS-Test-YMD             pic 9(8).
  01  WS-Test-Date.
@@ -187,6 +191,7 @@
      03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
 *>
 *> Module General
 *>
@@ -195,6 +200,7 @@
      03  PY003           pic x(31) value "PY003 Employee File not Found -".
 *>
  01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
 *>
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
@@ -343,8 +349,10 @@
 *>
 *> Get PY params data for line count etc
 *>
-     move     1        to RRN.
-     read     PY-Param1-File key RRN
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
      if       PY-PR1-Status not = "00"
               perform  ZZ040-Evaluate-Message
               display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -381,11 +389,31 @@
      close    PY-Employee-File.
      if       Page-Counter > zero           *> Don't print a empty report
               close Print-File
-              call     "SYSTEM" using Print-Report  *> Landscape
+              perform  ZZ075-Print-Or-Pdf-Output
               goback
      end-if.
 *>
  aa000-Exit.  Exit section.
+*>
+ ZZ075-Print-Or-Pdf-Output   Section.
+*>****************************************
+*>
+*> PY-PR1-PDF-Output = Y redirects this report to a PDF file (named from
+*> Print-Spool-Name with a .pdf suffix) instead of the print spool/CUPS.
+*>
+     if       PY-PR1-PDF-Output = "Y"
+              string   "enscript -B -o - "                        delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       " | ps2pdf - "                              delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       ".pdf"                                      delimited size
+                                                               into WS-Pdf-Cmd
+              call     "SYSTEM" using WS-Pdf-Cmd
+     else
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+ ZZ075-Exit.  Exit section.
 *>
  ZZ040-Evaluate-Message      Section.
 *>**********************************
