@@ -0,0 +1,579 @@
+      >>source free
+*>****************************************************************
+*>          Direct Deposit / ACH File Generation                 *
+*>                                                               *
+*>            NACHA format output for bank submission            +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyach.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Builds a NACHA format ACH file (pyach.dat) from
+*>                      the current PY-Check-File for every employee set
+*>                      up for Direct Deposit (Emp-Pay-Method = "D"),
+*>                      ready for submission to the company's bank.
+*>
+*>                      Semi-sourced from pyrgstr - same open/read plan
+*>                      against PY-Check-File & PY-Employee-File.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params - PY-PR3-Block ACH origination data.
+*>                      pyemp.   Employee Master.
+*>                      pychk.   Check Register / Payments register.
+*>                      pyach.   ACH file O/P (NACHA format).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 15.
+*> Program specific:
+*>                      PY001 - 5, PY811 & PY812.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created - Started coding from pyrgstr.
+*> 09/08/26 vbc          Emp-Bank-Acct-No/-Route-No/-Acct-Type replaced by
+*>                       the repeating Emp-DD-Grp (wspyemp.cob) - net pay
+*>                       can now be split across up to 3 accounts, one
+*>                       Entry Detail record written per used entry.
+*> 09/08/26 vbc          Ach-ED-Trace-No's first 8 digits were wrongly
+*>                       taken from the employee's own (receiving) bank
+*>                       route - corrected to PY-PR3-Co-Bank-Route, the
+*>                       originating DFI, matching Ach-BH/BC-Originating-
+*>                       DFI above. PY-Param1-File now opened i-o so
+*>                       ab045-Advance-Ach-File-Id can step PY-PR3-ACH-
+*>                       Last-File-Id (A-Z then 0-9, wraps) and save it
+*>                       back, so two files built the same day carry
+*>                       different NACHA File Id Modifiers.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpychk.cob".
+ copy "selpyach.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpychk.cob".
+ copy "fdpyach.cob".
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyach   (1.0.00)".  *> First release pre testing.
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Chk-Status       pic xx.
+     03  PY-Ach-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Rec-Cnt          pic 99       value zero.
+*>
+*> ACH build fields
+*>
+     03  WS-Ach-Batch-No     pic 9(7)     value 1.
+     03  WS-Ach-Trace-Seq    pic 9(7)     value zero.
+     03  WS-Ach-Entry-Cnt    pic 9(6)     value zero.
+     03  WS-Ach-Hash         pic 9(10)    value zero.
+     03  WS-Ach-Total-Credit pic 9(10)v99 value zero.
+     03  WS-Ach-Total-Debit  pic 9(10)v99 value zero.
+     03  WS-Ach-Block-Count  pic 9(6)     value zero.
+     03  WS-Ach-Quotient     pic 9(6)     value zero.
+     03  WS-Ach-Pad-Cnt      pic 99       value zero.
+     03  WS-Ach-Century      pic 99       value zero.
+     03  WS-Ach-Yy           pic 99       value zero.
+     03  WS-Ach-Dfi-Hash     pic 9(8)     value zero.
+     03  WS-Ach-DD-Sub       binary-char  unsigned value zero.  *> Emp-DD-Grp subscript
+     03  WS-Ach-DD-Amount    pic 9(10)v99 value zero.           *> this split's $ amount
+     03  WS-Ach-File-Id      pic x        value "A".  *> this run's Modifier, A-Z then 0-9
+*>
+ 01  hdtime                            value spaces.
+     03  hd-hh               pic xx.
+     03  hd-mm               pic xx.
+     03  hd-ss               pic xx.
+     03  hd-uu               pic xx.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+     03  PY004           pic x(36) value "PY004 No Check File Found - Aborting".
+     03  PY005           pic x(53) value "PY005 Employee record not found on reading Chk Rec - ".
+     03  PY811           pic x(52) value "PY811 ACH / Direct Deposit not enabled for company -".
+     03  PY812           pic x(46) value "PY812 No Direct Deposit employees found on run".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing or ACH is not in use.
+*>
+     open     i-o PY-Param1-File.        *> i-o, not input - this run
+                                         *> rewrites PY-PR3-ACH-Last-File-Id
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1        *> == no param file
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     perform  ab045-Advance-Ach-File-Id.
+     rewrite  PY-Param1-Record.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+     end-if.
+     close    PY-Param1-File.             *> Record still in WS area
+*>
+     if       PY-PR3-ACH-Used not = "Y"
+              display  PY811          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Co-Name at line WS-23-Lines col 55
+              display  SY001          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-Check-File
+     if       PY-Chk-Status not = zero
+              display  PY004         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY014         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Check-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1   *> just a warning
+     end-if.
+*>
+     open     output   PY-ACH-File.
+*>
+     perform  ab050-Build-Ach-File.
+*>
+     close    PY-Employee-File.
+     close    PY-Check-File.
+     close    PY-ACH-File.
+*>
+     if       WS-Ach-Entry-Cnt = zero
+              display  PY812          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+     end-if.
+*>
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ab045-Advance-Ach-File-Id   section.
+*>**********************************
+*>
+*> Steps PY-PR3-ACH-Last-File-Id A..Z then 0..9, wrapping back to A, so
+*> two ACH files built for the same company on the same day carry
+*> different NACHA File ID Modifiers. WS-Ach-File-Id (this run's
+*> modifier) is moved into the File Header by ab060-Write-File-Header;
+*> the advanced value is saved back to PY-PR3-ACH-Last-File-Id for the
+*> caller to rewrite.
+*>
+     evaluate true
+         when    PY-PR3-ACH-Last-File-Id = space or low-value
+                 move     "A" to WS-Ach-File-Id
+         when    PY-PR3-ACH-Last-File-Id = "Z"
+                 move     "0" to WS-Ach-File-Id
+         when    PY-PR3-ACH-Last-File-Id = "9"
+                 move     "A" to WS-Ach-File-Id
+         when    PY-PR3-ACH-Last-File-Id >= "A" and < "Z"
+                 move     function char (function ord (PY-PR3-ACH-Last-File-Id) + 1)
+                                   to WS-Ach-File-Id
+         when    PY-PR3-ACH-Last-File-Id >= "0" and < "9"
+                 move     function char (function ord (PY-PR3-ACH-Last-File-Id) + 1)
+                                   to WS-Ach-File-Id
+         when    other
+                 move     "A" to WS-Ach-File-Id
+     end-evaluate.
+     move     WS-Ach-File-Id to PY-PR3-ACH-Last-File-Id.
+*>
+ ab045-Exit.  exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab050-Build-Ach-File        section.
+*>**********************************
+*>
+*> Builds the NACHA file - Header, one Batch (credits, PPD), an Entry
+*> Detail per Direct Deposit employee found on PY-Check-File, Batch
+*> Control & File Control.
+*>
+     move     zero to WS-Rec-Cnt WS-Ach-Entry-Cnt WS-Ach-Hash
+                       WS-Ach-Total-Credit WS-Ach-Total-Debit
+                       WS-Ach-Trace-Seq.
+     divide   WSE-Year by 100 giving WS-Ach-Century remainder WS-Ach-Yy.
+*>
+     perform  ab060-Write-File-Header.
+     perform  ab070-Write-Batch-Header.
+*>
+     perform  forever
+              read     PY-Check-File next record at end
+                       exit perform
+              end-read
+              if       PY-Chk-Status not = "00"
+                       exit perform
+              end-if
+              move     Chk-Emp-No to Emp-No
+              read     PY-Employee-File key Emp-No
+                       invalid key
+                                display  PY005      at line WS-23-Lines col 1 foreground-color 4
+                                display  Chk-Emp-No at line WS-23-Lines col 54 foreground-color 4
+                                display  SY015      at line ws-Lines    col 1
+                                accept   WS-Reply   at line ws-Lines    col 58
+                                exit perform cycle
+              end-read
+              if       PY-Emp-Status not = "00"
+                       exit perform cycle
+              end-if
+              add      1 to WS-Rec-Cnt
+              if       Emp-Pay-Method = "D"
+                       perform  ab080-Write-Entry-Detail
+              end-if
+     end-perform.
+*>
+     perform  ab090-Write-Batch-Control.
+     perform  ab095-Write-File-Control.
+*>
+ ab050-Exit.  exit section.
+*>
+ ab060-Write-File-Header     section.
+*>**********************************
+*>
+     move     spaces          to PY-ACH-Record.
+     move     "1"             to Ach-FH-Rec-Type.
+     move     1                to Ach-FH-Priority-Code.
+     move     " "                                   to Ach-FH-Immed-Dest (1:1).
+     move     PY-PR3-ACH-Dest-Route                 to Ach-FH-Immed-Dest (2:9).
+     move     " "                                   to Ach-FH-Immed-Origin (1:1).
+     move     PY-PR3-Co-Bank-Route                  to Ach-FH-Immed-Origin (2:9).
+     move     WS-Ach-Yy       to Ach-FH-Creation-Date (1:2).  *> yy of ccyymmdd
+     move     WSE-Month       to Ach-FH-Creation-Date (3:2).
+     move     WSE-Days        to Ach-FH-Creation-Date (5:2).
+     move     WSE-HH          to Ach-FH-Creation-Time (1:2).
+     move     WSE-MM          to Ach-FH-Creation-Time (3:2).
+*> WS-Ach-File-Id is this run's File Id Modifier, stepped A..Z,0..9 and
+*> saved back to PY-PR3-ACH-Last-File-Id by ab045-Advance-Ach-File-Id.
+     move     WS-Ach-File-Id to Ach-FH-File-Id-Modifier.
+     move     94              to Ach-FH-Record-Size.
+     move     10              to Ach-FH-Blocking-Factor.
+     move     1                to Ach-FH-Format-Code.
+     move     PY-PR3-ACH-Dest-Name  to Ach-FH-Immed-Dest-Name.
+     move     PY-PR1-Co-Name        to Ach-FH-Immed-Origin-Name.
+     move     spaces          to Ach-FH-Reference-Code.
+     write    PY-ACH-Record.
+     add      1 to WS-Ach-Block-Count.
+*>
+ ab060-Exit.  exit section.
+*>
+ ab070-Write-Batch-Header    section.
+*>**********************************
+*>
+     move     spaces          to PY-ACH-Record.
+     move     "5"             to Ach-BH-Rec-Type.
+     move     220              to Ach-BH-Service-Class.  *> Credits only - Direct Deposit
+     move     PY-PR1-Co-Name  to Ach-BH-Company-Name (1:16).
+     move     spaces          to Ach-BH-Company-Disc-Data.
+     move     "1"             to Ach-BH-Company-Id (1:1).
+     move     PY-PR1-Tax-Id   to Ach-BH-Company-Id (2:9).
+     move     "PPD"           to Ach-BH-SEC-Code.
+     move     "PAYROLL"       to Ach-BH-Entry-Desc.
+     move     spaces          to Ach-BH-Company-Desc-Date.
+     move     WS-Ach-Yy       to Ach-BH-Effective-Date (1:2).
+     move     WSE-Month       to Ach-BH-Effective-Date (3:2).
+     move     WSE-Days        to Ach-BH-Effective-Date (5:2).
+     move     spaces          to Ach-BH-Settlement-Date.
+     move     "1"             to Ach-BH-Originator-Status.
+     move     PY-PR3-Co-Bank-Route (1:8) to Ach-BH-Originating-DFI.
+     move     WS-Ach-Batch-No to Ach-BH-Batch-No.
+     write    PY-ACH-Record.
+     add      1 to WS-Ach-Block-Count.
+*>
+ ab070-Exit.  exit section.
+*>
+ ab080-Write-Entry-Detail    section.
+*>**********************************
+*>
+*> Chk-Amt (8) holds this check's Net pay - see pyrgstr headings. Net pay
+*> may be split across up to 3 Emp-DD-Grp accounts - one detail record is
+*> written per used entry, "A" entries take their own flat amount, a "P"
+*> entry (only ever the last used one - py010 enforces this) takes its
+*> percentage of the whole net pay.
+*>
+     perform  varying WS-Ach-DD-Sub from 1 by 1 until WS-Ach-DD-Sub > 3
+              if       Emp-DD-Used (WS-Ach-DD-Sub) not = "Y"
+                       exit perform cycle
+              end-if
+              if       Emp-DD-Amt-Pcent (WS-Ach-DD-Sub) = "A"
+                       move     Emp-DD-Factor (WS-Ach-DD-Sub) to WS-Ach-DD-Amount
+              else
+                       compute  WS-Ach-DD-Amount rounded =
+                                Chk-Amt (8) * Emp-DD-Factor (WS-Ach-DD-Sub) / 100
+              end-if
+              move     spaces          to PY-ACH-Record
+              move     "6"             to Ach-ED-Rec-Type
+              if       Emp-DD-Acct-Type (WS-Ach-DD-Sub) = "S"
+                       move     32 to Ach-ED-Trans-Code   *> Savings credit
+              else
+                       move     22 to Ach-ED-Trans-Code   *> Checking credit
+              end-if
+              move     Emp-DD-Route-No (WS-Ach-DD-Sub) (1:8) to Ach-ED-Receiving-DFI
+              move     Emp-DD-Route-No (WS-Ach-DD-Sub) (9:1) to Ach-ED-Check-Digit
+              move     Emp-DD-Acct-No  (WS-Ach-DD-Sub)       to Ach-ED-DFI-Acct-No
+              move     WS-Ach-DD-Amount                      to Ach-ED-Amount
+              move     Emp-No                  to Ach-ED-Individual-Id
+              move     Emp-Name                to Ach-ED-Individual-Name
+              move     spaces                  to Ach-ED-Disc-Data
+              move     "0"                     to Ach-ED-Addenda-Ind
+              add      1 to WS-Ach-Trace-Seq
+              move     PY-PR3-Co-Bank-Route (1:8) to Ach-ED-Trace-No (1:8)
+              move     WS-Ach-Trace-Seq        to Ach-ED-Trace-No (9:7)
+              write    PY-ACH-Record
+              add      1 to WS-Ach-Block-Count
+*>
+              add      1                        to WS-Ach-Entry-Cnt
+              move     Ach-ED-Receiving-DFI     to WS-Ach-Dfi-Hash
+              add      WS-Ach-Dfi-Hash          to WS-Ach-Hash
+              add      WS-Ach-DD-Amount         to WS-Ach-Total-Credit
+     end-perform.
+*>
+ ab080-Exit.  exit section.
+*>
+ ab090-Write-Batch-Control   section.
+*>**********************************
+*>
+     move     spaces          to PY-ACH-Record.
+     move     "8"             to Ach-BC-Rec-Type.
+     move     220              to Ach-BC-Service-Class.
+     move     WS-Ach-Entry-Cnt to Ach-BC-Entry-Count.
+     move     WS-Ach-Hash      to Ach-BC-Entry-Hash.
+     move     WS-Ach-Total-Debit  to Ach-BC-Total-Debit.
+     move     WS-Ach-Total-Credit to Ach-BC-Total-Credit.
+     move     "1"             to Ach-BC-Company-Id (1:1).
+     move     PY-PR1-Tax-Id   to Ach-BC-Company-Id (2:9).
+     move     spaces          to Ach-BC-Message-Auth-Code Ach-BC-Reserved.
+     move     PY-PR3-Co-Bank-Route (1:8) to Ach-BC-Originating-DFI.
+     move     WS-Ach-Batch-No to Ach-BC-Batch-No.
+     write    PY-ACH-Record.
+     add      1 to WS-Ach-Block-Count.
+*>
+ ab090-Exit.  exit section.
+*>
+ ab095-Write-File-Control    section.
+*>**********************************
+*>
+     move     spaces          to PY-ACH-Record.
+     move     "9"             to Ach-FC-Rec-Type.
+     move     1                to Ach-FC-Batch-Count.
+     move     WS-Ach-Entry-Cnt to Ach-FC-Entry-Count.
+     move     WS-Ach-Hash      to Ach-FC-Entry-Hash.
+     move     WS-Ach-Total-Debit  to Ach-FC-Total-Debit.
+     move     WS-Ach-Total-Credit to Ach-FC-Total-Credit.
+     move     spaces          to Ach-FC-Reserved.
+     add      1                to WS-Ach-Block-Count.
+*>
+*> Pad out the last physical block of 10 logical records with "9" filler
+*> records, as NACHA requires each file to be a multiple of 10 records.
+*>
+     divide    WS-Ach-Block-Count by 10 giving WS-Ach-Quotient
+                                remainder WS-Ach-Pad-Cnt.
+     write    PY-ACH-Record.
+     if       WS-Ach-Pad-Cnt not = zero
+              move     all "9" to PY-ACH-Record
+              perform  until WS-Ach-Pad-Cnt = 10
+                       write    PY-ACH-Record
+                       add      1 to WS-Ach-Pad-Cnt
+              end-perform
+     end-if.
+*>
+ ab095-Exit.  exit section.
+*>
