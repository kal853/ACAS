@@ -0,0 +1,437 @@
+      >>source free
+*>****************************************************************
+*>              Mass Pay-Rate-Change Utility                     *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyrtchg.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Applies a flat amount or percentage increase to
+*>                      Emp-Rate (1) in one pass for a selected group of
+*>                      active employees (all active, or restricted to
+*>                      one Emp-Job-Code or one Emp-Taxing-State),
+*>                      instead of keying every affected employee
+*>                      through py010's "3. Rate Data" pass one at a
+*>                      time - eg for an across-the-board cost-of-
+*>                      living increase, or bumping minimum-wage-tied
+*>                      rates after PY-PR1-Min-Wage changes in py900.
+*>                      Every changed rate is logged, before and after,
+*>                      on the Rate Change Audit Report (Print-File).
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 16.
+*> Program specific:
+*>                      PY001 - 3.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+*>
+ fd  Print-File
+     reports are Rate-Change-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyrtchg(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Selection and change criteria
+*>
+ 01  WS-Select-By            pic x        value "A".
+     88  WS-Select-All                    value "A".
+     88  WS-Select-By-Job                 value "J".
+     88  WS-Select-By-State                value "S".
+ 01  WS-Select-Job            pic xxx      value spaces.
+ 01  WS-Select-State          pic xx       value spaces.
+*>
+ 01  WS-Change-Type           pic x        value "F".
+     88  WS-Change-Flat                    value "F".
+     88  WS-Change-Pct                     value "P".
+ 01  WS-Change-Amount         pic 9(3)v99  value zero.
+ 01  WS-Change-Pct-Amt        pic 9(3)v99  value zero.
+*>
+ 01  WS-Old-Rate              pic 9(5)v99  comp-3  value zero.
+ 01  WS-New-Rate              pic 9(5)v99  comp-3  value zero.
+ 01  WS-Confirm               pic x        value space.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Employee Data".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.
+*>**************
+*>
+ RD  Rate-Change-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Rtchg-Head  Type Page Heading.
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(30)   value "Rate Change Audit Report".
+         05  col 100     pic x(5)    value "Page ".
+         05  col 105     pic zz9     source Page-Counter.
+     03  line  3.
+         05  col   1                 value "Employee No".
+         05  col  15                 value "Employee Name".
+         05  col  50                 value "Old Rate 1".
+         05  col  63                 value "New Rate 1".
+*>
+ 01  Rtchg-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic 9(7)          source Emp-No.
+         05  col  15     pic x(32)         source Emp-Name.
+         05  col  50     pic zz,zz9.99     source WS-Old-Rate.
+         05  col  63     pic zz,zz9.99     source WS-New-Rate.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(34)         value "Total - Rates Changed :".
+     03  col 27          pic zzz9          source WS-Rec-Cnt.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     i-o      PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     perform  aa020-Get-Selection.
+     if       WS-Term-Code not = zero
+              close    PY-Employee-File
+              goback.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Change-Rates.
+     close    PY-Employee-File.
+*>
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file anfd other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa020-Get-Selection     section.
+*>******************************
+*>
+*> Prompts for the group to change (all active, one Emp-Job-Code, or
+*> one Emp-Taxing-State) and the flat-amount or percentage increase to
+*> apply to Emp-Rate (1) - Esc at the confirm prompt abandons the run
+*> with no employee records touched.
+*>
+     display  "Select Group : A=All Active, J=Job Code, S=Taxing State"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Select-By       at line WS-Lines col 58 UPPER AUTO.
+     if       COB-CRT-Status = 2027              *> Esc
+              move     8 to WS-Term-Code
+              go to    aa020-Exit.
+     if       not WS-Select-All
+        and   not WS-Select-By-Job
+        and   not WS-Select-By-State
+              go to    aa020-Get-Selection.
+*>
+     if       WS-Select-By-Job
+              display  "Job Code   :" at line WS-Lines col 1 with erase eos
+              accept   WS-Select-Job at line WS-Lines col 14 UPPER AUTO.
+     if       WS-Select-By-State
+              display  "State Code :" at line WS-Lines col 1 with erase eos
+              accept   WS-Select-State at line WS-Lines col 14 UPPER AUTO.
+*>
+     display  "Change Type : F=Flat Amount, P=Percentage"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Change-Type     at line WS-Lines col 44 UPPER AUTO.
+     if       not WS-Change-Flat and not WS-Change-Pct
+              go to    aa020-Get-Selection.
+*>
+     if       WS-Change-Flat
+              display  "Flat Amount to add to Rate 1 :" at line WS-Lines col 1 with erase eos
+              accept   WS-Change-Amount  at line WS-Lines col 32 UPDATE.
+     if       WS-Change-Pct
+              display  "Percentage to add to Rate 1 :" at line WS-Lines col 1 with erase eos
+              accept   WS-Change-Pct-Amt at line WS-Lines col 31 UPDATE.
+*>
+     display  "Confirm - apply this change now (Y/N) ?"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-Confirm         at line WS-Lines col 42 UPPER AUTO.
+     if       WS-Confirm not = "Y"
+              move     8 to WS-Term-Code.
+ aa020-Exit.
+     exit     section.
+*>
+ aa050-Change-Rates      section.
+*>******************************
+*>
+*> At this point Employee is opened i-o and Print-File for output.
+*> Sequentially scans every employee, applies the selected increase to
+*> Emp-Rate (1) for matching active employees, rewrites the record and
+*> logs a before/after audit line per employee changed.
+*>
+     move     zero to WS-Rec-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Rate-Change-Report.
+     perform  forever
+              read     PY-Employee-File next record at end
+                       exit perform
+              end-read
+              if       PY-Emp-Status not = "00"
+                       exit perform
+              end-if
+              if       Emp-Status not = "A"           *> only active employees
+                       exit perform cycle
+              end-if
+              if       WS-Select-By-Job
+                and    Emp-Job-Code not = WS-Select-Job
+                       exit perform cycle
+              end-if
+              if       WS-Select-By-State
+                and    Emp-Taxing-State not = WS-Select-State
+                       exit perform cycle
+              end-if
+              move     Emp-Rate (1) to WS-Old-Rate
+              if       WS-Change-Flat
+                       compute WS-New-Rate = WS-Old-Rate + WS-Change-Amount
+              else
+                       compute WS-New-Rate rounded =
+                               WS-Old-Rate + (WS-Old-Rate * WS-Change-Pct-Amt / 100)
+              end-if
+              move     WS-New-Rate to Emp-Rate (1)
+              rewrite  PY-Employee-Record
+                       invalid key
+                                continue
+              end-rewrite
+              add      1 to WS-Rec-Cnt
+              generate Rtchg-Detail
+     end-perform.
+     terminate
+              Rate-Change-Report.
+*>
+ aa050-Exit.  exit section.
+*>
