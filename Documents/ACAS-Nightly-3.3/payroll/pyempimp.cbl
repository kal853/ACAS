@@ -0,0 +1,539 @@
+      >>source free
+*>****************************************************************
+*>              Batch Employee Import From CSV                    *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyempimp.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Reads a CSV export (one line per new employee,
+*>                      see PY-Emp-Extract-Record for the layout) and
+*>                      loads a PY-Employee-Record for each - so a
+*>                      group of seasonal hires can be onboarded in
+*>                      one run instead of keying every one through
+*>                      py010's interactive passes.
+*>
+*>                      Only the identity/status fields carried on the
+*>                      CSV row are loaded - every other field (rates
+*>                      beyond Rate 1, deductions, direct deposit,
+*>                      distribution accounts etc) is left at its
+*>                      record-initial value and must still be
+*>                      completed through py010 afterwards, the same
+*>                      way a newly hand-entered employee would be.
+*>
+*>                      Validates each row the way py010's ca010-Get-
+*>                      Emp-No/entry passes do - non-zero numeric
+*>                      Emp-No not already on file, Emp-Status one of
+*>                      A/T/L/D, dates numeric - rejecting the row
+*>                      rather than the whole run and listing every
+*>                      rejection on the Import Exception Report.
+*>
+*>                      Semi-sourced from pytcimp - same Param1/
+*>                      Employee open plan and CSV unstring/apply loop
+*>                      structure, adapted to write new employees
+*>                      instead of pay-transaction entries.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      NUMVAL.
+*>    Files used :
+*>                      pypr1.       Params.
+*>                      pyemp.       Employee Master.
+*>                      pyempimp.csv. Employee batch import source.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 15.
+*> Program specific:
+*>                      PY001 - 3, PY861 - 865.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*> 09/08/26 vbc - 1.0.01 Emp-Rate (5) & Emp-Rate (6) read as new
+*>                       optional trailing CSV columns.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyempi.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyempi.cob".
+*>
+ fd  Print-File
+     reports are Import-Exception-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyempimp(1.0.01)".  *> First release pre testing.
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Empi-Status      pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+*> Employee import fields
+*>
+     03  WS-Ei-Lines-Read    pic 9(6)      value zero.
+     03  WS-Ei-Rejected      pic 9(6)      value zero.
+     03  WS-Ei-Loaded        pic 9(6)      value zero.
+     03  WS-Ei-Ptr           pic 999       value zero.       *> unstring pointer
+     03  WS-Ei-Field-Emp-No  pic x(9)      value spaces.
+     03  WS-Ei-Field-Status  pic x(1)      value spaces.
+     03  WS-Ei-Field-Name    pic x(32)     value spaces.
+     03  WS-Ei-Field-SSN     pic x(9)      value spaces.
+     03  WS-Ei-Field-State   pic x(2)      value spaces.
+     03  WS-Ei-Field-Job     pic x(3)      value spaces.
+     03  WS-Ei-Field-Start   pic x(8)      value spaces.
+     03  WS-Ei-Field-Term    pic x(8)      value spaces.
+     03  WS-Ei-Field-HS      pic x(1)      value spaces.
+     03  WS-Ei-Field-Intvl   pic x(1)      value spaces.
+     03  WS-Ei-Field-Sex     pic x(1)      value spaces.
+     03  WS-Ei-Field-Marital pic x(1)      value spaces.
+     03  WS-Ei-Field-Method  pic x(1)      value spaces.
+     03  WS-Ei-Field-Rate1   pic x(9)      value spaces.
+     03  WS-Ei-Field-Rate5   pic x(9)      value spaces.
+     03  WS-Ei-Field-Rate6   pic x(9)      value spaces.
+     03  WS-Ei-Reject-Reason pic x(45)     value spaces.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Import Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+*> Program specific
+*>
+     03  PY861           pic x(50) value "PY861 Employee import file not found - Aborting".
+     03  PY862           pic x(56) value "PY862 No valid import records found on run".
+*>
+*> Rejection reasons - printed on the exception report, not screen.
+*>
+     03  PY-Ei-Bad-No     pic x(45) value "Bad or zero Employee No".
+     03  PY-Ei-Dup-No     pic x(45) value "Employee No already on file".
+     03  PY-Ei-Bad-Stat   pic x(45) value "Bad Emp-Status - not A/T/L/D".
+     03  PY-Ei-Bad-Date   pic x(45) value "Bad Start or Term Date".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.
+*>**************
+*>
+ RD  Import-Exception-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Ei-Head  Type Page Heading.
+     03  line  1.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  30     pic x(19)   value "ACAS Payroll System".
+         05  col  55     pic x(30)   value "Employee Import Exception Report".
+         05  col 100     pic x(5)    value "Page ".
+         05  col 105     pic zz9     source Page-Counter.
+     03  line  3.
+         05  col   1                 value "Line".
+         05  col   8                 value "Employee No".
+         05  col  25                 value "Reason Rejected".
+*>
+ 01  Ei-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic zzzzz9        source WS-Ei-Lines-Read.
+         05  col   8     pic x(9)          source WS-Ei-Field-Emp-No.
+         05  col  25     pic x(45)         source WS-Ei-Reject-Reason.
+*>
+ 01  type control Footing Final line plus 2.
+     03  line + 1.
+         05  col   1     pic x(30)         value "Rows Read     :".
+         05  col  20     pic zzzzz9        source WS-Ei-Lines-Read.
+     03  line + 1.
+         05  col   1     pic x(30)         value "Employees Loaded :".
+         05  col  20     pic zzzzz9        source WS-Ei-Loaded.
+     03  line + 1.
+         05  col   1     pic x(30)         value "Rows Rejected :".
+         05  col  20     pic zzzzz9        source WS-Ei-Rejected.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     i-o      PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-Emp-Import-File.
+     if       PY-Empi-Status not = "00"
+              display  PY861          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Emp-Import-File
+                       PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  ab050-Import-Employee-File.
+     terminate
+              Import-Exception-Report.
+*>
+     close    PY-Emp-Import-File.
+     close    PY-Employee-File.
+*>
+     if       WS-Ei-Loaded = zero and WS-Ei-Rejected = zero
+              display  PY862          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+     end-if.
+*>
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report.  *> Landscape
+              goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file anfd other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab050-Import-Employee-File section.
+*>*********************************
+*>
+     move     zero to WS-Ei-Lines-Read WS-Ei-Rejected WS-Ei-Loaded.
+     initiate Import-Exception-Report.
+     perform  forever
+              read     PY-Emp-Import-File at end
+                       exit perform
+              end-read
+              add      1 to WS-Ei-Lines-Read
+              perform  ab060-Parse-Import-Line
+              perform  ab065-Validate-Import-Line
+              if       WS-Ei-Reject-Reason not = spaces
+                       add      1 to WS-Ei-Rejected
+                       generate Ei-Detail
+                       exit perform cycle
+              end-if
+              perform  ab070-Apply-Import-Line
+              add      1 to WS-Ei-Loaded
+     end-perform.
+*>
+ ab050-Exit.  exit section.
+*>
+ ab060-Parse-Import-Line      section.
+*>**********************************
+*>
+*> One CSV line - see PY-Emp-Extract-Record for the column order.
+*>
+     move     spaces to WS-Ei-Field-Emp-No WS-Ei-Field-Status
+                         WS-Ei-Field-Name  WS-Ei-Field-SSN
+                         WS-Ei-Field-State WS-Ei-Field-Job
+                         WS-Ei-Field-Start WS-Ei-Field-Term
+                         WS-Ei-Field-HS    WS-Ei-Field-Intvl
+                         WS-Ei-Field-Sex   WS-Ei-Field-Marital
+                         WS-Ei-Field-Method WS-Ei-Field-Rate1
+                         WS-Ei-Field-Rate5 WS-Ei-Field-Rate6
+                         WS-Ei-Reject-Reason.
+     move     1 to WS-Ei-Ptr.
+     unstring PY-Emp-Extract-Record  delimited by ","
+                                      into WS-Ei-Field-Emp-No
+                                           WS-Ei-Field-Status
+                                           WS-Ei-Field-Name
+                                           WS-Ei-Field-SSN
+                                           WS-Ei-Field-State
+                                           WS-Ei-Field-Job
+                                           WS-Ei-Field-Start
+                                           WS-Ei-Field-Term
+                                           WS-Ei-Field-HS
+                                           WS-Ei-Field-Intvl
+                                           WS-Ei-Field-Sex
+                                           WS-Ei-Field-Marital
+                                           WS-Ei-Field-Method
+                                           WS-Ei-Field-Rate1
+                                           WS-Ei-Field-Rate5
+                                           WS-Ei-Field-Rate6
+                                 pointer WS-Ei-Ptr
+     end-unstring.
+*>
+ ab060-Exit.  exit section.
+*>
+ ab065-Validate-Import-Line   section.
+*>**********************************
+*>
+*> Reuses py010's field-validation style (ca010-Get-Emp-No's check for
+*> an Employee No already on file, and the module's own Emp-Status/
+*> date sanity checks) but against a batch row rather than a keyed-in
+*> value, rejecting the row (not the whole run) on the first problem
+*> found.
+*>
+     move     spaces to WS-Ei-Reject-Reason.
+     if       WS-Ei-Field-Emp-No = spaces or "0000000"
+              move     PY-Ei-Bad-No to WS-Ei-Reject-Reason
+              go to    ab065-Exit
+     end-if.
+     move     NUMVAL (WS-Ei-Field-Emp-No) to Emp-No.
+     if       Emp-No = zero
+              move     PY-Ei-Bad-No to WS-Ei-Reject-Reason
+              go to    ab065-Exit
+     end-if.
+     read     PY-Employee-File key Emp-No
+     if       PY-Emp-Status = "00"
+              move     PY-Ei-Dup-No to WS-Ei-Reject-Reason
+              go to    ab065-Exit
+     end-if.
+     if       WS-Ei-Field-Status not = "A" and not = "T"
+                  and not = "L" and not = "D"
+              move     PY-Ei-Bad-Stat to WS-Ei-Reject-Reason
+              go to    ab065-Exit
+     end-if.
+     if       WS-Ei-Field-Start not numeric
+                  or WS-Ei-Field-Term not numeric
+              move     PY-Ei-Bad-Date to WS-Ei-Reject-Reason
+     end-if.
+*>
+ ab065-Exit.  exit section.
+*>
+ ab070-Apply-Import-Line      section.
+*>**********************************
+*>
+*> At this point Emp-No is already loaded and confirmed not on file -
+*> build the new employee record from the CSV row, defaulting every
+*> field not carried on the row (rates beyond Rate 1, deductions,
+*> direct deposit, distribution accounts etc) to its record-initial
+*> value for py010 to complete later.
+*>
+     initialize PY-Employee-Record.
+     move     NUMVAL (WS-Ei-Field-Emp-No) to Emp-No.
+     move     WS-Ei-Field-Status  to Emp-Status.
+     move     WS-Ei-Field-Name    to Emp-Name Emp-Search-Name.
+     move     NUMVAL (WS-Ei-Field-SSN)   to Emp-SSN.
+     move     WS-Ei-Field-State   to Emp-Taxing-State.
+     move     WS-Ei-Field-Job     to Emp-Job-Code.
+     move     NUMVAL (WS-Ei-Field-Start) to Emp-Start-Date.
+     move     NUMVAL (WS-Ei-Field-Term)  to Emp-Term-Date.
+     move     WS-Ei-Field-HS      to Emp-HS-Type.
+     move     WS-Ei-Field-Intvl   to Emp-Pay-Interval.
+     move     WS-Ei-Field-Sex     to Emp-Sex.
+     move     WS-Ei-Field-Marital to Emp-Marital.
+     move     WS-Ei-Field-Method  to Emp-Pay-Method.
+     move     NUMVAL (WS-Ei-Field-Rate1) to Emp-Rate (1).
+*>
+*> Rate 5 & 6 columns are optional on import - older export files
+*> won't carry them, so a blank column just leaves the rate at zero.
+*>
+     if       WS-Ei-Field-Rate5 not = spaces
+              move     NUMVAL (WS-Ei-Field-Rate5) to Emp-Rate (5)
+     else
+              move     zero to Emp-Rate (5)
+     end-if.
+     if       WS-Ei-Field-Rate6 not = spaces
+              move     NUMVAL (WS-Ei-Field-Rate6) to Emp-Rate (6)
+     else
+              move     zero to Emp-Rate (6)
+     end-if.
+     write    PY-Employee-Record
+              invalid key
+                       move     PY-Ei-Dup-No to WS-Ei-Reject-Reason
+                       add      1 to WS-Ei-Rejected
+                       subtract 1 from WS-Ei-Loaded
+                       generate Ei-Detail
+     end-write.
+*>
+ ab070-Exit.  exit section.
+*>
