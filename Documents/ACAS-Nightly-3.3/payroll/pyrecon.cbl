@@ -0,0 +1,508 @@
+      >>source free
+*>****************************************************************
+*>              Bank Reconciliation Of The Check Register         *
+*>                                                               *
+*>       Matches a bank-supplied cleared-checks file against     *
+*>                 PY-Check-File and lists what's outstanding    *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyrecon.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Reads a bank-supplied cleared-checks CSV (one
+*>                      line per cleared check - see PY-Bank-Clear-
+*>                      Record) into a working table, then passes
+*>                      sequentially through PY-Check-File marking
+*>                      each Chk-Check-No cleared/outstanding/stale
+*>                      (Chk-Clear-Status/Chk-Clear-Date - see
+*>                      wspychk.cob) and lists the checks still
+*>                      outstanding at the end, so month-end cash
+*>                      reconciliation doesn't need a manual
+*>                      cross-check of the printed register against
+*>                      the bank's statement.
+*>
+*>                      A check not on the bank file is left/marked
+*>                      outstanding unless it was issued (per the
+*>                      check-run header's Chk-hdr-To-Date) more than
+*>                      WS-Stale-After-Days ago, in which case it's
+*>                      marked stale instead so old, presumably lost
+*>                      or destroyed checks get flagged for stop-
+*>                      payment/reissue rather than sitting outstanding
+*>                      forever.
+*>
+*>                      Semi-sourced from pyach/pytcimp - same Param1/
+*>                      Check open plan, import loop matches pytcimp's.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      NUMVAL, INTEGER-OF-DATE.
+*>    Files used :
+*>                      pypr1.   Params.
+*>                      pychk.   Check Register / Payments register.
+*>                      pyclr.csv.  Bank-supplied cleared-checks import.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13, 14 & 15.
+*> Program specific:
+*>                      PY001 - 2, PY861 - 864.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpychk.cob".
+ copy "selpyclr.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpychk.cob".
+ copy "fdpyclr.cob".
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyrecon (1.0.00)".  *> First release pre testing.
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Chk-Status       pic xx.
+     03  PY-Clr-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+*>
+*> Bank reconciliation fields
+*>
+     03  WS-Stale-After-Days      pic 9(3)      value 180.   *> Checks issued longer ago than this with no bank hit go stale, not outstanding
+     03  WS-Clr-Lines-Read        pic 9(6)      value zero.
+     03  WS-Clr-Lines-Bad         pic 9(6)      value zero.
+     03  WS-Recon-Cleared-Count   pic 9(6)      value zero.
+     03  WS-Recon-Stale-Count     pic 9(6)      value zero.
+     03  WS-Recon-Outstd-Count    pic 9(6)      value zero.
+     03  WS-Recon-Unmatched-Count pic 9(6)      value zero.  *> bank lines that hit no PY-Chk-Record
+     03  WS-Clr-Ptr               pic 999       value zero.        *> unstring pointer
+     03  WS-Clr-Field-Check-No    pic x(9)      value spaces.
+     03  WS-Clr-Field-Date        pic x(9)      value spaces.
+     03  WS-Clr-Field-Amt         pic x(9)      value spaces.
+     03  WS-Today-Days            pic 9(8)      value zero.        *> ccyymmdd, today
+     03  WS-Chk-Issue-Days        pic 9(8)      value zero.        *> ccyymmdd, this check run's pay date
+     03  WS-Days-Outstanding      binary-long   value zero.
+     03  WS-Clr-Found             pic x         value space.
+*>
+ 01  WS-Clr-Table.
+     03  WS-Clr-Count             pic 9(5)      value zero.
+     03  WS-Clr-Entries occurs 2000 times indexed by WS-Clr-Idx.
+         05  WS-Clr-Check-No      pic 9(6)      comp.
+         05  WS-Clr-Date          pic 9(8)      comp.
+         05  WS-Clr-Matched       pic x         value space.
+*>
+ 01  WS-Temp-Date.
+     03  WS-Temp-Year        pic 9(4).
+     03  WS-Temp-Month       pic 99.
+     03  WS-Temp-Days        pic 99.
+ 01  WS-Temp-Date9  redefines WS-Temp-Date
+                             pic 9(8).  *> For direct moving 9(8) to Date.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Program specific
+*>
+     03  PY861           pic x(52) value "PY861 Bank cleared-checks file not found - Aborting".
+     03  PY862           pic x(58) value "PY862 Bad Check No, Date or Amount - import line skipped -".
+     03  PY863           pic x(45) value "PY863 Cleared-checks table full - Aborting".
+     03  PY864           pic x(58) value "PY864 No Check File Found - Nothing to reconcile -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-Year  to WS-Temp-Year.
+     move     WSE-Month to WS-Temp-Month.
+     move     WSE-Days  to WS-Temp-Days.
+     move     WS-Temp-Date9 to WS-Today-Days.
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+*>
+     open     i-o      PY-Check-File.
+     if       PY-Chk-Status not = "00"
+              display  PY864          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Check-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     open     input    PY-Bank-Clear-File.
+     if       PY-Clr-Status not = "00"
+              display  PY861          at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY015          at line WS-Lines    col 1
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Bank-Clear-File
+                       PY-Check-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     perform  ab010-Get-Check-Run-Date.
+*>
+     perform  ab020-Load-Bank-Clear-File.
+*>
+     perform  ab050-Reconcile-Checks.
+*>
+     close    PY-Bank-Clear-File.
+     close    PY-Check-File.
+*>
+     display  space at 0101 with erase eos.
+     display  "Bank Reconciliation Complete" at 0129 foreground-color 2.
+     display  "Cleared    : " at line  4 col 10.
+     display  WS-Recon-Cleared-Count at line 4 col 24.
+     display  "Stale      : " at line  5 col 10.
+     display  WS-Recon-Stale-Count at line 5 col 24.
+     display  "Outstanding: " at line  6 col 10.
+     display  WS-Recon-Outstd-Count at line 6 col 24.
+     display  "Unmatched bank lines: " at line  7 col 10.
+     display  WS-Recon-Unmatched-Count at line 7 col 32.
+     display  SY015 at line WS-Lines col 1.
+     accept    WS-Reply at line WS-Lines col 58.
+*>
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab010-Get-Check-Run-Date     section.
+*>**********************************
+*>
+*> Header record shares the Check file, keyed on Chk-Hdr-No which
+*> occupies the same bytes as Chk-Emp-No, so key it to zero - same
+*> technique as PY-Pay-Transactions-File's header (see pytcimp.cbl).
+*> Chk-hdr-To-Date is this check run's pay date, used as the issue
+*> date for the staleness check below when there's no bank hit.
+*>
+     move     zero to Chk-Emp-No.
+     read     PY-Check-File key Chk-Emp-No
+              invalid key
+                       move     zero to Chk-hdr-To-Date
+     end-read.
+     move     Chk-hdr-To-Date to WS-Chk-Issue-Days.
+*>
+ ab010-Exit.  exit section.
+*>
+ ab020-Load-Bank-Clear-File   section.
+*>**********************************
+*>
+     move     zero to WS-Clr-Lines-Read WS-Clr-Lines-Bad WS-Clr-Count.
+*>
+     perform  forever
+              read     PY-Bank-Clear-File at end
+                       exit perform
+              end-read
+              add      1 to WS-Clr-Lines-Read
+              perform  ab030-Parse-Clear-Line
+              if       WS-Clr-Field-Check-No = spaces
+                       add      1 to WS-Clr-Lines-Bad
+                       exit perform cycle
+              end-if
+              if       WS-Clr-Count >= 2000
+                       display  PY863          at line WS-23-Lines col 1 foreground-color 4 erase eos
+                       display  SY001          at line WS-Lines    col 1
+                       accept   WS-Reply       at line WS-Lines    col 48 auto
+                       close    PY-Bank-Clear-File
+                                PY-Check-File
+                       move     1 to WS-Term-Code
+                       goback   returning 1
+              end-if
+              add      1 to WS-Clr-Count
+              move     NUMVAL (WS-Clr-Field-Check-No) to WS-Clr-Check-No (WS-Clr-Count)
+              move     NUMVAL (WS-Clr-Field-Date)      to WS-Clr-Date    (WS-Clr-Count)
+              move     space                           to WS-Clr-Matched (WS-Clr-Count)
+     end-perform.
+*>
+ ab020-Exit.  exit section.
+*>
+ ab030-Parse-Clear-Line       section.
+*>**********************************
+*>
+*> One CSV line = Check-No,Cleared-Date,Cleared-Amt
+*>
+     move     spaces to WS-Clr-Field-Check-No WS-Clr-Field-Date
+                         WS-Clr-Field-Amt.
+     move     1 to WS-Clr-Ptr.
+     unstring PY-Bank-Clear-Record delimited by ","
+                                     into WS-Clr-Field-Check-No
+                                          WS-Clr-Field-Date
+                                          WS-Clr-Field-Amt
+                                pointer WS-Clr-Ptr
+     end-unstring.
+     if       WS-Clr-Field-Check-No = spaces
+                  or WS-Clr-Field-Date  = spaces
+                  or WS-Clr-Field-Amt   = spaces
+              display  PY862               at line WS-23-Lines col 1 foreground-color 4 erase eol
+              display  PY-Bank-Clear-Record at line WS-Lines    col 1  erase eol
+              move     spaces to WS-Clr-Field-Check-No
+              go to    ab030-Exit
+     end-if.
+*>
+ ab030-Exit.  exit section.
+*>
+ ab050-Reconcile-Checks       section.
+*>**********************************
+*>
+     move     zero to WS-Recon-Cleared-Count WS-Recon-Stale-Count
+                       WS-Recon-Outstd-Count.
+*>
+     perform  forever
+              read     PY-Check-File next record at end
+                       exit perform
+              end-read
+              if       PY-Chk-Status not = "00"
+                       exit perform
+              end-if
+              if       Chk-Emp-No = zero                *> the header record - skip
+                       exit perform cycle
+              end-if
+              if       Chk-Check-No = zero               *> no check issued this entry - nothing to reconcile
+                       exit perform cycle
+              end-if
+              perform  ab060-Match-Check-To-Bank
+     end-perform.
+*>
+*> Any bank lines that never matched a PY-Chk-Record are simply
+*> unrecognised (paid off a check number outside this run) - count
+*> them so the operator can chase down the discrepancy.
+*>
+     move     zero to WS-Recon-Unmatched-Count.
+     perform  varying WS-Clr-Idx from 1 by 1 until WS-Clr-Idx > WS-Clr-Count
+              if       WS-Clr-Matched (WS-Clr-Idx) not = "Y"
+                       add 1 to WS-Recon-Unmatched-Count
+              end-if
+     end-perform.
+*>
+ ab050-Exit.  exit section.
+*>
+ ab060-Match-Check-To-Bank    section.
+*>**********************************
+*>
+*> PY-Check-File is keyed on Chk-Emp-No, not Chk-Check-No, so the
+*> bank's cleared-check list can't be looked up directly - do a
+*> linear scan of the (small, per-run) in-memory table instead.
+*>
+     move     space to WS-Clr-Found.
+     perform  varying WS-Clr-Idx from 1 by 1 until WS-Clr-Idx > WS-Clr-Count
+              if       WS-Clr-Check-No (WS-Clr-Idx) = Chk-Check-No
+                  and  WS-Clr-Matched  (WS-Clr-Idx) not = "Y"
+                       set      Chk-Stat-Cleared to true
+                       move     WS-Clr-Date (WS-Clr-Idx) to Chk-Clear-Date
+                       move     "Y" to WS-Clr-Matched (WS-Clr-Idx)
+                       rewrite  PY-Chk-Record
+                       add      1 to WS-Recon-Cleared-Count
+                       move     "Y" to WS-Clr-Found
+                       exit perform
+              end-if
+     end-perform.
+     if       WS-Clr-Found not = "Y"
+              perform  ab070-Not-Cleared
+     end-if.
+*>
+ ab060-Exit.  exit section.
+*>
+ ab070-Not-Cleared            section.
+*>**********************************
+*>
+*> No bank hit for this check - stale if issued too long ago, else
+*> still just outstanding (leave/set Chk-Clear-Status accordingly).
+*>
+     if       Chk-Stat-Cleared               *> was cleared on a prior run, bank file didn't repeat it - leave alone
+              go to ab070-Exit
+     end-if.
+     compute  WS-Days-Outstanding =
+              FUNCTION INTEGER-OF-DATE (WS-Today-Days)
+              - FUNCTION INTEGER-OF-DATE (WS-Chk-Issue-Days).
+     if       WS-Chk-Issue-Days not = zero
+         and  WS-Days-Outstanding > WS-Stale-After-Days
+              set      Chk-Stat-Stale to true
+              add      1 to WS-Recon-Stale-Count
+     else
+              set      Chk-Stat-Outstanding to true
+              add      1 to WS-Recon-Outstd-Count
+     end-if.
+     rewrite  PY-Chk-Record.
+*>
+ ab070-Exit.  exit section.
+*>
