@@ -42,6 +42,17 @@
 *>**
 *> Changes:
 *> 02/02/2026 vbc - 1.0.00 Created - Started coding from vacprint.
+*> 09/08/26 vbc - 1.0.01 Added a checkpoint/restart against
+*>                Chk-hdr-Last-Printed-No so an aborted run resumes
+*>                from the first unprinted check rather than
+*>                duplicating or skipping a paycheck.
+*> 09/08/26 vbc - 1.0.02 Added an optional CSV export of the register,
+*>                alongside the printed report, one line per
+*>                Chk-Emp-No/Chk-Check-No with the Chk-Amt occurrences
+*>                broken into columns - see selpyrgx.cob/wspyrgx.cob.
+*> 09/08/26 vbc - 1.0.03 Output now goes to a PDF file (named from
+*>                Print-Spool-Name) instead of the print spool/CUPS
+*>                when PY-PR1-PDF-Output = Y.
 *>
 *>**
 *>*************************************************************************
@@ -89,6 +100,7 @@
  copy "selpyparam1.cob".
  copy "selpyemp.cob".
  copy "selpychk.cob".
+ copy "selpyrgx.cob".
 *>
  copy "selprint.cob".    *> 132
 *>
@@ -100,6 +112,7 @@
  copy "fdpyparam1.cob".
  copy "fdpyemp.cob".
  copy "fdpychk.cob".
+ copy "fdpyrgx.cob".
 *>
  fd  Print-File
      reports are Payment-Register-Report.
@@ -124,6 +137,7 @@
      03  PY-PR1-Status       pic xx.
      03  PY-Emp-Status       pic xx.
      03  PY-Chk-Status       pic xx.
+     03  PY-Regx-Status      pic xx.
 *>
      03  WS-Eval-Msg         pic x(25)    value spaces.
      03  WS-Env-Columns      pic 999      value zero.
@@ -140,6 +154,31 @@
      03  WS-Rec-Cnt          pic 99       value zero.
      03  WS-Page-Cnt         pic 999      value zero.
      03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Pdf-Cmd          pic x(160)   value spaces.  *> PDF convert command line
+*>
+*> Checkpoint/restart - see Chk-hdr-Last-Printed-No on wspychk.cob.
+*>
+ 01  WS-Have-Chk-Hdr          pic x       value "N".
+ 01  WS-Resume-From-Chk       pic 9(6)    comp   value zero.
+ 01  WS-Last-Printed-No       pic 9(6)    comp   value zero.
+ 01  WS-Saved-Chk-Hdr.
+     03  WS-Saved-Hdr-Interval         pic x.
+     03  WS-Saved-Hdr-Apply-No         pic 9(4)   comp.
+     03  WS-Saved-Hdr-Slow-From-Date   pic 9(8)   comp.
+     03  WS-Saved-Hdr-Fast-From-Date   pic 9(8)   comp.
+     03  WS-Saved-Hdr-To-Date          pic 9(8)   comp.
+     03  WS-Saved-Hdr-Register-Printed pic x.
+*>
+*>
+*> CSV export - alongside the printed register, one line per
+*> Chk-Emp-No/Chk-Check-No with Chk-Amt (1-16) as separate columns.
+*>
+ 01  WS-CSV-Export            pic x       value "N".
+     88  WS-CSV-Wanted                    value "Y".
+ 01  WS-Rx-Recs-Written       pic 9(6)    value zero.
+ 01  WS-Rx-Field-Check-No     pic 9(7).
+ 01  WS-Rx-Field-Emp-No       pic 9(7).
+ 01  WS-Rx-Field-Amt          pic z(6)9.99-  occurs 16.
 *>
  01  WS-Test-YMD             pic 9(8).
  01  WS-Test-Date.
@@ -190,6 +229,7 @@
      03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
      03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
      03  SY014           pic x(43) value "SY014 Nothing to do - No Check File or Data".
      03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
 *>
@@ -202,6 +242,7 @@
      03  PY005           pic x(53) value "PY005 Employee record not found on reading Chk Rec - ".
 *>
  01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
 *>
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
@@ -365,8 +406,10 @@
 *>
 *> Get PY params data for line count etc
 *>
-     move     1        to RRN.
-     read     PY-Param1-File key RRN
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
      if       PY-PR1-Status not = "00"
               perform  ZZ040-Evaluate-Message
               display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -395,7 +438,7 @@
               move     1 to WS-Term-Code
               goback   returning 3.
 *>
-     open     input    PY-Check-File
+     open     i-o      PY-Check-File
      if       PY-Chk-Status not = zero
               display  PY004         at line WS-23-Lines col 1 foreground-color 4 erase eos
               display  SY014         at line WS-Lines    col 1
@@ -408,18 +451,53 @@
 *>
      move     zeros to WS-Page-Cnt.
      move     90    to WS-Line-Cnt.
+*>
+     display  "Also export the register to CSV (Y/N) ?"
+                                 at line WS-Lines col 1 with erase eos.
+     accept   WS-CSV-Export      at line WS-Lines col 42 UPPER AUTO.
+     if       WS-CSV-Wanted
+              open     output PY-Reg-Export-File
+              if       PY-Regx-Status not = "00"
+                       display  SY015          at line WS-Lines col 1 foreground-color 4 erase eos
+                       accept   WS-Reply       at line WS-Lines col 48 auto
+                       move     "N" to WS-CSV-Export
+              end-if
+     end-if.
 *>
      open     output Print-File.
      perform  aa050-Report-Checks.
      close    PY-Employee-File.
      close PY-Check-File.
+     if       WS-CSV-Wanted
+              close    PY-Reg-Export-File
+     end-if.
 
      if       Page-Counter > zero           *> Don't print a empty report
               close Print-File
-              call     "SYSTEM" using Print-Report.  *> Landscape
+              perform  ZZ075-Print-Or-Pdf-Output
               goback.
 *>
  aa000-Exit.  Exit section.
+*>
+ ZZ075-Print-Or-Pdf-Output   Section.
+*>****************************************
+*>
+*> PY-PR1-PDF-Output = Y redirects this report to a PDF file (named from
+*> Print-Spool-Name with a .pdf suffix) instead of the print spool/CUPS.
+*>
+     if       PY-PR1-PDF-Output = "Y"
+              string   "enscript -B -o - "                        delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       " | ps2pdf - "                              delimited size
+                       FUNCTION TRIM (PY-PR1-Print-Spool-Name)     delimited size
+                       ".pdf"                                      delimited size
+                                                               into WS-Pdf-Cmd
+              call     "SYSTEM" using WS-Pdf-Cmd
+     else
+              call     "SYSTEM" using Print-Report  *> Landscape
+     end-if.
+*>
+ ZZ075-Exit.  Exit section.
 *>
  ZZ040-Evaluate-Message      Section.
 *>**********************************
@@ -435,10 +513,13 @@
  aa050-Report-Checks     section.
 *>******************************
 *>
-*> At this point Emp is opened for input and Print-File for output.
+*> At this point Emp is opened for input, Check i-o (for checkpoint
+*> rewrites of the header record) and Print-File for output.
 *>
      move     zero to WS-Rec-Cnt.
      subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     perform  aa055-Get-Checkpoint.
 *>
      initiate Payment-Register-Report.
      perform  forever
@@ -447,6 +528,13 @@
               if       PY-Chk-Status not = "00"
                        exit perform
               end-if
+              if       Chk-Emp-No = zero              *> the header record - skip
+                       exit perform cycle
+              end-if
+              if       Chk-Check-No not = zero
+                and    Chk-Check-No <= WS-Resume-From-Chk
+                       exit perform cycle              *> already printed on a prior aborted run
+              end-if
               move     Chk-Emp-No to Emp-No
               read     PY-Employee-File key Emp-No
                        invalid key
@@ -465,11 +553,175 @@
               end-if
               add      1 to WS-Rec-Cnt
               generate Check-Detail
+              if       WS-CSV-Wanted
+                       perform  aa060-Export-Csv-Line
+              end-if
+              if       Chk-Check-No not = zero
+                       move     Chk-Check-No to WS-Last-Printed-No
+                       perform  aa056-Save-Checkpoint
+              end-if
      end-perform.
      terminate
               Payment-Register-Report.
+     perform  aa057-Mark-Run-Complete.
 *>
  aa050-Exit.  exit section.
+*>
+ aa060-Export-Csv-Line   section.
+*>******************************
+*>
+*> One CSV line per Chk-Emp-No/Chk-Check-No, alongside the printed
+*> Check-Detail line, with the same Chk-Amt occurrences broken into
+*> separate columns - see wspyrgx.cob for the column order.
+*>
+     move     Chk-Check-No to WS-Rx-Field-Check-No.
+     move     Chk-Emp-No   to WS-Rx-Field-Emp-No.
+     move     Chk-Amt (1)  to WS-Rx-Field-Amt (1).
+     move     Chk-Amt (2)  to WS-Rx-Field-Amt (2).
+     move     Chk-Amt (3)  to WS-Rx-Field-Amt (3).
+     move     Chk-Amt (4)  to WS-Rx-Field-Amt (4).
+     move     Chk-Amt (5)  to WS-Rx-Field-Amt (5).
+     move     Chk-Amt (6)  to WS-Rx-Field-Amt (6).
+     move     Chk-Amt (7)  to WS-Rx-Field-Amt (7).
+     move     Chk-Amt (8)  to WS-Rx-Field-Amt (8).
+     move     Chk-Amt (9)  to WS-Rx-Field-Amt (9).
+     move     Chk-Amt (10) to WS-Rx-Field-Amt (10).
+     move     Chk-Amt (11) to WS-Rx-Field-Amt (11).
+     move     Chk-Amt (12) to WS-Rx-Field-Amt (12).
+     move     Chk-Amt (13) to WS-Rx-Field-Amt (13).
+     move     Chk-Amt (14) to WS-Rx-Field-Amt (14).
+     move     Chk-Amt (15) to WS-Rx-Field-Amt (15).
+     move     Chk-Amt (16) to WS-Rx-Field-Amt (16).
+     string   WS-Rx-Field-Check-No delimited by size
+              ","                  delimited by size
+              WS-Rx-Field-Emp-No   delimited by size
+              ","                  delimited by size
+              function trim (Emp-Name) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (1))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (2))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (3))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (4))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (5))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (6))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (7))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (8))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (9))  delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (10)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (11)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (12)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (13)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (14)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (15)) delimited by size
+              ","                  delimited by size
+              function trim (WS-Rx-Field-Amt (16)) delimited by size
+              into PY-Reg-Extract-Record
+     end-string.
+     write    PY-Reg-Extract-Record.
+     add      1 to WS-Rx-Recs-Written.
+*>
+ aa060-Exit.  exit section.
+*>
+ aa055-Get-Checkpoint    section.
+*>******************************
+*>
+*> Reads the check-run header record (Chk-Hdr-No = zero, shares
+*> PY-Check-File/Chk-Emp-No the same way Chk-hdr-To-Date does for
+*> pyrecon's ab010-Get-Check-Run-Date) to find where a previously
+*> aborted run left off.
+*>
+     move     zero to Chk-Emp-No.
+     read     PY-Check-File key Chk-Emp-No
+              invalid key
+                       move     "N"  to WS-Have-Chk-Hdr
+                       move     zero to WS-Resume-From-Chk
+                       go to aa055-Exit
+     end-read.
+     move     "Y"                        to WS-Have-Chk-Hdr.
+     move     Chk-hdr-Interval           to WS-Saved-Hdr-Interval.
+     move     Chk-hdr-Apply-No           to WS-Saved-Hdr-Apply-No.
+     move     Chk-hdr-Slow-From-Date     to WS-Saved-Hdr-Slow-From-Date.
+     move     Chk-hdr-Fast-From-Date     to WS-Saved-Hdr-Fast-From-Date.
+     move     Chk-hdr-To-Date            to WS-Saved-Hdr-To-Date.
+     move     Chk-hdr-Register-Printed   to WS-Saved-Hdr-Register-Printed.
+     if       Chk-hdr-Checks-Printed = "Y"
+              move     zero to WS-Resume-From-Chk   *> prior run finished clean - print from the start
+     else
+              move     Chk-hdr-Last-Printed-No to WS-Resume-From-Chk
+     end-if.
+     if       WS-Resume-From-Chk not = zero
+              display  "Resuming check print after check" at line WS-Lines col 1 erase eos
+              display  WS-Resume-From-Chk                 at line WS-Lines col 34
+              accept   WS-Reply                            at line WS-Lines col 42 auto
+     end-if.
+ aa055-Exit.
+     exit     section.
+*>
+ aa056-Save-Checkpoint   section.
+*>******************************
+*>
+*> Persists the last check number successfully printed onto the run
+*> header (rewritten by key, not by a positional read, so the
+*> sequential "read next" scan of PY-Check-File in aa050 above isn't
+*> disturbed) so a run that aborts partway can be resumed from here
+*> instead of risking a duplicate or a skipped paycheck.
+*>
+     if       WS-Have-Chk-Hdr = "Y"
+              move     zero                           to Chk-Hdr-No
+              move     WS-Saved-Hdr-Interval           to Chk-hdr-Interval
+              move     WS-Saved-Hdr-Apply-No           to Chk-hdr-Apply-No
+              move     WS-Saved-Hdr-Slow-From-Date     to Chk-hdr-Slow-From-Date
+              move     WS-Saved-Hdr-Fast-From-Date     to Chk-hdr-Fast-From-Date
+              move     WS-Saved-Hdr-To-Date            to Chk-hdr-To-Date
+              move     WS-Saved-Hdr-Register-Printed   to Chk-hdr-Register-Printed
+              move     "N"                             to Chk-hdr-Checks-Printed
+              move     WS-Last-Printed-No              to Chk-hdr-Last-Printed-No
+              rewrite  PY-Chk-Hdr-Record
+                       invalid key
+                                continue
+              end-rewrite
+     end-if.
+ aa056-Exit.
+     exit     section.
+*>
+ aa057-Mark-Run-Complete section.
+*>******************************
+*>
+*> Full run completed without aborting - clear the restart pointer so
+*> a re-run prints from the start again rather than being treated as
+*> a resume.
+*>
+     if       WS-Have-Chk-Hdr = "Y"
+              move     zero                           to Chk-Hdr-No
+              move     WS-Saved-Hdr-Interval           to Chk-hdr-Interval
+              move     WS-Saved-Hdr-Apply-No           to Chk-hdr-Apply-No
+              move     WS-Saved-Hdr-Slow-From-Date     to Chk-hdr-Slow-From-Date
+              move     WS-Saved-Hdr-Fast-From-Date     to Chk-hdr-Fast-From-Date
+              move     WS-Saved-Hdr-To-Date            to Chk-hdr-To-Date
+              move     WS-Saved-Hdr-Register-Printed   to Chk-hdr-Register-Printed
+              move     "Y"                             to Chk-hdr-Checks-Printed
+              move     WS-Last-Printed-No              to Chk-hdr-Last-Printed-No
+              rewrite  PY-Chk-Hdr-Record
+                       invalid key
+                                continue
+              end-rewrite
+     end-if.
+ aa057-Exit.
+     exit     section.
 *>
  zz070-Convert-Date          section.
 *>**********************************
