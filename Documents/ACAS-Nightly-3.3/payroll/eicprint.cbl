@@ -0,0 +1,453 @@
+      >>source free
+*>****************************************************************
+*>          Employee EIC Advance Payment Reporting                *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       eicprint.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Employee EIC (Earned Income Credit) Advance
+*>                      Payment Reporting.
+*>                       This program uses RW (Report Writer).
+*>
+*>                      Semi-sourced from Basic code from w2print.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pyhis.   Employee History (YTD figures).
+*>                      pyded.   System Deduction rates (Ded-EIC-Limit).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 3, 10, 13.
+*> Program specific:
+*>                      PY001 - 2.
+*>                      PY806, 810, 815.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created - one EIC detail line is printed per
+*>                       employee with Emp-Eic-Used = "Y" from PY-
+*>                       History-File YTD figures, flagging anyone
+*>                       whose YTD EIC credit is approaching the
+*>                       Ded-EIC-Limit rate held on PY-System-
+*>                       Deduction-Record.
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhis.cob".
+ copy "selpyded.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhis.cob".
+ copy "fdpyded.cob".
+*>
+ fd  Print-File
+     reports are Employee-EIC-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "eicprint(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-His-Emp-Status   pic xx.
+     03  PY-Ded-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Flag-Cnt         pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+     03  WS-Nearing-Limit-Sw pic x        value "N".
+         88  WS-Is-Nearing-Limit    value "Y".
+     03  WS-Nearing-Limit    pic x(20)    value spaces.
+     03  WS-EIC-Pcent        pic 999v99   comp-3  value zero.  *> % of Ded-EIC-Limit used
+     03  RRN                 binary-long unsigned value 1.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY003           pic x(51) value "SY003 Aborting function - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Module specific
+*>
+     03  PY806           pic x(31) value "PY806 Employee File not Found -".
+     03  PY810           pic x(37) value "PY810 Employee History File missing -".
+     03  PY815           pic x(35) value "PY815 System Deduction File missing".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Employee-EIC-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-EIC-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  44     pic x(46)   value "Earned Income Credit (EIC) Advance Pay Report".
+         05  col 110     pic x(4)    value "Yr: ".
+         05  col 114     pic 9(4)    source PY-PR2-Year.
+     03  Line  4.
+         05  col   1     pic x(6)    value "Emp No".
+         05  col  10     pic x(13)   value "Social Sec No".
+         05  col  25     pic x(20)   value "Name".
+         05  col  55     pic x(11)   value "YTD EIC".
+         05  col  70     pic x(11)   value "EIC Limit".
+         05  col  85     pic x(8)    value "% Used".
+         05  col  95     pic x(20)   value "Approaching Limit ?".
+*>
+ 01  Employee-EIC-Detail type is detail.
+     03  line + 1.
+         05  col   1     pic z(5)99        source Emp-No.
+         05  col  10     pic 999/99/9999   source Emp-SSN.
+         05  col  25     pic x(30)         source Emp-Name.
+         05  col  55     pic zzz,zz9.99    source His-YTD-EIC.
+         05  col  70     pic zzz,zz9.99    source Ded-EIC-Limit.
+         05  col  85     pic zz9.99        source WS-EIC-Pcent.
+         05  col  95     pic x(20)         source WS-Nearing-Limit
+                                            present when WS-Is-Nearing-Limit.
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(30)         value "Total employees using EIC :".
+     03  col 32          pic zzz9          source WS-Rec-Cnt.
+     03  col 45          pic x(30)         value "Approaching their EIC limit :".
+     03  col 77          pic zzz9          source WS-Flag-Cnt.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Employee file
+*>    4 = No Emp History file
+*>    5 = No System Deduction file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY806         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-History-File.
+     if       PY-His-Emp-Status not = zero
+              display  PY810         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+     open     input    PY-System-Deduction-File.
+     if       PY-Ded-Status not = "00"
+              display  PY815                    at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003                     at line WS-Lines    col 1
+              accept   WS-Reply                  at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              close    PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+*>
+     move     1 to RRN.
+     read     PY-System-Deduction-File
+     if       PY-Ded-Status not = "00"
+              display  PY815                    at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003                     at line WS-Lines    col 1
+              accept   WS-Reply                  at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              close    PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+*>
+     close    PY-System-Deduction-File.        *> Rate record now held in WS
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-EIC.
+     close    PY-Employee-File
+              PY-History-File.
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+              goback
+     end-if.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-EIC     section.
+*>***************************
+*>
+*> At this point Emp is opened for input and Print-File for output. Only
+*> Employees with Emp-Eic-Used = "Y" and a History record on file get an
+*> EIC line printed - those never paid this year (no History record) or
+*> not using EIC are skipped.
+*>
+     move     zero to WS-Rec-Cnt.
+     move     zero to WS-Flag-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Employee-EIC-Report.
+     perform  forever
+              read     PY-Employee-File next record
+              if       PY-Emp-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              if       Emp-Eic-Used not = "Y"
+                       exit perform cycle
+              end-if
+              move     Emp-No to His-Emp-No
+              read     PY-History-File key His-Emp-No
+              if       PY-His-Emp-Status not = zero  *> No pay this year
+                       exit perform cycle
+              end-if
+              add      1 to WS-Rec-Cnt
+              move     "N" to WS-Nearing-Limit-Sw
+              move     spaces to WS-Nearing-Limit
+              move     zero to WS-EIC-Pcent
+              if       Ded-EIC-Limit > zero
+                       compute WS-EIC-Pcent rounded =
+                               (His-YTD-EIC / Ded-EIC-Limit) * 100
+                       if      WS-EIC-Pcent >= 90
+                               move "Y" to WS-Nearing-Limit-Sw
+                               move "** APPROACHING LIMIT" to WS-Nearing-Limit
+                               add  1 to WS-Flag-Cnt
+                       end-if
+              end-if
+              generate Employee-EIC-Detail
+     end-perform.
+     terminate
+              Employee-EIC-Report.
+*>
+ aa050-Exit.  exit section.
