@@ -0,0 +1,583 @@
+      >>source free
+*>****************************************************************
+*>              Paycheck / Pay Stub Reprint Utility               *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pystubrp.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Given an Employee No and a pay date, reprints
+*>                      that employee's pay-stub-style detail so a lost
+*>                      or damaged stub can be answered without digging
+*>                      through paper. Every copy printed here is
+*>                      marked "COPY - NOT A CHECK" - this is not a
+*>                      duplicate negotiable check.
+*>
+*>                      PY-Check-File carries only the MOST RECENTLY
+*>                      run pay period's detail per employee (it is
+*>                      keyed uniquely on Chk-Emp-No and is overwritten
+*>                      every pay run by py900 - see wspychk.cob) so an
+*>                      exact, line-by-line reprint (rates, Sys/Emp
+*>                      deductions, units, from Chk-Amt) is only
+*>                      possible when the requested pay date matches
+*>                      Chk-hdr-To-Date, the to-date of the run that
+*>                      produced the record currently on file.
+*>
+*>                      For any earlier pay date, the exact per-check
+*>                      breakdown is no longer on file - instead this
+*>                      utility reprints the employee's cumulative
+*>                      quarter-to-date and year-to-date figures from
+*>                      PY-History-Record, clearly labelled as
+*>                      cumulative totals as of the last pay run rather
+*>                      than the exact amount of the requested check.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pyhis.   Employee History (QTD/YTD figures).
+*>                      pychk.   Check / Payment Register (current run only).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 3, 10, 13, 15, 16.
+*> Program specific:
+*>                      PY001 - 2.
+*>                      PY806, 810.
+*>                      PY151 - 153.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhis.cob".
+ copy "selpychk.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhis.cob".
+ copy "fdpychk.cob".
+*>
+ fd  Print-File
+     reports are Pay-Stub-Reprint.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pystubrp(1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-His-Emp-Status   pic xx.
+     03  PY-Chk-Status       pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  WS-Page-Lines       binary-char unsigned value 56.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+     03  WS-Req-Emp-No       pic 9(7)     value zero.
+     03  WS-Req-Pay-Date     pic 9(8)     comp   value zero.  *> ccyymmdd
+     03  WS-Have-Chk-Hdr     pic x        value "N".
+         88  WS-Chk-Hdr-Found            value "Y".
+     03  WS-Hdr-To-Date      pic 9(8)     comp   value zero.
+     03  WS-Stub-Mode        pic x        value space.
+         88  WS-Stub-Is-Exact             value "E".
+         88  WS-Stub-Is-Summary           value "S".
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY003           pic x(51) value "SY003 Aborting function - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Module specific
+*>
+     03  PY806           pic x(31) value "PY806 Employee File not Found -".
+     03  PY810           pic x(37) value "PY810 Employee History File missing -".
+     03  PY151           pic x(45) value "PY151 That employee number is not on file -".
+     03  PY152           pic x(69) value "PY152 No history on file for that employee - nothing to reprint yet".
+     03  PY153           pic x(66) value "PY153 Exact check has been overwritten - reprinting cumulative YTD/QTD".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Pay-Stub-Reprint
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-Stub-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  45     pic x(20)   value "*** COPY - NOT A CHECK ***".
+     03  Line  4.
+         05  col   1     pic x(8)    value "Emp No: ".
+         05  col   9     pic z(6)9   source Emp-No.
+         05  col  20     pic x(32)  source Emp-Name.
+         05  col  60     pic x(15)  value "Requested Date:".
+         05  col  76     pic 9999/99/99  source WS-Req-Pay-Date.
+*>
+ 01  Exact-Stub-Detail type is detail.
+     03  line + 2.
+         05  col   1     pic x(30)   value "Pay Stub Detail (exact reprint)".
+     03  line + 1.
+         05  col   1                 value "Gross".
+         05  col  12                 value "Rate 1".
+         05  col  23                 value "Rate 2".
+         05  col  34                 value "Rate 3".
+         05  col  45                 value "Rate 4".
+         05  col  56                 value "Oth Pay".
+         05  col  67                 value "Oth Pay".
+         05  col  78                 value "Net".
+     03  line + 1.
+         05  col   1     pic zz,zz9.99     source Chk-Amt (1).
+         05  col  12     pic zz,zz9.99     source Chk-Amt (2).
+         05  col  23     pic zz,zz9.99     source Chk-Amt (3).
+         05  col  34     pic zz,zz9.99     source Chk-Amt (4).
+         05  col  45     pic zz,zz9.99     source Chk-Amt (5).
+         05  col  56     pic zz,zz9.99     source Chk-Amt (6).
+         05  col  67     pic zz,zz9.99     source Chk-Amt (7).
+         05  col  78     pic zz,zz9.99     source Chk-Amt (8).
+     03  line + 2.
+         05  col   1                 value "FWT".
+         05  col  12                 value "SWT".
+         05  col  23                 value "LWT".
+         05  col  34                 value "FICA".
+         05  col  45                 value "SDI".
+         05  col  56                 value "Oth Ded".
+         05  col  67                 value "Oth Ded".
+         05  col  78                 value "Oth Ded".
+     03  line + 1.
+         05  col   1     pic zz,zz9.99     source Chk-Amt (9).
+         05  col  12     pic zz,zz9.99     source Chk-Amt (10).
+         05  col  23     pic zz,zz9.99     source Chk-Amt (11).
+         05  col  34     pic zz,zz9.99     source Chk-Amt (12).
+         05  col  45     pic zz,zz9.99     source Chk-Amt (13).
+         05  col  56     pic zz,zz9.99     source Chk-Amt (14).
+         05  col  67     pic zz,zz9.99     source Chk-Amt (15).
+         05  col  78     pic zz,zz9.99     source Chk-Amt (16).
+*>
+ 01  Summary-Stub-Detail type is detail.
+     03  line + 2.
+         05  col   1     pic x(66)   value
+             "Exact check no longer on file - cumulative totals shown instead".
+     03  line + 2.
+         05  col  14                 value "QTD".
+         05  col  62                 value "YTD".
+     03  line + 1.
+         05  col   1                 value "Net Pay".
+         05  col  14     pic zzz,zz9.99  source His-QTD-Net.
+         05  col  50                 value "Net Pay".
+         05  col  62     pic zzz,zz9.99  source His-YTD-Net.
+     03  line + 1.
+         05  col   1                 value "FWT".
+         05  col  14     pic zzz,zz9.99  source His-QTD-FWT.
+         05  col  50                 value "FWT".
+         05  col  62     pic zzz,zz9.99  source His-YTD-FWT.
+     03  line + 1.
+         05  col   1                 value "SWT".
+         05  col  14     pic zzz,zz9.99  source His-QTD-SWT.
+         05  col  50                 value "SWT".
+         05  col  62     pic zzz,zz9.99  source His-YTD-SWT.
+     03  line + 1.
+         05  col   1                 value "LWT".
+         05  col  14     pic zzz,zz9.99  source His-QTD-LWT.
+         05  col  50                 value "LWT".
+         05  col  62     pic zzz,zz9.99  source His-YTD-LWT.
+     03  line + 1.
+         05  col   1                 value "FICA".
+         05  col  14     pic zzz,zz9.99  source His-QTD-FICA.
+         05  col  50                 value "FICA".
+         05  col  62     pic zzz,zz9.99  source His-YTD-FICA.
+     03  line + 1.
+         05  col   1                 value "SDI".
+         05  col  14     pic zzz,zz9.99  source His-QTD-SDI.
+         05  col  50                 value "SDI".
+         05  col  62     pic zzz,zz9.99  source His-YTD-SDI.
+     03  line + 1.
+         05  col   1                 value "MCare".
+         05  col  14     pic zzz,zz9.99  source His-QTD-MCare.
+         05  col  50                 value "MCare".
+         05  col  62     pic zzz,zz9.99  source His-YTD-MCare.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Employee file
+*>    4 = No Emp History file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY806         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-History-File.
+     if       PY-His-Emp-Status not = zero
+              display  PY810         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+*> PY-Check-File may genuinely not exist yet (no pay run has happened) -
+*> that just means an exact reprint is never possible, not that the
+*> whole utility should abort.
+*>
+     open     input    PY-Check-File.
+*>
+     perform  aa020-Get-Emp-And-Date.
+     if       WS-Term-Code not = zero
+              go to    aa998-Close-All
+     end-if.
+*>
+     perform  aa030-Determine-Mode.
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Print-Stub.
+     close    Print-File.
+     call     "SYSTEM" using Print-Report.  *> Landscape
+*>
+ aa998-Close-All.
+     close    PY-Employee-File
+              PY-History-File
+              PY-Check-File.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa020-Get-Emp-And-Date       section.
+*>*************************************
+*>
+*> Prompt for the Employee No and requested pay date, and confirm the
+*> Employee is on file before going any further.
+*>
+     perform  forever
+              display  "Reprint pay stub - Employee No :" at line WS-Lines col 1 erase eos
+              accept   WS-Req-Emp-No at line WS-Lines col 35 foreground-color 3 UPDATE
+              move     WS-Req-Emp-No to Emp-No
+              read     PY-Employee-File key Emp-No
+                       invalid key
+                                display  PY151 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                                display  SY015 at line WS-Lines    col 1
+                                accept   WS-Reply at line WS-Lines col 58 auto
+                                exit perform cycle
+              end-read
+              if       PY-Emp-Status not = "00"
+                       display  PY151 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       display  SY015 at line WS-Lines    col 1
+                       accept   WS-Reply at line WS-Lines col 58 auto
+                       exit perform cycle
+              else
+                       display  space at line WS-23-Lines col 1 erase eol
+                       exit perform
+              end-if
+     end-perform.
+*>
+     display  "Pay date to reprint (ccyymmdd) :" at line WS-Lines col 1 erase eos.
+     accept    WS-Req-Pay-Date at line WS-Lines col 35 foreground-color 3 UPDATE.
+*>
+ aa020-Exit.
+     exit     section.
+*>
+ aa030-Determine-Mode        section.
+*>***********************************
+*>
+*> Decide whether an exact reprint (from the current PY-Check-File
+*> record) is possible, or whether we fall back to a QTD/YTD summary
+*> reprint from PY-History-Record.
+*>
+     move     "S" to WS-Stub-Mode.       *> default - summary, safest assumption
+     move     "N" to WS-Have-Chk-Hdr.
+*>
+     if       PY-Chk-Status = "00" or PY-Chk-Status = space
+              move     zero to Chk-Emp-No
+              read     PY-Check-File key Chk-Emp-No
+                       invalid key
+                                continue
+                       not invalid key
+                                move     "Y"                to WS-Have-Chk-Hdr
+                                move     Chk-hdr-To-Date     to WS-Hdr-To-Date
+              end-read
+     end-if.
+*>
+     if       WS-Chk-Hdr-Found
+         and  WS-Hdr-To-Date = WS-Req-Pay-Date
+              move     WS-Req-Emp-No to Chk-Emp-No
+              read     PY-Check-File key Chk-Emp-No
+                       invalid key
+                                continue
+                       not invalid key
+                                move     "E" to WS-Stub-Mode
+              end-read
+     end-if.
+*>
+     if       WS-Stub-Is-Summary
+              display  PY153 at line WS-23-Lines col 1 foreground-color 4 erase eol
+              display  SY015 at line WS-Lines    col 1
+              accept   WS-Reply at line WS-Lines col 58 auto
+     end-if.
+*>
+     move     WS-Req-Emp-No to His-Emp-No.
+     read     PY-History-File key His-Emp-No
+              invalid key
+                       move     zero to PY-His-Emp-Status
+                       initialise PY-History-Record
+                       move     WS-Req-Emp-No to His-Emp-No
+     end-read.
+*>
+ aa030-Exit.
+     exit     section.
+*>
+ aa050-Print-Stub         section.
+*>*********************************
+*>
+*> At this point Emp/History/Check are open for input, Print-File for
+*> output, and WS-Stub-Mode already decided by aa030 above.
+*>
+     move     WS-Req-Emp-No to Emp-No.
+     read     PY-Employee-File key Emp-No.
+*>
+     initiate Pay-Stub-Reprint.
+     if       WS-Stub-Is-Exact
+              move     WS-Req-Emp-No to Chk-Emp-No
+              read     PY-Check-File key Chk-Emp-No
+              generate Exact-Stub-Detail
+     else
+              generate Summary-Stub-Detail
+     end-if.
+     terminate
+              Pay-Stub-Reprint.
+*>
+ aa050-Exit.  exit section.
