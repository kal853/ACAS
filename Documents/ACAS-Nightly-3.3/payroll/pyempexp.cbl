@@ -0,0 +1,358 @@
+      >>source free
+*>****************************************************************
+*>              Batch Employee Export To CSV                       *
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       pyempexp.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 09/08/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Writes one CSV line per PY-Employee-Record to
+*>                      PY-Emp-Export-File - the same field order that
+*>                      pyempimp reads back in - so the whole Employee
+*>                      Master (or a copy of it, edited off-line) can
+*>                      round trip through a spreadsheet.
+*>
+*>                      Only the fields carried by PY-Emp-Extract-Record
+*>                      are written - see wspyempx.cob - repeating
+*>                      groups (distribution %, deductions, direct
+*>                      deposit) are outside this extract's scope.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>                      None.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.       Params.
+*>                      pyemp.       Employee Master.
+*>                      pyempexp.csv. Employee batch export destination.
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 10, 13 & 15.
+*> Program specific:
+*>                      PY001 - 3.
+*>**
+*> Changes:
+*> 09/08/26 vbc - 1.0.00 Created.
+*> 09/08/26 vbc - 1.0.01 Emp-Rate (5) & Emp-Rate (6) appended as new
+*>                       trailing CSV columns.
+*>
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> holder with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyempo.cob".
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyempo.cob".
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "pyempexp(1.0.01)".  *> First release pre testing.
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF use for dummy test reporting
+*> REMARK OUT ANY IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-Empo-Status      pic xx.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+*>
+*> Employee export fields
+*>
+     03  WS-Eo-Recs-Written  pic 9(6)      value zero.
+     03  WS-Eo-Field-Emp-No  pic 9(9).
+     03  WS-Eo-Field-Start   pic 9(9).
+     03  WS-Eo-Field-Term    pic 9(9).
+     03  WS-Eo-Field-SSN     pic 9(9).
+     03  WS-Eo-Field-Rate1   pic 9(7)v99.
+     03  WS-Eo-Field-Rate5   pic 9(7)v99.
+     03  WS-Eo-Field-Rate6   pic 9(7)v99.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+     03  SY015           pic x(56) value "SY015 Note message and Hit return to continue processing".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+     03  PY003           pic x(31) value "PY003 Employee File not Found -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+*>
+*> Terminal-Sizing.
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 6
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input     PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY003         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     output    PY-Emp-Export-File.
+     if       PY-Empo-Status not = "00"
+              display  SY015          at line WS-Lines    col 1 foreground-color 4 erase eos
+              accept   WS-Reply       at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     perform  ab050-Export-Employee-File.
+*>
+     close    PY-Employee-File.
+     close    PY-Emp-Export-File.
+*>
+     display  SY015          at line WS-Lines    col 1 with erase eos.
+     display  WS-Eo-Recs-Written at line WS-Lines col 40.
+     accept   WS-Reply       at line WS-Lines    col 48 auto.
+     goback.
+*>
+ aa000-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PY-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG  by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ ab050-Export-Employee-File section.
+*>*********************************
+*>
+     move     zero to WS-Eo-Recs-Written.
+     move     zero to Emp-No.
+     start    PY-Employee-File key not less than Emp-No
+              invalid key
+                       go to ab050-Exit
+     end-start.
+     perform  forever
+              read     PY-Employee-File next record at end
+                       exit perform
+              end-read
+              perform  ab060-Build-Export-Line
+              write    PY-Emp-Extract-Record
+              add      1 to WS-Eo-Recs-Written
+     end-perform.
+*>
+ ab050-Exit.  exit section.
+*>
+ ab060-Build-Export-Line      section.
+*>**********************************
+*>
+*> One CSV line - see PY-Emp-Extract-Record / wspyempx.cob for the
+*> column order, which matches what pyempimp reads back in.
+*>
+     move     Emp-No        to WS-Eo-Field-Emp-No.
+     move     Emp-Start-Date to WS-Eo-Field-Start.
+     move     Emp-Term-Date  to WS-Eo-Field-Term.
+     move     Emp-SSN        to WS-Eo-Field-SSN.
+     move     Emp-Rate (1)   to WS-Eo-Field-Rate1.
+     move     Emp-Rate (5)   to WS-Eo-Field-Rate5.
+     move     Emp-Rate (6)   to WS-Eo-Field-Rate6.
+     string   WS-Eo-Field-Emp-No delimited by size
+              ","                delimited by size
+              Emp-Status         delimited by size
+              ","                delimited by size
+              function trim (Emp-Name) delimited by size
+              ","                delimited by size
+              WS-Eo-Field-SSN    delimited by size
+              ","                delimited by size
+              Emp-Taxing-State   delimited by size
+              ","                delimited by size
+              Emp-Job-Code       delimited by size
+              ","                delimited by size
+              WS-Eo-Field-Start  delimited by size
+              ","                delimited by size
+              WS-Eo-Field-Term   delimited by size
+              ","                delimited by size
+              Emp-HS-Type        delimited by size
+              ","                delimited by size
+              Emp-Pay-Interval   delimited by size
+              ","                delimited by size
+              Emp-Sex            delimited by size
+              ","                delimited by size
+              Emp-Marital        delimited by size
+              ","                delimited by size
+              Emp-Pay-Method     delimited by size
+              ","                delimited by size
+              WS-Eo-Field-Rate1  delimited by size
+              ","                delimited by size
+              WS-Eo-Field-Rate5  delimited by size
+              ","                delimited by size
+              WS-Eo-Field-Rate6  delimited by size
+              into PY-Emp-Extract-Record
+     end-string.
+*>
+ ab060-Exit.  exit section.
+*>
