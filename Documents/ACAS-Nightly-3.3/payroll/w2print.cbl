@@ -0,0 +1,573 @@
+       >>source free
+*>****************************************************************
+*>                  Employee W-2 Reporting                       *
+*>                                                               *
+*>            Uses RW (Report writer for prints)                 +
+*>                                                               *
+*>****************************************************************
+*>
+ identification          division.
+*>================================
+*>
+      program-id.       w2print.  *> to be renamed pynnn later.
+*>**
+*>    Author.           Vincent B Coen FBCS, FIDM, FIDPM, 12/03/2026.
+*>**
+*>    Security.         Copyright (C) 2025 - 2026 & later, Vincent Bryan Coen.
+*>                      Distributed under the GNU General Public License.
+*>                      See the file COPYING for details.
+*>**
+*>    Remarks.          Employee Year-End W-2 Reporting.
+*>                       This program uses RW (Report Writer).
+*>
+*>                      Semi-sourced from Basic code from hisprint.
+*>**
+*>    Version.          See Prog-Name In Ws.
+*>**
+*>    Called Modules.
+*>**
+*>    Functions Used:
+*>                      None.
+*>    Files used :
+*>                      pypr1.   Params
+*>                      pyemp.   Employee Master.
+*>                      pyhis.   Employee History (YTD figures).
+*>                      pyded.   System Deductions (for Ded-Sys-Desc).
+*>
+*>    Error messages used.
+*> System wide:
+*>                      SY001, 3, 10, 13.
+*> Program specific:
+*>                      PY001 - 2.
+*>                      PY806, 808, 810.
+*>**
+*> Changes:
+*> 12/03/2026 vbc - 1.0.00 Created - one W-2 style detail block is printed
+*>                         per Employee from PY-History-File YTD figures,
+*>                         run at year end alongside py930's quarter/year
+*>                         rollover.
+*> 09/08/26   vbc -        Box 14 now also shows His-YTD-SDI plus the
+*>                         His-YTD-Sys/Emp/Extras arrays (System E/D's,
+*>                         Employee E/D's and the 5 extra state/fed
+*>                         deduction slots), same fields hisprint already
+*>                         carries on the QTD/YTD history report. A run
+*>                         that actually printed at least one W-2 now
+*>                         re-opens PY-Param1-File i-o at the end and sets
+*>                         PY-PR2-W2-Printed = "Y", so the year can't be
+*>                         run twice by mistake.
+*>**
+*>*************************************************************************
+*> Copyright Notice.
+*> ****************
+*>
+*> This notice supersedes all prior copyright notices & was updated 2024-04-16.
+*>
+*> These files and programs are part of the Applewood Computers Accounting
+*> System and is Copyright (c) Vincent B Coen. 1976-2026 and later.
+*>
+*> This program is now free software; you can redistribute it and/or modify it
+*> under the terms listed here and of the GNU General Public License as
+*> published by the Free Software Foundation; version 3 and later as revised
+*> for PERSONAL USAGE ONLY and that includes for use within a business but
+*> EXCLUDES repackaging or for Resale, Rental or Hire in ANY way.
+*>
+*> Persons interested in repackaging, redevelopment for the purpose of resale or
+*> distribution in a rental or hire mode must get in touch with the copyright
+*> with your commercial plans and proposals to vbcoen@gmail.com.
+*>
+*> ACAS is distributed in the hope that it will be useful, but WITHOUT
+*> ANY WARRANTY; without even the implied warranty of MERCHANTABILITY or
+*> FITNESS FOR A PARTICULAR PURPOSE.  See the GNU General Public License
+*> for more details. If it breaks, you own both pieces but I will endeavour
+*> to fix it, providing you tell me about the problem.
+*>
+*> You should have received a copy of the GNU General Public License along
+*> with ACAS; see the file COPYING.  If not, write to the Free Software
+*> Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA.
+*>
+*>*************************************************************************
+*>
+ environment             division.
+*>================================
+*>
+ copy "envdiv.cob".
+ SPECIAL-NAMES.
+       CRT STATUS is COB-CRT-STATUS.
+ REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+*>
+ input-output            section.
+ file-control.
+ copy "selpyparam1.cob".
+ copy "selpyemp.cob".
+ copy "selpyhis.cob".
+ copy "selpyded.cob".
+*>
+ copy "selprint.cob".    *> 132
+*>
+ data                    division.
+*>================================
+*>
+ file section.
+*>
+ copy "fdpyparam1.cob".
+ copy "fdpyemp.cob".
+ copy "fdpyhis.cob".
+ copy "fdpyded.cob".
+*>
+ fd  Print-File
+     reports are Employee-W2-Report.
+*>
+ working-storage section.
+*>-----------------------
+ 77  prog-name               pic x(17) value "w2print (1.0.00)".  *> First release pre testing.
+*>
+*>  This will print 1 copy to CUPS print spool specified on line 3 override via setup at SOJ
+*>
+ copy "print-spool-command.cob".     *> CHECK PRN file for content Landscape mode
+*>
+ copy "wsmaps03.cob".
+ copy "wsfnctn.cob".
+*>
+ copy "Test-Data-Flags.cob".           *> set sw-Testing to zero to stop logging.
+*>                                        ABOVE SHOULD BE OFF
+*> REMARK OUT ANY not IN USE
+*>
+ 01  WS-Data.
+     03  WS-Reply            pic x.
+     03  PY-PR1-Status       pic xx.
+     03  PY-Emp-Status       pic xx.
+     03  PY-His-Emp-Status   pic xx.
+     03  PY-Ded-Status       pic xx.
+     03  RRN                 binary-long unsigned value 1.  *> PY-System-Deduction-File, 1 record
+*>
+     03  WS-Box1-Wages       pic 9(7)v99   comp-3  value zero.
+     03  WS-Box5-Wages       pic 9(7)v99   comp-3  value zero.
+*>
+     03  WS-Eval-Msg         pic x(25)    value spaces.
+     03  WS-Env-Columns      pic 999      value zero.
+     03  WS-Env-Lines        pic 999      value zero.
+     03  WS-22-Lines         pic 99.
+     03  WS-23-Lines         pic 99.
+     03  WS-Lines            pic 99.
+     03  A                   pic 99       value zero.
+     03  B                   pic 99       value zero.
+     03  C                   pic 99       value zero.
+     03  WS-Page-Lines       binary-char unsigned value 56.   *> Narrow reports as system is for Landscape used.
+     03  WS-Rec-Cnt          pic 99       value zero.
+     03  WS-Page-Cnt         pic 999      value zero.
+     03  WS-Line-Cnt         pic 999      value 90.   *> Force heads at start
+*>
+ 01  WS-Date-Formats.
+     03  WS-Swap             pic 99.
+     03  WS-Conv-Date        pic x(10).
+     03  WS-Date             pic x(10)   value "99/99/9999".
+     03  WS-UK redefines WS-Date.   *> Other optional format
+         05  WS-Days         pic 99.
+         05  filler          pic x.
+         05  WS-Month        pic 99.
+         05  filler          pic x.
+         05  WS-Year         pic 9(4).
+     03  WS-USA redefines WS-Date.  *> Default format
+         05  WS-USA-Month    pic 99.
+         05  filler          pic x.
+         05  WS-USA-Days     pic 99.
+         05  filler          pic x.
+         05  filler          pic 9(4).
+     03  WS-Intl redefines WS-Date.   *> Not used.
+         05  WS-Intl-Year    pic 9(4).
+         05  filler          pic x.
+         05  WS-Intl-Month   pic 99.
+         05  filler          pic x.
+         05  WS-Intl-Days    pic 99.
+*>
+ 01  Error-Messages.
+*> System Wide
+     03  SY001           pic x(46) value "SY001 Aborting run - Note error and hit Return".
+     03  SY003           pic x(51) value "SY003 Aborting function - Note error and hit Return".
+     03  SY010           pic x(46) value "SY010 Terminal program not set to length => 28".
+     03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
+*>
+*> Module General
+*>
+     03  PY001           pic x(45) value "PY001 Payroll Parameter file does not exist -".
+     03  PY002           pic x(32) value "PY002 Read PARAM record Error = ".
+*>
+*> Module specific
+*>
+     03  PY806           pic x(31) value "PY806 Employee File not Found -".
+     03  PY808           pic x(32) value "PY808 Deduction File not found -".
+     03  PY810           pic x(37) value "PY810 Employee History File missing -".
+*>
+ 01  Error-Code          pic 999.
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company's params/employees/history this run uses
+*>
+ 01  COB-CRT-Status      pic 9(4)         value zero.
+     copy "screenio.cpy".
+*>
+ copy "wstime.cob".
+*>
+ linkage section.
+*>***************
+*>
+>>LISTING OFF   *> Just in case one day it works !!!
+ copy "wscall.cob".
+ copy "wssystem.cob"   replacing System-Record by WS-System-Record.
+ copy "wsnames.cob".
+>>LISTING ON
+*>
+ 01  To-Day              pic x(10).
+*>
+ Report section.    *> All MAY NEED CHANGING
+*>**************
+*>
+ RD  Employee-W2-Report
+     control      Final
+     Page Limit   WS-Page-Lines
+     Heading      1
+     First Detail 5
+     Last  Detail WS-Page-Lines.
+*>
+ 01  Report-W2-Head  Type Page Heading.
+*>
+*> Print layouts to 132 cols Landscape
+*>
+     03  line  1.
+         05  col  50     pic x(40)   source UserA.
+         05  col 110     pic x(10)   source U-Date.
+         05  col 122     pic x(8)    source WSD-Time.
+     03  line  2.
+         05  col   1     pic x(17)   source Prog-Name.
+         05  col  51     pic x(19)   value "ACAS Payroll System".
+         05  col 124     pic x(5)    value "Page ".
+         05  col 129     pic zz9     source Page-Counter.
+     03  Line  3.
+         05  col  49     pic x(38)   value "Wage and Tax Statement (W-2) Register".
+         05  col 110     pic x(4)    value "Yr: ".
+         05  col 114     pic 9(4)    source PY-PR2-Year.
+*>
+     03  Line  4.
+         05  col   1     pic x(20)   value "Employer:".
+         05  col  11     pic x(60)   source PY-PR1-Co-Name.
+         05  col  72     pic x(11)   value "Fed EIN: ".
+         05  col  83     pic x(15)   source PY-PR1-Fed-ID.
+         05  col 100     pic x(10)   value "St ID: ".
+         05  col 108     pic x(15)   source PY-PR1-State-ID.
+*>
+ 01  Employee-W2-Detail type is detail.
+     03  line + 2.
+         05  col   1     pic x(19)         value "Employee Number:  ".
+         05  col  20     pic z(5)99        source Emp-No.
+         05  col  30     pic x(6)          value "SSN: ".
+         05  col  36     pic 999b99b9999   source Emp-SSN.
+         05  col  55     pic x(6)          value "Name: ".
+         05  col  61     pic x(32)         source Emp-Name.
+     03  line + 1.
+         05  col   3     pic x(35)         value "1 Wages, tips, other compensation:".
+         05  col  40     pic zzz,zz9.99    source WS-Box1-Wages.
+         05  col  60     pic x(28)         value "2 Federal income tax withheld:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-FWT.
+     03  line + 1.
+         05  col   3     pic x(25)         value "3 Social security wages:".
+         05  col  40     pic zzz,zz9.99    source His-YTD-Fica-Taxable.
+         05  col  60     pic x(32)         value "4 Social security tax withheld:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-FICA.
+     03  line + 1.
+         05  col   3     pic x(22)         value "5 Medicare wages/tips:".
+         05  col  40     pic zzz,zz9.99    source WS-Box5-Wages.
+         05  col  60     pic x(26)         value "6 Medicare tax withheld:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-MCare.
+     03  line + 1.
+         05  col   3     pic x(14)         value "7 Social security tips:".
+         05  col  40     pic zzz,zz9.99    source His-YTD-Tips.
+         05  col  60     pic x(31)         value "9 EIC advance payment:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-EIC.
+     03  line + 1.
+         05  col   3     pic x(19)         value "16 State wages:".
+         05  col  40     pic zzz,zz9.99    source WS-Box1-Wages.
+         05  col  60     pic x(27)         value "17 State income tax:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-SWT.
+     03  line + 1.
+         05  col   3     pic x(19)         value "18 Local wages:".
+         05  col  40     pic zzz,zz9.99    source WS-Box1-Wages.
+         05  col  60     pic x(27)         value "19 Local income tax:".
+         05  col  90     pic zzz,zz9.99    source His-YTD-LWT.
+     03  line + 1.
+         05  col   3     pic x(27)         value "14 Other, SDI:".
+         05  col  40     pic zzz,zz9.99    source His-YTD-SDI.
+*>
+*> Box 14 "Other" continued - System and Employee E/D's (same fields
+*> hisprint's QTD/YTD columns carry), plus the 5 extra state/fed
+*> deduction slots that have no description of their own.
+*>
+     03  line + 1.
+         05  col   3     pic x(20)         value "System E/D's:"
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  25     pic x(15)         source Ded-Sys-Desc (1)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  41     pic zzz,zz9.99    source His-YTD-Sys (1)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  58     pic x(15)         source Ded-Sys-Desc (2)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  74     pic zzz,zz9.99    source His-YTD-Sys (2)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  91     pic x(15)         source Ded-Sys-Desc (3)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col 107     pic zzz,zz9.99    source His-YTD-Sys (3)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+     03  line + 1.
+         05  col  25     pic x(15)         source Ded-Sys-Desc (4)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  41     pic zzz,zz9.99    source His-YTD-Sys (4)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  58     pic x(15)         source Ded-Sys-Desc (5)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+         05  col  74     pic zzz,zz9.99    source His-YTD-Sys (5)
+                                            present when PY-PR1-Max-SYS-Eds > 0.
+     03  line + 1.
+         05  col   3     pic x(20)         value "Employee E/D's:"
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col  25     pic x(15)         source Emp-ED-Desc (1)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col  41     pic zzz,zz9.99    source His-YTD-Emp (1)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col  58     pic x(15)         source Emp-ED-Desc (2)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col  74     pic zzz,zz9.99    source His-YTD-Emp (2)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col  91     pic x(15)         source Emp-ED-Desc (3)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+         05  col 107     pic zzz,zz9.99    source His-YTD-Emp (3)
+                                            present when PY-PR1-Max-Emp-Eds > 0.
+     03  line + 1.
+         05  col   3     pic x(20)         value "14 Other, extra WH:".
+         05  col  25     pic zzz,zz9.99    source His-YTD-Extras (1).
+         05  col  41     pic zzz,zz9.99    source His-YTD-Extras (2).
+         05  col  58     pic zzz,zz9.99    source His-YTD-Extras (3).
+         05  col  74     pic zzz,zz9.99    source His-YTD-Extras (4).
+         05  col  91     pic zzz,zz9.99    source His-YTD-Extras (5).
+*>
+ 01  type control Footing Final line plus 2.
+     03  col 1           pic x(28)         value "Total - W-2's produced :".
+     03  col 30          pic zzz9          source WS-Rec-Cnt.
+*>
+ procedure division using WS-Calling-Data  *> ACAS
+                          WS-System-Record *> ACAS
+                          To-Day           *> ACAS
+                          File-Defs.       *> ACAS
+*>
+ aa000-Main                  section.
+*>**********************************
+*> Force Esc, PgUp, PgDown, PrtSC to be detected
+     set      ENVIRONMENT "COB_SCREEN_EXCEPTIONS" to "Y".
+     set      ENVIRONMENT "COB_SCREEN_ESC" to "Y".
+     move     CURRENT-DATE to WSE-Date-block.
+     move     WSE-HH  to  WSD-HH.
+     move     WSE-MM  to  WSD-MM.
+     move     WSE-SS  to  WSD-SS.  *> WSD-Time
+     move     Print-Spool-Name to PSN.  *> set ACAS prt spool for o/p
+     move     To-Day to U-Date.
+*>
+*> Error return codes :-
+*>   WS-Term-Code :
+*>    0 = No Errors
+*>    1 = Missing files
+*>    8 = Error with Lines < 28 or Column < 80
+*>
+*>   Return-Code :
+*>    0 = No Errors.
+*>    1 = No Payroll param file
+*>    2 = No Param data record exists
+*>    3 = No Employee file
+*>    4 = No Emp History file
+*>    5 = No System Deduction file
+*>
+     perform  forever
+              accept   WS-Env-Lines   from lines
+              if       WS-Env-Lines < 28
+                       display  SY010    at 0101 with erase eos
+                       accept   WS-Reply at 0133
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+              accept   WS-Env-Columns from Columns
+              if       WS-Env-Columns < 80
+                       display  SY013    at 0101 with erase eos
+                       accept   WS-Reply at 0130
+                       move     8 to WS-Term-Code
+                       exit perform cycle
+              end-if
+     end-perform.
+*>
+     subtract 2 from WS-Env-Lines giving WS-22-Lines.
+     subtract 1 from WS-Env-Lines giving WS-23-Lines.
+     move     WS-Env-Lines to WS-Lines.
+     move     zero         to WS-Term-Code.
+*>
+ aa010-Open-PY-Files.
+*>
+*> Check for files and Quit if any are missing.
+*>
+     open     input PY-Param1-File.
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY001         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 47
+              display  WS-Eval-Msg   at line WS-23-Lines col 50
+              display  SY001         at line WS-Lines    col 1 foreground-color 2
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 1
+     end-if.
+*>
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
+     move     WS-Co-Code to PY-PR1-Co-Code.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status not = "00"
+              perform  ZZ040-Evaluate-Message
+              display  PY002         at line WS-23-Lines col 1 with erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 33
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 AUTO
+              close    PY-Param1-File
+              move     1 to WS-Term-Code
+              goback   returning 2
+     end-if.
+*>
+     close    PY-Param1-File.             *> Record still in WS area
+     move     zero  to  Return-Code.
+*>
+     open     input    PY-Employee-File.
+     if       PY-Emp-Status not = zero
+              move     PY-Emp-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY806         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-Emp-Status at line WS-23-Lines col 33 foreground-color 4
+              display  WS-Eval-Msg   at line WS-23-Lines col 36
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+              move     1 to WS-Term-Code
+              goback   returning 3.
+*>
+     open     input    PY-History-File.
+     if       PY-His-Emp-Status not = zero
+              display  PY810         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  SY003         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 53 auto
+              close    PY-Employee-File
+              close    PY-History-File
+              move     1 to WS-Term-Code
+              goback   returning 4.
+*>
+     open     input    PY-System-Deduction-File.  *> For Ded-Sys-Desc, Box 14
+     if       PY-Ded-Status not = zero
+              move     PY-Ded-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY808         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 34
+              display  WS-Eval-Msg   at line WS-23-Lines col 37
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+                       PY-History-File
+                       PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+*>
+     move     1 to RRN.
+     read     PY-System-Deduction-File.
+     if       PY-Ded-Status not = zero
+              move     PY-Ded-Status to PY-PR1-Status
+              perform  ZZ040-Evaluate-Message
+              display  PY808         at line WS-23-Lines col 1 foreground-color 4 erase eos
+              display  PY-PR1-Status at line WS-23-Lines col 34
+              display  WS-Eval-Msg   at line WS-23-Lines col 37
+              display  SY001         at line WS-Lines    col 1
+              accept   WS-Reply      at line WS-Lines    col 48 auto
+              close    PY-Employee-File
+                       PY-History-File
+                       PY-System-Deduction-File
+              move     1 to WS-Term-Code
+              goback   returning 5.
+     close    PY-System-Deduction-File.  *> Only want the one record
+*>
+     move     zeros to WS-Page-Cnt.
+     move     90    to WS-Line-Cnt.
+*>
+     open     output Print-File.
+     perform  aa050-Report-W2.
+     close    PY-Employee-File
+              PY-History-File.
+     if       Page-Counter > zero           *> Don't print a empty report
+              close Print-File
+              call     "SYSTEM" using Print-Report  *> Landscape
+              perform  aa060-Set-W2-Printed
+              goback
+     end-if.
+*>
+ aa000-Exit.  Exit section.
+*>
+ aa060-Set-W2-Printed        section.
+*>**********************************
+*>
+*> Marks PY-PR2-W2-Printed = "Y" for this Company so the year can't be
+*> run twice by mistake - PY-PR1-Co-Code is still the key read by
+*> aa010-Open-PY-Files, so no re-prompt is needed.
+*>
+     open     i-o      PY-Param1-File.
+     read     PY-Param1-File key PY-PR1-Co-Code
+     if       PY-PR1-Status = "00"
+              move     "Y" to PY-PR2-W2-Printed
+              rewrite  PY-Param1-Record
+     end-if.
+     close    PY-Param1-File.
+*>
+ aa060-Exit.  Exit section.
+*>
+ ZZ040-Evaluate-Message      Section.
+*>**********************************
+*>
+*> For PY-PR1 parameter file and other using PR-PR1-Status.
+*>
+     copy "FileStat-Msgs-2.cpy" replacing MSG    by WS-Eval-Msg
+                                        STATUS by PY-PR1-Status.
+*>
+ ZZ040-Eval-Msg-Exit.
+     exit     section.
+*>
+ aa050-Report-W2     section.
+*>**************************
+*>
+*> At this point Emp is opened for input and Print-File for output. Only
+*> Employees with a History record on file get a W-2 line printed -
+*> those with none (never paid this year) are skipped.
+*>
+     move     zero to WS-Rec-Cnt.
+     subtract 1 from Page-Lines giving WS-Page-Lines.  *> Could be the same ??  <<<<
+*>
+     initiate Employee-W2-Report.
+     perform  forever
+              read     PY-Employee-File next record
+              if       PY-Emp-Status not = "00"   *> EOF
+                       exit perform
+              end-if
+              move     Emp-No to His-Emp-No
+              read     PY-History-File key His-Emp-No
+              if       PY-His-Emp-Status not = zero  *> No pay this year - no W-2
+                       exit perform cycle
+              end-if
+              add      His-YTD-Income-Taxable to His-YTD-Tips giving WS-Box1-Wages
+              move     His-YTD-Fica-Taxable to WS-Box5-Wages
+              add      1 to WS-Rec-Cnt
+              generate Employee-W2-Detail
+     end-perform.
+     terminate
+              Employee-W2-Report.
+*>
+ aa050-Exit.  exit section.
+*>
