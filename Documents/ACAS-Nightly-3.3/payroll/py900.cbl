@@ -55,8 +55,8 @@
 *>                      SY001 - 5, 8, 10 - 14.
 *> Program specific:
 *>                      PY001 - 10.
-*>                      PY101 - 124.
-*>                      IR911 - 916.
+*>                      PY101 - 129.
+*>                      IR911 - 916.  (914 = bad Employee labor distribution)
 *>**
 *> Changes:
 *> 20/09/2025 vbc - 1.0.00 Created - starting. Prior to testing.
@@ -110,6 +110,28 @@
 *>                         record.  REMEMBER TO DO THIS at EOY processing.
 *> 07/03/2026 vbc -    .08 Replace most of the if ... go to retry-n with inline
 *>                         performs.
+*> 12/03/2026 vbc -    .09 Completed the GL/IRS labor distribution posting
+*>                         path started at ab020 - added ab080/ab085 to
+*>                         reconcile every Employee's Emp-Dist-Grp to 100%
+*>                         and confirm each Emp-Dist-Acct exists in the
+*>                         Accounts file before it is trusted for posting.
+*>                         New msg IR914. Removed the old reminder-only
+*>                         example calls at the foot of ab020.
+*> 09/08/2026 vbc -    .10 Added a Retirement Plan block to the System E/D
+*>                         screen (aa026-Retry-3) so a Ded-Sys-Data-Blocks
+*>                         entry can be flagged as an employer-match
+*>                         retirement plan (eg 401(k)) with its own match %,
+*>                         annual match cap and GL account, separate from
+*>                         the employee's own deduction account. New msg
+*>                         PY129.
+*> 09/08/2026 vbc -    .11 Warn (not block, since more than one state is
+*>                         in use) when Rate2-Factor is set below 1.50 on
+*>                         the Payroll Config screen, since FLSA needs
+*>                         time-and-a-half for overtime. New msg PY130.
+*> 09/08/2026 vbc -    .12 ab085-Validate-One-Distribution now also
+*>                         confirms every Emp-ED-Grp Emp-ED-Acct-No
+*>                         resolves in the Accounts file, not just the
+*>                         Emp-Dist-Grp labor distribution accounts.
 *>
 *>   REMEMBER, REMEMBER to change code in PY910 & PY920 to match these changes
 *>                      if needed.
@@ -332,6 +354,14 @@
 *> Next one MUST be same size as the WS-Act-Exist occurs value.
  01  WS-Account-Table-Size   pic 99  value 99.
  01  WS-Account-Count        pic 99  value zero.  *> Entries in use
+*>
+*> ab080/ab085 - validate every Employee's labor distribution (Emp-
+*> Dist-Grp) reconciles to 100% and that every account used on it
+*> actually exists, before this parameter screen can be left.
+*>
+ 01  WS-Dist-Total           pic 999v99   value zero.  *> Accum of the 5 Emp-Dist-Pcent
+ 01  WS-Dist-Error           pic x        value space.
+ 01  WS-Dist-Bad-Count       pic 9(5)     value zero.
 *>
  01  WS-State-Codes-Table.  *> Un Sorted
      03  WS-S                pic x(100) value "ALAKAZARCACOCTDEFLGA" &
@@ -355,6 +385,7 @@
      03  SY011           pic x(47) value "SY011 Error on systemMT processing, FS-Reply = ".
      03  SY013           pic x(47) value "SY013 Terminal program not set to Columns => 80".
      03  SY014           pic x(30) value "SY014 Press return to continue".
+     03  SY016           pic x(46) value "SY016 Company Code, Enter to accept default -".
 *>
 *> Module General ?
 *>
@@ -397,6 +428,10 @@
      03  PY124           pic x(45) value "PY124 Account does not exist in Account Table".
      03  PY125           pic x(33) value "PY125 Cannot find that State code".
      03  PY126           pic x(28) value "PY126 Hard Delete not N or Y".
+     03  PY127           pic x(48) value "PY127 Number of Entries must be 1 thru 15".
+     03  PY128           pic x(56) value "PY128 SWT Cutoffs & Percents Must be in Ascending order".
+     03  PY129           pic x(45) value "PY129 Match % Range 000.00 - 999.99, Retry".
+     03  PY130           pic x(66) value "PY130 Warning - Rate2-Factor below 1.50 - FLSA needs time-and-a-half".
 *>
 *>  Support for IRS FH acasirsub1
 *>
@@ -405,9 +440,11 @@
      03  IR913          pic x(48) value "IR913 Error on irsdfltMT processing, FS-Reply = ".
      03  IR915          pic x(49) value "IR915 Error on irsfinalMT processing, FS-Reply = ".
      03  IR916          pic x(50) value "IR916 Error on slpostingMT processing, FS-Reply = ".
+     03  IR914          pic x(63) value "IR914 Employees with bad labor distribution, count = ".
 *>
  01  Error-Code          pic 999.
 *>
+ 01  WS-Co-Code           pic 9(03)  value 1.  *> Which company this maintenance session works on
  01  COB-CRT-Status      pic 9(4)         value zero.
      copy "screenio.cpy".
 *>
@@ -689,6 +726,8 @@
  *>    03  using PY-PR1-Dist-Used         pic x                      line 15 col 60 foreground-color 3.
      03  value " | (If N, One Account can be Entered per Employee)                   |"   line 16 col  1.
      03  value " +-------------------------------------------------------------------+"   line 17 col  1.
+     03  value " | Spool Reports to PDF, not Printer/CUPS (Y or N)  [ ]               |"   line 18 col  1.
+ *>    03  using PY-PR1-PDF-Output        pic x                      line 18 col 52 foreground-color 3.
 *>
 *> DONE 09/11/25
 *>
@@ -758,6 +797,14 @@
                                                                        line  9 col 1.
      03  value " 5[ ][               ] [ ] [  ]  [ ] [        ]  [ ]   [        ]   [ ][  ]"
                                                                        line 10 col 1.
+     03  value "                    Employer-match Retirement Plan (401(k) etc, spaces if none)"
+                                                                       line 12 col 1.
+     03  value "    Ret  Match %   Match Cap   Match Acct"            line 13 col 1.
+     03  value " 1  [ ] [      ]  [        ]    [  ]"                 line 14 col 1.
+     03  value " 2  [ ] [      ]  [        ]    [  ]"                 line 15 col 1.
+     03  value " 3  [ ] [      ]  [        ]    [  ]"                 line 16 col 1.
+     03  value " 4  [ ] [      ]  [        ]    [  ]"                 line 17 col 1.
+     03  value " 5  [ ] [      ]  [        ]    [  ]"                 line 18 col 1.
      03  value "Use Escape to finish data entry on field - Used"       line 22 col 5
                                                     foreground-color 3.
 *>
@@ -1164,7 +1211,8 @@
 *>
      sort     WS-States on ascending key WS-Codes.
 
-     move     1 to RRN.
+     display  SY016      at line WS-Lines col 1.
+     accept   WS-Co-Code  at line WS-Lines col 47 foreground-color 3 UPDATE.
      open     input PY-Param1-File.
      if       PY-PR1-Status not = "00"      *> Does not exist yet so lets create it & write rec
               close    PY-Param1-File
@@ -1180,8 +1228,15 @@
               set      AN-MODE-IS-UPDATE to true
               close    PY-Param1-File
               open     i-o PY-Param1-File
-              move     1 to RRN
-              read     PY-Param1-File key RRN
+              move     WS-Co-Code to PY-PR1-Co-Code
+              read     PY-Param1-File key PY-PR1-Co-Code
+              if       PY-PR1-Status = "23"     *> This Company Code not set up yet - create it
+                       set      AN-MODE-IS-NO-UPDATE to true
+                       perform  ab000-PY-Param-Set-Up
+                       if       WS-Term-Code = 16
+                                close    PY-Param1-File
+                                goback
+              else
               if       PY-PR1-Status not = "00"
                        perform  ZZ040-Evaluate-Message
                        display  PY002         at line WS-23-Lines col 1 with erase eos
@@ -1194,6 +1249,7 @@
                        display  SY001 at line WS-Lines col 1 foreground-color 4
                        goback
               end-if
+              end-if
      end-if.
      move     zero  to  Menu-Reply.
 *>
@@ -1214,7 +1270,6 @@
 *>
      if       Menu-Reply = "X"         *> Quit
         or    Cob-CRT-Status = Cob-Scr-Esc
-              move     1 to RRN
               rewrite  PY-Param1-Record
               perform  aa125-Test-PR1-Status
               if       PY-PR1-Status not = "00"     *> E.g., 22, key exists
@@ -1337,7 +1392,6 @@
                        display  "Last Day Pay Period" at line WS-23-Lines col 20 foreground-color 6
                        go  to aa011-Retry-1
               end-if
-              move     1 to RRN
               rewrite  PY-Param1-Record               *> previous exists
               perform  aa125-Test-PR1-Status
               go to    aa010-Param-Menu-1.
@@ -1447,6 +1501,12 @@
               MOVE     30  TO AN-COLUMN
               call     STATIC "ACCEPT_NUMERIC" using by REFERENCE PY-PR1-Rate2-Factor
                                                      by REFERENCE AN-ACCEPT-NUMERIC
+              if       PY-PR1-Rate2-Factor < 1.50
+                       display  PY130 at line WS-23-Lines col 1 foreground-color 6 BEEP erase eos
+                       display  SY002 at line WS-Lines    col 1
+                       accept   WS-Reply at line WS-Lines col 33 AUTO
+                       display  space at line WS-23-Lines col 1 erase eos
+              end-if
 *>
               accept   PY-PR1-Rate-Name (3) at 1804 foreground-color 3 UPDATE
               MOVE     18  TO AN-LINE
@@ -1499,7 +1559,18 @@
               set      AN-MODE-IS-UPDATE TO TRUE
               call     STATIC "ACCEPT_NUMERIC" using by REFERENCE PY-PR1-Dflt-Norm-Units
                                                               by REFERENCE AN-ACCEPT-NUMERIC
-              move     1 to RRN
+*>
+*> Rates 5 & 6 (Shift Diff / second job rate) are, like Commission,
+*> entered per-employee only in py010 - no company default value or
+*> factor applies, just a name.
+*>
+              display  "5 Rate Name (eg Shift Diff)            [               ]"
+                                           at line WS-Lines col 1 with erase eos.
+              accept   PY-PR1-Rate-Name (5) at line WS-Lines col 22 foreground-color 3 UPDATE.
+              display  "6 Rate Name (eg Job Rate 2)            [               ]"
+                                           at line WS-Lines col 1 with erase eos.
+              accept   PY-PR1-Rate-Name (6) at line WS-Lines col 22 foreground-color 3 UPDATE.
+              display  space at line WS-Lines col 1 erase eos.
               rewrite  PY-Param1-Record               *> Previously exists
               perform  aa125-Test-PR1-Status
               go to    aa010-Param-Menu-1.   *> go and Select another menu option
@@ -1623,10 +1694,19 @@
               else
                        move     "N" to PY-PR1-Dist-Used
               end-if
+              perform  forever
+                       accept   PY-PR1-PDF-Output at 1852 foreground-color 3 UPPER UPDATE
+                       if       PY-PR1-PDF-Output not = "Y" and not = "N"
+                                move     PY119 to WS-Err-Msg
+                                perform  aa100-Bad-Data-Display
+                                exit perform cycle
+                       end-if
+                       display  space at line WS-23-Lines col 1 erase eos
+                       exit perform
+              end-perform
               if       Error-Code not = zero
                        go to aa014-Retry-3
               end-if
-              move     1 to RRN
               rewrite  PY-Param1-Record               *> Previously exists
               perform  aa125-Test-PR1-Status
               go to    aa010-Param-Menu-1.
@@ -1645,6 +1725,10 @@
               open     i-o PY-System-Deduction-File
               set      AN-MODE-IS-NO-UPDATE to true  *> TEST FOR INPUT MODE
               perform  ab070-PY-DED-Setup            *> any defaults and rewrites
+              if       Ded-SWT-Used = "Y"
+                       perform  ab090-SWT-Table-Maintenance
+                       perform  ab095-Calx-Table-Maintenance
+              end-if
      else
               close    PY-System-Deduction-File
               set      AN-MODE-IS-UPDATE to true
@@ -1665,7 +1749,6 @@
      move     spaces to Menu-Reply.
      display  SS-Param-Menu-2.
      accept   SS-Param-Menu-2  AUTO UPPER.
-     move     1 to RRN.
      move     UPPER-CASE (Menu-Reply) to Menu-Reply.
 *>
      if       Menu-Reply = "X"         *> Quit
@@ -1678,7 +1761,6 @@
                                 perform  aa110-Eval-Ded-Write
                        end-if
               end-if
-              move     1 to RRN
               rewrite  PY-Param1-Record
               close    PY-Param1-File
               close    PY-System-Deduction-File
@@ -2246,6 +2328,58 @@
                                 display  Ded-Sys-Chk-Cat (B)  at line A col 72 foreground-color 6 BEEP blink
                                 move     1 to Error-Code
                        end-if
+*>
+*> Employer-match retirement plan (eg 401(k)) block for this entry
+*>
+                       compute  AN-LINE = 13 + B
+                       accept   Ded-Sys-Type (B) at line AN-LINE col 6 foreground-color 3 UPPER UPDATE
+                       if       Ded-Sys-Type (B) not = "R" and not = space
+                                display  Ded-Sys-Type (B) at line AN-LINE col 6 foreground-color 6 BEEP blink
+                                display  PY119 at line A + 16 col 1 foreground-color 6
+                                move     1 to Error-Code
+                       end-if
+                       if       Ded-Sys-Type (B) = "R"
+                                move     Ded-Sys-Match-Pcent (B) to WS-Temp-Factor
+                                move     10 to AN-COLUMN
+                                call     STATIC "ACCEPT_NUMERIC" using by REFERENCE WS-Temp-Factor
+                                                                       by REFERENCE AN-ACCEPT-NUMERIC
+                                move     WS-Temp-Factor to Ded-Sys-Match-Pcent (B)
+                                if       WS-Temp-Factor > 999.99
+                                         display  PY129 at line A + 16 col 1 foreground-color 6
+                                         move     1 to Error-Code
+                                end-if
+                                move     Ded-Sys-Match-Limit (B) to WS-Temp-Factor
+                                move     20 to AN-COLUMN
+                                call     STATIC "ACCEPT_NUMERIC" using by REFERENCE WS-Temp-Factor
+                                                                       by REFERENCE AN-ACCEPT-NUMERIC
+                                move     WS-Temp-Factor to Ded-Sys-Match-Limit (B)
+                                if       PY-PR1-IRS-Used = "Y"
+                                    or   PY-PR1-GL-Used = "Y"
+                                         move     Ded-Sys-Match-Acct (B) to WS-Temp-Act-No
+                                         move     34 to AN-COLUMN
+                                         call     STATIC "ACCEPT_NUMERIC" using by REFERENCE WS-Temp-Act-No
+                                                                                by REFERENCE AN-ACCEPT-NUMERIC
+                                         move     WS-Temp-Act-No  to Ded-Sys-Match-Acct (B)
+                                         if       WS-Temp-Act-No > WS-Account-Count
+                                            or                  > WS-Account-Table-Size
+                                                  display  PY124 at line A + 17 col 1 erase eol foreground-color 6 BEEP
+                                                  move     1 to Error-Code
+                                         else
+                                          if      WS-Act-Exists (WS-Temp-Act-No) not = "Y"
+                                                  display  WS-Temp-Act-No at line AN-LINE col 34 foreground-color 6 BEEP blink
+                                                  display  PY117 at line A + 17 col 1 foreground-color 6
+                                                  move     1 to Error-Code
+                                          end-if
+                                         end-if
+                                else
+                                         move     zeros to Ded-Sys-Match-Acct (B)
+                                end-if
+                       else
+                                initialize Ded-Sys-Match-Pcent (B)
+                                           Ded-Sys-Match-Limit (B)
+                                           Ded-Sys-Match-Acct  (B)
+                       end-if
+*>
                        if       Error-Code not = zero
                                 set      AN-MODE-IS-UPDATE to true
                                 go to     aa026-Retry-3
@@ -2375,6 +2509,7 @@
 *>
      initialise
               PY-Param1-Record with filler.
+     move     WS-Co-Code    to PY-PR1-Co-Code.
      if       Suser (1:4) not = spaces    *> make sure ACAS param is set up.
               perform ab010-Py-Param-Proc
               perform ab020-Py-Nominal-Accounts.  *> Test for act file exists etc
@@ -2479,14 +2614,16 @@
      move     "Overtime"        to PY-PR1-Rate-Name (2).
      move     "Spec. Overtime"  to PY-PR1-Rate-Name (3).
      move     "Commission"      to PY-PR1-Rate-Name (4).
+     move     "Shift Diff"      to PY-PR1-Rate-Name (5).
+     move     "Job Rate 2"      to PY-PR1-Rate-Name (6).
 *>
      move     Print-Spool-Name  to PY-PR1-Print-Spool-Name.  *> from System Rec fields
      move     Print-Spool-Name2 to PY-PR1-Print-Spool-Name2. *> ditto
      move     Print-Spool-Name3 to PY-PR1-Print-Spool-Name3. *> ditto
+     move     "N"               to PY-PR1-PDF-Output.        *> def N - printer/CUPS, not PDF
      move     WSE-Year          to PY-PR2-Year.
      add      WSE-Year 1    giving PY-PR2-Year-Next.
 *>
-     move     1 to RRN.
      write    PY-Param1-Record.
      if       PY-PR1-Status not = "00" *> shouldn't be as only just creating it
               rewrite  PY-Param1-Record
@@ -2530,17 +2667,20 @@
      if       Return-Code = 16
            or WS-Term-Code = 16
               goback.
-     go to    ab020-Exit.
 *>
-*> example calls  performs etc to remind me   <<<<<<<<<<<<<<
-*> remove when tested
+*> Nominal accounts are now set up/confirmed above - complete the path
+*> by reconciling and validating every Employee's labor distribution
+*> against them (see ab080) before py900 hands back control.
+*>
+     if       PY-PR1-IRS-Used = "Y"
+           or PY-PR1-GL-Used  = "Y"
+           or IRS-Both-Used
+              perform  ab080-Post-Labor-Distribution.
+     if       Return-Code = 16
+           or WS-Term-Code = 16
+              goback.
+     go to    ab020-Exit.
 *>
-     perform  acasirsub1-Open.
-
-     perform  acasirsub1-Read-Indexed.
-
-     perform  acasirsub1-Close.
-
  ab020-Exit.  exit section.
 *>
  ab030-Using-IRS             section.
@@ -3079,6 +3219,250 @@
               goback   returning 16.
 *>
  ab070-Exit.   exit section.
+*>
+ ab080-Post-Labor-Distribution section.
+*>**********************************
+*>
+*> Emp-Dist-Grp (Emp-Dist-Acct/Emp-Dist-Pcent) holds each Employee's
+*> labor distribution across up to 5 GL/IRS nominal accounts, entered
+*> via py010 option 2. py010 will not save a set unless the 5
+*> Emp-Dist-Pcent entries reconcile to exactly 100% (msg PY142), but
+*> records written before that check existed may still be short, so
+*> that reconciliation - and that every Emp-Dist-Acct and Emp-ED-Grp
+*> Emp-ED-Acct-No used actually exists in the Accounts file set up
+*> above - is re-checked here for every Employee before a pay run is
+*> trusted to post against them.
+*>
+     move     zero to WS-Dist-Bad-Count.
+     open     input PY-Employee-File.
+     if       PY-Emp-Status not = "00"
+              go to    ab080-Exit.
+     start    PY-Employee-File first.
+     perform  forever
+              read     PY-Employee-File next record
+              if       PY-Emp-Status not = "00"    *> EOF
+                       exit perform
+              end-if
+              perform  ab085-Validate-One-Distribution
+     end-perform.
+     close    PY-Employee-File.
+*>
+     if       WS-Dist-Bad-Count not = zero
+              display  IR914           at line WS-23-lines col 01
+                                        with foreground-color cob-color-red erase eol
+              display  WS-Dist-Bad-Count at line WS-23-lines col 56
+                                        with foreground-color cob-color-red
+              display  SY003           at line WS-lines    col 01
+                                        with foreground-color cob-color-red erase eol
+              accept   WS-Reply        at line WS-lines    col 52 AUTO
+     end-if.
+*>
+ ab080-Exit.  exit section.
+*>
+ ab085-Validate-One-Distribution section.
+*>**********************************
+*>
+     move     zero  to WS-Dist-Total.
+     move     space to WS-Dist-Error.
+     perform  varying A from 1 by 1 until A > 5
+              if       Emp-Dist-Acct (A) not = zero
+                  and  WS-Act-Exists (Emp-Dist-Acct (A)) not = "Y"
+                       move     "Y" to WS-Dist-Error
+              end-if
+              add      Emp-Dist-Pcent (A) to WS-Dist-Total
+              if       A = 5
+                       exit perform
+              end-if
+     end-perform.
+     if       WS-Dist-Total not = 100.00
+              move     "Y" to WS-Dist-Error.
+*>
+*> Also confirm every Emp-ED-Acct-No entered against this Employee's
+*> Emp-ED-Grp (earnings/deductions, garnishments included) resolves in
+*> the Accounts file, same as the labor distribution accounts above -
+*> a bad ED account is just as fatal to GL/IRS posting as a bad Dist
+*> account.
+*>
+     perform  varying A from 1 by 1 until A > 5
+              if       Emp-ED-Acct-No (A) not = zero
+                  and  WS-Act-Exists (Emp-ED-Acct-No (A)) not = "Y"
+                       move     "Y" to WS-Dist-Error
+              end-if
+     end-perform.
+     if       WS-Dist-Error = "Y"
+              add      1 to WS-Dist-Bad-Count
+              display  Emp-No at line WS-22-lines col 01
+                               with foreground-color cob-color-red erase eol.
+*>
+ ab085-Exit.  exit section.
+*>
+ ab090-SWT-Table-Maintenance section.
+*>**********************************
+*>
+*> Multi-State SWT withholding-table entry/amend. PY-SWT-Tax-File is
+*> now keyed on PY-Swt-State so one record per taxing state can be on
+*> file at the same time (was a single flat sequential file, so only
+*> one state's table could ever be held) - see selpyswt.cob/wspyswt.cob.
+*> Only PY-SWT-Agency (1) (SWT itself) is entered here - LWT and the
+*> California-specific tables are held on their own files.
+*>
+     open     i-o      PY-SWT-Tax-File.
+     if       PY-Stax-Status not = "00"
+              close    PY-SWT-Tax-File
+              open     output PY-SWT-Tax-File
+              close    PY-SWT-Tax-File
+              open     i-o    PY-SWT-Tax-File
+     end-if.
+     display  space at 0101 with erase eos.
+     display  "SWT Withholding Table Maintenance" at 0129 foreground-color 2.
+     display  "Use Escape on State code to finish" at line 22 col 1 foreground-color 6.
+     perform  forever
+              move     spaces to PY-Swt-State
+              display  "State code : [  ]" at line 4 col 7
+              accept   PY-Swt-State at 0421 foreground-color 3 UPDATE UPPER
+              if       Cob-CRT-Status = Cob-Scr-Esc
+                       exit perform
+              end-if
+              move     zero to C
+              set      QQ to 1
+              search   all WS-States
+                       when  PY-Swt-State = WS-Codes (QQ)
+                             set  C to QQ
+              end-search
+              if       C = zero
+                       display  PY125 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       exit perform cycle
+              end-if
+              display  space at line WS-23-Lines col 1 erase eol
+              read     PY-SWT-Tax-File key PY-Swt-State
+              if       PY-Stax-Status not = "00"
+                       perform  varying B from 1 by 1 until B > 15
+                                move  zero to PY-SWT-Withhold-Cutoff  (1 B)
+                                              PY-SWT-Withhold-Percent (1 B)
+                                if    B = 15
+                                      exit perform
+                                end-if
+                       end-perform
+                       move     zero to PY-SWT-Withhold-Deduction-Amount
+                                        PY-SWT-Withhold-Num-Entries
+              end-if
+              perform  forever
+                       display  "Number of Entries : [  ]" at line 6 col 7
+                       accept   PY-SWT-Withhold-Num-Entries at 0629 foreground-color 3 UPDATE
+                       if       PY-SWT-Withhold-Num-Entries < 1
+                             or PY-SWT-Withhold-Num-Entries > 15
+                                display  PY127 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                                exit perform cycle
+                       end-if
+                       display  space at line WS-23-Lines col 1 erase eol
+                       exit perform
+              end-perform
+              display  "Entry     Cutoff        Percent" at line 8 col 7 foreground-color 3
+              perform  varying B from 1 by 1 until B > PY-SWT-Withhold-Num-Entries
+                       add      8 to B giving A
+                       display  B at line A col 7
+                       accept   PY-SWT-Withhold-Cutoff  (1 B) at line A col 16 foreground-color 3 UPDATE
+                       accept   PY-SWT-Withhold-Percent (1 B) at line A col 32 foreground-color 3 UPDATE
+                       if       B > 1
+                          and   PY-SWT-Withhold-Cutoff (1 B) <= PY-SWT-Withhold-Cutoff (1 B - 1)
+                                display  PY128 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                                subtract 1 from B
+                       else
+                                display  space at line WS-23-Lines col 1 erase eol
+                       end-if
+              end-perform
+              write    PY-SWT-Tax-Record
+                       invalid key
+                               rewrite  PY-SWT-Tax-Record
+              end-write
+              display  space at 0401 with erase eos
+              display  "SWT Withholding Table Maintenance" at 0129 foreground-color 2
+              display  "Use Escape on State code to finish" at line 22 col 1 foreground-color 6
+     end-perform.
+     close    PY-SWT-Tax-File.
+*>
+ ab090-Exit.  exit section.
+*>
+ ab095-Calx-Table-Maintenance section.
+*>***********************************
+*>
+*> California-style special-tax-table entry/amend. PY-California-Tax-File
+*> is now keyed on PY-Calx-State so any state needing a California-style
+*> table (Low Income Exemption / Standard Deduction / Tax Credits, on
+*> top of the plain cutoff/percent brackets already held on
+*> PY-SWT-Tax-File) can have one on file, not just California - see
+*> selpycalx.cob/wspycalx.cob. Same pattern as ab090-SWT-Table-Maintenance.
+*>
+     open     i-o      PY-California-Tax-File.
+     if       PY-Stax-Status not = "00"
+              close    PY-California-Tax-File
+              open     output PY-California-Tax-File
+              close    PY-California-Tax-File
+              open     i-o    PY-California-Tax-File
+     end-if.
+     display  space at 0101 with erase eos.
+     display  "California-style Special Tax Table Maintenance" at 0113 foreground-color 2.
+     display  "Use Escape on State code to finish" at line 22 col 1 foreground-color 6.
+     perform  forever
+              move     spaces to PY-Calx-State
+              display  "State code : [  ]" at line 4 col 7
+              accept   PY-Calx-State at 0421 foreground-color 3 UPDATE UPPER
+              if       Cob-CRT-Status = Cob-Scr-Esc
+                       exit perform
+              end-if
+              move     zero to C
+              set      QQ to 1
+              search   all WS-States
+                       when  PY-Calx-State = WS-Codes (QQ)
+                             set  C to QQ
+              end-search
+              if       C = zero
+                       display  PY125 at line WS-23-Lines col 1 foreground-color 4 erase eol
+                       exit perform cycle
+              end-if
+              display  space at line WS-23-Lines col 1 erase eol
+              read     PY-California-Tax-File key PY-Calx-State
+              if       PY-Stax-Status not = "00"
+                       move     zero to PY-Calx-Cal-Estimated-Ded-Amt
+                       perform  varying B from 1 by 1 until B > 4
+                                move  zero to PY-Calx-Cal-Low-Income-Exempt  (B)
+                                              PY-Calx-Cal-Standard-Deduction (B)
+                       end-perform
+                       perform  varying B from 1 by 1 until B > 10
+                                move  zero to PY-Calx-Cal-Tax-Credit (B 1)
+                                              PY-Calx-Cal-Tax-Credit (B 2)
+                       end-perform
+              end-if
+              display  "Estimated Deduction Amount : [        ]" at line 6 col 7
+              accept   PY-Calx-Cal-Estimated-Ded-Amt at line 6 col 33 foreground-color 3 UPDATE
+              display  "Filing Status   Low Income Exempt   Standard Deduction" at line 8 col 7 foreground-color 3
+              perform  varying B from 1 by 1 until B > 4
+                       add      8 to B giving A
+                       display  B at line A col 9
+                       accept   PY-Calx-Cal-Low-Income-Exempt  (B) at line A col 24 foreground-color 3 UPDATE
+                       accept   PY-Calx-Cal-Standard-Deduction (B) at line A col 44 foreground-color 3 UPDATE
+              end-perform
+              display  "Credit  Amount 1   Amount 2" at line 14 col 7 foreground-color 3
+              perform  varying B from 1 by 1 until B > 10
+                       add      14 to B giving A
+                       display  B at line A col 8
+                       accept   PY-Calx-Cal-Tax-Credit (B 1) at line A col 17 foreground-color 3 UPDATE
+                       accept   PY-Calx-Cal-Tax-Credit (B 2) at line A col 30 foreground-color 3 UPDATE
+                       if       B = 10
+                                exit perform
+                       end-if
+              end-perform
+              write    PY-California-Tax-Record
+                       invalid key
+                               rewrite  PY-California-Tax-Record
+              end-write
+              display  space at 0401 with erase eos
+              display  "California-style Special Tax Table Maintenance" at 0113 foreground-color 2
+              display  "Use Escape on State code to finish" at line 22 col 1 foreground-color 6
+     end-perform.
+     close    PY-California-Tax-File.
+*>
+ ab095-Exit.  exit section.
 *>
 *>
  zz010-Test-YMD              section.
