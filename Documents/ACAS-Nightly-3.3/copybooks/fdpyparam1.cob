@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Param1 File      *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Param1-File.
+*>
+ copy "wspyparam1.cob".
