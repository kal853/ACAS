@@ -0,0 +1,8 @@
+*>
+*> Payroll Bank Cleared-Checks Import source (CSV from bank statement)
+*>
+     select  PY-Bank-Clear-File
+                             assign        File-63
+                             organization  line sequential
+                             status        PY-Clr-Status.
+*>
