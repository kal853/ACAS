@@ -0,0 +1,11 @@
+*>
+*> Payroll Parameters - one record per company/EIN, keyed by
+*> PY-PR1-Co-Code (was a single relative record, RRN = 1 - 09/08/26 vbc).
+*>
+     select  PY-Param1-File
+                             assign        File-47
+                             organization  indexed
+                             access        dynamic
+                             record key    PY-PR1-Co-Code
+                             status        PY-PR1-Status.
+*>
