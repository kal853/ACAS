@@ -0,0 +1,8 @@
+*>
+*> Payroll Employee Batch Import source (CSV)
+*>
+     select  PY-Emp-Import-File
+                             assign        File-64
+                             organization  line sequential
+                             status        PY-Empi-Status.
+*>
