@@ -9,6 +9,34 @@
 *> 16/03/24 vbc - Added Sales Bo-Stk-Itm as file31  increased count to 39
 *> 21/10/25 vbc - Added Payroll - USA/Canada - other files needed for elsewhere
 *>                inc UK / Europe etc.
+*> 12/03/26 vbc - Added file-58 (pystax.dat) - PY-State-Tax-File (selpystax.
+*>                cob) was wrongly sharing file-54 with the SWT table.
+*> 09/08/26 vbc - Added file-59 (pyach.dat) - PY-ACH-File, NACHA direct
+*>                deposit output (selpyach.cob).
+*> 09/08/26 vbc - Added file-60 (pytcimp.csv) - PY-Time-Clock-File, the
+*>                CSV export dropped by the time-clock terminals for
+*>                pytcimp to import (selpytcin.cob).
+*> 09/08/26 vbc - Added file-61 (pycohar.dat) - PY-Comp-Hist-Arch-File,
+*>                the year-end archive of Coh-YTD-* totals keyed by
+*>                Cohar-Year (selpycohar.cob).
+*> 09/08/26 vbc - Added file-62 (pypnd.dat) - PY-Pending-Change-File, the
+*>                employee self-service address/phone/bank change-request
+*>                queue py010 now reviews old-vs-requested before applying
+*>                (selpypnd.cob).
+*> 09/08/26 vbc - Added file-63 (pyclr.csv) - PY-Bank-Clear-File, the
+*>                bank-supplied cleared-checks CSV pyrecon imports to
+*>                mark PY-Check-File entries cleared/outstanding/stale
+*>                (selpyclr.cob).
+*> 09/08/26 vbc - Added file-64 (pyempimp.csv) - PY-Emp-Import-File, a
+*>                batch load source for pyempimp (selpyempi.cob).
+*> 09/08/26 vbc - Added file-65 (pyempexp.csv) - PY-Emp-Export-File,
+*>                the flat extract pyempexp writes (selpyempo.cob).
+*> 09/08/26 vbc - Added file-66 (pyvda.dat) - PY-Void-Audit-File, the
+*>                void-checks-over-max override audit trail pyvoid now
+*>                writes to (selpyvda.cob).
+*> 09/08/26 vbc - Added file-67 (pyrgstr.csv) - PY-Reg-Export-File, the
+*>                CSV spreadsheet-reconciliation export pyrgstr writes
+*>                alongside its printed Check Register (selpyrgx.cob).
 *>
  01  File-Defs.
      02  file-defs-a.
@@ -76,9 +104,19 @@
          03  file-56          pic x(532)  value "pyglgjbss.dat".           *> PY  ???
 *> Not sure about these two up/down
            03  file-57          pic x(532)  value "pycal.dat".             *> PY  ??? calm,s,h etc
+         03  file-58          pic x(532)  value "pystax.dat".             *> PY generic State Tax table - see selpystax.cob
+         03  file-59          pic x(532)  value "pyach.dat".              *> PY ACH / direct deposit output file
+         03  file-60          pic x(532)  value "pytcimp.csv".            *> PY time-clock import source (line sequential)
+         03  file-61          pic x(532)  value "pycohar.dat".            *> PY company history year-end archive (selpycohar.cob)
+         03  file-62          pic x(532)  value "pypnd.dat".              *> PY employee self-service pending change queue (selpypnd.cob)
+         03  file-63          pic x(532)  value "pyclr.csv".              *> PY bank-supplied cleared-checks import (selpyclr.cob)
+         03  file-64          pic x(532)  value "pyempimp.csv".           *> PY employee batch import source (selpyempi.cob)
+         03  file-65          pic x(532)  value "pyempexp.csv".           *> PY employee batch export destination (selpyempo.cob)
+         03  file-66          pic x(532)  value "pyvda.dat".              *> PY void-check override audit trail (selpyvda.cob)
+         03  file-67          pic x(532)  value "pyrgstr.csv".           *> PY check register CSV export (selpyrgx.cob)
 *>
      02  filler         redefines file-defs-a.
-         03  System-File-Names   pic x(532) occurs 58.            *> 39 chg for sales BO file plus py
-     02  File-Defs-Count         binary-short value 58.           *> MUST be the same as above occurs
+         03  System-File-Names   pic x(532) occurs 68.            *> 39 chg for sales BO file plus py
+     02  File-Defs-Count         binary-short value 68.           *> MUST be the same as above occurs
      02  File-Defs-os-Delimiter  pic x.                           *> if = \ or / then paths have been set.
 *>
