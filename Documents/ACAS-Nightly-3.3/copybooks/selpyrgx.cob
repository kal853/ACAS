@@ -0,0 +1,8 @@
+*>
+*> Payroll Check Register CSV export destination
+*>
+     select  PY-Reg-Export-File
+                             assign        File-67
+                             organization  line sequential
+                             status        PY-Regx-Status.
+*>
