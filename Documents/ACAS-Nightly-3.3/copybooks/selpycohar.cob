@@ -0,0 +1,10 @@
+*>
+*> Payroll Company History Year-End Archive
+*>
+     select  PY-Comp-Hist-Arch-File
+                             assign               File-61
+                             access               dynamic
+                             organization         indexed
+                             record key is        Cohar-Year
+                             status               PY-Cohar-Status.
+*>
