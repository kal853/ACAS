@@ -0,0 +1,18 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Employee          *
+*>       Batch Import/Export (CSV)          *
+*>*******************************************
+*>  One line per employee, comma separated :
+*>     Emp-No,Emp-Status,Emp-Name,Emp-SSN,Emp-Taxing-State,
+*>     Emp-Job-Code,Emp-Start-Date (ccyymmdd),Emp-Term-Date (ccyymmdd),
+*>     Emp-HS-Type,Emp-Pay-Interval,Emp-Sex,Emp-Marital,
+*>     Emp-Pay-Method,Emp-Rate (1),Emp-Rate (5),Emp-Rate (6)
+*>  eg  0000123,A,Smith John A,123456789,CA,CLK,20260101,00000000,
+*>      H,W,M,S,C,0001850,0000000,0000000
+*>
+*> 09/08/26 vbc - Created.
+*> 09/08/26 vbc - Emp-Rate (5) & Emp-Rate (6) (Shift Diff / second job
+*>                rate) appended as new trailing columns.
+*>
+ 01  PY-Emp-Extract-Record   pic x(160).
