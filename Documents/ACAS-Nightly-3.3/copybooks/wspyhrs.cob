@@ -4,9 +4,16 @@
 *>           File                           *
 *>     Uses Hrs-Emp-No as key               *
 *>*******************************************
-*>  File size 19 bytes padded to 20 by filler.
+*>  File size 19 bytes padded to 20 by filler, now 21 - filler(1)
+*>  replaced by Hrs-Entry-Batch-No 09/08/26.
 *>
 *> 28/10/25 vbc - Created.
+*> 09/08/26 vbc - Filler(1) replaced by Hrs-Entry-Batch-No so a time-
+*>                clock import run (pytcimp) can tag which batch last
+*>                wrote or added to this employee's pending entry -
+*>                ties back to Hrs-Batch-No on the header record below
+*>                (a different field - both share this FD so can't
+*>                share a name too). File size increases 20 -> 21.
 *>
  01  PY-Pay-Transactions-Record.
      03  Hrs-Emp-No          pic 9(7).
@@ -14,7 +21,7 @@
      03  Hrs-Rate            pic 9.
      03  Hrs-Units           pic s9(3)v99   comp-3.
  *>    03  Hrs-Deleted         pic x.    *> NEEDED ???
-     03  filler              pic x.
+     03  Hrs-Entry-Batch-No  binary-short unsigned.  *> Was filler(1)
 *>
 *> 14 bytes + filler of 6 = 20 to match. the next rec may not be needed ?
 *>
