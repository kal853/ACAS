@@ -0,0 +1,10 @@
+*>
+*> Payroll Employee Self-Service Pending Change Queue
+*>
+     select  PY-Pending-Change-File
+                             assign               File-62
+                             access               dynamic
+                             organization         indexed
+                             record key is        Pnd-Seq-No
+                             status               PY-Pnd-Status.
+*>
