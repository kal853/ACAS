@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY ACH File        *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-ACH-File.
+*>
+ copy "wspyach.cob".
