@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Employee File    *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Employee-File.
+*>
+ copy "wspyemp.cob".
