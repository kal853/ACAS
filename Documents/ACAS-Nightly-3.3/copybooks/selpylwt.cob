@@ -0,0 +1,8 @@
+*>
+*> Payroll Tax Withholdings LWT (local)
+*>
+     select  PY-LWT-Tax-File
+                             assign        File-53
+                             organization  sequential
+                             status        PY-Stax-Status.
+*>
