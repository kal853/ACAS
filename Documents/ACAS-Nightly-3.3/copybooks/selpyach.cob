@@ -0,0 +1,8 @@
+*>
+*> Payroll ACH / Direct Deposit output (NACHA format)
+*>
+     select  PY-ACH-File
+                             assign        File-59
+                             organization  sequential
+                             status        PY-Ach-Status.
+*>
