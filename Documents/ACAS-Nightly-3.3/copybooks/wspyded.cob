@@ -10,6 +10,11 @@
 *> 15/11/25 vbc - again more + 9.
 *> 28/12/25 vbc - Consider increasing table to support a.n.other new ded rates.
 *> 16/01/26 vbc - Increased size by 2.
+*> 09/08/26 vbc - Added Ded-Sys-Type/-Match-Pcent/-Match-Limit/-Match-Acct-No
+*>                to each Ded-Sys-Data-Blocks entry so a system deduction
+*>                can be marked as an employer-match retirement plan (eg
+*>                401(k)) rather than a straight employee deduction. File
+*>                size increases.
 *>
  01  PY-System-Deduction-Record.
      03  Ded-FWT-Used             pic x.    *> Y NEEDED ?
@@ -70,4 +75,9 @@
          05  Ded-Sys-Acct-No      binary-char  unsigned.
          05  Ded-Sys-Factor       pic 9(5)v99  comp-3.
          05  Ded-Sys-Limit        pic 9(5)v99  comp-3.
+         05  Ded-Sys-Type         pic x.   *>  space = normal, R = Employer-match retirement plan (eg 401(k))
+             88  Ded-Sys-Retirement-Plan  value "R".
+         05  Ded-Sys-Match-Pcent  pic 9(3)v99  comp-3.  *> employer match % of employee contribution
+         05  Ded-Sys-Match-Limit  pic 9(5)v99  comp-3.  *> annual employer match cap
+         05  Ded-Sys-Match-Acct   binary-char  unsigned. *> GL account the match posts to, Emp-Dist-Grp style
 *> Field count 112
