@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Bank Cleared    *
+*>           Checks Import File            *
+*>*******************************************
+*>
+ fd  PY-Bank-Clear-File.
+*>
+ copy "wspyclr.cob".
