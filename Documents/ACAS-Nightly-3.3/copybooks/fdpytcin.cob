@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Time Clock      *
+*>           Import File                   *
+*>*******************************************
+*>
+ fd  PY-Time-Clock-File.
+*>
+ copy "wspytcin.cob".
