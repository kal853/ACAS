@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Void Check      *
+*>       Override Audit Trail              *
+*>*******************************************
+*>
+ fd  PY-Void-Audit-File.
+*>
+ copy "wspyvda.cob".
