@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY History File     *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-History-File.
+*>
+ copy "wspyhis.cob".
