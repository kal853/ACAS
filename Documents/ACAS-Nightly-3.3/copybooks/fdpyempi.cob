@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Employee Batch   *
+*>            Import File                   *
+*>*******************************************
+*>
+ fd  PY-Emp-Import-File.
+*>
+ copy "wspyempx.cob".
