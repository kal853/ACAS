@@ -0,0 +1,8 @@
+*>
+*> Payroll Void Check Override Audit Trail
+*>
+     select  PY-Void-Audit-File
+                             assign        File-66
+                             organization  sequential
+                             status        PY-Vda-Status.
+*>
