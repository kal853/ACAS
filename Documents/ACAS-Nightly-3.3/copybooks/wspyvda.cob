@@ -0,0 +1,22 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For PY Void Check    *
+*>       Override Audit Trail              *
+*>*******************************************
+*>  One entry per check that ever exceeded PY-PR1-Void-Check-Amt on
+*>  pyvoid's Void/Reissue pass, whether or not the operator went on to
+*>  override the maximum and void it - so a large-check event can be
+*>  reviewed later even when the override was declined and the check
+*>  left untouched.
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Void-Audit-Record.
+     03  Vda-Emp-No             pic 9(7)      comp.
+     03  Vda-Check-No           pic 9(6)      comp.
+     03  Vda-Amount             pic 9(5)v99   comp-3.
+     03  Vda-Threshold          pic 9(5)v99   comp-3.  *> Void-Check-Amt at the time
+     03  Vda-Overridden         pic x.                 *> Y = voided anyway, N = declined
+     03  Vda-Operator           pic x(8).
+     03  Vda-Date               pic 9(8)      comp.     *> ccyymmdd
+     03  Vda-Time               pic 9(8)      comp.     *> hhmmsscc
