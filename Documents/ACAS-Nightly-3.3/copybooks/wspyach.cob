@@ -0,0 +1,86 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For PY ACH File       *
+*>     NACHA fixed 94 byte flat file format *
+*>     used for direct deposit /            *
+*>     other ACH credit transactions.       *
+*>*******************************************
+*>  File size 94 bytes per record.
+*>
+*> Five record types share the one 94 byte record, told apart by
+*> Ach-Rec-Type in position 1 - File Header (1), Batch Header (5),
+*> Entry Detail (6), Batch Control (8) & File Control (9), exactly as
+*> laid down by the NACHA Operating Rules.
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-ACH-Record.
+     03  Ach-Rec-Type              pic x.
+     03  Ach-Rest-Of-Record        pic x(93).
+*>
+ 01  Ach-File-Header-Record redefines PY-ACH-Record.
+     03  Ach-FH-Rec-Type           pic x.        *> "1"
+     03  Ach-FH-Priority-Code      pic 99.       *> "01"
+     03  Ach-FH-Immed-Dest         pic x(10).    *> b + 9 digit routing #
+     03  Ach-FH-Immed-Origin       pic x(10).    *> b + 9 digit routing # or co ID
+     03  Ach-FH-Creation-Date      pic 9(6).     *> yymmdd
+     03  Ach-FH-Creation-Time      pic 9(4).     *> hhmm
+     03  Ach-FH-File-Id-Modifier   pic x.        *> A-Z then 0-9
+     03  Ach-FH-Record-Size        pic 9(3).     *> "094"
+     03  Ach-FH-Blocking-Factor    pic 9(2).     *> "10"
+     03  Ach-FH-Format-Code        pic 9.        *> "1"
+     03  Ach-FH-Immed-Dest-Name    pic x(23).
+     03  Ach-FH-Immed-Origin-Name  pic x(23).
+     03  Ach-FH-Reference-Code     pic x(8).
+*>
+ 01  Ach-Batch-Header-Record redefines PY-ACH-Record.
+     03  Ach-BH-Rec-Type           pic x.        *> "5"
+     03  Ach-BH-Service-Class      pic 9(3).     *> 200, 220 or 225
+     03  Ach-BH-Company-Name       pic x(16).
+     03  Ach-BH-Company-Disc-Data  pic x(20).
+     03  Ach-BH-Company-Id         pic x(10).
+     03  Ach-BH-SEC-Code           pic x(3).     *> "PPD"
+     03  Ach-BH-Entry-Desc         pic x(10).    *> "PAYROLL"
+     03  Ach-BH-Company-Desc-Date  pic x(6).
+     03  Ach-BH-Effective-Date     pic 9(6).     *> yymmdd
+     03  Ach-BH-Settlement-Date    pic x(3).     *> Julian - left to ACH operator
+     03  Ach-BH-Originator-Status  pic x.        *> "1"
+     03  Ach-BH-Originating-DFI    pic x(8).
+     03  Ach-BH-Batch-No           pic 9(7).
+*>
+ 01  Ach-Entry-Detail-Record redefines PY-ACH-Record.
+     03  Ach-ED-Rec-Type           pic x.        *> "6"
+     03  Ach-ED-Trans-Code         pic 99.       *> 22/32 credit chk/svgs, 27/37 debit chk/svgs
+     03  Ach-ED-Receiving-DFI      pic x(8).     *> routing # less check digit
+     03  Ach-ED-Check-Digit        pic x.
+     03  Ach-ED-DFI-Acct-No        pic x(17).
+     03  Ach-ED-Amount             pic 9(8)v99.  *> implied decimal, no punctuation on file
+     03  Ach-ED-Individual-Id      pic x(15).    *> Emp-No, right of field
+     03  Ach-ED-Individual-Name    pic x(22).
+     03  Ach-ED-Disc-Data          pic x(2).
+     03  Ach-ED-Addenda-Ind        pic x.        *> "0" - no addenda
+     03  Ach-ED-Trace-No           pic x(15).
+*>
+ 01  Ach-Batch-Control-Record redefines PY-ACH-Record.
+     03  Ach-BC-Rec-Type           pic x.        *> "8"
+     03  Ach-BC-Service-Class      pic 9(3).
+     03  Ach-BC-Entry-Count        pic 9(6).
+     03  Ach-BC-Entry-Hash         pic 9(10).
+     03  Ach-BC-Total-Debit        pic 9(10)v99.
+     03  Ach-BC-Total-Credit       pic 9(10)v99.
+     03  Ach-BC-Company-Id         pic x(10).
+     03  Ach-BC-Message-Auth-Code  pic x(19).
+     03  Ach-BC-Reserved           pic x(6).
+     03  Ach-BC-Originating-DFI    pic x(8).
+     03  Ach-BC-Batch-No           pic 9(7).
+*>
+ 01  Ach-File-Control-Record redefines PY-ACH-Record.
+     03  Ach-FC-Rec-Type           pic x.        *> "9"
+     03  Ach-FC-Batch-Count        pic 9(6).
+     03  Ach-FC-Block-Count        pic 9(6).
+     03  Ach-FC-Entry-Count        pic 9(8).
+     03  Ach-FC-Entry-Hash         pic 9(10).
+     03  Ach-FC-Total-Debit        pic 9(10)v99.
+     03  Ach-FC-Total-Credit       pic 9(10)v99.
+     03  Ach-FC-Reserved           pic x(39).
+*>
