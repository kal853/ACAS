@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Employee Self-  *
+*>       Service Pending Change Queue      *
+*>*******************************************
+*>
+ fd  PY-Pending-Change-File.
+*>
+ copy "wspypnd.cob".
