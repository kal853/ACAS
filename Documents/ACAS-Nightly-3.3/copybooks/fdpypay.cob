@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Pay File         *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Pay-File.
+*>
+ copy "wspypay.cob".
