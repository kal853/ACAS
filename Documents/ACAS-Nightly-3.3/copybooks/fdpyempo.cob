@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Employee Batch   *
+*>            Export File                   *
+*>*******************************************
+*>
+ fd  PY-Emp-Export-File.
+*>
+ copy "wspyempx.cob".
