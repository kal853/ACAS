@@ -11,6 +11,13 @@
 *> 29/10/25 vbc - Created.
 *> 09/12/25 vbc - Added xtras DEDs for QTD & YTD
 *> 17/03/26 vbc - MCare added for QTD & YTD.
+*> 09/08/26 vbc - wspyemp.cob's Emp-ED-Grp grew to occurs 5 (garnishment
+*>                slots 4/5). His-QTD-Emp/His-YTD-Emp stay at occurs 3
+*>                deliberately - py010.cbl's Ed-Grp history screen and
+*>                hisprint.cbl's QTD/YTD columns are both hardcoded to
+*>                3 slots, so slots 4/5 have nowhere to accumulate
+*>                history yet. Known limitation, already flagged at
+*>                pydedlim.cbl's aa070-Check-Emp-Limits.
 *>
  01  PY-History-Record.
      03  His-Emp-No                    pic 9(7)   comp.
