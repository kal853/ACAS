@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Pay Trans File   *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Pay-Transactions-File.
+*>
+ copy "wspyhrs.cob".
