@@ -1,16 +1,29 @@
 *>*******************************************
 *>                                          *
-*>  Record-Definition For California File   *
+*>  Record-Definition For State Special Tax *
+*>       Table (California-style)           *
 *>                                          *
-*>     Sequential file                      *
+*>     Indexed file, keyed on PY-Calx-State *
+*>       one record per state so more than *
+*>       one state's special-case table can *
+*>       be held/maintained at the same     *
+*>       time (was a single-state,          *
+*>       California-only sequential file).  *
 *>*******************************************
 *>  File size 116 bytes.
 *>
 *> THESE FIELDs DEFINITIONS WILL NEED CHANGING
 *>
 *> 30/10/25 vbc - Created-
+*> 09/08/26 vbc - Added PY-Calx-State as the record key so any state
+*>                needing a California-style special tax table (Low
+*>                Income Exemption / Standard Deduction / Tax Credits)
+*>                can have one on file, not just California - see
+*>                selpycalx.cob. Same pattern as PY-Swt-State on
+*>                PY-SWT-Tax-File - see wspyswt.cob.
 *>
  01  PY-California-Tax-Record.
+     03  PY-Calx-State                  pic xx.       *> Matches Emp-Taxing-State
      03  PY-Calx-Cal-Estimated-Ded-Amt  pic s9(5)v99   comp-3.
      03  PY-Calx-Cal-Low-Income-Exempt  pic s9(5)v99   comp-3   occurs 4.
      03  PY-Calx-Cal-Standard-Deduction pic s9(5)v99   comp-3   occurs 4.
