@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY LWT Tax File     *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-LWT-Tax-File.
+*>
+ copy "wspylwt.cob".
