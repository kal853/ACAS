@@ -0,0 +1,13 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Bank Cleared    *
+*>       Checks Import Source (CSV)        *
+*>*******************************************
+*>  One line per cleared check, comma separated :
+*>     Check-No, Cleared-Date (ccyymmdd), Cleared-Amt (nnnnn.nn)
+*>  eg  001234,20260805,00456.78
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Bank-Clear-Record   pic x(80).
+*>
