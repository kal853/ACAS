@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Company History  *
+*>       Year-End Archive File              *
+*>*******************************************
+*>
+ fd  PY-Comp-Hist-Arch-File.
+*>
+ copy "wspycohar.cob".
