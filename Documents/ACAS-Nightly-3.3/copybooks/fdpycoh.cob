@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Company History  *
+*>                    File                  *
+*>*******************************************
+*>
+ fd  PY-Comp-Hist-File.
+*>
+ copy "wspycoh.cob".
