@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Check Register   *
+*>            CSV Export File               *
+*>*******************************************
+*>
+ fd  PY-Reg-Export-File.
+*>
+ copy "wspyrgx.cob".
