@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY SWT Tax File     *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-SWT-Tax-File.
+*>
+ copy "wspyswt.cob".
