@@ -13,15 +13,24 @@
 *>  num.entries refers to the number of     *
 *>  entries in withholding table  NEEDED ?  *
 *>                                          *
-*>     Sequential file                      *
+*>     Indexed file, keyed on PY-Swt-State  *
+*>       one record per taxing state so    *
+*>       more than one state's table can   *
+*>       be held/maintained at the same    *
+*>       time (was a single-state          *
+*>       sequential file - only one state  *
+*>       could ever be on file at once).   *
 *>*******************************************
-*>  File size 608 bytes.
+*>  File size 610 bytes.
 *>
 *> THESE FIELDs DEFINITIONS WILL NEED CHANGING
 *>
 *> 30/10/25 vbc - Created.
+*> 12/03/26 vbc - Added PY-Swt-State as the record key so more than one
+*>                state's SWT table can be on file - see selpyswt.cob.
 *>
  01  PY-SWT-Tax-Record.
+     03  PY-Swt-State                       pic xx.       *> Matches Emp-Taxing-State
      03  PY-SWT-Withhold-Deduction-Amount   pic 9(6)      comp.               *> (agency)
      03  PY-SWT-Withhold-Num-Entries        pic 9(6)      comp.               *> %(agency) NEEDED ?
      03  PY-SWT-Agency                                    comp-3  occurs 5.
