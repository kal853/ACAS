@@ -0,0 +1,11 @@
+*>
+*> Payroll Tax Withholdings SWT - one record per taxing state, keyed on
+*> PY-Swt-State, so more than one state's table can be held at once.
+*>
+     select  PY-SWT-Tax-File
+                             assign        File-54
+                             access        dynamic
+                             organization  indexed
+                             record key is PY-Swt-State
+                             status        PY-Stax-Status.
+*>
