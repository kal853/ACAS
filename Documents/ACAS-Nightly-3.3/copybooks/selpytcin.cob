@@ -0,0 +1,8 @@
+*>
+*> Payroll Time Clock Import source (CSV export from time-clock terminals)
+*>
+     select  PY-Time-Clock-File
+                             assign        File-60
+                             organization  line sequential
+                             status        PY-Tc-Status.
+*>
