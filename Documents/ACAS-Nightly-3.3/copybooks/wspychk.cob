@@ -10,12 +10,23 @@
 *>
 *> 29/10/25 vbc - Created.
 *> 02/02/26 vbc - One more Amt occurance = 16.
+*> 09/08/26 vbc - Added Chk-Clear-Status/Chk-Clear-Date so pyrecon can
+*>                mark each check cleared/outstanding/stale against a
+*>                bank-supplied cleared-checks file - see pyrecon.cbl.
+*> 09/08/26 vbc - Added Chk-hdr-Last-Printed-No to PY-Chk-Hdr-Record so
+*>                pyrgstr can restart a check run after an abort from
+*>                the first unprinted check - see pyrgstr.cbl.
 *>
  01  PY-Chk-Record.
      03  Chk-Emp-No        pic 9(7).
      03  Chk-Interval 	   pic x.
      03  Chk-Check-No      pic 9(6)     comp.
      03  Chk-Amt           pic 9(5)v99  comp-3  occurs 16.
+     03  Chk-Clear-Status  pic x        value space.
+         88  Chk-Stat-Outstanding       value space.
+         88  Chk-Stat-Cleared           value "C".
+         88  Chk-Stat-Stale             value "S".
+     03  Chk-Clear-Date    pic 9(8)     comp     value zero.  *> ccyymmdd cleared per bank, zero if outstanding
 *>
  01  PY-Chk-Hdr-Record.
      03  Chk-Hdr-No               pic 9(7).   *> value zero
@@ -26,5 +37,6 @@
      03  Chk-hdr-To-Date          pic 9(8)    comp.  *> ccyymmdd
      03  Chk-hdr-Register-Printed pic x.
      03  Chk-hdr-Checks-Printed   pic x.
-*> 24 ?
-     03  FILLER                   pic x(52).
+     03  Chk-hdr-Last-Printed-No  pic 9(6)    comp.  *> restart pointer - last Chk-Check-No fully printed, zero = none yet
+*> 21 ?
+     03  FILLER                   pic x(49).
