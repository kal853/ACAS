@@ -0,0 +1,13 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Time Clock       *
+*>       Import Source (CSV)               *
+*>*******************************************
+*>  One line per punch/hours entry, comma separated :
+*>     Emp-No, Effective-Date (ccyymmdd), Rate-Code (1-4), Units (hhh.uu)
+*>  eg  0000123,20260809,1,08.00
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Time-Clock-Record   pic x(80).
+*>
