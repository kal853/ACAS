@@ -0,0 +1,43 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Company History   *
+*>     Year-End Archive File                *
+*>     Uses Cohar-Year   as  record key     *
+*>*******************************************
+*>  One record per closed year, holding a snapshot of that year's
+*>  Coh-YTD-* totals (wspycoh.cob) taken just before py930 rolls them
+*>  back to zero for the new year - so past liabilities etc can still
+*>  be answered without keeping paper printouts.
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Comp-Hist-Arch-Record.
+     03  Cohar-Year                    pic 9(4).                *> ccyy of the year being closed
+     03  Cohar-Archived-Date           pic 9(8)     comp.       *> ccyymmdd archive was written
+     03  Cohar-YTD                                  comp-3.
+         05  Cohar-YTD-Income-Taxable   pic 9(7)v99.
+         05  Cohar-YTD-Other-Taxable    pic 9(7)v99.
+         05  Cohar-YTD-Other-NonTaxable pic 9(7)v99.
+         05  Cohar-YTD-Fica-Taxable     pic 9(7)v99.
+         05  Cohar-YTD-Tips             pic 9(7)v99.
+         05  Cohar-YTD-Net              pic 9(7)v99.
+         05  Cohar-YTD-Eic-Credit       pic 9(7)v99.
+         05  Cohar-YTD-Fwt-Liab         pic 9(7)v99.
+         05  Cohar-YTD-Swt-Liab         pic 9(7)v99.
+         05  Cohar-YTD-Lwt-Liab         pic 9(7)v99.
+         05  Cohar-YTD-Fica-Liab        pic 9(7)v99.
+         05  Cohar-YTD-Sdi-Liab         pic 9(7)v99.
+         05  Cohar-YTD-Co-Futa-Liab     pic 9(7)v99.
+         05  Cohar-YTD-Co-Fica-Liab     pic 9(7)v99.
+         05  Cohar-YTD-Co-Sui-Liab      pic 9(7)v99.
+         05  Cohar-YTD-Sys              pic 9(7)v99   occurs 5.
+         05  Cohar-YTD-Emp              pic 9(7)v99   occurs 3.
+         05  Cohar-YTD-Other-Ded        pic 9(7)v99.
+         05  Cohar-YTD-Units            pic 9(7)v99   occurs 4.
+         05  Cohar-YTD-Comp-Time-Earned pic 9(7)v99.
+         05  Cohar-YTD-Comp-Time-Taken  pic 9(7)v99.
+         05  Cohar-YTD-Vac-Earned       pic 9(7)v99.
+         05  Cohar-YTD-Vac-Taken        pic 9(7)v99.
+         05  Cohar-YTD-Sl-Earned        pic 9(7)v99.
+         05  Cohar-YTD-Sl-Taken         pic 9(7)v99.
+*>
