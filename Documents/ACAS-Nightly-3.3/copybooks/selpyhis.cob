@@ -2,7 +2,7 @@
 *> Payroll History
 *>
      select  PY-History-File
-                             assign        File-45
+                             assign        File-44
                              access        dynamic
                              organization  indexed
                              record key is His-Emp-No
