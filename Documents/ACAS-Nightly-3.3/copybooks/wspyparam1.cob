@@ -24,9 +24,27 @@
 *>                as x(24) as format not known.
 *> 09/03/26 vbc - PR2 fields changed from x to bin-short unsigned.
 *>   WILL NEED RESIZING..
+*> 09/08/26 vbc - Added PY-PR3-Block (ACH/direct deposit origination
+*>                details), carved from the trailing filler. Record size
+*>                unchanged.
+*> 09/08/26 vbc - Added PY-PR1-Co-Code as the record key so more than
+*>                one company/EIN can be held in pypr1 at once (file
+*>                re-organised from relative, RRN = 1, to indexed on
+*>                this field - see selpyparam1.cob). Taken from the
+*>                trailing filler, record size unchanged.
+*> 09/08/26 vbc - PY-PR1-Rate-Name enlarged 4 -> 6 occurrences to match
+*>                Emp-Rate, adding a Shift Diff and a second job rate
+*>                name (def "SHIFT DIFF"/"JOB RATE 2"). Record size
+*>                increases.
+*> 09/08/26 vbc - Added PY-PR1-PDF-Output (Y/N) so the print-spool
+*>                name can be targeted at a PDF file instead of the
+*>                line printer/CUPS spool - see the old note against
+*>                PY-PR1-Print-Spool-Name3. Taken from the trailing
+*>                filler, record size unchanged.
 *>
  01  PY-Param1-Record.
      03  PY-PR1-Block.                         *> Size = 670
+         05  PY-PR1-Co-Code       pic 9(03).   *> Record key - 1 = default/original company
          05  PY-PR1-Company-Data.                 *> size 298
              07  PY-PR1-Co-Name       pic x(60). *> Applewood Computers  [ 60 ] ?
              07  PY-PR1-Trade-Name    pic x(32).
@@ -86,8 +104,9 @@
 *> interval$(4)="WEEKLY"
 *>
          05  PY-PR1-Dflt-HS-Type      pic x.     *> def S  Dflt-Pay-Type ??
-         05  PY-PR1-Rate-Name         pic x(15)       occurs 4.   *> def  "REGULAR"
+         05  PY-PR1-Rate-Name         pic x(15)       occurs 6.   *> def  "REGULAR"
                                                                   *> def  "OVERTIME" "SPEC. OVERTIME" "COMMISSION"
+                                                                  *> def  "SHIFT DIFF" "JOB RATE 2"
          05  PY-PR1-Fed-ID            pic x(15). *> "FEDERAL ID"
          05  PY-PR1-State-ID          pic x(15). *> "STATE ID"
          05  PY-PR1-Local-ID          pic x(15). *> "LOCAL ID"
@@ -118,6 +137,9 @@
          05  PY-PR1-Print-Spool-Name  pic x(48). *> All 3 from ACAS system params
          05  PY-PR1-Print-Spool-Name2 pic x(48). *> but only 1st used (or is it)
          05  PY-PR1-Print-Spool-Name3 pic x(48). *>     consider creating a pdf file from prt-1
+         05  PY-PR1-PDF-Output        pic x.     *> def N - Y = spool the reports to a PDF
+                                                  *>     file named by Print-Spool-Name instead
+                                                  *>     of sending them to the print spool/CUPS.
 *>
      03  PY-PR2-Block.                        *> Size = 94  COULD BE REC 2 ? (+ filler = 640 or 768 etc) (RRN = 2). sizes wrong
          05  PY-PR2-Year              pic 9(4).  *> current year
@@ -143,5 +165,13 @@
          05  PY-PR2-Last-Q-Ended      pic 9.     *> 4 ( vals 1, 2, 3 or 4 )
          05  PY-PR2-Last-Check-No     pic 9(15). *> 000000                - 12/02/79 pr2.last.check.no$    = last check number written by PYCHECKS
 *>
-     03  filler                       pic x(260).  *> could just be 768.
+     03  PY-PR3-Block.                        *> ACH / direct deposit origination - carved from filler 09/08/26
+         05  PY-PR3-ACH-Used          pic x.     *> Y or N - direct deposit / ACH file generation in use
+         05  PY-PR3-Co-Bank-Route     pic x(9).  *> Originating (company's own) bank ABA routing #
+         05  PY-PR3-Co-Bank-Acct      pic x(17). *> Originating (company's own) bank account #
+         05  PY-PR3-ACH-Dest-Route    pic x(9).  *> Receiving ACH operator/Fed routing # (Immediate Destination)
+         05  PY-PR3-ACH-Dest-Name     pic x(23). *> Receiving ACH operator/Fed name (Immediate Destination Name)
+         05  PY-PR3-ACH-Last-File-Id  pic x.     *> Last File ID Modifier used (A-Z then 0-9, wraps)
+*>
+     03  filler                       pic x(196).  *> could just be 768.
 *>
