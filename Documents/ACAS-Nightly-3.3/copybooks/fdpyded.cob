@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Deduction File   *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-System-Deduction-File.
+*>
+ copy "wspyded.cob".
