@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Check File       *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Check-File.
+*>
+ copy "wspychk.cob".
