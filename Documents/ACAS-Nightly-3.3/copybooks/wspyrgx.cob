@@ -0,0 +1,16 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Check Register    *
+*>            CSV Export                    *
+*>*******************************************
+*>  One line per paycheck, comma separated :
+*>     Chk-Check-No,Chk-Emp-No,Emp-Name,
+*>     Chk-Amt (1) .. Chk-Amt (16)
+*>  ie  Gross,Rate1,Rate2,Rate3,Rate4,OthPay1,OthPay2,Net,
+*>      FWT,SWT,LWT,FICA,SDI,OthDed1,OthDed2,OthDed3
+*>  eg  0001234,0000123,Smith John A,1850.00,1850.00,0.00,0.00,0.00,
+*>      0.00,0.00,1614.32,150.00,86.68,0.00,114.90,49.65,0.00,0.00,0.00
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Reg-Extract-Record   pic x(200).
