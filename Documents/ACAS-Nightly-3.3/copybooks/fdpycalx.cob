@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY California File  *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-California-Tax-File.
+*>
+ copy "wspycalx.cob".
