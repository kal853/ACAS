@@ -0,0 +1,38 @@
+*>*******************************************
+*>                                          *
+*>  Record Definition For Employee Self-   *
+*>    Service Pending Change Queue         *
+*>     Uses Pnd-Seq-No as key              *
+*>*******************************************
+*>  Record 0 (Pnd-Seq-No = zero) is a header holding only Pnd-Next-Seq -
+*>  same "counter shares the file" idiom pytcimp.cbl uses for its own
+*>  batch number (Hrs-Head-Key). Every other record is one requested
+*>  change to one employee's address/phone/bank details, staged here by
+*>  HR (or a kiosk) for a supervisor to approve or reject in py010
+*>  before PY-Employee-Record is actually touched.
+*>
+*> 09/08/26 vbc - Created.
+*>
+ 01  PY-Pending-Change-Record.
+     03  Pnd-Seq-No                pic 9(7)   comp.
+     03  Pnd-Next-Seq              pic 9(7)   comp.  *> header record only
+     03  Pnd-Emp-No                pic 9(7)   comp.
+     03  Pnd-Field-Code            pic xx.    *> which Employee field this targets
+         88  Pnd-Fld-Address-1         value "A1".
+         88  Pnd-Fld-Address-2         value "A2".
+         88  Pnd-Fld-Address-3         value "A3".
+         88  Pnd-Fld-Address-4         value "A4".  *> City, per the Data Entry screen label
+         88  Pnd-Fld-State             value "ST".
+         88  Pnd-Fld-Zip               value "ZP".
+         88  Pnd-Fld-Phone             value "PH".
+         88  Pnd-Fld-Bank-Acct         value "BA".  *> primary (1st) Emp-DD-Grp entry only
+     03  Pnd-Old-Value             pic x(32).   *> as of the time the request was staged
+     03  Pnd-New-Value             pic x(32).   *> requested replacement value
+     03  Pnd-Status                pic x.
+         88  Pnd-Stat-Pending          value "P".
+         88  Pnd-Stat-Approved         value "A".
+         88  Pnd-Stat-Rejected         value "R".
+     03  Pnd-Requested-Date        pic 9(8)   comp.  *> ccyymmdd staged
+     03  Pnd-Applied-Date          pic 9(8)   comp.  *> ccyymmdd reviewed, zero if still pending
+     03  Pnd-Applied-By            pic x(8).         *> Usera of the supervisor who reviewed it
+*>
