@@ -0,0 +1,9 @@
+*>*******************************************
+*>                                          *
+*>  File Definition For PY Accounts File    *
+*>                                          *
+*>*******************************************
+*>
+ fd  PY-Accounts-File.
+*>
+ copy "wspyact.cob".
