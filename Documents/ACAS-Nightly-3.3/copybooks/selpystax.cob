@@ -1,8 +1,10 @@
 *>
-*> Payroll Tax Withholdings Stax
+*> Payroll Tax Withholdings Stax - superseded by the keyed, multi-state
+*> PY-SWT-Tax-File (selpyswt.cob/wspyswt.cob) - kept only so existing
+*> COPY lists still resolve. Not needed/used.
 *>
      select  PY-State-Tax-File
-                             assign        File-54    *> pyswt {(ss)  = state code} not needed/used
+                             assign        File-58    *> was wrongly sharing File-54 with PY-SWT-Tax-File
                              organization  sequential
                              status        PY-Stax-Status.
 *>
