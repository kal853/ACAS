@@ -0,0 +1,8 @@
+*>
+*> Payroll Employee Batch Export destination (CSV)
+*>
+     select  PY-Emp-Export-File
+                             assign        File-65
+                             organization  line sequential
+                             status        PY-Empo-Status.
+*>
