@@ -4,7 +4,7 @@
 *>           File                           *
 *>     Uses Emp-No as key                   *
 *>*******************************************
-*>  File size 508 bytes.
+*>  File size 508 bytes, now larger - Emp-ED-Grp grew 3 -> 5 slots 09/08/26.
 *>
 *> THESE FIELDS DEFINITIONS MAY NEED CHANGING
 *>
@@ -14,6 +14,41 @@
 *> 28/11/25 vbc - Zip code, SSN sizes chg.  Date fiormats are all ccyymmdd.
 *> 02/12/25 vbc - Fields with -Allow chgd from x to 99.size will be the same.
 *> 17/03/26 vbc - Mcare-Exempt added - File size change ?
+*> 09/08/26 vbc - Filler(11) used up for Emp-Pay-Method, Emp-Bank-Route-No
+*>                & Emp-Bank-Acct-Type for direct deposit/ACH. File size same.
+*> 09/08/26 vbc - Emp-ED-Grp enlarged 3 -> 5 occurrences (garnishments,
+*>                401(k), supplemental life, union dues no longer share
+*>                3 slots between them). Emp-ED-Exclusion given defined
+*>                codes via level-88's, code 3 now means a non-
+*>                discretionary deduction (eg a court ordered garnishment)
+*>                that py010 protects from being entered as an Earning.
+*>                File size increases - no more filler left to carve.
+*> 09/08/26 vbc - Emp-Bank-Acct-No/-Route-No/-Acct-Type replaced by a new
+*>                repeating Emp-DD-Grp (occurs 3) so net pay can be split
+*>                across up to 3 direct deposit accounts, each with its
+*>                own flat Amount or Percent. File size increases.
+*> 09/08/26 vbc - Emp-ED-Priority added to Emp-Ed-Group - strict priority
+*>                order (1 = cut first, 9 = last) a pay calculation must
+*>                honour when disposable earnings can't cover every entry,
+*>                so a legally mandated garnishment (Emp-ED-Xcl-Non-
+*>                Discretionary) always outranks a discretionary deduction
+*>                like a 401(k) or union due. File size increases.
+*> 09/08/26 vbc - Emp-Rate enlarged 4 -> 6 occurrences so a shift
+*>                differential or a second job's rate has its own slot
+*>                (see PY-PR1-Rate-Name) instead of overloading
+*>                Commission. Selected per entry via Hrs-Rate on
+*>                PY-Pay-Transactions-Record. File size increases.
+*> 09/08/26 vbc - Added Emp-LWT-Live-Juris/-Work-Juris,
+*>                Emp-LWT-Work-Allow/-Exempt & Emp-LWT-Reciprocity so an
+*>                employee who lives in one local tax jurisdiction but
+*>                works in another can have both identified - the
+*>                existing Emp-LWT-Allow/Emp-LWT-Exempt pair now governs
+*>                the Live jurisdiction, the new pair governs Work.
+*>                File size increases.
+*> 09/08/26 vbc - Emp-Vac-Accum-Cap & Emp-SL-Accum-Cap added so accrual
+*>                can be capped (state law requires a cap, not "use it
+*>                or lose it" forfeiture) instead of growing forever.
+*>                Zero means no cap set. File size increases.
 *>
  01  PY-Employee-Record.
      03  Emp-No                pic 9(7)   comp.
@@ -42,7 +77,6 @@
          05  Emp-State         pic xx.
      03  Emp-Phone-No          pic 9(11). *> 01234-123456 / (123)-456-7890 09/12/25 reduced from 13
      03  Emp-Email             pic x(30). *> vbcoen@btconnect.com  + 10
-     03  Emp-Bank-Acct-No      pic x(24). *> Allows also for sortcode/acct # (6+8) & - between numbers )
      03  Emp-Rate4-Exclusion   pic 9.     *> 1 = all taxes, 2 = All taxes except FICA,
                                           *> 3 = All except FICA,SWT, LWT 4 = none
      03  Emp-Cal-Head-Of-House pic x.     *> Y or N for all these
@@ -61,7 +95,7 @@
      03  Emp-Co-SUI-Exempt     pic x. *>
      03  Emp-Mcare-Exempt      pic x. *>
      03  Emp-Sys-Exempt        pic x    occurs 5.
-     03  Emp-Rate              pic 9(5)v99   comp-3  occurs 4.
+     03  Emp-Rate              pic 9(5)v99   comp-3  occurs 6.
      03  Emp-Auto-Units        pic 999       comp-3.
      03  Emp-Normal-Units      pic 999       comp-3.
      03  Emp-Max-Pay           pic 9(6)v99   comp-3.
@@ -76,7 +110,7 @@
      03  Emp-Dist-Grp                   occurs 5.   *> Distribution account and %
          05  Emp-Dist-Acct     binary-char  unsigned.
          05  Emp-Dist-Pcent    pic 999v99      comp-3.
-     03  Emp-ED-Grp                     occurs 3.  *> Should this be 5 or even 10 ?
+     03  Emp-ED-Grp                     occurs 5.  *> was 3, garnishments needed more slots
          05  Emp-Ed-Used       pic x.   *> Y or N /
          05  Emp-Ed-Group.
              07  Emp-ED-Factor     pic 9(6)v99   comp-3.
@@ -85,8 +119,50 @@
              07  Emp-ED-Acct-No    binary-char  unsigned. *> /
              07  Emp-ED-Desc       pic x(15).  *> /
              07  Emp-ED-Earn-Ded   pic x.   *> D or E /
-             07  Emp-ED-Exclusion  pic 9.   *> /
+             07  Emp-ED-Exclusion  pic 9.   *> 1=Normal,2=Priority,3=Non-
+*>                                              discretionary (eg court
+*>                                              ordered garnishment), 4=
+*>                                              Informational only.
+                 88  Emp-ED-Xcl-Normal            value 1.
+                 88  Emp-ED-Xcl-Priority          value 2.
+                 88  Emp-ED-Xcl-Non-Discretionary value 3.
+                 88  Emp-ED-Xcl-Informational     value 4.
              07  Emp-ED-Limit-Used pic x.   *> Y or N
              07  Emp-ED-Chk-Cat    pic 99   comp.  *> /
-     03  filler                pic x(11).
+             07  Emp-ED-Priority   pic 9.   *> 1-9, 1 = cut first when short,
+*>                                              lower number = higher priority.
+*>                                              Non-Discretionary (garnishment)
+*>                                              entries must be given a lower
+*>                                              number than any discretionary
+*>                                              entry they must outrank.
+     03  Emp-Pay-Method        pic x.     *> C = Check, D = Direct Deposit (ACH) - was filler
+     03  Emp-DD-Grp                     occurs 3.  *> Direct deposit split accounts - was single
+                                                    *>   Emp-Bank-Acct-No/-Route-No/-Acct-Type
+         05  Emp-DD-Used       pic x.    *> Y or N
+         05  Emp-DD-Acct-No    pic x(24). *> Allows also for sortcode/acct # (6+8) & - between numbers
+         05  Emp-DD-Route-No   pic 9(9).  *> ACH receiving DFI routing # (8 digit + check digit)
+         05  Emp-DD-Acct-Type  pic x.     *> C = Checking, S = Savings, for ACH
+         05  Emp-DD-Amt-Pcent  pic x.     *> A = flat Amount, P = Percent of net pay
+         05  Emp-DD-Factor     pic 9(6)v99   comp-3.  *> Amount $ or Percent value
+*>
+*> Split-shift / multi-jurisdiction local (LWT) tax identity. The
+*> existing Emp-LWT-Allow/Emp-LWT-Exempt pair above is the employee's
+*> Live jurisdiction pair - this adds the jurisdiction codes for both
+*> and a second Allow/Exempt pair for Work, so withholding due to each
+*> jurisdiction can eventually be worked out and, under a reciprocity
+*> agreement, credited between them. PY-LWT-Tax-Record (wspylwt.cob)
+*> has no jurisdiction key of its own yet, so no lookup/calculation
+*> against these codes exists - see py010 notes.
+*>
+     03  Emp-LWT-Live-Juris    pic x(5).  *> Local jurisdiction employee lives in
+     03  Emp-LWT-Work-Juris    pic x(5).  *> Local jurisdiction employee works in, if different from Live
+     03  Emp-LWT-Work-Allow    pic 99    comp.
+     03  Emp-LWT-Work-Exempt   pic x.     *> Y or N
+     03  Emp-LWT-Reciprocity   pic x.     *> Y = Live jurisdiction credits tax already withheld for Work
+*>
+*> Vacation / Sick Leave accrual caps - Emp-Vac-Accum/Emp-SL-Accum stop
+*> increasing once they reach the matching cap below. Zero = no cap.
+*>
+     03  Emp-Vac-Accum-Cap     pic 9(5)v99   comp-3.
+     03  Emp-SL-Accum-Cap      pic 9(5)v99   comp-3.
 *>
