@@ -0,0 +1,12 @@
+*>
+*> Payroll California-style Special Tax Table - one record per state,
+*> keyed on PY-Calx-State, so more than one state's table can be held
+*> at once (was a single, California-only sequential file).
+*>
+     select  PY-California-Tax-File
+                             assign        File-52
+                             access        dynamic
+                             organization  indexed
+                             record key is PY-Calx-State
+                             status        PY-Stax-Status.
+*>
